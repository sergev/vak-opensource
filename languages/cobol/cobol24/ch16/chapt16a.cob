@@ -1,7 +1,7 @@
 000010 @OPTIONS MAIN,TEST
 000020 Identification Division.
 000030 Program-Id.  Chapt16a.
-000031* Relative File Access Example
+000031* Booth/Location Assignment (Relative File Access)
 000041 Environment Division.
 000050 Configuration Section.
 000051 Special-Names.
@@ -11,20 +11,51 @@
 000056 Object-Computer.  IBM-PC.
 000057 Input-Output Section.
 000058 File-Control.
-000059     Select Optional Relative-File Assign To "Relative.Dat"
+000059     Select Optional Booth-File Assign To "Booth.Dat"
 000060            Organization Relative
 000061            Access Dynamic
-000062            Relative Key Relative-Key
-000063            File Status Relative-Status.
+000062            Relative Key Booth-Number
+000063            File Status Booth-Status.
+000064     Select Optional Waiting-List-File Assign To "WaitList.Dat"
+000064            Organization Indexed
+000064            Access Dynamic
+000064            Record Key Wait-Dealer-Number
+000064            Alternate Record Key Wait-Request-Date
+000064                      With Duplicates
+000064            File Status Wait-List-Status.
 000065 Data Division.
 000066 File Section.
-000067 Fd  Relative-File.
-000068 01  Relative-Record.
-000069     03  Relative-Data Pic X(20).
+000067 Fd  Booth-File.
+000068 01  Booth-Record.
+000069     03  Occupying-Dealer-Number Pic X(8).
+000070     03  Square-Footage          Pic 9(4).
+000071     03  Monthly-Booth-Rate      Pic 9(4)v99.
+000072 Fd  Waiting-List-File.
+000072 01  Waiting-List-Record.
+000072     03  Wait-Dealer-Number        Pic X(8).
+000072     03  Wait-Request-Date         Pic 9(8).
+000072     03  Wait-Square-Footage-Needed Pic 9(4).
+000072     03  Filler                    Pic X(10).
 000098 Working-Storage Section.
-000108 01  Relative-Key   Pic 99 Value Zeros.
-000116 01  Relative-Status     Pic X(2) Value Spaces.
-000240     88  Relative-Success Value "00" Thru "09".
+000108 01  Booth-Number   Pic 99 Value Zeros.
+000109 01  New-Booth-Number Pic 99 Value Zeros.
+000116 01  Booth-Status     Pic X(2) Value Spaces.
+000240     88  Booth-Success Value "00" Thru "09".
+000244 01  Hold-Booth-Number Pic 99 Value Zeros.
+000245 01  Work-Dealer-Number Pic X(8) Value Spaces.
+000246 01  Work-Square-Footage Pic 9(4) Value Zeros.
+000247 01  Work-Monthly-Rate Pic 9(4)v99 Value Zeros.
+000247 01  Wait-List-Status  Pic X(2) Value Spaces.
+000247     88  Wait-List-Success Value "00" Thru "09".
+000247 01  Join-Wait-Dealer  Pic X(8) Value Spaces.
+000247 01  Join-Wait-Footage Pic 9(4) Value Zeros.
+000247 01  Next-In-Line      Pic X(8) Value Spaces.
+000247 01  Date-And-Time-Area.
+000247     03  Work-Date         Pic 9(6).
+000247     03  Work-Date-X Redefines Work-Date.
+000247         05  Date-YY       Pic 99.
+000247         05  Date-MM       Pic 99.
+000247         05  Date-DD       Pic 99.
 000279 01  Keyboard-Status.
 000280     03  Accept-Status Pic 9.
 000281     03  Function-Key  Pic X.
@@ -36,25 +67,13 @@
 000287         88  F6-Pressed Value X"06".
 000288         88  F7-Pressed Value X"07".
 000289         88  F8-Pressed Value X"08".
+000289         88  F9-Pressed Value X"09".
+000289         88  F10-Pressed Value X"0A".
 000290     03  System-Use    Pic X.
 000291 01  Cursor-Position.
 000292     03  Cursor-Row    Pic 9(2) Value 1.
 000293     03  Cursor-Column Pic 9(2) Value 1.
 000294 01  Error-Message Pic X(50) Value Spaces.
-000295 01  Table-Area.
-000296     03  Table-Values.
-000297         05  Filler Pic X(20) Value "Entry 1".
-000298         05  Filler Pic X(20) Value "Entry 2".
-000299         05  Filler Pic X(20) Value "Entry 3".
-000300         05  Filler Pic X(20) Value "Entry 4".
-000301         05  Filler Pic X(20) Value "Entry 5".
-000302         05  Filler Pic X(20) Value "Entry 6".
-000303         05  Filler Pic X(20) Value "Entry 7".
-000304         05  Filler Pic X(20) Value "Entry 8".
-000305         05  Filler Pic X(20) Value "Entry 9".
-000306         05  Filler Pic X(20) Value "Entry 10".
-000307     03  Load-Table Redefines Table-Values.
-000308         05  Basic-Table Pic X(20) Occurs 10 Times.
 000309 Screen Section.
 000321 01  Data-Entry-Screen
 000322     Blank Screen, Auto
@@ -62,48 +81,76 @@
 000324     Background-Color Is 1.
 000325*
 000326     03  Screen-Literal-Group.
-000327         05  Line 01 Column 25 Value "Relative File Example"
+000327         05  Line 01 Column 22 Value "Booth/Location Assignment"
 000328             Highlight Foreground-Color 4 Background-Color 1.
-000331         05  Line 4  Column 01  Value "Current Relative Key: ".
-000332         05  Line 5  Column 01  Value "Relative Data: ".
-000347         05  Line 22 Column 01  Value "F1-Read Random Number".
-000348         05  Line 22 Column 23  Value "F2-Start Number".
-000349         05  Line 22 Column 56  Value "F3-Read Next Number".
-000350         05  Line 23 Column 01  Value "F4-Delete Record".
-000351         05  Line 23 Column 23  Value "F5-Write Record".
-000352         05  Line 23 Column 56  Value "F6-Rewrite Record".
+000331         05  Line 4  Column 01  Value "Booth Number: ".
+000332         05  Line 5  Column 01  Value "Occupying Dealer Number: ".
+000333         05  Line 6  Column 01  Value "Square Footage: ".
+000334         05  Line 7  Column 01  Value "Monthly Booth Rate: ".
+000335         05  Line 8  Column 01  Value "Move To Booth Number: ".
+000335         05  Line 9  Column 01  Value "Waiting List Dealer: ".
+000335         05  Line 9  Column 37  Value "Footage Needed: ".
+000335         05  Line 10 Column 01  Value "Next Dealer In Line: ".
+000347         05  Line 22 Column 01  Value "F1-Find Booth".
+000348         05  Line 22 Column 23  Value "F2-Start Booth".
+000349         05  Line 22 Column 56  Value "F3-Read Next Booth".
+000350         05  Line 23 Column 01  Value "F4-Vacate Booth".
+000351         05  Line 23 Column 23  Value "F5-Assign Booth".
+000352         05  Line 23 Column 56  Value "F6-Move Dealer".
 000353         05  Line 24 Column 01  Value "F7-Clear".
 000354         05  Line 24 Column 23  Value "F8-Exit".
+000354         05  Line 24 Column 56  Value "F9-Join Wait List".
+000354         05  Line 25 Column 01  Value "F10-Leave Wait List".
 000355     03  Required-Reverse-Group Reverse-Video.
-000356         05  Line 4 Column 23  Pic 9(2)  Using Relative-Key.
-000357         05  Line 5 Column 16  Pic X(25) Using Relative-Data.
+000356         05  Line 4 Column 17  Pic 9(2)  Using Booth-Number.
+000357         05  Line 5 Column 28 Pic X(8)
+000358             Using Occupying-Dealer-Number.
+000358         05  Line 6 Column 19 Pic 9(4) Using Square-Footage.
+000359         05  Line 7 Column 22 Pic Z,ZZZ.99
+000359             Using Monthly-Booth-Rate.
+000360         05  Line 8 Column 24 Pic 99 Using New-Booth-Number.
+000360         05  Line 9 Column 23 Pic X(8)
+000360             Using Join-Wait-Dealer.
+000360         05  Line 9 Column 54 Pic 9(4)
+000360             Using Join-Wait-Footage.
+000360         05  Line 10 Column 23 Pic X(8) From Next-In-Line.
 000382         05  Line 20 Column 01 Pic X(50) From  Error-Message.
 000386*
 000388 Procedure Division.
 000389 Declaratives.
-000390 Relative-File-Error Section.
-000391     Use After Standard Error Procedure On Relative-File
+000390 Booth-File-Error Section.
+000391     Use After Standard Error Procedure On Booth-File
 000392     .
-000393 Relative-Error.
-000394     String "Error on Relative.Dat "
-000395           Relative-Status
+000393 Booth-Error.
+000394     String "Error on Booth.Dat "
+000395           Booth-Status
 000396           Delimited By Size
 000397           Into Error-Message
 000398     End-String
 000399     .
+000399 Waiting-List-File-Error Section.
+000399     Use After Standard Error Procedure On Waiting-List-File
+000399     .
+000399 Waiting-List-Error.
+000399     String "Error on WaitList.Dat "
+000399           Wait-List-Status
+000399           Delimited By Size
+000399           Into Error-Message
+000399     End-String
+000399     .
 000400 End Declaratives.
 000401 Chapt16a-Start.
 000402     Perform Open-File
-000418     If Not Relative-Success
-000428        String "Error Opening Relative File "
-000448               Relative-Status
+000418     If Not Booth-Success
+000428        String "Error Opening Booth File "
+000448               Booth-Status
 000449               Delimited By Size
 000450               Into Error-Message
 000451        End-String
-000452        Move Spaces To Relative-Data
+000452        Move Spaces To Occupying-Dealer-Number
 000453        Perform Display-And-Accept
 000454     Else
-000455        Move Spaces To Relative-Data
+000455        Move Spaces To Occupying-Dealer-Number
 000456        Perform Process-File Until F8-Pressed
 000457        Perform Close-File
 000458     End-If
@@ -113,93 +160,229 @@
 000462     Perform Display-And-Accept
 000463     Evaluate True
 000464       When F1-Pressed
-000465            Perform Read-Random-Number
+000465            Perform Read-Random-Booth
 000466       When F2-Pressed
-000467            Perform Start-Number
+000467            Perform Start-Booth
 000468       When F3-Pressed
-000469            Perform Read-Next-Number
+000469            Perform Read-Next-Booth
 000470       When F4-Pressed
-000471            Perform Delete-Number
+000471            Perform Vacate-Booth
 000472       When F5-Pressed
-000473            Perform Write-Record
+000473            Perform Assign-Booth
 000474       When F6-Pressed
-000475            Perform Rewrite-Record
+000475            Perform Move-Dealer
 000476       When F7-Pressed
 000477            Perform Clear-Screen
+000477       When F9-Pressed
+000477            Perform Join-Waiting-List
+000477       When F10-Pressed
+000477            Perform Leave-Waiting-List
 000478       When F8-Pressed
 000479            Continue
 000480       When Other
 000481            Continue
 000482     End-Evaluate
 000483     .
-000484 Read-Random-Number.
-000485     Read Relative-File
+000484 Read-Random-Booth.
+000485     Read Booth-File
 000486       Invalid Key
-000487          String "Error on Random Read Number "
-000488                 Relative-Status
+000487          String "Error on Random Read Booth "
+000488                 Booth-Status
 000489                 Delimited By Size
 000490                 Into Error-Message
 000491     End-Read
 000492     .
-000501 Start-Number.
-000502     Start Relative-File Key = Relative-Key
+000501 Start-Booth.
+000502     Start Booth-File Key = Booth-Number
 000503      Invalid Key
-000504         String "Start Error Number "
-000505                Relative-Status
+000504         String "Start Error Booth "
+000505                Booth-Status
 000506                Delimited By Size
 000507                Into Error-Message
 000508      Not Invalid Key
 000509         String "Start Successful "
-000510                Relative-Status
+000510                Booth-Status
 000511                Delimited By Size
 000512                Into Error-Message
 000513     End-Start
 000514     .
-000521 Read-Next-Number.
-000530     Read Relative-File Next
+000521 Read-Next-Booth.
+000530     Read Booth-File Next
 000531          At End
 000532             Move "End of File " To Error-Message
 000533     End-Read
 000534     .
-000536 Delete-Number.
-000537     Delete Relative-File
-000538      Invalid Key
-000539         String "Delete Error "
-000540                Relative-Status
-000541                Delimited By Size
-000542                Into Error-Message
-000543      Not Invalid Key
-000544         Move "Record Deleted" To Error-Message
-000545         Perform Clear-Screen
-000546     End-Delete
-000547     .
-000548 Write-Record.
-000549     Write Relative-Record
-000550       Invalid Key
-000551          String "Write Error "
-000552                 Relative-Status
-000553                 Delimited By Size
-000554                 Into Error-Message
-000555       Not Invalid Key
-000556          Move "Write Successful"
-000557               To Error-Message
-000558     End-Write
-000560     .
-000561 Rewrite-Record.
-000562     Rewrite Relative-Record
-000563         Invalid Key
-000564            String "Rewrite Error "
-000565                   Relative-Status
-000566                   Delimited By Size
-000567                   Into Error-Message
-000568         Not Invalid Key
-000569            Move "Rewrite Successful"
-000570                 To Error-Message
-000572     End-Rewrite
-000573     .
+000536 Vacate-Booth.
+000537     Initialize Booth-Record
+000538     Rewrite Booth-Record
+000539        Invalid Key
+000540           String "Vacate Error "
+000541                  Booth-Status
+000542                  Delimited By Size
+000543                  Into Error-Message
+000544        Not Invalid Key
+000545           Move "Booth Vacated" To Error-Message
+000546           Perform Find-Next-Waiting-Dealer
+000546           Perform Clear-Screen
+000547     End-Rewrite
+000548     .
+000548 Join-Waiting-List.
+000548     If Join-Wait-Dealer = Spaces
+000548        Move "Dealer Number is required to join waiting list"
+000548             To Error-Message
+000548     Else
+000548        Initialize Waiting-List-Record
+000548        Move Join-Wait-Dealer To Wait-Dealer-Number
+000548        Accept Work-Date From Date
+000548        Move 20 To Wait-Request-Date (1:2)
+000548        Move Date-YY To Wait-Request-Date (3:2)
+000548        Move Date-MM To Wait-Request-Date (5:2)
+000548        Move Date-DD To Wait-Request-Date (7:2)
+000548        Move Join-Wait-Footage To Wait-Square-Footage-Needed
+000548        Write Waiting-List-Record
+000548           Invalid Key
+000548              Move "Dealer already on waiting list"
+000548                   To Error-Message
+000548           Not Invalid Key
+000548              Move "Added to waiting list" To Error-Message
+000548              Move Spaces To Join-Wait-Dealer
+000548              Move Zeros To Join-Wait-Footage
+000548        End-Write
+000548     End-If
+000548     .
+000548 Leave-Waiting-List.
+000548     If Join-Wait-Dealer = Spaces
+000548        Move "Dealer Number is required to leave waiting list"
+000548             To Error-Message
+000548     Else
+000548        Move Join-Wait-Dealer To Wait-Dealer-Number
+000548        Delete Waiting-List-File
+000548           Invalid Key
+000548              Move "Dealer not found on waiting list"
+000548                   To Error-Message
+000548           Not Invalid Key
+000548              Move "Removed from waiting list" To Error-Message
+000548              Move Spaces To Join-Wait-Dealer
+000548        End-Delete
+000548     End-If
+000548     .
+000548 Find-Next-Waiting-Dealer.
+000548     Move Spaces To Next-In-Line
+000548     Move Zeros To Wait-Request-Date
+000548     Start Waiting-List-File Key Is Not Less Than
+000548        Wait-Request-Date
+000548        Invalid Key
+000548           Continue
+000548        Not Invalid Key
+000548           Read Waiting-List-File Next Record
+000548              At End Continue
+000548              Not At End
+000548                 Move Wait-Dealer-Number To Next-In-Line
+000548           End-Read
+000548     End-Start
+000548     .
+000549 Assign-Booth.
+000550     If Occupying-Dealer-Number = Spaces
+000551        Move "Dealer Number is required to assign a booth"
+000552             To Error-Message
+000553     Else
+000554        Move Occupying-Dealer-Number To Work-Dealer-Number
+000555        Move Square-Footage To Work-Square-Footage
+000556        Move Monthly-Booth-Rate To Work-Monthly-Rate
+000557        Read Booth-File
+000558         Invalid Key
+000559            String "Assign Error "
+000560                   Booth-Status
+000561                   Delimited By Size
+000562                   Into Error-Message
+000563         Not Invalid Key
+000564            If Occupying-Dealer-Number Not = Spaces
+000565               Move "Booth is already occupied" To Error-Message
+000566            Else
+000567               Move Work-Dealer-Number To Occupying-Dealer-Number
+000568               Move Work-Square-Footage To Square-Footage
+000569               Move Work-Monthly-Rate To Monthly-Booth-Rate
+000570               Rewrite Booth-Record
+000571                  Invalid Key
+000572                     String "Assign Rewrite Error "
+000573                            Booth-Status
+000574                            Delimited By Size
+000575                            Into Error-Message
+000576                  Not Invalid Key
+000577                     Move "Booth Assigned" To Error-Message
+000578               End-Rewrite
+000579            End-If
+000580        End-Read
+000581     End-If
+000582     .
+000583 Move-Dealer.
+000584     If New-Booth-Number = Zeros
+000585        Move "Enter the booth number to move into"
+000586             To Error-Message
+000587     Else
+000588        Read Booth-File
+000589         Invalid Key
+000590            String "Move Error "
+000591                   Booth-Status
+000592                   Delimited By Size
+000593                   Into Error-Message
+000594         Not Invalid Key
+000595            If Occupying-Dealer-Number = Spaces
+000596               Move "Find the occupied booth first (F1)"
+000597                    To Error-Message
+000598            Else
+000599               Move Occupying-Dealer-Number To Work-Dealer-Number
+000600               Move Square-Footage To Work-Square-Footage
+000601               Move Monthly-Booth-Rate To Work-Monthly-Rate
+000602               Perform Vacate-To-New-Booth
+000603            End-If
+000604        End-Read
+000605     End-If
+000606     .
+000607 Vacate-To-New-Booth.
+000608     Initialize Booth-Record
+000609     Rewrite Booth-Record
+000610        Invalid Key
+000611           String "Move Vacate Error "
+000612                  Booth-Status
+000613                  Delimited By Size
+000614                  Into Error-Message
+000615        Not Invalid Key
+000616           Move Booth-Number To Hold-Booth-Number
+000617           Move New-Booth-Number To Booth-Number
+000618           Read Booth-File
+000619            Invalid Key
+000620               String "Move Read Error "
+000621                      Booth-Status
+000622                      Delimited By Size
+000623                      Into Error-Message
+000624            Not Invalid Key
+000625               If Occupying-Dealer-Number Not = Spaces
+000626                  Move "Target Booth is already occupied"
+000627                       To Error-Message
+000628                  Move Hold-Booth-Number To Booth-Number
+000629               Else
+000630                  Move Work-Dealer-Number To
+000631                               Occupying-Dealer-Number
+000632                  Move Work-Square-Footage To Square-Footage
+000633                  Move Work-Monthly-Rate To Monthly-Booth-Rate
+000634                  Rewrite Booth-Record
+000635                     Invalid Key
+000636                        String "Move Rewrite Error "
+000637                               Booth-Status
+000638                               Delimited By Size
+000639                               Into Error-Message
+000640                     Not Invalid Key
+000641                        Move "Dealer Moved" To Error-Message
+000642                        Perform Clear-Screen
+000643                  End-Rewrite
+000644               End-If
+000645           End-Read
+000646     End-Rewrite
+000647     .
 000574 Clear-Screen.
-000575     Initialize Relative-Record
-000576     Move Zeros To Relative-Key
+000575     Initialize Booth-Record
+000576     Move Zeros To Booth-Number New-Booth-Number
 000577     Move 01 To Cursor-Row Cursor-Column
 000578     .
 000579 Display-And-Accept.
@@ -208,25 +391,28 @@
 000582     Move Spaces To Error-Message
 000583     .
 000584 Open-File.
-000585     Open I-O Relative-File
-000586     If Relative-Status = "05"
-000587        Perform Create-Base-File Varying Relative-Key
+000585     Open I-O Booth-File
+000585     Open I-O Waiting-List-File
+000586     If Booth-Status = "05"
+000587        Perform Create-Base-File Varying Booth-Number
 000588                                 From 1 By 1
-000589                                 Until Relative-Key  > 10  Or
-000590                                 Not Relative-Success
+000589                                 Until Booth-Number  > 10  Or
+000590                                 Not Booth-Success
 000591        Perform Clear-Screen
 000592     End-If
 000593     .
 000594 Create-Base-File.
-000595     Write Relative-Record From Basic-Table (Relative-Key)
-000596        Invalid Key
-000597          String "Creation Write Error "
-000598                 Relative-Status
-000599                 Delimited By Size
-000600                 Into Error-Message
-000601          Perform Display-And-Accept
-000602     End-Write
-000603     .
-000604 Close-File.
-000605     Close Relative-File
-000606     .
+000595     Initialize Booth-Record
+000596     Write Booth-Record
+000597        Invalid Key
+000598          String "Creation Write Error "
+000599                 Booth-Status
+000600                 Delimited By Size
+000601                 Into Error-Message
+000602          Perform Display-And-Accept
+000603     End-Write
+000604     .
+000605 Close-File.
+000606     Close Booth-File
+000606           Waiting-List-File
+000607     .
