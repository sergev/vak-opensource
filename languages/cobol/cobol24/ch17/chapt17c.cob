@@ -38,7 +38,9 @@
 000098     03  Last-Sold-Date      Pic 9(8).
 000099     03  Sold-To-Date        Pic S9(7)v99.
 000100     03  Commission-To-Date  Pic S9(7)v99.
-000101     03  Filler              Pic X(15).
+000101     03  Filler              Pic X(14).
+000101     03  Active-Status       Pic X Value Spaces.
+000101         88  Dealer-Inactive Value "I".
 000102 Sd  Sort-Work.
 000103 01  Sort-Record.
 000104     03  Dealer-Number         Pic X(8).
@@ -63,16 +65,41 @@
 000123     03  Last-Sold-Date      Pic 9(8).
 000124     03  Sold-To-Date        Pic S9(7)v99.
 000125     03  Commission-To-Date  Pic S9(7)v99.
-000126     03  Filler              Pic X(15).
-000128 Working-Storage Section.
-000390 Procedure Division.
-000391 Chapt17c-Start.
+000126     03  Filler              Pic X(14).
+000126     03  Active-Status       Pic X Value Spaces.
+000126         88  Dealer-Inactive Value "I".
+000127 Working-Storage Section.
+000127 01  Sort-Option         Pic X(6) Value Spaces.
+000127     88  Include-Closed  Value "CLOSED" "closed" "Closed".
+000127 01  Done-Flag           Pic X Value Spaces.
+000127     88  All-Done         Value "Y".
+000128 Procedure Division.
+000390 Chapt17c-Start.
+000391     Accept Sort-Option From Command-Line
 000401     Sort Sort-Work Descending Key State-Or-Country Of Sort-Record
 000402                    Ascending  Key Last-Name Of Sort-Record
 000411                                   First-Name Of Sort-Record
 000421                                   Middle-Name Of Sort-Record
-000431          Using Dealer-Text
+000422                                   Dealer-Number Of Sort-Record
+000431          Input Procedure Sort-In
 000441          Giving Dealer-Text
 000461     Display "Sort Complete"
 000471     Stop Run
-000481     .
\ No newline at end of file
+000481     .
+000491 Sort-In.
+000492     Open Input Dealer-Text
+000501     Perform Until All-Done
+000502        Read Dealer-Text
+000503             At End Set All-Done To True
+000504             Not At End
+000505                If Dealer-Inactive Of Dealer-Record
+                   And Not Include-Closed
+000506                   Continue
+000507                Else
+000508                   Move Corresponding Dealer-Record To Sort-Record
+000509                   Release Sort-Record
+000510                End-If
+000511        End-Read
+000512     End-Perform
+000513     Close Dealer-Text
+000514     .
