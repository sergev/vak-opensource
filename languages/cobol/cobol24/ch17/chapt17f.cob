@@ -44,9 +44,14 @@
 000097     03  Last-Sold-Date      Pic 9(8).
 000098     03  Sold-To-Date        Pic S9(7)v99.
 000099     03  Commission-To-Date  Pic S9(7)v99.
-000100     03  Filler              Pic X(15).
+000100     03  Filler              Pic X(14).
+000100     03  Active-Status       Pic X.
+000100         88  Dealer-Inactive Value "I".
 000102 Fd  Dealer-Text.
-000103 01  Text-Record         Pic X(376).
+000103 01  Text-Record.
+000104     03  Filler          Pic X(375).
+000105     03  Active-Status   Pic X.
+000106         88  Dealer-Inactive Value "I".
 000121 Sd  Sort-Work.
 000122 01  Sort-Record.
 000123     03  Dealer-Number         Pic X(8).
@@ -54,8 +59,12 @@
 000125         05  Last-Name   Pic X(25).
 000126         05  First-Name  Pic X(15).
 000127         05  Middle-Name Pic X(10).
-000128     03  Filler          Pic X(318).
+000128     03  Filler          Pic X(317).
+000129     03  Active-Status   Pic X.
+000130         88  Dealer-Inactive Value "I".
 000147 Working-Storage Section.
+000148 01  Sort-Option         Pic X(6) Value Spaces.
+000149     88  Include-Closed  Value "CLOSED" "closed" "Closed".
 000157 01  Record-Count        Pic 9(5) Value Zeros.
 000167 01  Dealer-Status       Pic XX   Value "00".
 000177 01  Done-Flag           Pic X    Value Spaces.
@@ -70,14 +79,33 @@
 000397     .
 000398 End Declaratives.
 000399 Chapt17f-Start.
+000400     Accept Sort-Option From Command-Line
 000401     Sort Sort-Work Ascending Key Dealer-Number Of Sort-Record
-000431          Using Dealer-Text
+000431          Input Procedure Sort-In
 000441          Output Procedure Sort-Out
 000461     Display "Sort Complete with " Record-Count " Records."
 000471     Stop Run
 000481     .
-000491 Sort-Out.
-000501     Open Output Dealer-File
+000491 Sort-In.
+000492     Open Input Dealer-Text
+000493     Perform Until All-Done
+000494        Read Dealer-Text
+000495             At End Set All-Done To True
+000496             Not At End
+000497                If Dealer-Inactive Of Text-Record
+000498                   And Not Include-Closed
+000499                   Continue
+000500                Else
+000501                   Move Text-Record To Sort-Record
+000502                   Release Sort-Record
+000503                End-If
+000504        End-Read
+000505     End-Perform
+000506     Close Dealer-Text
+000507     Move Spaces To Done-Flag
+000508     .
+000509 Sort-Out.
+000510     Open Output Dealer-File
 000511     Perform Until All-Done
 000521        Return Sort-Work Into Dealer-Record
 000531           At End Set All-Done To True
@@ -91,4 +119,4 @@
 000601        End-Return
 000611     End-Perform
 000621     Close Dealer-File
-000631     .
\ No newline at end of file
+000631     .
