@@ -62,19 +62,14 @@
 000115     03  State-Or-Country    Pic X(20).
 000116     03  Postal-Code         Pic X(15).
 000124 Fd  Address-File.
-000125 01  Address-Record.
-000126     03  Dealer-Number       Pic X(8).
-000127     03  Dealer-Name.
-000128         05  Last-Name       Pic X(25).
-000129         05  First-Name      Pic X(15).
-000130         05  Middle-Name     Pic X(10).
-000131     03  Address-Line-1      Pic X(50).
-000132     03  Address-Line-2      Pic X(50).
-000133     03  City                Pic X(40).
-000134     03  State-Or-Country    Pic X(20).
-000135     03  Postal-Code         Pic X(15).
+000125 01  Address-Record          Pic X(50).
 000136 Working-Storage Section.
-000138 01  Done-Flag      Pic X Value Spaces.
+000137 01  Label-Name-Line  Pic X(50) Value Spaces.
+000138 01  Label-City-Line  Pic X(50) Value Spaces.
+000139 01  City-Work-Field  Pic X(40) Value Spaces.
+000140 01  City-Field-Length Pic 9(3) Value Zeros.
+000141 01  City-Trailing-Spaces Pic 9(3) Value Zeros.
+000142 01  Done-Flag      Pic X Value Spaces.
 000148     88  All-Done         Value "Y".
 000158 01  Dealer-Status  Pic XX Value "00".
 000168 01  Address-Status Pic XX Value "00".
@@ -187,19 +182,63 @@
 000528        Return Sort-Work
 000529          At End Set All-Done To True
 000530          Not At End
-000531             Move Corresponding Sort-Record To Address-Record
-000532             Write Address-Record
-000533             Add 1 To Sorted-Records
+000531             Perform Write-Label
+000532             Add 1 To Sorted-Records
 000534        End-Return
 000535     End-Perform
-000536     .
-000537 Find-State-Name.
-000541     Set Table-Index To 1
-000551     Search State-Table-Occurrences
-000561            At End Move "UNKNOWN" To Sort-State-Name
-000571            When State-Abbrev (Table-Index) =
-000572                 State-Or-Country Of Sort-Record
-000573                 Move State-Name (Table-Index) To
-000574                      Sort-State-Name
-000581     End-Search
-000611     .
\ No newline at end of file
+000536     Close Address-File
+000537     .
+000538 Write-Label.
+000539     Move Spaces To Label-Name-Line
+000540     String First-Name  Of Sort-Record Delimited By Space
+000541            " "         Delimited By Size
+000542            Middle-Name Of Sort-Record Delimited By Space
+000543            " "         Delimited By Size
+000544            Last-Name   Of Sort-Record Delimited By Space
+000545            Into Label-Name-Line
+000546     End-String
+000547     Move Spaces To Label-City-Line
+000548     Move Function Reverse (City Of Sort-Record)
+000549          To City-Work-Field
+000550     Move Zeros To City-Trailing-Spaces
+000551     Inspect City-Work-Field Tallying City-Trailing-Spaces
+000552             For Leading Spaces
+000553* City-Field-Length Is The Actual Trimmed Length, Not The Pic
+000554* Size -- Guard Against A Blank City, Which Would Otherwise
+000555* Produce An Invalid Zero-Length Reference Modification Below
+000556     Compute City-Field-Length = 40 - City-Trailing-Spaces
+000557     If City-Field-Length > 0
+000558        String City Of Sort-Record
+000559               (1:City-Field-Length)   Delimited By Size
+000560               ", "                  Delimited By Size
+000561               State-Or-Country Of Sort-Record Delimited By Space
+000562               "  "                  Delimited By Size
+000563               Postal-Code Of Sort-Record      Delimited By Space
+000564               Into Label-City-Line
+000565        End-String
+000566     Else
+000567        String State-Or-Country Of Sort-Record Delimited By Space
+000568               "  "                  Delimited By Size
+000569               Postal-Code Of Sort-Record      Delimited By Space
+000570               Into Label-City-Line
+000571        End-String
+000572     End-If
+000573     Write Address-Record From Label-Name-Line
+000574     Write Address-Record From Address-Line-1 Of Sort-Record
+000575     If Address-Line-2 Of Sort-Record Not = Spaces
+000576        Write Address-Record From Address-Line-2 Of Sort-Record
+000577     End-If
+000578     Write Address-Record From Label-City-Line
+000579     Move Spaces To Address-Record
+000580     Write Address-Record
+000581     .
+000582 Find-State-Name.
+000583     Set Table-Index To 1
+000584     Search State-Table-Occurrences
+000585            At End Move "UNKNOWN" To Sort-State-Name
+000586            When State-Abbrev (Table-Index) =
+000587                 State-Or-Country Of Sort-Record
+000588                 Move State-Name (Table-Index) To
+000589                      Sort-State-Name
+000590     End-Search
+000591     .
