@@ -57,11 +57,16 @@
 000113     03  State-Or-Country    Pic X(20).
 000114     03  Postal-Code         Pic X(15).
 000124 Fd  Address-File.
-000125 01  Address-Record          Pic X(225).
+000125 01  Address-Record          Pic X(50).
 000128 Working-Storage Section.
 000138 01  Done-Flag   Pic X Value Spaces.
 000148     88  All-Done      Value "Y".
 000158 01  Dealer-Status Pic XX Value "00".
+000159 01  Label-Name-Line  Pic X(50) Value Spaces.
+000160 01  Label-City-Line  Pic X(50) Value Spaces.
+000161 01  City-Work-Field  Pic X(40) Value Spaces.
+000162 01  City-Field-Length Pic 9(3) Value Zeros.
+000163 01  City-Trailing-Spaces Pic 9(3) Value Zeros.
 000390 Procedure Division.
 000391 Declaratives.
 000392 Dealer-File-Error Section.
@@ -76,7 +81,7 @@
 000411                                   First-Name Of Sort-Record
 000421                                   Middle-Name Of Sort-Record
 000431          Input Procedure Sort-In
-000441          Giving Address-File
+000441          Output Procedure Sort-Out
 000461     Display "Sort Complete"
 000471     Stop Run
 000481     .
@@ -93,4 +98,60 @@
 000510        End-Read
 000511     End-Perform
 000512     Close Dealer-File
-000521     .
\ No newline at end of file
+000513     Move Spaces To Done-Flag
+000514     .
+000515 Sort-Out.
+000516     Open Output Address-File
+000517     Perform Until All-Done
+000518        Return Sort-Work
+000519           At End Set All-Done To True
+000520           Not At End
+000521              Perform Write-Label
+000522        End-Return
+000523     End-Perform
+000524     Close Address-File
+000525     .
+000526 Write-Label.
+000527     Move Spaces To Label-Name-Line
+000528     String First-Name  Of Sort-Record Delimited By Space
+000529            " "         Delimited By Size
+000530            Middle-Name Of Sort-Record Delimited By Space
+000531            " "         Delimited By Size
+000532            Last-Name   Of Sort-Record Delimited By Space
+000533            Into Label-Name-Line
+000534     End-String
+000535     Move Spaces To Label-City-Line
+000536     Move Function Reverse (City Of Sort-Record)
+000537          To City-Work-Field
+000538     Move Zeros To City-Trailing-Spaces
+000539     Inspect City-Work-Field Tallying City-Trailing-Spaces
+000540             For Leading Spaces
+000541* City-Field-Length Is The Actual Trimmed Length, Not The Pic
+000542* Size -- Guard Against A Blank City, Which Would Otherwise
+000543* Produce An Invalid Zero-Length Reference Modification Below
+000544     Compute City-Field-Length = 40 - City-Trailing-Spaces
+000545     If City-Field-Length > 0
+000546        String City Of Sort-Record
+000547               (1:City-Field-Length)   Delimited By Size
+000548               ", "                  Delimited By Size
+000549               State-Or-Country Of Sort-Record Delimited By Space
+000550               "  "                  Delimited By Size
+000551               Postal-Code Of Sort-Record      Delimited By Space
+000552               Into Label-City-Line
+000553        End-String
+000554     Else
+000555        String State-Or-Country Of Sort-Record Delimited By Space
+000556               "  "                  Delimited By Size
+000557               Postal-Code Of Sort-Record      Delimited By Space
+000558               Into Label-City-Line
+000559        End-String
+000560     End-If
+000561     Write Address-Record From Label-Name-Line
+000562     Write Address-Record From Address-Line-1 Of Sort-Record
+000563     If Address-Line-2 Of Sort-Record Not = Spaces
+000564        Write Address-Record From Address-Line-2 Of Sort-Record
+000565     End-If
+000566     Write Address-Record From Label-City-Line
+000567     Move Spaces To Address-Record
+000568     Write Address-Record
+000569     .
