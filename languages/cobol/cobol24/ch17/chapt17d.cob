@@ -28,7 +28,15 @@
 000076         05  Middle-Name Pic X(10).
 000077     03  Filler          Pic X(318).
 000096 Fd  Dealer-Text.
-000097 01  Text-Record         Pic X(376).
+000097 01  Text-Record.
+000098     03  Dealer-Number         Pic X(8).
+000099     03  Dealer-Name.
+000100         05  Last-Name   Pic X(25).
+000101         05  First-Name  Pic X(15).
+000102         05  Middle-Name Pic X(10).
+000103     03  Filler          Pic X(317).
+000104     03  Active-Status   Pic X.
+000105         88  Dealer-Inactive Value "I".
 000121 Sd  Sort-Work.
 000122 01  Sort-Record.
 000123     03  Dealer-Number         Pic X(8).
@@ -36,13 +44,37 @@
 000125         05  Last-Name   Pic X(25).
 000126         05  First-Name  Pic X(15).
 000127         05  Middle-Name Pic X(10).
-000128     03  Filler          Pic X(318).
+000128     03  Filler          Pic X(317).
+000129     03  Active-Status   Pic X.
+000130         88  Dealer-Inactive Value "I".
 000147 Working-Storage Section.
+000148 01  Sort-Option         Pic X(6) Value Spaces.
+000149     88  Include-Closed  Value "CLOSED" "closed" "Closed".
+000150 01  Done-Flag           Pic X Value Spaces.
+000151     88  All-Done         Value "Y".
 000390 Procedure Division.
 000391 Chapt17d-Start.
+000392     Accept Sort-Option From Command-Line
 000401     Sort Sort-Work Ascending Key Dealer-Number Of Sort-Record
-000431          Using Dealer-Text
+000431          Input Procedure Sort-In
 000441          Giving Dealer-File
 000461     Display "Sort Complete"
 000471     Stop Run
 000481     .
+000491 Sort-In.
+000492     Open Input Dealer-Text
+000501     Perform Until All-Done
+000502        Read Dealer-Text
+000503             At End Set All-Done To True
+000504             Not At End
+000505                If Dealer-Inactive Of Text-Record
+000506                   And Not Include-Closed
+000507                   Continue
+000508                Else
+000509                   Move Text-Record To Sort-Record
+000510                   Release Sort-Record
+000511                End-If
+000512        End-Read
+000513     End-Perform
+000514     Close Dealer-Text
+000515     .
