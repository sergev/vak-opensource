@@ -0,0 +1,40 @@
+000020 Identification Division.
+000030 Program-Id.  Chapt23f.
+000031* Days Between Two Dates - Shared Subprogram
+000040 Environment Division.
+000050 Configuration Section.
+000051 Source-Computer.  IBM-PC.
+000055 Object-Computer.  IBM-PC.
+000056 Data Division.
+000057 Working-Storage Section.
+000076 01  Integer-First-Date        Pic  9(12).
+000077 01  Integer-Second-Date       Pic  9(12).
+000078 01  Date-Formatting-Items.
+000079     03  YYYYMMDD-Format-Date.
+000080         05  Date-YYYY         Pic 9(4).
+000081         05  Date-MM           Pic 99.
+000082         05  Date-DD           Pic 99.
+000083     03  YYYYMMDD-Format-Date-N Redefines
+000084         YYYYMMDD-Format-Date  Pic 9(8).
+000097 Linkage Section.
+000098 01  First-Date.
+000099     03  Date-MM               Pic 99.
+000100     03  Date-DD               Pic 99.
+000101     03  Date-YYYY             Pic 9(4).
+000102 01  Second-Date.
+000103     03  Date-MM               Pic 99.
+000104     03  Date-DD               Pic 99.
+000105     03  Date-YYYY             Pic 9(4).
+000106 01  Days-Between              Pic S9(7).
+000133 Procedure Division Using First-Date Second-Date Days-Between.
+000159 Chapt23f-Start.
+000169     Move Corresponding First-Date To YYYYMMDD-Format-Date
+000181     Compute Integer-First-Date =
+000182             Function Integer-Of-Date (YYYYMMDD-Format-Date-N)
+000184     Move Corresponding Second-Date To YYYYMMDD-Format-Date
+000185     Compute Integer-Second-Date =
+000186             Function Integer-Of-Date (YYYYMMDD-Format-Date-N)
+000188     Compute Days-Between = Integer-Second-Date -
+000189                            Integer-First-Date
+000199     Exit Program
+000255     .
