@@ -0,0 +1,257 @@
+000010 @OPTIONS MAIN,TEST
+000020 Identification Division.
+000030 Program-Id.  Chapt19d.
+000031* Monthly Dealer Statement
+000043 Environment Division.
+000050 Configuration Section.
+000055 Source-Computer.  IBM-PC.
+000056 Object-Computer.  IBM-PC.
+000061 Input-Output  Section.
+000062 File-Control.
+000063     Select Report-File Assign To Printer.
+000066     Select Dealer-File Assign To "Dealer.Dat"
+000067         Organization Indexed
+000068         Access Sequential
+000069         Record Key Dealer-Number
+000070         Alternate Record Key Dealer-Name
+000071         File Status Dealer-Status.
+000072     Select Optional Trans-File Assign To "Trans1.TXT"
+000073            Organization Is Line Sequential
+000074            File Status  Is Trans-File-Status.
+000074     Select Sort-File Assign To Sort-Work.
+000076 Data Division.
+000077 File Section.
+000078 Fd  Report-File.
+000079 01  Report-Record Pic X(80).
+000093 Fd  Dealer-File.
+000094 01  Dealer-Record.
+000095     03  Dealer-Number         Pic X(8).
+000096     03  Dealer-Name.
+000097         05  Last-Name   Pic X(25).
+000098         05  First-Name  Pic X(15).
+000099         05  Middle-Name Pic X(10).
+000100     03  Address-Line-1      Pic X(50).
+000101     03  Address-Line-2      Pic X(50).
+000102     03  City                Pic X(40).
+000103     03  State-Or-Country    Pic X(20).
+000104     03  Postal-Code         Pic X(15).
+000105     03  Home-Phone          Pic X(20).
+000106     03  Work-Phone          Pic X(20).
+000107     03  Other-Phone         Pic X(20).
+000108     03  Start-Date          Pic 9(8).
+000109     03  Last-Rent-Paid-Date Pic 9(8).
+000110     03  Next-Rent-Due-Date  Pic 9(8).
+000111     03  Rent-Amount         Pic 9(4)v99.
+000112     03  Consignment-Percent Pic 9(3).
+000113     03  Last-Sold-Amount    Pic S9(7)v99.
+000114     03  Last-Sold-Date      Pic 9(8).
+000115     03  Sold-To-Date        Pic S9(7)v99.
+000116     03  Commission-To-Date  Pic S9(7)v99.
+000117     03  Filler              Pic X(15).
+000118 Fd  Trans-File.
+000119 01  Trans-Record.
+000120     03  Transaction-Date   Pic  9(8).
+000121     03  Transaction-Type   Pic  X(4).
+000122     03  Transaction-Dealer Pic  X(8).
+000123     03  Transaction-Price  Pic S9(7)v99.
+000124     03  Transaction-Qty    Pic  9(3).
+000125     03  Filler             Pic  X(40).
+000126 Sd  Sort-File.
+000127 01  Sort-Record.
+000127     03  Sort-Trans-Dealer  Pic  X(8).
+000127     03  Sort-Trans-Date    Pic  9(8).
+000127     03  Sort-Trans-Type    Pic  X(4).
+000127     03  Sort-Trans-Price   Pic S9(7)v99.
+000127     03  Sort-Trans-Qty     Pic  9(3).
+000144 Working-Storage Section.
+000206 01  Dealer-Status           Pic XX Value Zeros.
+000207     88  Dealer-Success  Value "00" Thru "09".
+000207 01  Trans-File-Status       Pic XX Value Spaces.
+000208 01  Statement-Qty           Pic 9(5) Value Zeros.
+000208 01  Statement-Sales-Amount  Pic S9(7)v99 Value Zeros.
+000208 01  Statement-Commission    Pic S9(6)v99 Value Zeros.
+000208 01  Statement-Balance       Pic S9(7)v99 Value Zeros.
+000209 01  Heading-Line-1.
+000210     03  Filler      Pic X(12) Value "Created by:".
+000211     03  Filler      Pic X(8)  Value "CHAPT19D".
+000212     03  Filler      Pic X(9)  Value Spaces.
+000213     03  Filler      Pic X(26) Value "Monthly Dealer Statement".
+000214     03  Filler      Pic X(8)  Value Spaces.
+000215     03  Filler      Pic X(5)  Value "Page".
+000216     03  Page-No     Pic Z(4)9 Value Zeros.
+000217 01  Heading-Line-2.
+000218     03  Filler      Pic X(12) Value "Created on:".
+000219     03  Date-MM     Pic 99.
+000220     03  Filler      Pic X     Value "/".
+000221     03  Date-DD     Pic 99.
+000222     03  Filler      Pic X     Value "/".
+000223     03  Date-YY     Pic 99.
+000231 01  Statement-Dealer-Line.
+000232     03  Filler              Pic X(10) Value "Dealer:".
+000233     03  St-Dealer-Number    Pic X(8).
+000234     03  Filler              Pic X     Value Spaces.
+000235     03  St-Dealer-Name      Pic X(40).
+000243 01  Detail-Line.
+000244     03  Filler              Pic X(4)  Value Spaces.
+000245     03  Detail-Label        Pic X(24) Value Spaces.
+000246     03  Detail-Amount       Pic $$$,$$$.99-.
+000254 01  Line-Count           Pic 99          Value 99.
+000255 01  Page-Count           Pic 9(4)        Value Zeros.
+000256 01  Max-Lines            Pic 99          Value 60.
+000257 01  Date-And-Time-Area.
+000258     03  Work-Date            Pic 9(6).
+000259     03  Work-Date-X          Redefines Work-Date.
+000260         05  Date-YY          Pic 99.
+000261         05  Date-MM          Pic 99.
+000262         05  Date-DD          Pic 99.
+000263 Procedure Division.
+000264 Declaratives.
+000265 Dealer-File-Error Section.
+000266     Use After Standard Error Procedure On Dealer-File
+000267     .
+000268 Dealer-Error-Paragraph.
+000269     Display "Error on Dealer File " Dealer-Status
+000270     .
+000271 End Declaratives.
+000272 Chapt19d-Start.
+000273     Display "Begin Process Chapt19d"
+000274     Perform Open-Files
+000275     If Dealer-Success
+000276        Perform Fill-Initial-Headings
+000277        Sort Sort-File Ascending Key Sort-Trans-Dealer
+000277             Input Procedure Sort-Trans-In
+000277             Output Procedure Merge-And-Print
+000278        Perform Close-Files
+000279     End-If
+000280     Stop Run.
+000281 Sort-Trans-In.
+000281* Sort The Transaction File By Dealer Number So It Can Be
+000281* Merged Against The Dealer Master In A Single Pass, The Same
+000281* Way Chapt18c And Chapt20x Match Transactions To Dealers.
+000281     Open Input Trans-File
+000281     If Trans-File-Status = "00" Or Trans-File-Status = Spaces
+000281        Perform Release-Trans-Records
+000281           Until Trans-File-Status Not = "00"
+000281     End-If
+000281     Close Trans-File
+000281     .
+000282 Release-Trans-Records.
+000282     Read Trans-File
+000282          At End Continue
+000282          Not At End
+000282             Move Transaction-Dealer To Sort-Trans-Dealer
+000282             Move Transaction-Date   To Sort-Trans-Date
+000282             Move Transaction-Type   To Sort-Trans-Type
+000282             Move Transaction-Price  To Sort-Trans-Price
+000282             Move Transaction-Qty    To Sort-Trans-Qty
+000282             Release Sort-Record
+000282     End-Read
+000282     .
+000283 Merge-And-Print.
+000283     Perform Read-Dealer
+000283     Perform Read-Trans
+000283     Perform Process-Files Until
+000283             Dealer-Record = High-Values And
+000283             Sort-Record = High-Values
+000283     .
+000284 Process-Files.
+000284     Evaluate True
+000284        When Dealer-Number Of Dealer-Record < Sort-Trans-Dealer
+000284             Perform Print-Statement
+000284             Perform Read-Dealer
+000284        When Dealer-Number Of Dealer-Record > Sort-Trans-Dealer
+000284             Perform Read-Trans
+000284        When Other
+000284             Perform Accumulate-Trans-Record
+000284             Perform Read-Trans
+000284     End-Evaluate
+000284     .
+000285 Read-Dealer.
+000285     Read Dealer-File
+000285          At End Move High-Values To Dealer-Record
+000285          Not At End
+000285             Move Zeros To Statement-Qty Statement-Sales-Amount
+000285                           Statement-Commission
+000285     End-Read
+000285     .
+000286 Read-Trans.
+000286     Return Sort-File
+000286            At End Move High-Values To Sort-Record
+000286            Not At End Continue
+000286     End-Return
+000286     .
+000287 Accumulate-Trans-Record.
+000287     Add 1 To Statement-Qty
+000287     Compute Statement-Sales-Amount =
+000287             Statement-Sales-Amount +
+000287             (Sort-Trans-Qty * Sort-Trans-Price)
+000287     Compute Statement-Commission Rounded =
+000287             Statement-Commission +
+000287             ((Sort-Trans-Qty * Sort-Trans-Price) *
+000287              (Consignment-Percent Of Dealer-Record / 100))
+000287     .
+000292 Print-Statement.
+000293     Compute Statement-Balance =
+000306             Sold-To-Date Of Dealer-Record -
+000307             Commission-To-Date Of Dealer-Record -
+000308             Rent-Amount Of Dealer-Record
+000294     If Line-Count >= Max-Lines - 9
+000295        Perform Heading-Routine
+000296     End-If
+000297     Perform Write-Statement-Lines
+000298     .
+000327 Write-Statement-Lines.
+000328     Move Dealer-Number Of Dealer-Record To St-Dealer-Number
+000329     Perform Format-Name
+000330     Write Report-Record From Statement-Dealer-Line After 1
+000330     Add 1 To Line-Count
+000331     Move "  Items Sold This Period:" To Detail-Label
+000332     Move Statement-Qty To Detail-Amount
+000333     Write Report-Record From Detail-Line After 1
+000333     Move "  Sales Amount:"           To Detail-Label
+000334     Move Statement-Sales-Amount      To Detail-Amount
+000335     Write Report-Record From Detail-Line After 1
+000335     Move "  Commission Charged:"     To Detail-Label
+000336     Move Statement-Commission        To Detail-Amount
+000337     Write Report-Record From Detail-Line After 1
+000337     Move "  Rent Due:"               To Detail-Label
+000338     Move Rent-Amount Of Dealer-Record To Detail-Amount
+000339     Write Report-Record From Detail-Line After 1
+000339     Move "  Running Balance:"        To Detail-Label
+000340     Move Statement-Balance           To Detail-Amount
+000341     Write Report-Record From Detail-Line After 1
+000341     Add 5 To Line-Count
+000342     .
+000343 Format-Name.
+000344     Move Spaces To St-Dealer-Name
+000345     String First-Name  Delimited By Space
+000346            " "         Delimited By Size
+000347            Middle-Name Delimited By Space
+000348            " "         Delimited By Size
+000349            Last-Name   Delimited By Space
+000350            Into St-Dealer-Name
+000351     End-String
+000352     .
+000353 Heading-Routine.
+000354     Add 1 To Page-Count
+000355     Move Page-Count To Page-No
+000356     If Page-Count = 1
+000357        Write Report-Record From Heading-Line-1 After Zero
+000358     Else
+000359        Write Report-Record From Heading-Line-1 After Page
+000360     End-If
+000361     Write Report-Record From Heading-Line-2 After 1
+000362     Move 3 To Line-Count
+000363     .
+000364 Fill-Initial-Headings.
+000365     Accept Work-Date From Date
+000366     Move Corresponding Work-Date-X To Heading-Line-2
+000367     .
+000368 Open-Files.
+000369     Open Output Report-File
+000370           Input Dealer-File
+000371     .
+000372 Close-Files.
+000373     Close Report-File
+000374           Dealer-File
+000375     .
