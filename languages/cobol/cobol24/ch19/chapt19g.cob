@@ -0,0 +1,132 @@
+000010 @OPTIONS MAIN,TEST
+000020 Identification Division.
+000030 Program-Id.  Chapt19g.
+000031* Year-End Close - Archive And Reset Dealer Balances
+000043 Environment Division.
+000050 Configuration Section.
+000055 Source-Computer.  IBM-PC.
+000056 Object-Computer.  IBM-PC.
+000061 Input-Output  Section.
+000062 File-Control.
+000063     Select Dealer-File Assign To "Dealer.Dat"
+000067         Organization Indexed
+000068         Access Sequential
+000069         Record Key Dealer-Number
+000070         Alternate Record Key Dealer-Name
+000071         File Status Dealer-Status.
+000072     Select Year-History-File Assign To "DlrYrHist.TXT"
+000073            Organization Is Line Sequential
+000074            File Status  Is Year-History-Status.
+000076 Data Division.
+000077 File Section.
+000093 Fd  Dealer-File.
+000094 01  Dealer-Record.
+000095     03  Dealer-Number         Pic X(8).
+000096     03  Dealer-Name.
+000097         05  Last-Name   Pic X(25).
+000098         05  First-Name  Pic X(15).
+000099         05  Middle-Name Pic X(10).
+000100     03  Address-Line-1      Pic X(50).
+000101     03  Address-Line-2      Pic X(50).
+000102     03  City                Pic X(40).
+000103     03  State-Or-Country    Pic X(20).
+000104     03  Postal-Code         Pic X(15).
+000105     03  Home-Phone          Pic X(20).
+000106     03  Work-Phone          Pic X(20).
+000107     03  Other-Phone         Pic X(20).
+000108     03  Start-Date          Pic 9(8).
+000109     03  Last-Rent-Paid-Date Pic 9(8).
+000110     03  Next-Rent-Due-Date  Pic 9(8).
+000111     03  Rent-Amount         Pic 9(4)v99.
+000112     03  Consignment-Percent Pic 9(3).
+000113     03  Last-Sold-Amount    Pic S9(7)v99.
+000114     03  Last-Sold-Date      Pic 9(8).
+000115     03  Sold-To-Date        Pic S9(7)v99.
+000116     03  Commission-To-Date  Pic S9(7)v99.
+000117     03  Filler              Pic X(15).
+000124 Fd  Year-History-File.
+000125 01  Year-History-Record.
+000126     03  Hist-Dealer-Number       Pic X(8).
+000127     03  Filler                   Pic X.
+000128     03  Hist-Close-Year          Pic 9(4).
+000129     03  Filler                   Pic X.
+000130     03  Hist-Sold-To-Date        Pic S9(7)v99.
+000131     03  Filler                   Pic X.
+000132     03  Hist-Commission-To-Date  Pic S9(7)v99.
+000144 Working-Storage Section.
+000206 01  Dealer-Status           Pic XX Value Zeros.
+000207     88  Dealer-Success  Value "00" Thru "09".
+000207 01  Year-History-Status    Pic XX Value Spaces.
+000208 01  Close-Year-Parm        Pic X(4) Value Spaces.
+000209 01  Close-Year              Pic 9(4) Value Zeros.
+000257 01  Date-And-Time-Area.
+000258     03  Work-Date            Pic 9(6).
+000259     03  Work-Date-X          Redefines Work-Date.
+000260         05  Date-YY          Pic 99.
+000261         05  Date-MM          Pic 99.
+000262         05  Date-DD          Pic 99.
+000278 01  Dealers-Closed          Pic 9(5)        Value Zeros.
+000290 Procedure Division.
+000291 Declaratives.
+000292 Dealer-File-Error Section.
+000293     Use After Standard Error Procedure On Dealer-File
+000294     .
+000295 Dealer-Error-Paragraph.
+000296     Display "Error on Dealer File " Dealer-Status
+000297     .
+000298 End Declaratives.
+000299 Chapt19g-Start.
+000300     Display "Begin Process Chapt19g"
+000301     Accept Close-Year-Parm From Command-Line
+000302     If Close-Year-Parm Not = Spaces
+000303        Move Close-Year-Parm To Close-Year
+000304     Else
+000305        Accept Work-Date From Date
+000306        Move 20 To Close-Year (1:2)
+000307        Move Date-YY Of Work-Date-X To Close-Year (3:2)
+000308     End-If
+000309     Perform Open-Files
+000310     If Dealer-Success
+000311        Perform Process-File Until Not Dealer-Success
+000311        Perform Close-Files
+000312        Display Dealers-Closed
+000312                " Dealers Closed For Year " Close-Year
+000313     End-If
+000314     Stop Run.
+000315 Process-File.
+000316     Read Dealer-File
+000317          At End Continue
+000318          Not At End
+000319            Perform Close-One-Dealer
+000320     End-Read
+000321     .
+000322 Close-One-Dealer.
+000323     Perform Archive-Balances
+000324     Perform Reset-Balances
+000325     Rewrite Dealer-Record
+000326        Invalid Key
+000327           Display "Rewrite Error On Dealer File "
+000328                   Dealer-Status
+000329     End-Rewrite
+000330     Add 1 To Dealers-Closed
+000331     .
+000332 Archive-Balances.
+000333     Move Dealer-Number Of Dealer-Record  To Hist-Dealer-Number
+000334     Move Close-Year                      To Hist-Close-Year
+000335     Move Sold-To-Date Of Dealer-Record    To Hist-Sold-To-Date
+000336     Move Commission-To-Date Of Dealer-Record
+000336                              To Hist-Commission-To-Date
+000337     Write Year-History-Record
+000338     .
+000339 Reset-Balances.
+000340     Move Zeros To Sold-To-Date Of Dealer-Record
+000341     Move Zeros To Commission-To-Date Of Dealer-Record
+000341     .
+000397 Open-Files.
+000405     Open I-O    Dealer-File
+000406     Open Extend Year-History-File
+000407     .
+000409 Close-Files.
+000410     Close Dealer-File
+000411           Year-History-File
+000412     .
