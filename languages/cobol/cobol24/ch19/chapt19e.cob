@@ -0,0 +1,206 @@
+000010 @OPTIONS MAIN,TEST
+000020 Identification Division.
+000030 Program-Id.  Chapt19e.
+000031* Overdue-Rent Notice Letter-Merge Extract
+000043 Environment Division.
+000050 Configuration Section.
+000055 Source-Computer.  IBM-PC.
+000056 Object-Computer.  IBM-PC.
+000061 Input-Output  Section.
+000062 File-Control.
+000066     Select Dealer-File Assign To "Dealer.Dat"
+000067         Organization Indexed
+000068         Access Sequential
+000069         Record Key Dealer-Number
+000070         Alternate Record Key Dealer-Name
+000071         File Status Dealer-Status.
+000072     Select Notice-File Assign To "RentNotice.TXT"
+000073            Organization Is Line Sequential
+000074            File Status  Is Notice-Status.
+000076 Data Division.
+000077 File Section.
+000093 Fd  Dealer-File.
+000094 01  Dealer-Record.
+000095     03  Dealer-Number         Pic X(8).
+000096     03  Dealer-Name.
+000097         05  Last-Name   Pic X(25).
+000098         05  First-Name  Pic X(15).
+000099         05  Middle-Name Pic X(10).
+000100     03  Address-Line-1      Pic X(50).
+000101     03  Address-Line-2      Pic X(50).
+000102     03  City                Pic X(40).
+000103     03  State-Or-Country    Pic X(20).
+000104     03  Postal-Code         Pic X(15).
+000105     03  Home-Phone          Pic X(20).
+000106     03  Work-Phone          Pic X(20).
+000107     03  Other-Phone         Pic X(20).
+000108     03  Start-Date          Pic 9(8).
+000109     03  Last-Rent-Paid-Date Pic 9(8).
+000110     03  Next-Rent-Due-Date  Pic 9(8).
+000111     03  Rent-Amount         Pic 9(4)v99.
+000112     03  Consignment-Percent Pic 9(3).
+000113     03  Last-Sold-Amount    Pic S9(7)v99.
+000114     03  Last-Sold-Date      Pic 9(8).
+000115     03  Sold-To-Date        Pic S9(7)v99.
+000116     03  Commission-To-Date  Pic S9(7)v99.
+000117     03  Filler              Pic X(15).
+000124 Fd  Notice-File.
+000125 01  Notice-Record           Pic X(70).
+000144 Working-Storage Section.
+000206 01  Dealer-Status           Pic XX Value Zeros.
+000207     88  Dealer-Success  Value "00" Thru "09".
+000208 01  Notice-Status           Pic XX Value Spaces.
+000209 01  Notice-Name-Line         Pic X(70) Value Spaces.
+000210 01  Notice-City-Line         Pic X(70) Value Spaces.
+000211 01  City-Work-Field          Pic X(40) Value Spaces.
+000212 01  City-Field-Length        Pic 9(3)  Value Zeros.
+000213 01  City-Trailing-Spaces     Pic 9(3)  Value Zeros.
+000214 01  Notice-Body-Line-1       Pic X(70) Value Spaces.
+000215 01  Notice-Body-Line-2       Pic X(70) Value Spaces.
+000216 01  Notice-Body-Line-3       Pic X(70)
+000217         Value "promptly to bring your account current.".
+000257 01  Date-And-Time-Area.
+000258     03  Work-Date            Pic 9(6).
+000259     03  Work-Date-X          Redefines Work-Date.
+000260         05  Date-YY          Pic 99.
+000261         05  Date-MM          Pic 99.
+000262         05  Date-DD          Pic 99.
+000269 01  Due-Date-WS              Pic 9(8).
+000270 01  Due-Date-WS-X Redefines Due-Date-WS.
+000271     03  Due-MM               Pic 99.
+000272     03  Due-DD               Pic 99.
+000273     03  Due-YYYY.
+000274         05  Due-CC           Pic 99.
+000275         05  Due-YY           Pic 99.
+000276 01  Today-Date-WS            Pic 9(8).
+000277 01  Today-Date-WS-X Redefines Today-Date-WS.
+000278     03  Today-MM             Pic 99.
+000279     03  Today-DD             Pic 99.
+000280     03  Today-YYYY           Pic 9(4).
+000281 01  Days-Between-WS          Pic S9(7).
+000282 01  Days-Past-Due            Pic S9(5)      Value Zero.
+000283 01  Days-Past-Due-Edit       Pic Z(4)9.
+000284 01  Amount-Due-Edit          Pic $$$,$$$.99.
+000285 01  Notice-Count             Pic 9(5) Value Zero.
+000290 Procedure Division.
+000291 Declaratives.
+000292 Dealer-File-Error Section.
+000293     Use After Standard Error Procedure On Dealer-File
+000294     .
+000295 Dealer-Error-Paragraph.
+000296     Display "Error on Dealer File " Dealer-Status
+000297     .
+000298 End Declaratives.
+000299 Chapt19e-Start.
+000300     Display "Begin Process Chapt19e"
+000301     Perform Open-Files
+000302     If Dealer-Success
+000303        Accept Work-Date From Date
+000304        Perform Process-File Until Not Dealer-Success
+000305        Perform Close-Files
+000306        Display Notice-Count
+000307                " Overdue Notices Written"
+000308     End-If
+000309     Stop Run.
+000314 Process-File.
+000315     Read Dealer-File
+000316          At End Continue
+000317          Not At End
+000318            Perform Consider-This-Record
+000319     End-Read
+000320     .
+000321 Consider-This-Record.
+000322     Perform Compute-Days-Past-Due
+000323     If Days-Past-Due > Zero
+000324        Perform Write-Notice
+000325     End-If
+000326     .
+000340 Compute-Days-Past-Due.
+000341     Move Next-Rent-Due-Date Of Dealer-Record To Due-Date-WS
+000342     Move Date-MM Of Work-Date-X To Today-MM
+000343     Move Date-DD Of Work-Date-X To Today-DD
+000344     Move 20 To Today-YYYY (1:2)
+000345     Move Date-YY Of Work-Date-X To Today-YYYY (3:2)
+000346     Call "Chapt23f" Using Due-Date-WS-X Today-Date-WS-X
+000347          Days-Between-WS
+000348     Move Days-Between-WS To Days-Past-Due
+000349     .
+000350 Write-Notice.
+000351     Add 1 To Notice-Count
+000352     Move Days-Past-Due To Days-Past-Due-Edit
+000353     Move Rent-Amount Of Dealer-Record To Amount-Due-Edit
+000354     Move Spaces To Notice-Name-Line
+000355     String First-Name  Delimited By Space
+000356            " "         Delimited By Size
+000357            Middle-Name Delimited By Space
+000358            " "         Delimited By Size
+000359            Last-Name   Delimited By Space
+000360            Into Notice-Name-Line
+000361     End-String
+000362     Move Spaces To Notice-City-Line
+000363     Move Function Reverse (City Of Dealer-Record)
+000364          To City-Work-Field
+000365     Move Zeros To City-Trailing-Spaces
+000366     Inspect City-Work-Field Tallying City-Trailing-Spaces
+000367             For Leading Spaces
+000368* City-Field-Length Is The Actual Trimmed Length, Not The Pic
+000369* Size -- Guard Against A Blank City, Which Would Otherwise
+000370* Produce An Invalid Zero-Length Reference Modification Below
+000371     Compute City-Field-Length = 40 - City-Trailing-Spaces
+000372     If City-Field-Length > 0
+000373        String City Of Dealer-Record
+000374               (1:City-Field-Length)      Delimited By Size
+000375               ", "                   Delimited By Size
+000376               State-Or-Country Of Dealer-Record
+000377                                      Delimited By Space
+000378               "  "                   Delimited By Size
+000379               Postal-Code Of Dealer-Record
+000380                                      Delimited By Space
+000381               Into Notice-City-Line
+000382        End-String
+000383     Else
+000384        String State-Or-Country Of Dealer-Record
+000385                                      Delimited By Space
+000386               "  "                   Delimited By Size
+000387               Postal-Code Of Dealer-Record
+000388                                      Delimited By Space
+000389               Into Notice-City-Line
+000390        End-String
+000391     End-If
+000392     Move Spaces To Notice-Body-Line-1
+000393     String "Your booth rent of "    Delimited By Size
+000394            Amount-Due-Edit          Delimited By Size
+000395            " was due "              Delimited By Size
+000396            Into Notice-Body-Line-1
+000397     End-String
+000398     Move Spaces To Notice-Body-Line-2
+000399     String Days-Past-Due-Edit       Delimited By Size
+000400            " days ago and remains unpaid. Please remit"
+000401                                     Delimited By Size
+000402            Into Notice-Body-Line-2
+000403     End-String
+000404     Write Notice-Record From Notice-Name-Line
+000405     Write Notice-Record From Address-Line-1 Of Dealer-Record
+000406     If Address-Line-2 Of Dealer-Record Not = Spaces
+000407        Write Notice-Record From
+000408              Address-Line-2 Of Dealer-Record
+000409     End-If
+000410     Write Notice-Record From Notice-City-Line
+000411     Move Spaces To Notice-Record
+000412     Write Notice-Record
+000413     Write Notice-Record From Notice-Body-Line-1
+000414     Write Notice-Record From Notice-Body-Line-2
+000415     Write Notice-Record From Notice-Body-Line-3
+000416     Move Spaces To Notice-Record
+000417     Write Notice-Record
+000418     Move Spaces To Notice-Record
+000419     Write Notice-Record
+000420     .
+000421 Open-Files.
+000422     Open Input Dealer-File
+000423     Open Output Notice-File
+000424     .
+000425 Close-Files.
+000426     Close Dealer-File
+000427           Notice-File
+000428     .
