@@ -9,7 +9,7 @@
 000061 Input-Output  Section.
 000062 File-Control.
 000063     Select Report-File Assign To Printer.
-000066     Select Dealer-File Assign To "Dealer.Dat"
+000066     Select Dealer-File Assign To WS-Dealer-File
 000067         Organization Indexed
 000068         Access Sequential
 000069         Record Key Dealer-Number
@@ -43,142 +43,242 @@
 000114     03  Last-Sold-Date      Pic 9(8).
 000115     03  Sold-To-Date        Pic S9(7)v99.
 000116     03  Commission-To-Date  Pic S9(7)v99.
-000117     03  Filler              Pic X(15).
+000117     03  Filler              Pic X(10).
+000118     03  Store-Number        Pic X(4) Value "0001".
+000119     03  Filler              Pic X(1).
 000144 Working-Storage Section.
 000206 01  Dealer-Status           Pic XX Value Zeros.
 000207     88  Dealer-Success  Value "00" Thru "09".
-000209 01  Heading-Line-1.
-000210     03  Filler      Pic X(12) Value "Created by:".
-000211     03  Filler      Pic X(8)  Value "CHAPT19B".
-000212     03  Filler      Pic X(11) Value Spaces.
-000213     03  Filler      Pic X(23) Value "Dealer File Rent Report".
-000214     03  Filler      Pic X(10) Value Spaces.
-000215     03  Filler      Pic X(5)  Value "Page".
-000216     03  Page-No     Pic Z(4)9 Value Zeros.
-000217 01  Heading-Line-2.
-000218     03  Filler      Pic X(12) Value "Created on:".
-000219     03  Date-MM     Pic 99.
-000220     03  Filler      Pic X     Value "/".
-000221     03  Date-DD     Pic 99.
-000222     03  Filler      Pic X     Value "/".
-000223     03  Date-YY     Pic 99.
-000224 01  Heading-Line-3.
-000225     03  Filler      Pic X(12) Value "At:".
-000226     03  Time-HH     Pic 99.
-000227     03  Filler      Pic X     Value ":".
-000228     03  Time-MM     Pic 99.
-000229     03  Filler      Pic X     Value ":".
-000230     03  Time-SS     Pic 99.
-000231 01  Heading-Line-4.
-000232     03  Filler      Pic X(41) Value Spaces.
-000233     03  Filler      Pic X(27) Value "Last Rent  Next Rent".
-000234     03  Filler      Pic X(4)  Value "Rent".
-000235 01  Heading-Line-5.
-000236     03  Filler   Pic X(44) Value "Name".
-000237     03  Filler   Pic X(29) Value "Paid       Due         Amount".
-000238 01  Detail-Line.
-000239     03  Detail-Name         Pic X(40)       Value Spaces.
-000240     03  Filler              Pic X           Value Spaces.
-000241     03  Last-Rent-Paid-Date Pic 99/99/9999.
-000242     03  Filler              Pic X           Value Spaces.
-000243     03  Next-Rent-Due-Date  Pic 99/99/9999.
-000244     03  Filler              Pic X           Value Spaces.
-000245     03  Rent-Amount         Pic $$$,$$$.99.
-000246 01  Line-Count           Pic 99          Value 99.
-000247 01  Page-Count           Pic 9(4)        Value Zeros.
-000248 01  Max-Lines            Pic 99          Value 60.
-000249 01  Date-And-Time-Area.
-000250     03  Work-Date            Pic 9(6).
-000251     03  Work-Date-X          Redefines Work-Date.
-000252         05  Date-YY          Pic 99.
-000253         05  Date-MM          Pic 99.
-000254         05  Date-DD          Pic 99.
-000255     03  Work-Time            Pic 9(8).
-000256     03  Work-Time-X          Redefines Work-Time.
-000257         05  Time-HH          Pic 99.
-000258         05  Time-MM          Pic 99.
-000259         05  Time-SS          Pic 99.
-000260         05  Filler           Pic XX.
-000261
-000262 Procedure Division.
-000263 Declaratives.
-000264 Dealer-File-Error Section.
-000265     Use After Standard Error Procedure On Dealer-File
-000266     .
-000267 Dealer-Error-Paragraph.
-000268     Display "Error on Dealer File " Dealer-Status
-000269     .
-000270 End Declaratives.
-000271 Chapt19a-Start.
-000272     Display "Begin Process Chapt19b"
-000273     Perform Open-Files
-000274      If Dealer-Success
-000275        Perform Fill-Initial-Headings
-000276        Perform Start-Alternate-Key
-000277        Perform Process-File Until Not Dealer-Success
-000278        Perform Close-Files
-000279     End-If
-000280     Stop Run.
-000281 Start-Alternate-Key.
-000282     Move Low-Values To Dealer-Name
-000283     Start Dealer-File Key Not < Dealer-Name
-000284     .
-000285 Process-File.
-000286     Read Dealer-File
-000287          At End Continue
-000288          Not At End
-000289            If Dealer-Number (1:1) = "C"
-000290               Perform Print-This-Record
-000291            End-If
-000292     End-Read
-000293     .
-000294 Print-This-Record.
-000295     Perform Format-Name
-000296     Move Corresponding Dealer-Record To Detail-Line
-000297     If Line-Count >= Max-Lines
-000298        Perform Heading-Routine
-000299     End-If
-000300     Write Report-Record From Detail-Line After 1
-000301     Add 1 To Line-Count
-000302     .
-000303 Heading-Routine.
-000304     Add 1 To Page-Count
-000305     Move Page-Count To Page-No
-000306     If Page-Count = 1
-000307        Write Report-Record From Heading-Line-1 After Zero
-000308     Else
-000309        Write Report-Record From Heading-Line-1 After Page
-000310     End-If
-000311     Write Report-Record From Heading-Line-2 After 1
-000312     Write Report-Record From Heading-Line-3 After 1
-000313     Write Report-Record From Heading-Line-4 After 2
-000314     Write Report-Record From Heading-Line-5 After 1
-000315     Write Report-Record From Heading-Line-5 Before 2
-000316     Move 7 To Line-Count
-000317     .
-000318 Format-Name.
-000319     Move Spaces To Detail-Name
-000320     String First-Name  Delimited By Space
-000321            " "         Delimited By Size
-000322            Middle-Name Delimited By Space
-000323            " "         Delimited By Size
-000324            Last-Name   Delimited By Space
-000325            Into Detail-Name
-000326     End-String
-000327     .
-000328 Fill-Initial-Headings.
-000329     Accept Work-Date From Date
-000330     Accept Work-Time From Time
-000331     Move Corresponding Work-Date-X To
-000332                        Heading-Line-2
-000333     Move Corresponding Work-Time-X To
-000334                        Heading-Line-3
-000335     .
-000336 Open-Files.
-000337     Open Output Report-File
-000338           Input Dealer-File
-000339     .
-000340 Close-Files.
-000341     Close Report-File
-000342           Dealer-File
-000343     .
\ No newline at end of file
+000208 01  Dealer-Filter-Letter    Pic X Value "C".
+000209 01  Dealer-Filter-Parm      Pic X(8) Value Spaces.
+000210 01  Dealer-Filter-Low       Pic X Value Spaces.
+000211 01  Dealer-Filter-High      Pic X Value Spaces.
+000212 01  Dealer-Filter-Length    Pic 9 Value 1.
+000213     88  Dealer-Filter-All   Value 0.
+000214 01  Dealer-Filter-Is-Range  Pic X Value "N".
+000215     88  Dealer-Filter-Range Value "Y".
+000216 01  Dealer-Filter-Trailing-Spaces Pic 99 Value Zeros.
+000217 01  Matches-Filter-Flag     Pic X Value "N".
+000218     88  Dealer-Matches-Filter Value "Y".
+000219 01  Store-Filter-Parm       Pic X(4) Value Spaces.
+000220 01  Command-Parm            Pic X(20) Value Spaces.
+000221 01  Number-Of-Parms         Pic 9 Value Zeros.
+000222 01  WS-Dealer-File          Pic X(40) Value "Dealer.Dat".
+000223 01  WS-Env-Override         Pic X(40) Value Spaces.
+000224 01  Heading-Line-1.
+000225     03  Filler      Pic X(12) Value "Created by:".
+000226     03  Filler      Pic X(8)  Value "CHAPT19B".
+000227     03  Filler      Pic X(11) Value Spaces.
+000228     03  Filler      Pic X(23) Value "Dealer File Rent Report".
+000229     03  Filler      Pic X(10) Value Spaces.
+000230     03  Filler      Pic X(5)  Value "Page".
+000231     03  Page-No     Pic Z(4)9 Value Zeros.
+000232 01  Heading-Line-2.
+000233     03  Filler      Pic X(12) Value "Created on:".
+000234     03  Date-MM     Pic 99.
+000235     03  Filler      Pic X     Value "/".
+000236     03  Date-DD     Pic 99.
+000237     03  Filler      Pic X     Value "/".
+000238     03  Date-YY     Pic 99.
+000239 01  Heading-Line-3.
+000240     03  Filler      Pic X(12) Value "At:".
+000241     03  Time-HH     Pic 99.
+000242     03  Filler      Pic X     Value ":".
+000243     03  Time-MM     Pic 99.
+000244     03  Filler      Pic X     Value ":".
+000245     03  Time-SS     Pic 99.
+000246 01  Heading-Line-4.
+000247     03  Filler      Pic X(41) Value Spaces.
+000248     03  Filler      Pic X(27) Value "Last Rent  Next Rent".
+000249     03  Filler      Pic X(4)  Value "Rent".
+000250 01  Heading-Line-5.
+000251     03  Filler   Pic X(44) Value "Name".
+000252     03  Filler   Pic X(29) Value "Paid       Due         Amount".
+000253     03  Filler   Pic X(6)  Value "Store".
+000254 01  Detail-Line.
+000255     03  Detail-Name         Pic X(40)       Value Spaces.
+000256     03  Filler              Pic X           Value Spaces.
+000257     03  Last-Rent-Paid-Date Pic 99/99/9999.
+000258     03  Filler              Pic X           Value Spaces.
+000259     03  Next-Rent-Due-Date  Pic 99/99/9999.
+000260     03  Filler              Pic X           Value Spaces.
+000261     03  Rent-Amount         Pic $$$,$$$.99.
+000262     03  Filler              Pic X           Value Spaces.
+000263     03  Detail-Store-Number Pic X(4)        Value Spaces.
+000264 01  Total-Line.
+000265     03  Total-Description  Pic X(63) Value
+000266              "*** Grand Total Rent Amount".
+000267     03  Total-Rent-Amount  Pic $$$,$$$.99.
+000268 01  Grand-Total-Rent     Pic S9(6)v99    Value Zeros.
+000269 01  Line-Count           Pic 99          Value 99.
+000270 01  Page-Count           Pic 9(4)        Value Zeros.
+000271 01  Max-Lines            Pic 99          Value 60.
+000272 01  Date-And-Time-Area.
+000273     03  Work-Date            Pic 9(6).
+000274     03  Work-Date-X          Redefines Work-Date.
+000275         05  Date-YY          Pic 99.
+000276         05  Date-MM          Pic 99.
+000277         05  Date-DD          Pic 99.
+000278     03  Work-Time            Pic 9(8).
+000279     03  Work-Time-X          Redefines Work-Time.
+000280         05  Time-HH          Pic 99.
+000281         05  Time-MM          Pic 99.
+000282         05  Time-SS          Pic 99.
+000283         05  Filler           Pic XX.
+000284
+000285 Procedure Division.
+000286 Declaratives.
+000287 Dealer-File-Error Section.
+000288     Use After Standard Error Procedure On Dealer-File
+000289     .
+000290 Dealer-Error-Paragraph.
+000291     Display "Error on Dealer File " Dealer-Status
+000292     .
+000293 End Declaratives.
+000294 Chapt19a-Start.
+000295     Display "Begin Process Chapt19b"
+000296     Perform Get-File-Parameters
+000297* Run-Time Selection:  Dealer Parm May Be A Single Letter (Old
+000298* Behavior), A Prefix Of Up To 8 Characters, A Letter Range
+000299* Such As "A-M", Or "ALL" (Or Omitted) For Every Dealer.  An
+000300* Optional Second Parm Selects A Single Store.
+000301     Accept Command-Parm From Command-Line
+000302     Unstring Command-Parm Delimited By All Space
+000303        Into Dealer-Filter-Parm, Store-Filter-Parm
+000304        Tallying In Number-Of-Parms
+000305     End-Unstring
+000306     Perform Determine-Dealer-Filter
+000307     Perform Open-Files
+000308      If Dealer-Success
+000309        Perform Fill-Initial-Headings
+000310        Perform Start-Alternate-Key
+000311        Perform Process-File Until Not Dealer-Success
+000312        Perform Print-Grand-Total
+000313        Perform Close-Files
+000314     End-If
+000315     Exit Program.
+000316 Start-Alternate-Key.
+000317     Move Low-Values To Dealer-Name
+000318     Start Dealer-File Key Not < Dealer-Name
+000319     .
+000320 Process-File.
+000321     Read Dealer-File
+000322          At End Continue
+000323          Not At End
+000324            Perform Check-Dealer-Filter
+000325            If Dealer-Matches-Filter
+000326               Perform Print-This-Record
+000327            End-If
+000328     End-Read
+000329     .
+000330 Determine-Dealer-Filter.
+000331* Dealer-Filter-Parm May Be Spaces Or "ALL" (Select Every
+000332* Dealer), A Letter Range Such As "A-M", Or A Prefix Of Up
+000333* To 8 Characters (The Old Single-Letter Behavior Still Works
+000334* Since A 1-Character Prefix Is Just A Single Letter).
+000335     Move 8 To Dealer-Filter-Length
+000336     Move "N" To Dealer-Filter-Is-Range
+000337     If Dealer-Filter-Parm = Spaces Or Dealer-Filter-Parm = "ALL"
+000338        Move Zero To Dealer-Filter-Length
+000339     Else
+000340        If Dealer-Filter-Parm (2:1) = "-"
+000341           Move "Y" To Dealer-Filter-Is-Range
+000342           Move Dealer-Filter-Parm (1:1) To Dealer-Filter-Low
+000343           Move Dealer-Filter-Parm (3:1) To Dealer-Filter-High
+000344        Else
+000345           Move Zeros To Dealer-Filter-Trailing-Spaces
+000346           Inspect Dealer-Filter-Parm Tallying
+000347              Dealer-Filter-Trailing-Spaces For Trailing Space
+000348           Compute Dealer-Filter-Length =
+000349              8 - Dealer-Filter-Trailing-Spaces
+000350        End-If
+000351     End-If
+000352     .
+000353 Check-Dealer-Filter.
+000354     Move "N" To Matches-Filter-Flag
+000355     Evaluate True
+000356        When Dealer-Filter-All
+000357           Move "Y" To Matches-Filter-Flag
+000358        When Dealer-Filter-Range
+000359           If Dealer-Number (1:1) Not < Dealer-Filter-Low
+000360              And Dealer-Number (1:1) Not > Dealer-Filter-High
+000361              Move "Y" To Matches-Filter-Flag
+000362           End-If
+000363        When Other
+000364           If Dealer-Number (1:Dealer-Filter-Length) =
+000365              Dealer-Filter-Parm (1:Dealer-Filter-Length)
+000366              Move "Y" To Matches-Filter-Flag
+000367           End-If
+000368     End-Evaluate
+000369     If Dealer-Matches-Filter
+000370        And Store-Filter-Parm Not = Spaces
+000371        And Store-Number Not = Store-Filter-Parm
+000372        Move "N" To Matches-Filter-Flag
+000373     End-If
+000374     .
+000375 Print-This-Record.
+000376     Perform Format-Name
+000377     Move Corresponding Dealer-Record To Detail-Line
+000378     Move Store-Number To Detail-Store-Number
+000379     If Line-Count >= Max-Lines
+000380        Perform Heading-Routine
+000381     End-If
+000382     Write Report-Record From Detail-Line After 1
+000383     Add 1 To Line-Count
+000384     Add Rent-Amount Of Dealer-Record To Grand-Total-Rent
+000385     .
+000386 Print-Grand-Total.
+000387     Move Grand-Total-Rent To Total-Rent-Amount
+000388     Write Report-Record From Total-Line After 2
+000389     .
+000390 Heading-Routine.
+000391     Add 1 To Page-Count
+000392     Move Page-Count To Page-No
+000393     If Page-Count = 1
+000394        Write Report-Record From Heading-Line-1 After Zero
+000395     Else
+000396        Write Report-Record From Heading-Line-1 After Page
+000397     End-If
+000398     Write Report-Record From Heading-Line-2 After 1
+000399     Write Report-Record From Heading-Line-3 After 1
+000400     Write Report-Record From Heading-Line-4 After 2
+000401     Write Report-Record From Heading-Line-5 After 1
+000402     Write Report-Record From Heading-Line-5 Before 2
+000403     Move 7 To Line-Count
+000404     .
+000405 Format-Name.
+000406     Move Spaces To Detail-Name
+000407     String First-Name  Delimited By Space
+000408            " "         Delimited By Size
+000409            Middle-Name Delimited By Space
+000410            " "         Delimited By Size
+000411            Last-Name   Delimited By Space
+000412            Into Detail-Name
+000413     End-String
+000414     .
+000415 Fill-Initial-Headings.
+000416     Accept Work-Date From Date
+000417     Accept Work-Time From Time
+000418     Move Corresponding Work-Date-X To
+000419                        Heading-Line-2
+000420     Move Corresponding Work-Time-X To
+000421                        Heading-Line-3
+000422     .
+000423 Open-Files.
+000424     Open Output Report-File
+000425           Input Dealer-File
+000426     .
+000427 Close-Files.
+000428     Close Report-File
+000429           Dealer-File
+000430     .
+000431 Get-File-Parameters.
+000432     Move Spaces To WS-Env-Override
+000433     Accept WS-Env-Override From Environment "DEALER_FILE"
+000434        On Exception
+000435           Continue
+000436     End-Accept
+000437     If WS-Env-Override Not = Spaces
+000438        Move WS-Env-Override To WS-Dealer-File
+000439     End-If
+000440     .
