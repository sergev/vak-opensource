@@ -0,0 +1,302 @@
+000010 @OPTIONS MAIN,TEST
+000020 Identification Division.
+000030 Program-Id.  Chapt19c.
+000031* Dealer Rent Aging Report
+000043 Environment Division.
+000050 Configuration Section.
+000055 Source-Computer.  IBM-PC.
+000056 Object-Computer.  IBM-PC.
+000061 Input-Output  Section.
+000062 File-Control.
+000063     Select Report-File Assign To Printer.
+000066     Select Dealer-File Assign To "Dealer.Dat"
+000067         Organization Indexed
+000068         Access Sequential
+000069         Record Key Dealer-Number
+000070         Alternate Record Key Dealer-Name
+000071         File Status Dealer-Status.
+000076 Data Division.
+000077 File Section.
+000078 Fd  Report-File.
+000079 01  Report-Record Pic X(80).
+000093 Fd  Dealer-File.
+000094 01  Dealer-Record.
+000095     03  Dealer-Number         Pic X(8).
+000096     03  Dealer-Name.
+000097         05  Last-Name   Pic X(25).
+000098         05  First-Name  Pic X(15).
+000099         05  Middle-Name Pic X(10).
+000100     03  Address-Line-1      Pic X(50).
+000101     03  Address-Line-2      Pic X(50).
+000102     03  City                Pic X(40).
+000103     03  State-Or-Country    Pic X(20).
+000104     03  Postal-Code         Pic X(15).
+000105     03  Home-Phone          Pic X(20).
+000106     03  Work-Phone          Pic X(20).
+000107     03  Other-Phone         Pic X(20).
+000108     03  Start-Date          Pic 9(8).
+000109     03  Last-Rent-Paid-Date Pic 9(8).
+000110     03  Next-Rent-Due-Date  Pic 9(8).
+000111     03  Rent-Amount         Pic 9(4)v99.
+000112     03  Consignment-Percent Pic 9(3).
+000113     03  Last-Sold-Amount    Pic S9(7)v99.
+000114     03  Last-Sold-Date      Pic 9(8).
+000115     03  Sold-To-Date        Pic S9(7)v99.
+000116     03  Commission-To-Date  Pic S9(7)v99.
+000117     03  Filler              Pic X(15).
+000144 Working-Storage Section.
+000206 01  Dealer-Status           Pic XX Value Zeros.
+000207     88  Dealer-Success  Value "00" Thru "09".
+000209 01  Heading-Line-1.
+000210     03  Filler      Pic X(12) Value "Created by:".
+000211     03  Filler      Pic X(8)  Value "CHAPT19C".
+000212     03  Filler      Pic X(11) Value Spaces.
+000213     03  Filler      Pic X(24) Value "Dealer Rent Aging Report".
+000214     03  Filler      Pic X(8)  Value Spaces.
+000215     03  Filler      Pic X(5)  Value "Page".
+000216     03  Page-No     Pic Z(4)9 Value Zeros.
+000217 01  Heading-Line-2.
+000218     03  Filler      Pic X(12) Value "Created on:".
+000219     03  Date-MM     Pic 99.
+000220     03  Filler      Pic X     Value "/".
+000221     03  Date-DD     Pic 99.
+000222     03  Filler      Pic X     Value "/".
+000223     03  Date-YY     Pic 99.
+000224 01  Heading-Line-3.
+000225     03  Filler      Pic X(12) Value "At:".
+000226     03  Time-HH     Pic 99.
+000227     03  Filler      Pic X     Value ":".
+000228     03  Time-MM     Pic 99.
+000229     03  Filler      Pic X     Value ":".
+000230     03  Time-SS     Pic 99.
+000231 01  Heading-Line-4.
+000232     03  Filler      Pic X(44) Value Spaces.
+000233     03  Filler      Pic X(11) Value "Next Rent".
+000234     03  Filler      Pic X(10) Value "Days".
+000235     03  Filler      Pic X(16) Value "Aging".
+000236     03  Filler      Pic X(4)  Value "Rent".
+000237 01  Heading-Line-5.
+000238     03  Filler   Pic X(44) Value "Name".
+000239     03  Filler   Pic X(11) Value "Due Date".
+000240     03  Filler   Pic X(10) Value "Past Due".
+000241     03  Filler   Pic X(16) Value "Category".
+000242     03  Filler   Pic X(9)  Value "Amount".
+000243 01  Detail-Line.
+000244     03  Detail-Name         Pic X(40)       Value Spaces.
+000245     03  Filler              Pic X           Value Spaces.
+000246     03  Next-Rent-Due-Date  Pic 99/99/9999.
+000247     03  Filler              Pic X(3)        Value Spaces.
+000248     03  Days-Past-Due-Edit  Pic Z(4)9.
+000249     03  Filler              Pic X(3)        Value Spaces.
+000250     03  Aging-Category      Pic X(13)       Value Spaces.
+000251     03  Rent-Amount         Pic $$$,$$$.99.
+000252 01  Total-Line.
+000253     03  Total-Category   Pic X(16) Value Spaces.
+000254     03  Filler           Pic X(6)  Value "Count:".
+000255     03  Total-Count      Pic ZZZ9.
+000256     03  Filler           Pic X(9)  Value "  Amount:".
+000257     03  Total-Amount     Pic $$$,$$$.99.
+000258 01  Grand-Total-Line.
+000259     03  Filler           Pic X(16) Value "Grand Total".
+000260     03  Filler           Pic X(6)  Value "Count:".
+000261     03  Grand-Total-Count  Pic ZZZ9.
+000262     03  Filler           Pic X(9)  Value "  Amount:".
+000263     03  Grand-Total-Amount  Pic $$$,$$$.99.
+000264 01  Line-Count           Pic 99          Value 99.
+000265 01  Page-Count           Pic 9(4)        Value Zeros.
+000266 01  Max-Lines            Pic 99          Value 60.
+000267 01  Date-And-Time-Area.
+000268     03  Work-Date            Pic 9(6).
+000269     03  Work-Date-X          Redefines Work-Date.
+000270         05  Date-YY          Pic 99.
+000271         05  Date-MM          Pic 99.
+000272         05  Date-DD          Pic 99.
+000273     03  Work-Time            Pic 9(8).
+000274     03  Work-Time-X          Redefines Work-Time.
+000275         05  Time-HH          Pic 99.
+000276         05  Time-MM          Pic 99.
+000277         05  Time-SS          Pic 99.
+000278         05  Filler           Pic XX.
+000279 01  Due-Date-WS              Pic 9(8).
+000280 01  Due-Date-WS-X Redefines Due-Date-WS.
+000281     03  Due-MM               Pic 99.
+000282     03  Due-DD               Pic 99.
+000283     03  Due-YYYY.
+000284         05  Due-CC           Pic 99.
+000285         05  Due-YY           Pic 99.
+000286 01  Today-Date-WS            Pic 9(8).
+000287 01  Today-Date-WS-X Redefines Today-Date-WS.
+000288     03  Today-MM             Pic 99.
+000289     03  Today-DD             Pic 99.
+000290     03  Today-YYYY           Pic 9(4).
+000291 01  Days-Between-WS          Pic S9(7).
+000292 01  Days-Past-Due            Pic S9(5)      Value Zero.
+000293 01  Aging-Totals.
+000294     03  Current-Count        Pic 9(5) Value Zero.
+000295     03  Current-Amount       Pic S9(7)v99 Value Zero.
+000296     03  Bucket-1-30-Count    Pic 9(5) Value Zero.
+000297     03  Bucket-1-30-Amount   Pic S9(7)v99 Value Zero.
+000298     03  Bucket-31-60-Count   Pic 9(5) Value Zero.
+000299     03  Bucket-31-60-Amount  Pic S9(7)v99 Value Zero.
+000300     03  Bucket-61-90-Count   Pic 9(5) Value Zero.
+000301     03  Bucket-61-90-Amount  Pic S9(7)v99 Value Zero.
+000302     03  Bucket-Over-90-Count Pic 9(5) Value Zero.
+000303     03  Bucket-Over-90-Amount Pic S9(7)v99 Value Zero.
+000304 Procedure Division.
+000305 Declaratives.
+000306 Dealer-File-Error Section.
+000307     Use After Standard Error Procedure On Dealer-File
+000308     .
+000309 Dealer-Error-Paragraph.
+000310     Display "Error on Dealer File " Dealer-Status
+000311     .
+000312 End Declaratives.
+000313 Chapt19c-Start.
+000314     Display "Begin Process Chapt19c"
+000315     Perform Open-Files
+000316     If Dealer-Success
+000317        Perform Fill-Initial-Headings
+000318        Perform Start-Alternate-Key
+000319        Perform Process-File Until Not Dealer-Success
+000320        Perform Print-Aging-Totals
+000321        Perform Close-Files
+000322     End-If
+000323     Exit Program.
+000324 Start-Alternate-Key.
+000325     Move Low-Values To Dealer-Name
+000326     Start Dealer-File Key Not < Dealer-Name
+000327     .
+000328 Process-File.
+000329     Read Dealer-File
+000330          At End Continue
+000331          Not At End
+000332            Perform Print-This-Record
+000333     End-Read
+000334     .
+000335 Print-This-Record.
+000336     Perform Format-Name
+000337     Perform Compute-Days-Past-Due
+000338     Perform Classify-Aging
+000339     Move Corresponding Dealer-Record To Detail-Line
+000340     If Days-Past-Due Not Less Than Zero
+000341        Move Days-Past-Due To Days-Past-Due-Edit
+000342     Else
+000343        Move Zero To Days-Past-Due-Edit
+000344     End-If
+000345     If Line-Count >= Max-Lines
+000346        Perform Heading-Routine
+000347     End-If
+000348     Write Report-Record From Detail-Line After 1
+000349     Add 1 To Line-Count
+000350     .
+000351* True Elapsed Days Between Today And The Due Date, Via The
+000352* Shared Chapt23f Days-Between-Dates Subprogram, So The Aging
+000353* Buckets Below Sort Dealers Into The Standard 30/60/90 Day
+000354* Categories Correctly Across Month And Year Boundaries.
+000355 Compute-Days-Past-Due.
+000356     Move Next-Rent-Due-Date Of Dealer-Record To Due-Date-WS
+000357     Move Date-MM Of Work-Date-X To Today-MM
+000358     Move Date-DD Of Work-Date-X To Today-DD
+000359     Move 20 To Today-YYYY (1:2)
+000360     Move Date-YY Of Work-Date-X To Today-YYYY (3:2)
+000361     Call "Chapt23f" Using Due-Date-WS-X Today-Date-WS-X
+000362          Days-Between-WS
+000363     Move Days-Between-WS To Days-Past-Due
+000364     .
+000365 Classify-Aging.
+000366     Evaluate True
+000367        When Days-Past-Due Not Greater Than Zero
+000368           Move "Current"       To Aging-Category
+000369           Add 1 To Current-Count
+000370           Add Rent-Amount Of Dealer-Record To Current-Amount
+000371        When Days-Past-Due Not Greater Than 30
+000372           Move "1-30 Days"     To Aging-Category
+000373           Add 1 To Bucket-1-30-Count
+000374           Add Rent-Amount Of Dealer-Record To Bucket-1-30-Amount
+000375        When Days-Past-Due Not Greater Than 60
+000376           Move "31-60 Days"    To Aging-Category
+000377           Add 1 To Bucket-31-60-Count
+000378           Add Rent-Amount Of Dealer-Record To Bucket-31-60-Amount
+000379        When Days-Past-Due Not Greater Than 90
+000380           Move "61-90 Days"    To Aging-Category
+000381           Add 1 To Bucket-61-90-Count
+000382           Add Rent-Amount Of Dealer-Record To Bucket-61-90-Amount
+000383        When Other
+000384           Move "Over 90 Days"  To Aging-Category
+000385           Add 1 To Bucket-Over-90-Count
+000386           Add Rent-Amount Of Dealer-Record
+000387                To Bucket-Over-90-Amount
+000388     End-Evaluate
+000389     .
+000390 Print-Aging-Totals.
+000391     Move "Current"      To Total-Category
+000392     Move Current-Count  To Total-Count
+000393     Move Current-Amount To Total-Amount
+000394     Write Report-Record From Total-Line After 2
+000395     Move "1-30 Days"    To Total-Category
+000396     Move Bucket-1-30-Count  To Total-Count
+000397     Move Bucket-1-30-Amount To Total-Amount
+000398     Write Report-Record From Total-Line After 1
+000399     Move "31-60 Days"   To Total-Category
+000400     Move Bucket-31-60-Count  To Total-Count
+000401     Move Bucket-31-60-Amount To Total-Amount
+000402     Write Report-Record From Total-Line After 1
+000403     Move "61-90 Days"   To Total-Category
+000404     Move Bucket-61-90-Count  To Total-Count
+000405     Move Bucket-61-90-Amount To Total-Amount
+000406     Write Report-Record From Total-Line After 1
+000407     Move "Over 90 Days" To Total-Category
+000408     Move Bucket-Over-90-Count  To Total-Count
+000409     Move Bucket-Over-90-Amount To Total-Amount
+000410     Write Report-Record From Total-Line After 1
+000411     Compute Grand-Total-Count =
+000412             Current-Count + Bucket-1-30-Count +
+000413             Bucket-31-60-Count + Bucket-61-90-Count +
+000414             Bucket-Over-90-Count
+000415     Compute Grand-Total-Amount =
+000416             Current-Amount + Bucket-1-30-Amount +
+000417             Bucket-31-60-Amount + Bucket-61-90-Amount +
+000418             Bucket-Over-90-Amount
+000419     Write Report-Record From Grand-Total-Line After 2
+000420     .
+000421 Heading-Routine.
+000422     Add 1 To Page-Count
+000423     Move Page-Count To Page-No
+000424     If Page-Count = 1
+000425        Write Report-Record From Heading-Line-1 After Zero
+000426     Else
+000427        Write Report-Record From Heading-Line-1 After Page
+000428     End-If
+000429     Write Report-Record From Heading-Line-2 After 1
+000430     Write Report-Record From Heading-Line-3 After 1
+000431     Write Report-Record From Heading-Line-4 After 2
+000432     Write Report-Record From Heading-Line-5 After 1
+000433     Write Report-Record From Heading-Line-5 Before 2
+000434     Move 7 To Line-Count
+000435     .
+000436 Format-Name.
+000437     Move Spaces To Detail-Name
+000438     String First-Name  Delimited By Space
+000439            " "         Delimited By Size
+000440            Middle-Name Delimited By Space
+000441            " "         Delimited By Size
+000442            Last-Name   Delimited By Space
+000443            Into Detail-Name
+000444     End-String
+000445     .
+000446 Fill-Initial-Headings.
+000447     Accept Work-Date From Date
+000448     Accept Work-Time From Time
+000449     Move Corresponding Work-Date-X To
+000450                        Heading-Line-2
+000451     Move Corresponding Work-Time-X To
+000452                        Heading-Line-3
+000453     .
+000454 Open-Files.
+000455     Open Output Report-File
+000456           Input Dealer-File
+000457     .
+000458 Close-Files.
+000459     Close Report-File
+000460           Dealer-File
+000461     .
