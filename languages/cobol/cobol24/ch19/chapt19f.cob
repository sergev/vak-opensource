@@ -0,0 +1,194 @@
+000010 @OPTIONS MAIN,TEST
+000020 Identification Division.
+000030 Program-Id.  Chapt19f.
+000031* Automatic Monthly Rent Invoice Generation
+000043 Environment Division.
+000050 Configuration Section.
+000055 Source-Computer.  IBM-PC.
+000056 Object-Computer.  IBM-PC.
+000061 Input-Output  Section.
+000062 File-Control.
+000063     Select Report-File Assign To Printer.
+000066     Select Dealer-File Assign To "Dealer.Dat"
+000067         Organization Indexed
+000068         Access Sequential
+000069         Record Key Dealer-Number
+000070         Alternate Record Key Dealer-Name
+000071         File Status Dealer-Status.
+000076 Data Division.
+000077 File Section.
+000078 Fd  Report-File.
+000079 01  Report-Record Pic X(80).
+000093 Fd  Dealer-File.
+000094 01  Dealer-Record.
+000095     03  Dealer-Number         Pic X(8).
+000096     03  Dealer-Name.
+000097         05  Last-Name   Pic X(25).
+000098         05  First-Name  Pic X(15).
+000099         05  Middle-Name Pic X(10).
+000100     03  Address-Line-1      Pic X(50).
+000101     03  Address-Line-2      Pic X(50).
+000102     03  City                Pic X(40).
+000103     03  State-Or-Country    Pic X(20).
+000104     03  Postal-Code         Pic X(15).
+000105     03  Home-Phone          Pic X(20).
+000106     03  Work-Phone          Pic X(20).
+000107     03  Other-Phone         Pic X(20).
+000108     03  Start-Date          Pic 9(8).
+000109     03  Last-Rent-Paid-Date Pic 9(8).
+000110     03  Next-Rent-Due-Date  Pic 9(8).
+000111     03  Rent-Amount         Pic 9(4)v99.
+000112     03  Consignment-Percent Pic 9(3).
+000113     03  Last-Sold-Amount    Pic S9(7)v99.
+000114     03  Last-Sold-Date      Pic 9(8).
+000115     03  Sold-To-Date        Pic S9(7)v99.
+000116     03  Commission-To-Date  Pic S9(7)v99.
+000117     03  Filler              Pic X(15).
+000144 Working-Storage Section.
+000206 01  Dealer-Status           Pic XX Value Zeros.
+000207     88  Dealer-Success  Value "00" Thru "09".
+000209 01  Heading-Line-1.
+000210     03  Filler      Pic X(12) Value "Created by:".
+000211     03  Filler      Pic X(8)  Value "CHAPT19F".
+000212     03  Filler      Pic X(9)  Value Spaces.
+000213     03  Filler      Pic X(26) Value "Monthly Rent Invoice Run".
+000214     03  Filler      Pic X(8)  Value Spaces.
+000215     03  Filler      Pic X(5)  Value "Page".
+000216     03  Page-No     Pic Z(4)9 Value Zeros.
+000217 01  Heading-Line-2.
+000218     03  Filler      Pic X(12) Value "Created on:".
+000219     03  Date-MM     Pic 99.
+000220     03  Filler      Pic X     Value "/".
+000221     03  Date-DD     Pic 99.
+000222     03  Filler      Pic X     Value "/".
+000223     03  Date-YY     Pic 99.
+000231 01  Detail-Line.
+000232     03  Detail-Dealer-Number Pic X(8)  Value Spaces.
+000233     03  Filler                Pic X     Value Spaces.
+000234     03  Detail-Name           Pic X(40) Value Spaces.
+000235     03  Detail-Rent-Amount    Pic $$,$$$.99.
+000236     03  Filler                Pic X(2)  Value Spaces.
+000237     03  Detail-Due-Date       Pic 99/99/9999.
+000253 01  Invoice-Count        Pic 9(5)        Value Zeros.
+000254 01  Line-Count           Pic 99          Value 99.
+000255 01  Page-Count           Pic 9(4)        Value Zeros.
+000256 01  Max-Lines            Pic 99          Value 60.
+000257 01  Date-And-Time-Area.
+000258     03  Work-Date            Pic 9(6).
+000259     03  Work-Date-X          Redefines Work-Date.
+000260         05  Date-YY          Pic 99.
+000261         05  Date-MM          Pic 99.
+000262         05  Date-DD          Pic 99.
+000269 01  Due-Date-WS              Pic 9(8).
+000270 01  Due-Date-WS-X Redefines Due-Date-WS.
+000271     03  Due-MM               Pic 99.
+000272     03  Due-DD               Pic 99.
+000273     03  Due-YYYY             Pic 9(4).
+000273 01  Due-Max-Day              Pic 99.
+000290 Procedure Division.
+000291 Declaratives.
+000292 Dealer-File-Error Section.
+000293     Use After Standard Error Procedure On Dealer-File
+000294     .
+000295 Dealer-Error-Paragraph.
+000296     Display "Error on Dealer File " Dealer-Status
+000297     .
+000298 End Declaratives.
+000299 Chapt19f-Start.
+000300     Display "Begin Process Chapt19f"
+000301     Perform Open-Files
+000302     If Dealer-Success
+000303        Perform Fill-Initial-Headings
+000304        Perform Process-File Until Not Dealer-Success
+000305        Display Invoice-Count " Rent Invoices Generated"
+000306        Perform Close-Files
+000307     End-If
+000308     Stop Run.
+000314 Process-File.
+000315     Read Dealer-File
+000316          At End Continue
+000317          Not At End
+000318            Perform Generate-Invoice
+000319     End-Read
+000320     .
+000321 Generate-Invoice.
+000322     Perform Print-Invoice-Line
+000323     Perform Advance-Due-Date
+000324     Rewrite Dealer-Record
+000325        Invalid Key
+000326           Display "Rewrite Error On Dealer File "
+000327                   Dealer-Status
+000328     End-Rewrite
+000329     Add 1 To Invoice-Count
+000330     .
+000331 Print-Invoice-Line.
+000332     Move Dealer-Number Of Dealer-Record To
+000332               Detail-Dealer-Number
+000333     Perform Format-Name
+000334     Move Rent-Amount Of Dealer-Record     To Detail-Rent-Amount
+000335     Move Next-Rent-Due-Date Of Dealer-Record To Detail-Due-Date
+000336     If Line-Count >= Max-Lines
+000337        Perform Heading-Routine
+000338     End-If
+000339     Write Report-Record From Detail-Line After 1
+000340     Add 1 To Line-Count
+000341     .
+000342 Advance-Due-Date.
+000343     Move Next-Rent-Due-Date Of Dealer-Record To Due-Date-WS
+000344     Add 1 To Due-MM
+000345     If Due-MM > 12
+000346        Move 1 To Due-MM
+000347        Add 1 To Due-YYYY
+000348     End-If
+000348     Evaluate Due-MM
+000348        When 4 When 6 When 9 When 11
+000348           Move 30 To Due-Max-Day
+000348        When 2
+000348           If Function Mod(Due-YYYY, 4) = 0 And
+000348             (Function Mod(Due-YYYY, 100) Not = 0 Or
+000348              Function Mod(Due-YYYY, 400) = 0)
+000348              Move 29 To Due-Max-Day
+000348           Else
+000348              Move 28 To Due-Max-Day
+000348           End-If
+000348        When Other
+000348           Move 31 To Due-Max-Day
+000348     End-Evaluate
+000348     If Due-DD > Due-Max-Day
+000348        Move Due-Max-Day To Due-DD
+000348     End-If
+000349     Move Due-Date-WS To Next-Rent-Due-Date Of Dealer-Record
+000350     .
+000351 Format-Name.
+000352     Move Spaces To Detail-Name
+000353     String First-Name  Delimited By Space
+000354            " "         Delimited By Size
+000355            Middle-Name Delimited By Space
+000356            " "         Delimited By Size
+000357            Last-Name   Delimited By Space
+000358            Into Detail-Name
+000359     End-String
+000360     .
+000361 Heading-Routine.
+000362     Add 1 To Page-Count
+000363     Move Page-Count To Page-No
+000364     If Page-Count = 1
+000365        Write Report-Record From Heading-Line-1 After Zero
+000366     Else
+000367        Write Report-Record From Heading-Line-1 After Page
+000368     End-If
+000369     Write Report-Record From Heading-Line-2 After 1
+000370     Move 3 To Line-Count
+000371     .
+000372 Fill-Initial-Headings.
+000373     Accept Work-Date From Date
+000374     Move Corresponding Work-Date-X To Heading-Line-2
+000375     .
+000397 Open-Files.
+000405     Open Output Report-File
+000406     Open I-O    Dealer-File
+000407     .
+000409 Close-Files.
+000410     Close Report-File
+000411           Dealer-File
+000412     .
