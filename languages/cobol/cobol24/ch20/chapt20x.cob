@@ -8,74 +8,129 @@
 000056 Object-Computer.  IBM-PC.
 000061 Input-Output  Section.
 000062 File-Control.
-000063     Select Dealer-File Assign To "Dealer.Dat"
+000063     Select Dealer-File Assign To WS-Dealer-File
 000064         Organization Indexed
 000065         Access Random
 000066         Record Key Dealer-Number
 000067         Alternate Record Key Dealer-Name Of Dealer-Record
 000068         File Status Dealer-Status.
 000070     Select Report-File Assign To Printer.
-000071     Select Optional Trans-File Assign To "Trans1.TXT"
+000071     Select Optional Trans-File Assign To WS-Trans-File
 000072            Organization Is Line Sequential.
 000073     Select Sort-File Assign To Sort-Work.
-000076 Data Division.
-000077 File Section.
-000085 Fd  Dealer-File.
-000086 01  Dealer-Record.
-000087     03  Dealer-Number         Pic X(8).
-000088     03  Dealer-Name.
-000089         05  Last-Name   Pic X(25).
-000090         05  First-Name  Pic X(15).
-000091         05  Middle-Name Pic X(10).
-000092     03  Address-Line-1      Pic X(50).
-000093     03  Address-Line-2      Pic X(50).
-000094     03  City                Pic X(40).
-000095     03  State-Or-Country    Pic X(20).
-000096     03  Postal-Code         Pic X(15).
-000097     03  Home-Phone          Pic X(20).
-000098     03  Work-Phone          Pic X(20).
-000099     03  Other-Phone         Pic X(20).
-000100     03  Start-Date          Pic 9(8).
-000101     03  Last-Rent-Paid-Date Pic 9(8).
-000102     03  Next-Rent-Due-Date  Pic 9(8).
-000103     03  Rent-Amount         Pic 9(4)v99.
-000104     03  Consignment-Percent Pic 9(3).
-000105     03  Last-Sold-Amount    Pic S9(7)v99.
-000106     03  Last-Sold-Date      Pic 9(8).
-000107     03  Sold-To-Date        Pic S9(7)v99.
-000108     03  Commission-To-Date  Pic S9(7)v99.
-000109     03  Filler              Pic X(15).
-000110 Fd  Report-File.
-000111 01  Report-Record Pic X(80).
-000112 Fd  Trans-File.
-000113 01  Trans-Record.
-000114     03  Transaction-Date   Pic  9(8).
-000115     03  Transaction-Date-X Redefines Transaction-Date.
-000116         05  Trans-Month    Pic 99.
-000117         05  Trans-Day      Pic 99.
-000118         05  Trans-Year     Pic 9(4).
-000119     03  Transaction-Type   Pic  X(4).
-000120     03  Transaction-Dealer Pic  X(8).
-000121     03  Transaction-Price  Pic S9(7)v99.
-000122     03  Transaction-Qty    Pic  9(3).
-000123     03  Filler             Pic  X(40).
-000124 Sd  Sort-File.
-000137 01  Sort-Record.
-000138     03  Sort-Key.
-000141         05  Dealer-Name.
-000142             10  Last-Name               Pic X(25).
-000143             10  First-Name              Pic X(15).
-000144             10  Middle-Name             Pic X(10).
-000145         05  Sort-Trans-Date.
-000147             10  Trans-Year              Pic 9(4).
-000149             10  Trans-Month             Pic 9(2).
-000150             10  Trans-Day               Pic 9(2).
-000151         05  Sort-Trans-Type             Pic X(4).
-000153     03  Sort-Trans-Price        Pic S9(6)v99.
-000154     03  Sort-Trans-Qty          Pic 9(3).
-000155     03  Sort-Commission         Pic S9(6)v99.
-000156     03  Sort-Dealer-Number      Pic X(8).
-000157 Working-Storage Section.
+000074     Select Optional Category-Rate-File Assign To
+000075                     WS-Category-Rate-File
+000076            Organization Is Line Sequential
+000077            File Status  Is Category-Rate-File-Status.
+000078     Select Optional Checkpoint-File Assign To
+000079                     WS-Checkpoint-File
+000080            Organization Is Line Sequential
+000081            File Status  Is Checkpoint-Status.
+000082     Select Optional Payout-File Assign To WS-Payout-File
+000083            Organization Is Line Sequential.
+000084     Select Optional Exception-File Assign To WS-Exception-File
+000085            Organization Is Line Sequential.
+000086     Select Balance-File Assign To WS-Balance-File
+000087            Organization Is Line Sequential
+000088            File Status  Is Balance-Status.
+000089 Data Division.
+000090 File Section.
+000091 Fd  Dealer-File.
+000092 01  Dealer-Record.
+000093     03  Dealer-Number         Pic X(8).
+000094     03  Dealer-Name.
+000095         05  Last-Name   Pic X(25).
+000096         05  First-Name  Pic X(15).
+000097         05  Middle-Name Pic X(10).
+000098     03  Address-Line-1      Pic X(50).
+000099     03  Address-Line-2      Pic X(50).
+000100     03  City                Pic X(40).
+000101     03  State-Or-Country    Pic X(20).
+000102     03  Postal-Code         Pic X(15).
+000103     03  Home-Phone          Pic X(20).
+000104     03  Work-Phone          Pic X(20).
+000105     03  Other-Phone         Pic X(20).
+000106     03  Start-Date          Pic 9(8).
+000107     03  Last-Rent-Paid-Date Pic 9(8).
+000108     03  Next-Rent-Due-Date  Pic 9(8).
+000109     03  Rent-Amount         Pic 9(4)v99.
+000110     03  Consignment-Percent Pic 9(3).
+000111     03  Last-Sold-Amount    Pic S9(7)v99.
+000112     03  Last-Sold-Date      Pic 9(8).
+000113     03  Sold-To-Date        Pic S9(7)v99.
+000114     03  Commission-To-Date  Pic S9(7)v99.
+000115     03  Filler              Pic X(10).
+000116     03  Store-Number        Pic X(4) Value "0001".
+000117     03  Filler              Pic X(1).
+000118 Fd  Report-File.
+000119 01  Report-Record Pic X(80).
+000120 Fd  Trans-File.
+000121 01  Trans-Record.
+000122     03  Transaction-Date   Pic  9(8).
+000123     03  Transaction-Date-X Redefines Transaction-Date.
+000124         05  Trans-Month    Pic 99.
+000125         05  Trans-Day      Pic 99.
+000126         05  Trans-Year     Pic 9(4).
+000127     03  Transaction-Type   Pic  X(4).
+000128     03  Transaction-Dealer Pic  X(8).
+000129     03  Transaction-Price  Pic S9(7)v99.
+000130     03  Transaction-Qty    Pic  9(3).
+000131     03  Transaction-Class  Pic  X.
+000132         88  Void-Transaction Value "V".
+000133     03  Item-Number        Pic  X(12).
+000134     03  Store-Number       Pic  X(4) Value "0001".
+000135     03  Filler             Pic  X(23).
+000136 Fd  Category-Rate-File.
+000137 01  Category-Rate-Record.
+000138     03  Rate-Category-Code  Pic X(4).
+000139     03  Rate-Percent        Pic 9(3).
+000140 Fd  Checkpoint-File.
+000141 01  Checkpoint-Record.
+000142     03  Checkpoint-Count    Pic 9(7).
+000143 Fd  Payout-File.
+000144 01  Payout-Record.
+000145     03  Payout-Dealer-Number   Pic X(8).
+000146     03  Filler                 Pic X.
+000147     03  Payout-Dealer-Name     Pic X(30).
+000148     03  Filler                 Pic X.
+000149     03  Payout-Qty             Pic 9(5).
+000150     03  Filler                 Pic X.
+000151     03  Payout-Sales-Amt       Pic S9(6)v99.
+000152     03  Filler                 Pic X.
+000153     03  Payout-Commission      Pic S9(5)v99.
+000154     03  Filler                 Pic X.
+000155     03  Payout-Net-Amount      Pic S9(6)v99.
+000156 Fd  Exception-File.
+000157 01  Exception-Record.
+000158     03  Exception-Trans-Dealer Pic X(8).
+000159     03  Filler                 Pic X.
+000160     03  Exception-Trans-Date   Pic 9(8).
+000161     03  Filler                 Pic X.
+000162     03  Exception-Trans-Type   Pic X(4).
+000163     03  Filler                 Pic X.
+000164     03  Exception-Reason       Pic X(30)
+000165             Value "Unknown Dealer Number".
+000166 Fd  Balance-File.
+000167 Copy "dlybal.cpy".
+000168 Sd  Sort-File.
+000169 01  Sort-Record.
+000170     03  Sort-Key.
+000171         05  Dealer-Name.
+000172             10  Last-Name               Pic X(25).
+000173             10  First-Name              Pic X(15).
+000174             10  Middle-Name             Pic X(10).
+000175         05  Sort-Trans-Date.
+000176             10  Trans-Year              Pic 9(4).
+000177             10  Trans-Month             Pic 9(2).
+000178             10  Trans-Day               Pic 9(2).
+000179         05  Sort-Trans-Type             Pic X(4).
+000180     03  Sort-Trans-Price        Pic S9(6)v99.
+000181     03  Sort-Trans-Qty          Pic 9(3).
+000182     03  Sort-Commission         Pic S9(6)v99.
+000183     03  Sort-Dealer-Number      Pic X(8).
+000184     03  Sort-Item-Number        Pic X(12).
+000185     03  Sort-Store-Number       Pic X(4).
+000186 Working-Storage Section.
 000209 01  Heading-Line-1.
 000210     03  Filler      Pic X(12) Value "Created by:".
 000211     03  Filler      Pic X(8)  Value "CHAPT20X".
@@ -108,8 +163,10 @@
 000240     03  Filler      Pic X(8)  Value "Qty".
 000241     03  Filler      Pic X(8)  Value "Amount".
 000242     03  Filler      Pic X(10) Value "Commission".
-000243 01  Blank-Line      Pic X(80) Value Spaces.
-000244* Detail Line Is New.
+000243     03  Filler      Pic X(12) Value "Item".
+000244     03  Filler      Pic X(6)  Value "Store".
+000245 01  Blank-Line      Pic X(80) Value Spaces.
+000246* Detail Line Is New.
 000253 01  Detail-Line.
 000254     03  Detail-Dealer       Pic X(8)  Value Spaces.
 000255     03  Filler              Pic X     Value Spaces.
@@ -129,303 +186,556 @@
 000269     03  Detail-Amt          Pic $$$,$$$.99-.
 000270     03  Filler              Pic X     Value Spaces.
 000271     03  Detail-Commission   Pic $$$,$$$.99-.
-000272 01  Total-Line.
-000273     03  Total-Description   Pic X(51)       Value Spaces.
-000274     03  Total-Qty           Pic Z(4)9.
-000275     03  Filler              Pic X           Value Spaces.
-000276     03  Total-Amt           Pic $$$,$$$.99-.
-000277     03  Filler              Pic X           Value Spaces.
-000278     03  Total-Commission    Pic $$$,$$$.99-.
-000279 01  Desc-Type.
-000280     03  Filler              Pic X(11) Value "*   Total".
-000281     03  Desc-Type-Type      Pic X(4).
-000282 01  Desc-Date.
-000283     03  Filler              Pic X(11) Value "**  Total".
-000284     03  Trans-Month         Pic 99.
-000285     03  Filler              Pic X Value "/".
-000286     03  Trans-Day           Pic 99.
-000287     03  Filler              Pic X Value "/".
-000288     03  Trans-Year          Pic 9(4).
-000289 01  Desc-Dealer.
-000290     03  Filler              Pic X(11) Value "*** Total".
-000291     03  Desc-Dealer-Name    Pic X(30).
-000292 01  Save-Fields.
-000293     03  Save-Dealer-Name                Value High-Values.
-000294         05  Last-Name      Pic X(25).
-000295         05  First-Name     Pic X(15).
-000296         05  Middle-Name    Pic X(10).
-000297     03  Save-Date-X.
-000298         05  Trans-Year     Pic 9(4).
-000299         05  Trans-Month    Pic 9(2).
-000300         05  Trans-Day      Pic 9(2).
-000301     03 Save-Type           Pic X(4)     Value High-Values.
-000302 01  Accumulators.
-000303     03  Grand-Totals.
-000304         05  Total-Qty        Pic 9(5)         Value Zeros.
-000305         05  Total-Amt        Pic S9(6)v99     Value Zeros.
-000306         05  Total-Commission Pic S9(5)v99     Value Zeros.
-000307     03  Dealer-Totals.
-000308         05  Total-Qty        Pic 9(5)         Value Zeros.
-000309         05  Total-Amt        Pic S9(6)v99     Value Zeros.
-000310         05  Total-Commission Pic S9(5)v99     Value Zeros.
-000311     03  Date-Totals.
-000312         05  Total-Qty        Pic 9(5)         Value Zeros.
-000313         05  Total-Amt        Pic S9(6)v99     Value Zeros.
-000314         05  Total-Commission Pic S9(5)v99     Value Zeros.
-000315     03  Type-Totals.
-000316         05  Total-Qty        Pic 9(5)         Value Zeros.
-000317         05  Total-Amt        Pic S9(6)v99     Value Zeros.
-000318         05  Total-Commission Pic S9(5)v99     Value Zeros.
-000319 01  Line-Count           Pic 99          Value 99.
-000320 01  Page-Count           Pic 9(4)        Value Zeros.
-000321 01  Max-Lines            Pic 99          Value 60.
-000322 01  Date-And-Time-Area.
-000323     03  Work-Date            Pic 9(6).
-000324     03  Work-Date-X          Redefines Work-Date.
-000325         05  Date-YY          Pic 99.
-000326         05  Date-MM          Pic 99.
-000327         05  Date-DD          Pic 99.
-000328     03  Work-Time            Pic 9(8).
-000329     03  Work-Time-X          Redefines Work-Time.
-000330         05  Time-HH          Pic 99.
-000331         05  Time-MM          Pic 99.
-000332         05  Time-SS          Pic 99.
-000333         05  Filler           Pic XX.
-000334 01  String-Pointer       Pic 99 Value Zeros.
-000335 01  Done-Flag            Pic X Value Spaces.
-000336     88  All-Done               Value "Y".
-000337 01  Dealer-Status           Pic XX Value Zeros.
-000338     88  Dealer-Success  Value "00" Thru "09".
-000339 Procedure Division.
-000340 Declaratives.
-000341 Dealer-File-Error Section.
-000342     Use After Standard Error Procedure On Dealer-File
-000343     .
-000344 Dealer-Error-Paragraph.
-000345     Display "Error on Dealer File " Dealer-Status
-000346     .
-000347 End Declaratives.
-000348 Chapt20x-Start.
-000349     Display "Begin Process Chapt20X"
-000350     Sort Sort-File Ascending Key Sort-Key
-000351          Input Procedure Sort-In
-000352          Output Procedure Print-Report
-000353     Stop Run
-000354     .
-000355 Sort-In.
-000356     Open Input Trans-File
-000357                Dealer-File
-000358     Perform Process-Input-Records Until All-Done
-000359     Close Trans-File
-000360           Dealer-File
-000361     .
-000362 Process-Input-Records.
-000363     Read Trans-File
-000364        At End Set All-Done To True
-000365        Not At End
-000366            Perform Move-And-Release-Input
-000367     End-Read
-000368     .
-000369 Move-And-Release-Input.
-000370* Reverse The Date
-000371     Move Corresponding Transaction-Date-X To
-000372                        Sort-Trans-Date
-000373* Move The Data
-000374     Move Transaction-Price  To Sort-Trans-Price
-000375     Move Transaction-Qty    To Sort-Trans-Qty
-000376     Move Transaction-Type   To Sort-Trans-Type
-000377     Move Transaction-Dealer To Sort-Dealer-Number
-000378* Read Dealer File To Retrieve Name And Consignment Percent
-000379     Perform Retrieve-Dealer-Record
-000380* Move The Name And Compute Consignment
-000381     Move Dealer-Name Of Dealer-Record To
-000382          Dealer-Name Of Sort-Record
-000383     Compute Sort-Commission Rounded =
-000384             (Transaction-Qty * Transaction-Price) *
-000385             (Consignment-Percent / 100)
-000386* Release The Record
-000387     Release Sort-Record
-000388     .
-000389 Retrieve-Dealer-Record.
-000390     Move Transaction-Dealer To Dealer-Number Of Dealer-Record
-000391     Read Dealer-File
-000392          Invalid Key
-000393             Move "**UNKNOWN**" To
-000394                  Dealer-Name Of Dealer-Record
-000395             Move 10 To Consignment-Percent
-000396     End-Read
-000397     .
-000398 Print-Report.
-000399     Open Output Report-File
-000400     Move Space To Done-Flag
-000401     Perform Fill-Initial-Headings
-000402     Perform Return-Process-Records Until All-Done
-000403     Close Report-File
-000404     .
-000405 Return-Process-Records.
-000406     Return Sort-File
-000407            At End
-000408               Perform Type-Break
-000409               Perform Date-Break
-000410               Perform Dealer-Break
-000411               Perform Print-Grand-Totals
-000412               Set All-Done To True
-000413            Not At End
-000414               Perform Check-For-Break
-000415     End-Return
+000272     03  Filler              Pic X     Value Spaces.
+000273     03  Detail-Item-Number  Pic X(12) Value Spaces.
+000274     03  Filler              Pic X     Value Spaces.
+000275     03  Detail-Store-Number Pic X(4)  Value Spaces.
+000276 01  Total-Line.
+000277     03  Total-Description   Pic X(51)       Value Spaces.
+000278     03  Total-Qty           Pic Z(4)9.
+000279     03  Filler              Pic X           Value Spaces.
+000280     03  Total-Amt           Pic $$$,$$$.99-.
+000281     03  Filler              Pic X           Value Spaces.
+000282     03  Total-Commission    Pic $$$,$$$.99-.
+000283 01  Desc-Type.
+000284     03  Filler              Pic X(11) Value "*   Total".
+000285     03  Desc-Type-Type      Pic X(4).
+000286 01  Desc-Date.
+000287     03  Filler              Pic X(11) Value "**  Total".
+000288     03  Trans-Month         Pic 99.
+000289     03  Filler              Pic X Value "/".
+000290     03  Trans-Day           Pic 99.
+000291     03  Filler              Pic X Value "/".
+000292     03  Trans-Year          Pic 9(4).
+000293 01  Desc-Dealer.
+000294     03  Filler              Pic X(11) Value "*** Total".
+000295     03  Desc-Dealer-Name    Pic X(30).
+000296 01  Save-Fields.
+000297     03  Save-Dealer-Name                Value High-Values.
+000298         05  Last-Name      Pic X(25).
+000299         05  First-Name     Pic X(15).
+000300         05  Middle-Name    Pic X(10).
+000301     03  Save-Date-X.
+000302         05  Trans-Year     Pic 9(4).
+000303         05  Trans-Month    Pic 9(2).
+000304         05  Trans-Day      Pic 9(2).
+000305     03 Save-Type           Pic X(4)     Value High-Values.
+000306     03 Save-Dealer-Number  Pic X(8)     Value High-Values.
+000307 01  Accumulators.
+000308     03  Grand-Totals.
+000309         05  Total-Qty        Pic 9(5)         Value Zeros.
+000310         05  Total-Amt        Pic S9(6)v99     Value Zeros.
+000311         05  Total-Commission Pic S9(5)v99     Value Zeros.
+000312     03  Dealer-Totals.
+000313         05  Total-Qty        Pic 9(5)         Value Zeros.
+000314         05  Total-Amt        Pic S9(6)v99     Value Zeros.
+000315         05  Total-Commission Pic S9(5)v99     Value Zeros.
+000316     03  Date-Totals.
+000317         05  Total-Qty        Pic 9(5)         Value Zeros.
+000318         05  Total-Amt        Pic S9(6)v99     Value Zeros.
+000319         05  Total-Commission Pic S9(5)v99     Value Zeros.
+000320     03  Type-Totals.
+000321         05  Total-Qty        Pic 9(5)         Value Zeros.
+000322         05  Total-Amt        Pic S9(6)v99     Value Zeros.
+000323         05  Total-Commission Pic S9(5)v99     Value Zeros.
+000324 01  Line-Count           Pic 99          Value 99.
+000325 01  Page-Count           Pic 9(4)        Value Zeros.
+000326 01  Max-Lines            Pic 99          Value 60.
+000327 01  Date-And-Time-Area.
+000328     03  Work-Date            Pic 9(6).
+000329     03  Work-Date-X          Redefines Work-Date.
+000330         05  Date-YY          Pic 99.
+000331         05  Date-MM          Pic 99.
+000332         05  Date-DD          Pic 99.
+000333     03  Work-Time            Pic 9(8).
+000334     03  Work-Time-X          Redefines Work-Time.
+000335         05  Time-HH          Pic 99.
+000336         05  Time-MM          Pic 99.
+000337         05  Time-SS          Pic 99.
+000338         05  Filler           Pic XX.
+000339 01  String-Pointer       Pic 99 Value Zeros.
+000340 01  Done-Flag            Pic X Value Spaces.
+000341     88  All-Done               Value "Y".
+000342 01  Store-Filter-Parm       Pic X(4) Value Spaces.
+000343 01  Dealer-Status           Pic XX Value Zeros.
+000344     88  Dealer-Success  Value "00" Thru "09".
+000345 01  Dealer-Flag             Pic X Value Spaces.
+000346     88  Dealer-Error        Value "Y".
+000347 01  Category-Rate-File-Status Pic XX Value Spaces.
+000348 01  Effective-Consignment-Percent Pic 9(3) Value Zeros.
+000349 01  Category-Rate-Done-Flag Pic X Value Spaces.
+000350     88  Category-Rate-Done  Value "Y".
+000351 01  Category-Rate-Count     Pic 9(3) Value Zeros.
+000352 01  Category-Rate-Table-Area.
+000353     03  Category-Rate-Entry
+000354             Occurs 0 To 50 Times Depending On Category-Rate-Count
+000355             Indexed By Category-Rate-Index.
+000356         05  Table-Category-Code Pic X(4).
+000357         05  Table-Rate-Percent  Pic 9(3).
+000358 01  Category-Totals-Area.
+000359     03  Category-Total-Entry
+000360             Occurs 0 To 50 Times
+000361             Depending On Category-Rate-Count.
+000362         05  Cat-Total-Qty        Pic 9(6) Value Zero.
+000363         05  Cat-Total-Amt        Pic S9(7)v99 Value Zero.
+000364         05  Cat-Total-Commission Pic S9(6)v99 Value Zero.
+000365 01  Other-Category-Totals.
+000366     03  Other-Cat-Qty           Pic 9(6) Value Zero.
+000367     03  Other-Cat-Amt           Pic S9(7)v99 Value Zero.
+000368     03  Other-Cat-Commission    Pic S9(6)v99 Value Zero.
+000369 01  Category-Total-Heading   Pic X(40)
+000370         Value "*** Shop-Wide Category Totals ***".
+000371 01  Category-Total-Line.
+000372     03  Cat-Line-Code           Pic X(6)  Value Spaces.
+000373     03  Filler                  Pic X(2)  Value Spaces.
+000374     03  Cat-Line-Qty            Pic Z(4)9.
+000375     03  Filler                  Pic X(2)  Value Spaces.
+000376     03  Cat-Line-Amt            Pic $$$,$$$.99-.
+000377     03  Filler                  Pic X(2)  Value Spaces.
+000378     03  Cat-Line-Commission     Pic $$$,$$$.99-.
+000379 01  Checkpoint-Status       Pic XX Value Spaces.
+000380 01  Balance-Status          Pic XX Value Spaces.
+000381 01  Dealer-Ordinal          Pic 9(7) Value Zeros.
+000382 01  Restart-Count           Pic 9(7) Value Zeros.
+000383 01  Transactions-Read       Pic 9(7) Value Zeros.
+000384 01  Skip-Dealer-Flag        Pic X Value Space.
+000385     88  Skip-Dealer-Output  Value "Y".
+000386 01  WS-Dealer-File            Pic X(40) Value "Dealer.Dat".
+000387 01  WS-Trans-File             Pic X(40) Value "Trans1.TXT".
+000388 01  WS-Category-Rate-File     Pic X(40) Value "CatRate.TXT".
+000389 01  WS-Checkpoint-File        Pic X(40) Value "Chapt20x.CKP".
+000390 01  WS-Payout-File            Pic X(40) Value "Payout.TXT".
+000391 01  WS-Exception-File         Pic X(40) Value "Except.TXT".
+000392 01  WS-Balance-File           Pic X(40) Value "DlyBal.TXT".
+000393 01  WS-Env-Override           Pic X(40) Value Spaces.
+000394 Procedure Division.
+000395 Declaratives.
+000396 Dealer-File-Error Section.
+000397     Use After Standard Error Procedure On Dealer-File
+000398     .
+000399 Dealer-Error-Paragraph.
+000400     Display "Error on Dealer File " Dealer-Status
+000401     Set Dealer-Error To True
+000402     .
+000403 End Declaratives.
+000404 Chapt20x-Start.
+000405     Display "Begin Process Chapt20X"
+000406     Perform Get-File-Parameters
+000407     Accept Store-Filter-Parm From Command-Line
+000408     Perform Load-Checkpoint
+000409     Sort Sort-File Ascending Key Sort-Key
+000410          Input Procedure Sort-In
+000411          Output Procedure Print-Report
+000412     If Not Dealer-Error
+000413        Perform Clear-Checkpoint
+000414     End-If
+000415     Exit Program
 000416     .
-000417 Check-For-Break.
-000418     Evaluate True
-000419        When  Save-Dealer-Name = High-Values
-000420              Move Sort-Key To Save-Fields
-000421        When  Dealer-Name Of Sort-Record Not = Save-Dealer-Name
-000422              Perform Type-Break
-000423              Perform Date-Break
-000424              Perform Dealer-Break
-000425        When  Sort-Trans-Date Not = Save-Date-X
-000426              Perform Type-Break
-000427              Perform Date-Break
-000428        When  Sort-Trans-Type Not = Save-Type
-000429              Perform Type-Break
-000430        When  Other
-000431              Continue
-000432     End-Evaluate
-000433     Perform Accumulate-Details
-000434     .
-000435 Accumulate-Details.
-000436* New Detail Record Logic
-000437     Perform Fill-Write-Detail
-000438     Add Sort-Trans-Qty To Total-Qty Of Type-Totals
-000439     Add Sort-Commission To Total-Commission Of Type-Totals
-000440     Compute Total-Amt Of Type-Totals =
-000441             Total-Amt Of Type-Totals +
-000442             (Sort-Trans-Qty * Sort-Trans-Price)
-000443     .
-000444 Fill-Write-Detail.
-000445* Notice The Qualification Of First-Name, Middle-Name
-000446* And Last-Name Is All The Way Up To The Record Level And
-000447* Not The Group Name The Immediately Precedes Them In
-000448* The Sort Record?  This Is Because That Group Is Also
-000449* Duplicated.  When Qualifying Data Fields, You Should Try
-000450* To Use The Lowest Level That Provides A Unique Qualification.
-000451     Move Sort-Dealer-Number To Detail-Dealer
-000452     Move Spaces To Detail-Dealer-Name
-000453     Move 1 To String-Pointer
-000454     String First-Name Of Sort-Record
-000455                         Delimited By Space
-000456            Into Detail-Dealer-Name
-000457            With Pointer String-Pointer
-000458     End-String
-000459     If Middle-Name Of Sort-Record
-000460        > Spaces
-000461        String " " Delimited By Size
-000462               Middle-Name Of Sort-Record
-000463                   Delimited By Spaces
-000464               Into Detail-Dealer-Name
-000465               With Pointer String-Pointer
-000466        End-String
-000467     End-If
-000468     String " " Delimited By Size
-000469            Last-Name Of Sort-Record
-000470                   Delimited By Spaces
-000471               Into Detail-Dealer-Name
-000472               With Pointer String-Pointer
-000473     End-String
-000474     Move Corresponding Sort-Trans-Date To Detail-Date
-000475     Move Sort-Trans-Type To Detail-Type
-000476     Move Sort-Trans-Qty  To Detail-Qty
-000477     Compute Detail-Amt = Sort-Trans-Qty * Sort-Trans-Price
-000478     Move Sort-Commission To Detail-Commission
-000479     If Line-Count > Max-Lines
-000480        Perform Heading-Routine
-000481     End-If
-000482     Write Report-Record From Detail-Line After 1
-000483     .
-000484 Type-Break.
-000485     Perform Print-Type-Total
-000486     Add Corresponding Type-Totals To Date-Totals
-000487     Initialize Type-Totals
-000488     Move Sort-Trans-Type To Save-Type
-000517     .
-000527 Date-Break.
-000537     Perform Print-Date-Total
-000538     Add Corresponding Date-Totals To Dealer-Totals
-000539     Initialize Date-Totals
-000540     Move Sort-Trans-Date To Save-Date-X
-000541     .
-000542 Dealer-Break.
-000543     Perform Print-Dealer-Total
-000544     Add Corresponding Dealer-Totals To Grand-Totals
-000545     Initialize Dealer-Totals
-000546     Move Dealer-Name Of Sort-Record To Save-Dealer-Name
-000547     .
-000548 Print-Type-Total.
-000549* Changed This Paragraph To Double Space.
-000558     Move Corresponding Type-Totals To Total-Line
-000568     Move Save-Type To Desc-Type-Type
-000578     Move Desc-Type To Total-Description
-000579     If Line-Count > Max-Lines - 2
-000580        Perform Heading-Routine
-000581     End-If
-000582     Write Report-Record From Total-Line After 2
-000583     Write Report-Record From Blank-Line After 1
-000592     Add 3 To Line-Count
+000417 Sort-In.
+000418     Open Input Trans-File
+000419                Dealer-File
+000420          Output Exception-File
+000421     Perform Load-Category-Rate-Table
+000422     If Restart-Count > Zero
+000423        Display "Restarting After Checkpoint, Resuming After "
+000424                Restart-Count " Dealers Already Reported"
+000425     End-If
+000426     Perform Process-Input-Records Until All-Done
+000427     Close Trans-File
+000428           Dealer-File
+000429           Exception-File
+000430     .
+000431 Process-Input-Records.
+000432     Read Trans-File
+000433        At End Set All-Done To True
+000434        Not At End
+000435            Add 1 To Transactions-Read
+000436            Perform Move-And-Release-Input
+000437     End-Read
+000438     .
+000439 Load-Checkpoint.
+000440     Open Input Checkpoint-File
+000441     If Checkpoint-Status = "00"
+000442        Read Checkpoint-File
+000443             At End Continue
+000444             Not At End Move Checkpoint-Count To Restart-Count
+000445        End-Read
+000446     End-If
+000447     Close Checkpoint-File
+000448     .
+000449 Save-Checkpoint.
+000450     Open Output Checkpoint-File
+000451     Move Dealer-Ordinal To Checkpoint-Count
+000452     Write Checkpoint-Record
+000453     Close Checkpoint-File
+000454     .
+000455 Clear-Checkpoint.
+000456     Open Output Checkpoint-File
+000457     Move Zeros To Checkpoint-Count
+000458     Write Checkpoint-Record
+000459     Close Checkpoint-File
+000460     .
+000461 Move-And-Release-Input.
+000462* Reverse The Date
+000463     Move Corresponding Transaction-Date-X To
+000464                        Sort-Trans-Date
+000465* Move The Data
+000466* A Void Transaction Reverses The Original Sale, So Its Price
+000467* And Commission Are Carried Through The Sort As Negative Amounts
+000468     If Void-Transaction Of Trans-Record
+000469        Compute Sort-Trans-Price = Transaction-Price * -1
+000470     Else
+000471        Move Transaction-Price To Sort-Trans-Price
+000472     End-If
+000473     Move Transaction-Qty    To Sort-Trans-Qty
+000474     Move Transaction-Type   To Sort-Trans-Type
+000475     Move Transaction-Dealer To Sort-Dealer-Number
+000476     Move Item-Number Of Trans-Record To Sort-Item-Number
+000477* Read Dealer File To Retrieve Name And Consignment Percent
+000478     Perform Retrieve-Dealer-Record
+000479* Move The Name And Compute Consignment
+000480     Move Dealer-Name Of Dealer-Record To
+000481          Dealer-Name Of Sort-Record
+000482     Perform Get-Effective-Commission-Percent
+000483* Shared Chapt20b Commission-Amount Subprogram, So The Commission
+000484* Formula Only Lives In One Place
+000485     Call "Chapt20b" Using Transaction-Qty Transaction-Price
+000486          Effective-Consignment-Percent Sort-Commission
+000487     If Void-Transaction Of Trans-Record
+000488        Compute Sort-Commission = Sort-Commission * -1
+000489     End-If
+000490     Move Store-Number Of Trans-Record To Sort-Store-Number
+000491* Release The Record, Unless A Store-Filter Parameter Was
+000492* Supplied And This Transaction Was Not Made At That Store
+000493     If Store-Filter-Parm = Spaces
+000494        Or Store-Number Of Trans-Record = Store-Filter-Parm
+000495        Release Sort-Record
+000496     End-If
+000497     .
+000498 Retrieve-Dealer-Record.
+000499     Move Transaction-Dealer To Dealer-Number Of Dealer-Record
+000500     Read Dealer-File
+000501          Invalid Key
+000502             Move "**UNKNOWN**" To
+000503                  Dealer-Name Of Dealer-Record
+000504             Move 10 To Consignment-Percent
+000505             Perform Write-Exception-Record
+000506     End-Read
+000507     .
+000508 Write-Exception-Record.
+000509     Move Transaction-Dealer To Exception-Trans-Dealer
+000510     Move Transaction-Date   To Exception-Trans-Date
+000511     Move Transaction-Type   To Exception-Trans-Type
+000512     Write Exception-Record
+000513     .
+000514 Load-Category-Rate-Table.
+000515     Open Input Category-Rate-File
+000516     If Category-Rate-File-Status = "00" Or
+000517        Category-Rate-File-Status = Spaces
+000518        Perform Until Category-Rate-Done
+000519           Read Category-Rate-File
+000520                At End Set Category-Rate-Done To True
+000521                Not At End
+000522                   Add 1 To Category-Rate-Count
+000523                   Move Rate-Category-Code To
+000524                        Table-Category-Code (Category-Rate-Count)
+000525                   Move Rate-Percent To
+000526                        Table-Rate-Percent (Category-Rate-Count)
+000527           End-Read
+000528        End-Perform
+000529        Close Category-Rate-File
+000530     End-If
+000531     .
+000532 Get-Effective-Commission-Percent.
+000533     Move Consignment-Percent To Effective-Consignment-Percent
+000534     If Category-Rate-Count > 0
+000535        Set Category-Rate-Index To 1
+000536        Search Category-Rate-Entry
+000537             At End
+000538                Continue
+000539             When Table-Category-Code (Category-Rate-Index) =
+000540                  Transaction-Type
+000541                Move Table-Rate-Percent (Category-Rate-Index) To
+000542                     Effective-Consignment-Percent
+000543        End-Search
+000544     End-If
+000545     .
+000546 Print-Report.
+000547     If Restart-Count > Zero
+000548        Open Extend Report-File
+000549              Extend Payout-File
+000550     Else
+000551        Open Output Report-File
+000552              Output Payout-File
+000553     End-If
+000554     Open Extend Balance-File
+000555     Move Space To Done-Flag
+000556     Perform Fill-Initial-Headings
+000557     Perform Return-Process-Records Until All-Done
+000558     Close Report-File
+000559           Payout-File
+000560           Balance-File
+000561     .
+000562 Return-Process-Records.
+000563     Return Sort-File
+000564            At End
+000565               Perform Type-Break
+000566               Perform Date-Break
+000567               Perform Dealer-Break
+000568               Perform Print-Grand-Totals
+000569               Perform Print-Category-Totals
+000570               If Not Dealer-Error
+000571                  Perform Write-Balance-Extract
+000572               End-If
+000573               Set All-Done To True
+000574            Not At End
+000575               Perform Check-For-Break
+000576     End-Return
+000577     .
+000578 Check-For-Break.
+000579     Evaluate True
+000580        When  Save-Dealer-Name = High-Values
+000581              Move Sort-Key To Save-Fields
+000582              Move Sort-Dealer-Number To Save-Dealer-Number
+000583              Perform Start-New-Dealer
+000584        When  Dealer-Name Of Sort-Record Not = Save-Dealer-Name
+000585              Perform Type-Break
+000586              Perform Date-Break
+000587              Perform Dealer-Break
+000588              Perform Start-New-Dealer
+000589        When  Sort-Trans-Date Not = Save-Date-X
+000590              Perform Type-Break
+000591              Perform Date-Break
+000592        When  Sort-Trans-Type Not = Save-Type
+000593              Perform Type-Break
+000594        When  Other
+000595              Continue
+000596     End-Evaluate
+000597     Perform Accumulate-Details
 000598     .
-000608 Print-Date-Total.
-000618     Move Corresponding Date-Totals To Total-Line
-000628     Move Corresponding Save-Date-X To Desc-Date
-000638     Move Desc-Date To Total-Description
-000639     If Line-Count > Max-Lines - 1
-000640        Perform Heading-Routine
-000641     End-If
-000648     Write Report-Record From Total-Line After 1
-000649     Write Report-Record From Blank-Line After 1
-000658     Add 2 To Line-Count
-000659     .
-000668 Print-Dealer-Total.
-000678     Move Corresponding Dealer-Totals To Total-Line
-000715     Move Spaces To Desc-Dealer-Name
-000716     Move 1 To String-Pointer
-000717     String First-Name Of Save-Dealer-Name
-000718                         Delimited By Space
-000719            Into Desc-Dealer-Name
-000720            With Pointer String-Pointer
-000721     End-String
-000722     If Middle-Name Of Save-Dealer-Name
-000723        > Spaces
-000724        String " " Delimited By Size
-000725               Middle-Name Of Save-Dealer-Name
-000726                   Delimited By Spaces
-000727               Into Desc-Dealer-Name
-000728               With Pointer String-Pointer
-000729        End-String
-000730     End-If
-000731     String " " Delimited By Size
-000732            Last-Name Of Save-Dealer-Name
-000733                   Delimited By Spaces
-000734               Into Desc-Dealer-Name
-000735               With Pointer String-Pointer
-000736     End-String
-000737     Move Desc-Dealer To Total-Description
-000738     If Line-Count > Max-Lines - 1
-000739        Perform Heading-Routine
-000740     End-If
-000741     Write Report-Record From Total-Line After 1
-000742     Write Report-Record From Blank-Line After 1
-000743     Add 2 To Line-Count
-000748     .
-000758 Print-Grand-Totals.
-000768     Move Corresponding Grand-Totals To Total-Line
-000778     Move "****Grand Totals" To Total-Description
+000599 Start-New-Dealer.
+000600     Add 1 To Dealer-Ordinal
+000601     If Dealer-Ordinal > Restart-Count
+000602        Move Space To Skip-Dealer-Flag
+000603     Else
+000604        Move "Y" To Skip-Dealer-Flag
+000605     End-If
+000606     .
+000607 Accumulate-Details.
+000608* New Detail Record Logic
+000609     If Not Skip-Dealer-Output
+000610        Perform Fill-Write-Detail
+000611     End-If
+000612     Add Sort-Trans-Qty To Total-Qty Of Type-Totals
+000613     Add Sort-Commission To Total-Commission Of Type-Totals
+000614     Compute Total-Amt Of Type-Totals =
+000615             Total-Amt Of Type-Totals +
+000616             (Sort-Trans-Qty * Sort-Trans-Price)
+000617     Perform Accumulate-Category-Totals
+000618     .
+000619 Accumulate-Category-Totals.
+000620     If Category-Rate-Count > 0
+000621        Set Category-Rate-Index To 1
+000622        Search Category-Rate-Entry
+000623             At End
+000624                Perform Add-Other-Category-Total
+000625             When Table-Category-Code (Category-Rate-Index) =
+000626                  Sort-Trans-Type
+000627                Perform Add-Category-Total
+000628        End-Search
+000629     Else
+000630        Perform Add-Other-Category-Total
+000631     End-If
+000632     .
+000633 Add-Category-Total.
+000634     Add Sort-Trans-Qty To Cat-Total-Qty (Category-Rate-Index)
+000635     Compute Cat-Total-Amt (Category-Rate-Index) =
+000636             Cat-Total-Amt (Category-Rate-Index) +
+000637             (Sort-Trans-Qty * Sort-Trans-Price)
+000638     Add Sort-Commission To
+000639         Cat-Total-Commission (Category-Rate-Index)
+000640     .
+000641 Add-Other-Category-Total.
+000642     Add Sort-Trans-Qty To Other-Cat-Qty
+000643     Compute Other-Cat-Amt = Other-Cat-Amt +
+000644             (Sort-Trans-Qty * Sort-Trans-Price)
+000645     Add Sort-Commission To Other-Cat-Commission
+000646     .
+000647 Fill-Write-Detail.
+000648* Notice The Qualification Of First-Name, Middle-Name
+000649* And Last-Name Is All The Way Up To The Record Level And
+000650* Not The Group Name The Immediately Precedes Them In
+000651* The Sort Record?  This Is Because That Group Is Also
+000652* Duplicated.  When Qualifying Data Fields, You Should Try
+000653* To Use The Lowest Level That Provides A Unique Qualification.
+000654     Move Sort-Dealer-Number To Detail-Dealer
+000655     Move Spaces To Detail-Dealer-Name
+000656     Move 1 To String-Pointer
+000657     String First-Name Of Sort-Record
+000658                         Delimited By Space
+000659            Into Detail-Dealer-Name
+000660            With Pointer String-Pointer
+000661     End-String
+000662     If Middle-Name Of Sort-Record
+000663        > Spaces
+000664        String " " Delimited By Size
+000665               Middle-Name Of Sort-Record
+000666                   Delimited By Spaces
+000667               Into Detail-Dealer-Name
+000668               With Pointer String-Pointer
+000669        End-String
+000670     End-If
+000671     String " " Delimited By Size
+000672            Last-Name Of Sort-Record
+000673                   Delimited By Spaces
+000674               Into Detail-Dealer-Name
+000675               With Pointer String-Pointer
+000676     End-String
+000677     Move Corresponding Sort-Trans-Date To Detail-Date
+000678     Move Sort-Trans-Type To Detail-Type
+000679     Move Sort-Trans-Qty  To Detail-Qty
+000680     Compute Detail-Amt = Sort-Trans-Qty * Sort-Trans-Price
+000681     Move Sort-Commission To Detail-Commission
+000682     Move Sort-Item-Number To Detail-Item-Number
+000683     Move Sort-Store-Number To Detail-Store-Number
+000684     If Line-Count > Max-Lines
+000685        Perform Heading-Routine
+000686     End-If
+000687     Write Report-Record From Detail-Line After 1
+000688     .
+000689 Type-Break.
+000690     If Not Skip-Dealer-Output
+000691        Perform Print-Type-Total
+000692     End-If
+000693     Add Corresponding Type-Totals To Date-Totals
+000694     Initialize Type-Totals
+000695     Move Sort-Trans-Type To Save-Type
+000696     .
+000697 Date-Break.
+000698     If Not Skip-Dealer-Output
+000699        Perform Print-Date-Total
+000700     End-If
+000701     Add Corresponding Date-Totals To Dealer-Totals
+000702     Initialize Date-Totals
+000703     Move Sort-Trans-Date To Save-Date-X
+000704     .
+000705 Dealer-Break.
+000706     If Not Skip-Dealer-Output
+000707        Perform Print-Dealer-Total
+000708        Perform Write-Payout-Record
+000709     End-If
+000710     Add Corresponding Dealer-Totals To Grand-Totals
+000711     Initialize Dealer-Totals
+000712     Move Dealer-Name Of Sort-Record To Save-Dealer-Name
+000713     Move Sort-Dealer-Number To Save-Dealer-Number
+000714     Perform Save-Checkpoint
+000715     .
+000716 Write-Payout-Record.
+000717     Move Save-Dealer-Number To Payout-Dealer-Number
+000718     Move Desc-Dealer-Name To Payout-Dealer-Name
+000719     Move Total-Qty Of Dealer-Totals To Payout-Qty
+000720     Move Total-Amt Of Dealer-Totals To Payout-Sales-Amt
+000721     Move Total-Commission Of Dealer-Totals To Payout-Commission
+000722     Compute Payout-Net-Amount =
+000723             Total-Amt Of Dealer-Totals -
+000724             Total-Commission Of Dealer-Totals
+000725     Write Payout-Record
+000726     .
+000727 Print-Type-Total.
+000728* Changed This Paragraph To Double Space.
+000729     Move Corresponding Type-Totals To Total-Line
+000730     Move Save-Type To Desc-Type-Type
+000731     Move Desc-Type To Total-Description
+000732     If Line-Count > Max-Lines - 2
+000733        Perform Heading-Routine
+000734     End-If
+000735     Write Report-Record From Total-Line After 2
+000736     Write Report-Record From Blank-Line After 1
+000737     Add 3 To Line-Count
+000738     .
+000739 Print-Date-Total.
+000740     Move Corresponding Date-Totals To Total-Line
+000741     Move Corresponding Save-Date-X To Desc-Date
+000742     Move Desc-Date To Total-Description
+000743     If Line-Count > Max-Lines - 1
+000744        Perform Heading-Routine
+000745     End-If
+000746     Write Report-Record From Total-Line After 1
+000747     Write Report-Record From Blank-Line After 1
+000748     Add 2 To Line-Count
+000749     .
+000750 Print-Dealer-Total.
+000751     Move Corresponding Dealer-Totals To Total-Line
+000752     Move Spaces To Desc-Dealer-Name
+000753     Move 1 To String-Pointer
+000754     String First-Name Of Save-Dealer-Name
+000755                         Delimited By Space
+000756            Into Desc-Dealer-Name
+000757            With Pointer String-Pointer
+000758     End-String
+000759     If Middle-Name Of Save-Dealer-Name
+000760        > Spaces
+000761        String " " Delimited By Size
+000762               Middle-Name Of Save-Dealer-Name
+000763                   Delimited By Spaces
+000764               Into Desc-Dealer-Name
+000765               With Pointer String-Pointer
+000766        End-String
+000767     End-If
+000768     String " " Delimited By Size
+000769            Last-Name Of Save-Dealer-Name
+000770                   Delimited By Spaces
+000771               Into Desc-Dealer-Name
+000772               With Pointer String-Pointer
+000773     End-String
+000774     Move Desc-Dealer To Total-Description
+000775     If Line-Count > Max-Lines - 1
+000776        Perform Heading-Routine
+000777     End-If
+000778     Write Report-Record From Total-Line After 1
+000779     Write Report-Record From Blank-Line After 1
+000780     Add 2 To Line-Count
+000781     .
+000782 Print-Grand-Totals.
+000783     Move Corresponding Grand-Totals To Total-Line
+000784     Move "****Grand Totals" To Total-Description
 000788     If Line-Count > Max-Lines - 1
 000798        Perform Heading-Routine
 000808     End-If
 000818     Write Report-Record From Total-Line After 2
 000828     .
-000838 Heading-Routine.
-000848     Add 1 To Page-Count
-000849     Move Page-Count To Page-No
-000858     If Page-Count = 1
+000829 Print-Category-Totals.
+000830     Write Report-Record From Category-Total-Heading After 2
+000831     Perform Varying Category-Rate-Index From 1 By 1
+000832             Until Category-Rate-Index > Category-Rate-Count
+000833        Move Table-Category-Code (Category-Rate-Index)
+000834             To Cat-Line-Code
+000835        Move Cat-Total-Qty (Category-Rate-Index) To Cat-Line-Qty
+000836        Move Cat-Total-Amt (Category-Rate-Index) To Cat-Line-Amt
+000837        Move Cat-Total-Commission (Category-Rate-Index)
+000838             To Cat-Line-Commission
+000839        Write Report-Record From Category-Total-Line After 1
+000840     End-Perform
+000841     If Other-Cat-Qty > 0
+000842        Move "OTHER" To Cat-Line-Code
+000843        Move Other-Cat-Qty To Cat-Line-Qty
+000844        Move Other-Cat-Amt To Cat-Line-Amt
+000845        Move Other-Cat-Commission To Cat-Line-Commission
+000846        Write Report-Record From Category-Total-Line After 1
+000847     End-If
+000848     .
+000849 Write-Balance-Extract.
+000850     Move "CHAPT20X"                 To Bal-Source-Program
+000851     Accept Bal-Run-Date From Date
+000852     Move Transactions-Read           To Bal-Transaction-Count
+000853     Move Total-Commission Of Grand-Totals To
+000854                                  Bal-Total-Commission
+000855     Write Balance-Extract-Record
+000856     .
+000857 Heading-Routine.
+000858     Add 1 To Page-Count
+000859     Move Page-Count To Page-No
+000860     If Page-Count = 1
 000868        Write Report-Record From Heading-Line-1 After Zero
 000878     Else
 000888        Write Report-Record From Heading-Line-1 After Page
@@ -444,3 +754,63 @@
 000982     Move Corresponding Work-Time-X To
 000992                        Heading-Line-3
 001002     .
+001010 Get-File-Parameters.
+001011     Move Spaces To WS-Env-Override
+001012     Accept WS-Env-Override From Environment "DEALER_FILE"
+001013        On Exception
+001014           Continue
+001015     End-Accept
+001016     If WS-Env-Override Not = Spaces
+001017        Move WS-Env-Override To WS-Dealer-File
+001018     End-If
+001019     Move Spaces To WS-Env-Override
+001020     Accept WS-Env-Override From Environment "TRANS1_FILE"
+001021        On Exception
+001022           Continue
+001023     End-Accept
+001024     If WS-Env-Override Not = Spaces
+001025        Move WS-Env-Override To WS-Trans-File
+001026     End-If
+001027     Move Spaces To WS-Env-Override
+001028     Accept WS-Env-Override From Environment "CATEGORY_RATE_FILE"
+001029        On Exception
+001030           Continue
+001031     End-Accept
+001032     If WS-Env-Override Not = Spaces
+001033        Move WS-Env-Override To WS-Category-Rate-File
+001034     End-If
+001035     Move Spaces To WS-Env-Override
+001036     Accept WS-Env-Override From Environment
+001037               "CHAPT20X_CHECKPOINT_FILE"
+001038        On Exception
+001039           Continue
+001040     End-Accept
+001041     If WS-Env-Override Not = Spaces
+001042        Move WS-Env-Override To WS-Checkpoint-File
+001043     End-If
+001044     Move Spaces To WS-Env-Override
+001045     Accept WS-Env-Override From Environment "PAYOUT_FILE"
+001046        On Exception
+001047           Continue
+001048     End-Accept
+001049     If WS-Env-Override Not = Spaces
+001050        Move WS-Env-Override To WS-Payout-File
+001051     End-If
+001052     Move Spaces To WS-Env-Override
+001053     Accept WS-Env-Override From Environment "EXCEPTION_FILE"
+001054        On Exception
+001055           Continue
+001056     End-Accept
+001057     If WS-Env-Override Not = Spaces
+001058        Move WS-Env-Override To WS-Exception-File
+001059     End-If
+001060     Move Spaces To WS-Env-Override
+001061     Accept WS-Env-Override From Environment "DAILY_BALANCE_FILE"
+001062        On Exception
+001063           Continue
+001064     End-Accept
+001065     If WS-Env-Override Not = Spaces
+001066        Move WS-Env-Override To WS-Balance-File
+001067     End-If
+001068     .
+
