@@ -0,0 +1,284 @@
+000010 @OPTIONS MAIN,TEST
+000020 Identification Division.
+000030 Program-Id.  Chapt20e.
+000031* Sales Tax Report By Jurisdiction
+000043 Environment Division.
+000050 Configuration Section.
+000055 Source-Computer.  IBM-PC.
+000056 Object-Computer.  IBM-PC.
+000061 Input-Output  Section.
+000062 File-Control.
+000063     Select Dealer-File Assign To "Dealer.Dat"
+000064         Organization Indexed
+000065         Access Random
+000066         Record Key Dealer-Number
+000067         File Status Dealer-Status.
+000070     Select Report-File Assign To Printer.
+000071     Select Optional Trans-File Assign To "Trans1.TXT"
+000072            Organization Is Line Sequential.
+000073     Select Sort-File Assign To Sort-Work.
+000073     Select Optional Tax-Rate-File Assign To "TaxRate.TXT"
+000073            Organization Is Line Sequential
+000073            File Status  Is Tax-Rate-File-Status.
+000076 Data Division.
+000077 File Section.
+000085 Fd  Dealer-File.
+000086 01  Dealer-Record.
+000087     03  Dealer-Number         Pic X(8).
+000088     03  Dealer-Name.
+000089         05  Last-Name   Pic X(25).
+000090         05  First-Name  Pic X(15).
+000091         05  Middle-Name Pic X(10).
+000092     03  Address-Line-1      Pic X(50).
+000093     03  Address-Line-2      Pic X(50).
+000094     03  City                Pic X(40).
+000095     03  State-Or-Country    Pic X(20).
+000096     03  Postal-Code         Pic X(15).
+000097     03  Home-Phone          Pic X(20).
+000098     03  Work-Phone          Pic X(20).
+000099     03  Other-Phone         Pic X(20).
+000100     03  Start-Date          Pic 9(8).
+000101     03  Last-Rent-Paid-Date Pic 9(8).
+000102     03  Next-Rent-Due-Date  Pic 9(8).
+000103     03  Rent-Amount         Pic 9(4)v99.
+000104     03  Consignment-Percent Pic 9(3).
+000105     03  Last-Sold-Amount    Pic S9(7)v99.
+000106     03  Last-Sold-Date      Pic 9(8).
+000107     03  Sold-To-Date        Pic S9(7)v99.
+000108     03  Commission-To-Date  Pic S9(7)v99.
+000109     03  Filler              Pic X(15).
+000110 Fd  Report-File.
+000111 01  Report-Record Pic X(80).
+000112 Fd  Trans-File.
+000113 01  Trans-Record.
+000114     03  Transaction-Date   Pic  9(8).
+000115     03  Transaction-Type   Pic  X(4).
+000116     03  Transaction-Dealer Pic  X(8).
+000117     03  Transaction-Price  Pic S9(7)v99.
+000118     03  Transaction-Qty    Pic  9(3).
+000119     03  Filler             Pic  X(40).
+000124 Fd  Tax-Rate-File.
+000124 01  Tax-Rate-Record.
+000124     03  Tax-Rate-State      Pic X(20).
+000124     03  Tax-Rate-Percent    Pic 9v999.
+000137 Sd  Sort-File.
+000138 01  Sort-Record.
+000139     03  Sort-State          Pic X(20).
+000140     03  Sort-Dealer-Number  Pic X(8).
+000153     03  Sort-Trans-Price    Pic S9(6)v99.
+000154     03  Sort-Trans-Qty      Pic 9(3).
+000157 Working-Storage Section.
+000209 01  Heading-Line-1.
+000210     03  Filler      Pic X(12) Value "Created by:".
+000211     03  Filler      Pic X(8)  Value "CHAPT20E".
+000212     03  Filler      Pic X(8) Value Spaces.
+000213     03  Filler      Pic X(25)
+000214         Value "Sales Tax By Jurisdiction".
+000215     03  Filler      Pic X(11) Value Spaces.
+000216     03  Filler      Pic X(5)  Value "Page".
+000217     03  Page-No     Pic Z(4)9 Value Zeros.
+000243 01  Heading-Line-4.
+000244     03  Filler      Pic X(22) Value "State/Country".
+000245     03  Filler      Pic X(10) Value "Qty".
+000246     03  Filler      Pic X(16) Value "Taxable Amount".
+000247     03  Filler      Pic X(10) Value "Tax Rate".
+000248     03  Filler      Pic X(10) Value "Tax Due".
+000253 01  Detail-Line.
+000254     03  Detail-State        Pic X(22) Value Spaces.
+000267     03  Detail-Qty          Pic Z(6)9.
+000268     03  Filler              Pic X(2) Value Spaces.
+000269     03  Detail-Amt          Pic $$,$$$,$$$.99.
+000270     03  Filler              Pic X(2) Value Spaces.
+000271     03  Detail-Rate         Pic 9.999.
+000272     03  Filler              Pic X(2) Value Spaces.
+000273     03  Detail-Tax-Due      Pic $$,$$$,$$$.99.
+000279 01  Grand-Total-Line.
+000280     03  Filler              Pic X(22) Value "*** Grand Total".
+000281     03  Grand-Total-Qty     Pic Z(6)9.
+000282     03  Filler              Pic X(2) Value Spaces.
+000283     03  Grand-Total-Amt     Pic $$,$$$,$$$.99.
+000284     03  Filler              Pic X(12) Value Spaces.
+000285     03  Grand-Total-Tax     Pic $$,$$$,$$$.99.
+000301 01  Line-Count           Pic 99          Value 99.
+000320 01  Page-Count           Pic 9(4)        Value Zeros.
+000321 01  Max-Lines            Pic 99          Value 60.
+000334 01  Done-Flag            Pic X Value Spaces.
+000336     88  All-Done               Value "Y".
+000337 01  Dealer-Status           Pic XX Value Zeros.
+000338     88  Dealer-Success  Value "00" Thru "09".
+000338 01  Tax-Rate-File-Status    Pic XX Value Spaces.
+000338 01  Tax-Rate-Done-Flag      Pic X Value Spaces.
+000338     88  Tax-Rate-Done       Value "Y".
+000338 01  Tax-Rate-Count          Pic 9(3) Value Zeros.
+000338 01  Tax-Rate-Table-Area.
+000338     03  Tax-Rate-Entry
+000338             Occurs 0 To 60 Times Depending On Tax-Rate-Count
+000338             Indexed By Tax-Rate-Index.
+000338         05  Table-Tax-State   Pic X(20).
+000338         05  Table-Tax-Percent Pic 9v999.
+000338 01  State-Totals-Area.
+000338     03  State-Total-Entry
+000338             Occurs 0 To 60 Times Depending On State-Total-Count
+000338             Indexed By State-Total-Index.
+000338         05  Tot-State         Pic X(20).
+000338         05  Tot-Qty           Pic 9(6) Value Zero.
+000338         05  Tot-Amount        Pic S9(8)v99 Value Zero.
+000338 01  State-Total-Count       Pic 9(3) Value Zeros.
+000338 01  Save-State              Pic X(20) Value High-Values.
+000338 01  Grand-Qty               Pic 9(6) Value Zeros.
+000338 01  Grand-Amount            Pic S9(8)v99 Value Zeros.
+000338 01  Grand-Tax               Pic S9(8)v99 Value Zeros.
+000338 01  Calc-Tax-Rate           Pic 9v999 Value Zeros.
+000338 01  Calc-Tax-Due            Pic S9(8)v99 Value Zeros.
+000339 Procedure Division.
+000340 Declaratives.
+000341 Dealer-File-Error Section.
+000342     Use After Standard Error Procedure On Dealer-File
+000343     .
+000344 Dealer-Error-Paragraph.
+000345     Display "Error on Dealer File " Dealer-Status
+000346     .
+000347 End Declaratives.
+000348 Chapt20e-Start.
+000349     Display "Begin Process Chapt20E"
+000350     Sort Sort-File Ascending Key Sort-State
+000351          Input Procedure Sort-In
+000352          Output Procedure Print-Report
+000353     Stop Run
+000354     .
+000355 Sort-In.
+000356     Open Input Trans-File
+000357                Dealer-File
+000357     Perform Load-Tax-Rate-Table
+000358     Perform Process-Input-Records Until All-Done
+000359     Close Trans-File
+000360           Dealer-File
+000361     .
+000362 Process-Input-Records.
+000363     Read Trans-File
+000364        At End Set All-Done To True
+000365        Not At End Perform Move-And-Release-Input
+000367     End-Read
+000368     .
+000369 Move-And-Release-Input.
+000374     Move Transaction-Price  To Sort-Trans-Price
+000375     Move Transaction-Qty    To Sort-Trans-Qty
+000377     Move Transaction-Dealer To Sort-Dealer-Number
+000379     Perform Retrieve-Dealer-Record
+000381     Move State-Or-Country Of Dealer-Record To Sort-State
+000387     Release Sort-Record
+000388     .
+000389 Retrieve-Dealer-Record.
+000390     Move Transaction-Dealer To Dealer-Number Of Dealer-Record
+000391     Read Dealer-File
+000392          Invalid Key
+000393             Move "**UNKNOWN**" To State-Or-Country
+000396     End-Read
+000397     .
+000397 Load-Tax-Rate-Table.
+000397     Open Input Tax-Rate-File
+000397     If Tax-Rate-File-Status = "00" Or
+000397        Tax-Rate-File-Status = Spaces
+000397        Perform Until Tax-Rate-Done
+000397           Read Tax-Rate-File
+000397                At End Set Tax-Rate-Done To True
+000397                Not At End
+000397                   Add 1 To Tax-Rate-Count
+000397                   Move Tax-Rate-State To
+000397                        Table-Tax-State (Tax-Rate-Count)
+000397                   Move Tax-Rate-Percent To
+000397                        Table-Tax-Percent (Tax-Rate-Count)
+000397           End-Read
+000397        End-Perform
+000397        Close Tax-Rate-File
+000397     End-If
+000397     .
+000398 Print-Report.
+000399     Open Output Report-File
+000400     Move Space To Done-Flag
+000401     Perform Fill-Initial-Headings
+000402     Perform Return-Process-Records Until All-Done
+000403     Perform Print-State-Totals
+000404     Close Report-File
+000404     .
+000405 Return-Process-Records.
+000406     Return Sort-File
+000407            At End
+000408               Set All-Done To True
+000409            Not At End
+000410               Perform Accumulate-State-Total
+000411     End-Return
+000412     .
+000413 Accumulate-State-Total.
+000414     Perform Find-Or-Add-State
+000415     Add Sort-Trans-Qty To Tot-Qty (State-Total-Index)
+000416     Compute Tot-Amount (State-Total-Index) =
+000417             Tot-Amount (State-Total-Index) +
+000418             (Sort-Trans-Qty * Sort-Trans-Price)
+000419     .
+000420 Find-Or-Add-State.
+000421     Set State-Total-Index To 1
+000422     Search State-Total-Entry
+000423          At End
+000424             Add 1 To State-Total-Count
+000425             Set State-Total-Index To State-Total-Count
+000426             Move Sort-State To Tot-State (State-Total-Index)
+000427          When Tot-State (State-Total-Index) = Sort-State
+000428             Continue
+000429     End-Search
+000430     .
+000431 Print-State-Totals.
+000432     Perform Varying State-Total-Index From 1 By 1
+000433        Until State-Total-Index > State-Total-Count
+000433        Perform Print-One-State-Total
+000433     End-Perform
+000434     Move Grand-Qty    To Grand-Total-Qty
+000434     Move Grand-Amount To Grand-Total-Amt
+000434     Move Grand-Tax    To Grand-Total-Tax
+000434     Write Report-Record From Grand-Total-Line After 2
+000435     .
+000436 Print-One-State-Total.
+000437     Move Tot-State (State-Total-Index)  To Detail-State
+000438     Move Tot-Qty (State-Total-Index)    To Detail-Qty
+000439     Move Tot-Amount (State-Total-Index) To Detail-Amt
+000440     Perform Lookup-Tax-Rate
+000441     Compute Calc-Tax-Due Rounded =
+000441             Tot-Amount (State-Total-Index) * Calc-Tax-Rate
+000442     Move Calc-Tax-Rate To Detail-Rate
+000442     Move Calc-Tax-Due  To Detail-Tax-Due
+000442     If Line-Count > Max-Lines
+000443        Perform Heading-Routine
+000444     End-If
+000445     Write Report-Record From Detail-Line After 1
+000446     Add 1 To Line-Count
+000447     Add Tot-Qty (State-Total-Index)    To Grand-Qty
+000448     Add Tot-Amount (State-Total-Index) To Grand-Amount
+000449     Add Calc-Tax-Due To Grand-Tax
+000450     .
+000451 Lookup-Tax-Rate.
+000452     Move Zeros To Calc-Tax-Rate
+000453     If Tax-Rate-Count > 0
+000454        Set Tax-Rate-Index To 1
+000455        Search Tax-Rate-Entry
+000456             At End Continue
+000457             When Table-Tax-State (Tax-Rate-Index) =
+000458                  Tot-State (State-Total-Index)
+000459                Move Table-Tax-Percent (Tax-Rate-Index) To
+000460                     Calc-Tax-Rate
+000461        End-Search
+000462     End-If
+000463     .
+000464 Heading-Routine.
+000465     Add 1 To Page-Count
+000466     Move Page-Count To Page-No
+000467     If Page-Count = 1
+000468        Write Report-Record From Heading-Line-1 After Zero
+000469     Else
+000470        Write Report-Record From Heading-Line-1 After Page
+000471     End-If
+000472     Write Report-Record From Heading-Line-4 After 2
+000473     Move 3 To Line-Count
+000474     .
+000475 Fill-Initial-Headings.
+000476     Continue
+000477     .
