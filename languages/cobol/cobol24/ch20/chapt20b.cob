@@ -0,0 +1,21 @@
+000020 Identification Division.
+000030 Program-Id.  Chapt20b.
+000031* Commission Amount - Shared Subprogram
+000040 Environment Division.
+000050 Configuration Section.
+000051 Source-Computer.  IBM-PC.
+000055 Object-Computer.  IBM-PC.
+000056 Data Division.
+000097 Linkage Section.
+000098 01  Trans-Qty                 Pic  9(3).
+000099 01  Trans-Price               Pic S9(7)v99.
+000100 01  Commission-Percent        Pic  9(3).
+000101 01  Commission-Amount         Pic S9(6)v99.
+000133 Procedure Division Using Trans-Qty Trans-Price
+000134         Commission-Percent Commission-Amount.
+000159 Chapt20b-Start.
+000181     Compute Commission-Amount Rounded =
+000182             (Trans-Qty * Trans-Price) *
+000183             (Commission-Percent / 100)
+000199     Exit Program
+000255     .
