@@ -0,0 +1,86 @@
+000010 @OPTIONS MAIN,TEST
+000020 Identification Division.
+000030 Program-Id.  Chapt20c.
+000031* Payout-File Check Issuance / Payment History Recorder
+000043 Environment Division.
+000050 Configuration Section.
+000055 Source-Computer.  IBM-PC.
+000056 Object-Computer.  IBM-PC.
+000061 Input-Output  Section.
+000062 File-Control.
+000063     Select Payout-File Assign To "Payout.TXT"
+000064            Organization Is Line Sequential
+000065            File Status  Is Payout-Status.
+000066     Select Payment-History-File Assign To "PayHist.TXT"
+000067            Organization Is Line Sequential
+000068            File Status  Is Pay-History-Status.
+000076 Data Division.
+000077 File Section.
+000078 Fd  Payout-File.
+000079 01  Payout-Record.
+000080     03  Payout-Dealer-Number   Pic X(8).
+000081     03  Filler                 Pic X.
+000082     03  Payout-Dealer-Name     Pic X(30).
+000083     03  Filler                 Pic X.
+000084     03  Payout-Qty             Pic 9(5).
+000085     03  Filler                 Pic X.
+000086     03  Payout-Sales-Amt       Pic S9(6)v99.
+000087     03  Filler                 Pic X.
+000088     03  Payout-Commission      Pic S9(5)v99.
+000089     03  Filler                 Pic X.
+000090     03  Payout-Net-Amount      Pic S9(6)v99.
+000091 Fd  Payment-History-File.
+000092 01  Payment-History-Record.
+000093     03  Hist-Dealer-Number     Pic X(8).
+000094     03  Filler                 Pic X.
+000095     03  Hist-Check-Number     Pic X(10).
+000096     03  Filler                 Pic X.
+000097     03  Hist-Payment-Date      Pic 9(8).
+000098     03  Filler                 Pic X.
+000099     03  Hist-Payment-Amount    Pic S9(6)v99.
+000100 Working-Storage Section.
+000101 01  Payout-Status         Pic XX Value Spaces.
+000102     88  Payout-Success    Value "00".
+000103 01  Pay-History-Status    Pic XX Value Spaces.
+000104 01  Done-Flag             Pic X Value Spaces.
+000105     88  All-Done          Value "Y".
+000106 01  Next-Check-Number     Pic 9(10) Value Zeros.
+000107 01  Work-Date-And-Time.
+000108     03  Work-Date         Pic 9(8).
+000109 Procedure Division.
+000110 Chapt20c-Start.
+000111     Display "Starting Check Number: "
+000112     Accept Next-Check-Number From Command-Line
+000113     If Next-Check-Number = Zeros
+000114        Move 1 To Next-Check-Number
+000115     End-If
+000116     Accept Work-Date From Date
+000117     Open Input Payout-File
+000118     If Payout-Success
+000119        Open Extend Payment-History-File
+000120        Perform Process-Payouts Until All-Done
+000121        Close Payment-History-File
+000122     Else
+000123        Display "Unable To Open Payout File, Status "
+000124                Payout-Status
+000125     End-If
+000126     Close Payout-File
+000127     Stop Run
+000128     .
+000129 Process-Payouts.
+000130     Read Payout-File
+000131        At End Set All-Done To True
+000132        Not At End Perform Write-Payment-History-Record
+000133     End-Read
+000134     .
+000135 Write-Payment-History-Record.
+000136     Move Payout-Dealer-Number To Hist-Dealer-Number
+000137     Move Next-Check-Number    To Hist-Check-Number
+000138     Move Work-Date            To Hist-Payment-Date
+000139     Move Payout-Net-Amount    To Hist-Payment-Amount
+000140     Write Payment-History-Record
+000141     Display "Issued Check " Next-Check-Number
+000142             " To Dealer " Payout-Dealer-Number
+000143             " For " Payout-Net-Amount
+000144     Add 1 To Next-Check-Number
+000145     .
