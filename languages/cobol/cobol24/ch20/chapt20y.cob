@@ -0,0 +1,271 @@
+000010 @OPTIONS MAIN,TEST
+000020 Identification Division.
+000030 Program-Id.  Chapt20y.
+000031* Daily Balancing Report - Reconciles Chapt18d And Chapt20x
+000032* Commission Totals From The Shared Balance Extract File.
+000043 Environment Division.
+000050 Configuration Section.
+000055 Source-Computer.  IBM-PC.
+000056 Object-Computer.  IBM-PC.
+000061 Input-Output  Section.
+000062 File-Control.
+000063     Select Report-File Assign To Printer.
+000066     Select Optional Balance-File Assign To "DlyBal.TXT"
+000067         Organization Is Line Sequential
+000068         File Status  Is Balance-Status.
+000076 Data Division.
+000077 File Section.
+000078 Fd  Report-File.
+000079 01  Report-Record Pic X(80).
+000080 Fd  Balance-File.
+000081 Copy "dlybal.cpy".
+000144 Working-Storage Section.
+000206 01  Balance-Status          Pic XX Value Spaces.
+000207 01  Balance-Done-Flag       Pic X  Value Spaces.
+000208     88  Balance-Done        Value "Y".
+000209 01  Heading-Line-1.
+000210     03  Filler      Pic X(12) Value "Created by:".
+000211     03  Filler      Pic X(8)  Value "CHAPT20Y".
+000212     03  Filler      Pic X(9)  Value Spaces.
+000213     03  Filler      Pic X(26) Value "Daily Balancing Report".
+000214     03  Filler      Pic X(9)  Value Spaces.
+000215     03  Filler      Pic X(5)  Value "Page".
+000216     03  Page-No     Pic Z(4)9 Value Zeros.
+000217 01  Heading-Line-2.
+000218     03  Filler      Pic X(12) Value "Created on:".
+000219     03  Date-MM     Pic 99.
+000220     03  Filler      Pic X     Value "/".
+000221     03  Date-DD     Pic 99.
+000222     03  Filler      Pic X     Value "/".
+000223     03  Date-YY     Pic 99.
+000224 01  Heading-Line-3.
+000225     03  Filler      Pic X(12) Value "At:".
+000226     03  Time-HH     Pic 99.
+000227     03  Filler      Pic X     Value ":".
+000228     03  Time-MM     Pic 99.
+000229     03  Filler      Pic X     Value ":".
+000230     03  Time-SS     Pic 99.
+000231 01  Heading-Line-4.
+000232     03  Filler   Pic X(10) Value "Run".
+000233     03  Filler   Pic X(14) Value "Chapt18d".
+000234     03  Filler   Pic X(14) Value "Chapt18d".
+000235     03  Filler   Pic X(14) Value "Chapt20x".
+000236     03  Filler   Pic X(14) Value "Chapt20x".
+000237     03  Filler   Pic X(14) Value "Commission".
+000238     03  Filler   Pic X(10) Value "Balance".
+000239 01  Heading-Line-5.
+000240     03  Filler   Pic X(10) Value "Date".
+000241     03  Filler   Pic X(14) Value "Trans Count".
+000242     03  Filler   Pic X(14) Value "Commission".
+000243     03  Filler   Pic X(14) Value "Trans Count".
+000244     03  Filler   Pic X(14) Value "Commission".
+000245     03  Filler   Pic X(14) Value "Difference".
+000246     03  Filler   Pic X(10) Value "Status".
+000247 01  Detail-Line.
+000248     03  Detail-Date.
+000249         05  Date-MM         Pic 99.
+000250         05  Filler          Pic X Value "/".
+000251         05  Date-DD         Pic 99.
+000252         05  Filler          Pic X Value "/".
+000253         05  Date-YY         Pic 99.
+000254     03  Filler              Pic X(3)  Value Spaces.
+000255     03  Detail-18d-Count    Pic ZZZZZZ9.
+000256     03  Filler              Pic X(2)  Value Spaces.
+000257     03  Detail-18d-Commission Pic Z,ZZZ,ZZ9.99-.
+000258     03  Filler              Pic X(1)  Value Spaces.
+000259     03  Detail-20x-Count    Pic ZZZZZZ9.
+000260     03  Filler              Pic X(2)  Value Spaces.
+000261     03  Detail-20x-Commission Pic Z,ZZZ,ZZ9.99-.
+000262     03  Filler              Pic X(1)  Value Spaces.
+000263     03  Detail-Difference   Pic Z,ZZZ,ZZ9.99-.
+000264     03  Filler              Pic X(1)  Value Spaces.
+000265     03  Detail-Status       Pic X(10) Value Spaces.
+000266 01  Date-And-Time-Area.
+000267     03  Work-Date            Pic 9(6).
+000268     03  Work-Date-X          Redefines Work-Date.
+000269         05  Date-YY          Pic 99.
+000270         05  Date-MM          Pic 99.
+000271         05  Date-DD          Pic 99.
+000272     03  Work-Time            Pic 9(8).
+000273     03  Work-Time-X          Redefines Work-Time.
+000274         05  Time-HH          Pic 99.
+000275         05  Time-MM          Pic 99.
+000276         05  Time-SS          Pic 99.
+000277         05  Filler           Pic XX.
+000278 01  Compare-Date-Area.
+000279     03  Compare-Run-Date     Pic 9(6) Value Zeros.
+000280     03  Compare-Run-Date-X  Redefines Compare-Run-Date.
+000281         05  Date-YY          Pic 99.
+000282         05  Date-MM          Pic 99.
+000283         05  Date-DD          Pic 99.
+000284 01  Line-Count           Pic 99          Value 99.
+000285 01  Page-Count           Pic 9(4)        Value Zeros.
+000286 01  Max-Lines            Pic 99          Value 60.
+000287 01  Balance-Table-Count  Pic 9(3)        Value Zeros.
+000288 01  Balance-Table-Area.
+000289     03  Balance-Table-Entry
+000290             Occurs 0 To 500 Times
+000291             Depending On Balance-Table-Count
+000291             Indexed By Balance-Table-Index.
+000292         05  Table-Bal-Source     Pic X(8).
+000293         05  Table-Bal-Run-Date   Pic 9(6).
+000294         05  Table-Bal-Trans-Count Pic 9(7).
+000295         05  Table-Bal-Commission Pic S9(7)v99.
+000296 01  Distinct-Date-Count  Pic 9(3)        Value Zeros.
+000297 01  Distinct-Date-Table-Area.
+000298     03  Distinct-Date-Entry
+000299             Occurs 0 To 500 Times
+000300             Depending On Distinct-Date-Count
+000300             Indexed By Distinct-Date-Index.
+000301         05  Table-Distinct-Date  Pic 9(6).
+000302 01  Found-18d-Flag       Pic X Value Spaces.
+000303     88  Found-18d        Value "Y".
+000304 01  Found-20x-Flag       Pic X Value Spaces.
+000305     88  Found-20x        Value "Y".
+000306 01  Current-18d-Count       Pic 9(7)      Value Zeros.
+000307 01  Current-18d-Commission  Pic S9(7)v99  Value Zeros.
+000308 01  Current-20x-Count       Pic 9(7)      Value Zeros.
+000309 01  Current-20x-Commission  Pic S9(7)v99  Value Zeros.
+000310 01  Commission-Difference   Pic S9(7)v99  Value Zeros.
+000339 Procedure Division.
+000348 Chapt20y-Start.
+000349     Display "Begin Process Chapt20Y"
+000350     Perform Open-Files
+000351     Perform Fill-Initial-Headings
+000352     Perform Load-Balance-Table
+000353     Perform Build-Distinct-Date-Table
+000354     Perform Varying Distinct-Date-Index From 1 By 1
+000355             Until Distinct-Date-Index > Distinct-Date-Count
+000356        Perform Compare-One-Date
+000357     End-Perform
+000358     Perform Close-Files
+000359     Stop Run
+000360     .
+000361 Load-Balance-Table.
+000362     Open Input Balance-File
+000363     Perform Until Balance-Done
+000364        Read Balance-File
+000365             At End Set Balance-Done To True
+000365             Not At End Perform Store-Balance-Entry
+000366        End-Read
+000367     End-Perform
+000368     Close Balance-File
+000369     .
+000370 Store-Balance-Entry.
+000371     Add 1 To Balance-Table-Count
+000372     Move Bal-Source-Program To
+000372          Table-Bal-Source (Balance-Table-Count)
+000373     Move Bal-Run-Date To
+000373          Table-Bal-Run-Date (Balance-Table-Count)
+000374     Move Bal-Transaction-Count To
+000374          Table-Bal-Trans-Count (Balance-Table-Count)
+000375     Move Bal-Total-Commission To
+000375          Table-Bal-Commission (Balance-Table-Count)
+000376     .
+000377 Build-Distinct-Date-Table.
+000378     Perform Varying Balance-Table-Index From 1 By 1
+000379             Until Balance-Table-Index > Balance-Table-Count
+000380        Perform Check-Distinct-Date
+000381     End-Perform
+000382     .
+000383 Check-Distinct-Date.
+000384     If Distinct-Date-Count > 0
+000385        Set Distinct-Date-Index To 1
+000386        Search Distinct-Date-Entry
+000387             At End
+000387                Perform Add-Distinct-Date
+000388             When Table-Distinct-Date (Distinct-Date-Index) =
+000388                  Table-Bal-Run-Date (Balance-Table-Index)
+000389                Continue
+000390        End-Search
+000391     Else
+000392        Perform Add-Distinct-Date
+000393     End-If
+000394     .
+000395 Add-Distinct-Date.
+000396     Add 1 To Distinct-Date-Count
+000397     Move Table-Bal-Run-Date (Balance-Table-Index) To
+000397          Table-Distinct-Date (Distinct-Date-Count)
+000398     .
+000399 Compare-One-Date.
+000400     Move Table-Distinct-Date (Distinct-Date-Index) To
+000400          Compare-Run-Date
+000401     Move Spaces To Found-18d-Flag Found-20x-Flag
+000402     Move Zeros  To Current-18d-Count Current-18d-Commission
+000402                    Current-20x-Count Current-20x-Commission
+000403     Perform Varying Balance-Table-Index From 1 By 1
+000404             Until Balance-Table-Index > Balance-Table-Count
+000405        Perform Accumulate-Matching-Entry
+000406     End-Perform
+000407     Perform Print-Comparison-Line
+000408     .
+000409 Accumulate-Matching-Entry.
+000410     If Table-Bal-Run-Date (Balance-Table-Index) =
+000410        Compare-Run-Date
+000411        Evaluate Table-Bal-Source (Balance-Table-Index)
+000412           When "CHAPT18D"
+000413              Set Found-18d To True
+000414              Move Table-Bal-Trans-Count (Balance-Table-Index)
+000414                   To Current-18d-Count
+000415              Move Table-Bal-Commission (Balance-Table-Index)
+000415                   To Current-18d-Commission
+000416           When "CHAPT20X"
+000417              Set Found-20x To True
+000417              Move Table-Bal-Trans-Count (Balance-Table-Index)
+000417                   To Current-20x-Count
+000418              Move Table-Bal-Commission (Balance-Table-Index)
+000418                   To Current-20x-Commission
+000419        End-Evaluate
+000420     End-If
+000421     .
+000422 Print-Comparison-Line.
+000423     Compute Commission-Difference =
+000423             Current-18d-Commission - Current-20x-Commission
+000424     Move Corresponding Compare-Run-Date-X To Detail-Date
+000425     Move Current-18d-Count       To Detail-18d-Count
+000425     Move Current-18d-Commission  To Detail-18d-Commission
+000426     Move Current-20x-Count       To Detail-20x-Count
+000426     Move Current-20x-Commission  To Detail-20x-Commission
+000427     Move Commission-Difference   To Detail-Difference
+000428     Evaluate True
+000429        When Not Found-18d Or Not Found-20x
+000430           Move "INCOMPLETE" To Detail-Status
+000431        When Commission-Difference = Zero
+000432           Move "IN BALANCE" To Detail-Status
+000433        When Other
+000434           Move "OUT OF BAL" To Detail-Status
+000435     End-Evaluate
+000436     If Line-Count >= Max-Lines
+000437        Perform Heading-Routine
+000438     End-If
+000439     Write Report-Record From Detail-Line After 1
+000440     Add 1 To Line-Count
+000441     .
+000442 Heading-Routine.
+000443     Add 1 To Page-Count
+000444     Move Page-Count To Page-No
+000445     If Page-Count = 1
+000446        Write Report-Record From Heading-Line-1 After Zero
+000447     Else
+000448        Write Report-Record From Heading-Line-1 After Page
+000449     End-If
+000450     Write Report-Record From Heading-Line-2 After 1
+000451     Write Report-Record From Heading-Line-3 After 1
+000452     Write Report-Record From Heading-Line-4 After 2
+000453     Write Report-Record From Heading-Line-5 After 1
+000454     Move 6 To Line-Count
+000455     .
+000456 Fill-Initial-Headings.
+000457     Accept Work-Date From Date
+000458     Accept Work-Time From Time
+000459     Move Corresponding Work-Date-X To
+000459                        Heading-Line-2
+000460     Move Corresponding Work-Time-X To
+000460                        Heading-Line-3
+000461     .
+000462 Open-Files.
+000463     Open Output Report-File
+000464     .
+000465 Close-Files.
+000466     Close Report-File
+000467     .
