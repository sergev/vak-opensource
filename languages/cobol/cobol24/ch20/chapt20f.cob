@@ -0,0 +1,245 @@
+000010 @OPTIONS MAIN,TEST
+000020 Identification Division.
+000030 Program-Id.  Chapt20f.
+000031* Daily General-Ledger Export
+000043 Environment Division.
+000050 Configuration Section.
+000055 Source-Computer.  IBM-PC.
+000056 Object-Computer.  IBM-PC.
+000061 Input-Output  Section.
+000062 File-Control.
+000063     Select Dealer-File Assign To "Dealer.Dat"
+000064         Organization Indexed
+000065         Access Dynamic
+000066         Record Key Dealer-Number
+000067         Alternate Record Key Dealer-Name
+000068         File Status Dealer-Status.
+000072     Select Optional Trans-File Assign To "Trans1.TXT"
+000073            Organization Is Line Sequential.
+000073     Select Sort-File Assign To Sort-Work.
+000074     Select GL-Export-File Assign To "GLExport.TXT"
+000074            Organization Is Line Sequential
+000074            File Status  Is GL-Export-Status.
+000076 Data Division.
+000077 File Section.
+000085 Fd  Dealer-File.
+000086 01  Dealer-Record.
+000087     03  Dealer-Number         Pic X(8).
+000088     03  Dealer-Name.
+000089         05  Last-Name   Pic X(25).
+000090         05  First-Name  Pic X(15).
+000091         05  Middle-Name Pic X(10).
+000092     03  Address-Line-1      Pic X(50).
+000093     03  Address-Line-2      Pic X(50).
+000094     03  City                Pic X(40).
+000095     03  State-Or-Country    Pic X(20).
+000096     03  Postal-Code         Pic X(15).
+000097     03  Home-Phone          Pic X(20).
+000098     03  Work-Phone          Pic X(20).
+000099     03  Other-Phone         Pic X(20).
+000100     03  Start-Date          Pic 9(8).
+000101     03  Last-Rent-Paid-Date Pic 9(8).
+000102     03  Next-Rent-Due-Date  Pic 9(8).
+000103     03  Rent-Amount         Pic 9(4)v99.
+000104     03  Consignment-Percent Pic 9(3).
+000105     03  Last-Sold-Amount    Pic S9(7)v99.
+000106     03  Last-Sold-Date      Pic 9(8).
+000107     03  Sold-To-Date        Pic S9(7)v99.
+000108     03  Commission-To-Date  Pic S9(7)v99.
+000109     03  Filler              Pic X(15).
+000113 Fd  Trans-File.
+000114 01  Trans-Record.
+000115     03  Transaction-Date   Pic  9(8).
+000116     03  Transaction-Type   Pic  X(4).
+000117     03  Transaction-Dealer Pic  X(8).
+000118     03  Transaction-Price  Pic S9(7)v99.
+000119     03  Transaction-Qty    Pic  9(3).
+000120     03  Filler             Pic  X(40).
+000137 Sd  Sort-File.
+000138 01  Sort-Record.
+000139     03  Sort-Date           Pic 9(8).
+000153     03  Sort-Trans-Price    Pic S9(6)v99.
+000154     03  Sort-Trans-Qty      Pic 9(3).
+000155     03  Sort-Dealer-Number  Pic X(8).
+000156     03  Sort-Commission-Pct Pic 9(3).
+000157 Fd  GL-Export-File.
+000158 01  GL-Export-Record.
+000159     03  GL-Date                Pic 9(8).
+000160     03  Filler                 Pic X.
+000161     03  GL-Account-Code        Pic X(6).
+000162     03  Filler                 Pic X.
+000163     03  GL-Account-Name        Pic X(24).
+000164     03  Filler                 Pic X.
+000165     03  GL-Debit-Credit        Pic X.
+000166     03  Filler                 Pic X.
+000167     03  GL-Amount              Pic S9(7)v99.
+000200 Working-Storage Section.
+000206 01  Dealer-Status           Pic XX Value Zeros.
+000207     88  Dealer-Success  Value "00" Thru "09".
+000207 01  GL-Export-Status        Pic XX Value Spaces.
+000208 01  Done-Flag               Pic X Value Spaces.
+000209     88  All-Done                Value "Y".
+000210 01  Date-Totals.
+000211     03  Date-Total-Qty          Pic 9(6)     Value Zeros.
+000212     03  Date-Total-Sales-Amt    Pic S9(8)v99 Value Zeros.
+000213     03  Date-Total-Commission   Pic S9(7)v99 Value Zeros.
+000214 01  Save-Date                Pic 9(8) Value High-Values.
+000215 01  Total-Rent-Amount        Pic S9(7)v99 Value Zeros.
+000216 01  Run-Date                 Pic 9(8) Value Zeros.
+000217 01  Date-And-Time-Area.
+000218     03  Work-Date             Pic 9(6).
+000219     03  Work-Date-X Redefines Work-Date.
+000220         05  Date-YY           Pic 99.
+000221         05  Date-MM           Pic 99.
+000222         05  Date-DD           Pic 99.
+000223 Procedure Division.
+000224 Declaratives.
+000225 Dealer-File-Error Section.
+000226     Use After Standard Error Procedure On Dealer-File
+000227     .
+000228 Dealer-Error-Paragraph.
+000229     Display "Error on Dealer File " Dealer-Status
+000230     .
+000231 End Declaratives.
+000232 Chapt20f-Start.
+000233     Display "Begin Process Chapt20f"
+000234     Perform Establish-Run-Date
+000235     Open Output GL-Export-File
+000236     Sort Sort-File Ascending Key Sort-Date
+000237          Input Procedure Sort-In
+000238          Output Procedure Post-Daily-Entries
+000239     Perform Post-Rent-Entry
+000240     Close GL-Export-File
+000241     Stop Run
+000242     .
+000243 Establish-Run-Date.
+000244     Accept Work-Date From Date
+000245     Move 20 To Run-Date (1:2)
+000246     Move Date-YY To Run-Date (3:2)
+000247     Move Date-MM To Run-Date (5:2)
+000248     Move Date-DD To Run-Date (7:2)
+000249     .
+000250 Sort-In.
+000251     Open Input Trans-File
+000252                Dealer-File
+000253     Perform Process-Input-Records Until All-Done
+000254     Close Trans-File
+000255           Dealer-File
+000256     .
+000257 Process-Input-Records.
+000258     Read Trans-File
+000259        At End Set All-Done To True
+000260        Not At End Perform Move-And-Release-Input
+000261     End-Read
+000262     .
+000263 Move-And-Release-Input.
+000264     Move Transaction-Date  To Sort-Date
+000265     Move Transaction-Price To Sort-Trans-Price
+000266     Move Transaction-Qty   To Sort-Trans-Qty
+000267     Move Transaction-Dealer To Sort-Dealer-Number
+000268     Perform Retrieve-Consignment-Pct
+000269     Release Sort-Record
+000270     .
+000271 Retrieve-Consignment-Pct.
+000272     Move Transaction-Dealer To Dealer-Number Of Dealer-Record
+000273     Read Dealer-File
+000274          Invalid Key
+000275             Move Zeros To Sort-Commission-Pct
+000276          Not Invalid Key
+000277             Move Consignment-Percent Of Dealer-Record To
+000278                  Sort-Commission-Pct
+000279     End-Read
+000280     .
+000281 Post-Daily-Entries.
+000282     Move Space To Done-Flag
+000283     Perform Return-And-Accumulate Until All-Done
+000284     .
+000285 Return-And-Accumulate.
+000286     Return Sort-File
+000287        At End
+000288           Perform Post-Final-Date-Break
+000289           Set All-Done To True
+000290        Not At End
+000291           Perform Accumulate-One-Trans
+000292     End-Return
+000293     .
+000294 Accumulate-One-Trans.
+000295     If Sort-Date Not = Save-Date
+000296        If Save-Date Not = High-Values
+000297           Perform Write-Date-Entries
+000298        End-If
+000299        Move Sort-Date To Save-Date
+000300        Move Zeros To Date-Totals
+000301     End-If
+000302     Add Sort-Trans-Qty To Date-Total-Qty
+000303     Compute Date-Total-Sales-Amt =
+000304             Date-Total-Sales-Amt +
+000305             (Sort-Trans-Qty * Sort-Trans-Price)
+000306     Compute Date-Total-Commission Rounded =
+000306             Date-Total-Commission +
+000307             ((Sort-Trans-Qty * Sort-Trans-Price) *
+000307              (Sort-Commission-Pct / 100))
+000308     .
+000309 Post-Final-Date-Break.
+000310     If Save-Date Not = High-Values
+000311        Perform Write-Date-Entries
+000312     End-If
+000313     .
+000314 Write-Date-Entries.
+000315     Move Save-Date              To GL-Date
+000316     Move "4000  "                To GL-Account-Code
+000317     Move "Consignment Sales"     To GL-Account-Name
+000318     Move "C"                     To GL-Debit-Credit
+000319     Move Date-Total-Sales-Amt    To GL-Amount
+000320     Write GL-Export-Record
+000321     Move Save-Date              To GL-Date
+000322     Move "1100  "                To GL-Account-Code
+000323     Move "Accounts Receivable"   To GL-Account-Name
+000324     Move "D"                     To GL-Debit-Credit
+000325     Move Date-Total-Sales-Amt    To GL-Amount
+000326     Write GL-Export-Record
+000327     Move Save-Date              To GL-Date
+000328     Move "5000  "                To GL-Account-Code
+000329     Move "Commission Expense"    To GL-Account-Name
+000330     Move "D"                     To GL-Debit-Credit
+000331     Move Date-Total-Commission   To GL-Amount
+000332     Write GL-Export-Record
+000333     Move Save-Date              To GL-Date
+000334     Move "2100  "                To GL-Account-Code
+000335     Move "Consignment Payable"   To GL-Account-Name
+000336     Move "C"                     To GL-Debit-Credit
+000337     Move Date-Total-Commission   To GL-Amount
+000338     Write GL-Export-Record
+000339     .
+000340 Post-Rent-Entry.
+000341     Move Zeros To Total-Rent-Amount
+000342     Open Input Dealer-File
+000342     Move Space To Done-Flag
+000342     Move Low-Values To Dealer-Number Of Dealer-Record
+000342     Start Dealer-File Key Not < Dealer-Number Of Dealer-Record
+000342          Invalid Key Set All-Done To True
+000342     End-Start
+000344     Perform Sum-Rent-Until-Eof Until All-Done
+000345     Close Dealer-File
+000346     If Total-Rent-Amount > Zero
+000347        Move Run-Date               To GL-Date
+000348        Move "1100  "                To GL-Account-Code
+000349        Move "Accounts Receivable"   To GL-Account-Name
+000350        Move "D"                     To GL-Debit-Credit
+000351        Move Total-Rent-Amount       To GL-Amount
+000352        Write GL-Export-Record
+000353        Move Run-Date               To GL-Date
+000354        Move "4100  "                To GL-Account-Code
+000355        Move "Booth Rent Income"     To GL-Account-Name
+000356        Move "C"                     To GL-Debit-Credit
+000357        Move Total-Rent-Amount       To GL-Amount
+000358        Write GL-Export-Record
+000359     End-If
+000360     .
+000361 Sum-Rent-Until-Eof.
+000362     Read Dealer-File Next Record
+000363         At End Set All-Done To True
+000364         Not At End
+000365            Add Rent-Amount Of Dealer-Record To Total-Rent-Amount
+000366     End-Read
+000367     .
