@@ -8,14 +8,14 @@
 000056 Object-Computer.  IBM-PC.
 000061 Input-Output  Section.
 000062 File-Control.
-000063     Select Dealer-File Assign To "Dealer.Dat"
+000063     Select Dealer-File Assign To WS-Dealer-File
 000064         Organization Indexed
 000065         Access Random
 000066         Record Key Dealer-Number
 000067         Alternate Record Key Dealer-Name Of Dealer-Record
 000068         File Status Dealer-Status.
 000070     Select Report-File Assign To Printer.
-000071     Select Optional Trans-File Assign To "Trans1.TXT"
+000071     Select Optional Trans-File Assign To WS-Trans-File
 000072            Organization Is Line Sequential.
 000073     Select Sort-File Assign To Sort-Work.
 000076 Data Division.
@@ -171,6 +171,9 @@
 000332     88  All-Done               Value "Y".
 000333 01  Dealer-Status           Pic XX Value Zeros.
 000334     88  Dealer-Success  Value "00" Thru "09".
+000334 01  WS-Dealer-File           Pic X(40) Value "Dealer.Dat".
+000334 01  WS-Trans-File            Pic X(40) Value "Trans1.TXT".
+000334 01  WS-Env-Override          Pic X(40) Value Spaces.
 000335 Procedure Division.
 000336 Declaratives.
 000337 Dealer-File-Error Section.
@@ -182,6 +185,7 @@
 000343 End Declaratives.
 000344 Chapt20a-Start.
 000345     Display "Begin Process Chapt20A"
+000345     Perform Get-File-Parameters
 000346     Sort Sort-File Ascending Key Sort-Key
 000347          Input Procedure Sort-In
 000348          Output Procedure Print-Report
@@ -214,9 +218,8 @@
 000375* Move The Name And Compute Consignment
 000376     Move Dealer-Name Of Dealer-Record To
 000377          Dealer-Name Of Sort-Record
-000378     Compute Sort-Commission Rounded =
-000379             (Transaction-Qty * Transaction-Price) *
-000380             (Consignment-Percent / 100)
+000378     Call "Chapt20b" Using Transaction-Qty Transaction-Price
+000378          Consignment-Percent Sort-Commission
 000381* Release The Record
 000382     Release Sort-Record
 000383     .
@@ -373,4 +376,22 @@
 000972                        Heading-Line-2
 000982     Move Corresponding Work-Time-X To
 000992                        Heading-Line-3
-001002     .
\ No newline at end of file
+001002     .
+001010 Get-File-Parameters.
+001010     Move Spaces To WS-Env-Override
+001010     Accept WS-Env-Override From Environment "DEALER_FILE"
+001010        On Exception
+001010           Continue
+001010     End-Accept
+001010     If WS-Env-Override Not = Spaces
+001010        Move WS-Env-Override To WS-Dealer-File
+001010     End-If
+001010     Move Spaces To WS-Env-Override
+001010     Accept WS-Env-Override From Environment "TRANS1_FILE"
+001010        On Exception
+001010           Continue
+001010     End-Accept
+001010     If WS-Env-Override Not = Spaces
+001010        Move WS-Env-Override To WS-Trans-File
+001010     End-If
+001010     .
