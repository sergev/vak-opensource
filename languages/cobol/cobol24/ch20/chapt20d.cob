@@ -0,0 +1,132 @@
+000010 @OPTIONS MAIN,TEST
+000020 Identification Division.
+000030 Program-Id.  Chapt20d.
+000031* Year-End 1099-MISC Extract
+000043 Environment Division.
+000050 Configuration Section.
+000055 Source-Computer.  IBM-PC.
+000056 Object-Computer.  IBM-PC.
+000061 Input-Output  Section.
+000062 File-Control.
+000063     Select Dealer-File Assign To "Dealer.Dat"
+000064         Organization Indexed
+000065         Access Sequential
+000066         Record Key Dealer-Number
+000067         Alternate Record Key Dealer-Name
+000068         File Status Dealer-Status.
+000069     Select Form-1099-File Assign To "Form1099.TXT"
+000070            Organization Is Line Sequential
+000071            File Status  Is Form-1099-Status.
+000076 Data Division.
+000077 File Section.
+000093 Fd  Dealer-File.
+000094 01  Dealer-Record.
+000095     03  Dealer-Number         Pic X(8).
+000096     03  Dealer-Name.
+000097         05  Last-Name   Pic X(25).
+000098         05  First-Name  Pic X(15).
+000099         05  Middle-Name Pic X(10).
+000100     03  Address-Line-1      Pic X(50).
+000101     03  Address-Line-2      Pic X(50).
+000102     03  City                Pic X(40).
+000103     03  State-Or-Country    Pic X(20).
+000104     03  Postal-Code         Pic X(15).
+000105     03  Home-Phone          Pic X(20).
+000106     03  Work-Phone          Pic X(20).
+000107     03  Other-Phone         Pic X(20).
+000108     03  Start-Date          Pic 9(8).
+000109     03  Last-Rent-Paid-Date Pic 9(8).
+000110     03  Next-Rent-Due-Date  Pic 9(8).
+000111     03  Rent-Amount         Pic 9(4)v99.
+000112     03  Consignment-Percent Pic 9(3).
+000113     03  Last-Sold-Amount    Pic S9(7)v99.
+000114     03  Last-Sold-Date      Pic 9(8).
+000115     03  Sold-To-Date        Pic S9(7)v99.
+000116     03  Commission-To-Date  Pic S9(7)v99.
+000117     03  Filler              Pic X(15).
+000118 Fd  Form-1099-File.
+000119 01  Form-1099-Record.
+000120     03  Form-1099-Dealer-Number  Pic X(8).
+000121     03  Filler                   Pic X.
+000122     03  Form-1099-Name           Pic X(50).
+000123     03  Filler                   Pic X.
+000124     03  Form-1099-Address-1      Pic X(50).
+000125     03  Filler                   Pic X.
+000126     03  Form-1099-Address-2      Pic X(50).
+000127     03  Filler                   Pic X.
+000128     03  Form-1099-City           Pic X(40).
+000129     03  Filler                   Pic X.
+000130     03  Form-1099-State          Pic X(20).
+000131     03  Filler                   Pic X.
+000132     03  Form-1099-Postal-Code    Pic X(15).
+000133     03  Filler                   Pic X.
+000134     03  Form-1099-Taxable-Amount Pic S9(7)v99.
+000144 Working-Storage Section.
+000206 01  Dealer-Status           Pic XX Value Zeros.
+000207     88  Dealer-Success  Value "00" Thru "09".
+000207 01  Form-1099-Status        Pic XX Value Spaces.
+000208 01  Net-Payout-Amount       Pic S9(7)v99 Value Zeros.
+000262 Procedure Division.
+000263 Declaratives.
+000264 Dealer-File-Error Section.
+000265     Use After Standard Error Procedure On Dealer-File
+000266     .
+000267 Dealer-Error-Paragraph.
+000268     Display "Error on Dealer File " Dealer-Status
+000269     .
+000270 End Declaratives.
+000271 Chapt20d-Start.
+000272     Display "Begin Process Chapt20d"
+000273     Perform Open-Files
+000274     If Dealer-Success
+000275        Perform Process-File Until Not Dealer-Success
+000278        Perform Close-Files
+000279     End-If
+000280     Stop Run.
+000285 Process-File.
+000286     Read Dealer-File
+000287          At End Continue
+000288          Not At End
+000289            Perform Compute-Net-Payout
+000290            If Net-Payout-Amount > Zero
+000291               Perform Write-Form-1099-Record
+000292            End-If
+000293     End-Read
+000294     .
+000295 Compute-Net-Payout.
+000296     Compute Net-Payout-Amount =
+000297             Sold-To-Date Of Dealer-Record -
+000298             Commission-To-Date Of Dealer-Record
+000299     .
+000300 Write-Form-1099-Record.
+000301     Move Dealer-Number Of Dealer-Record To
+000301          Form-1099-Dealer-Number
+000302     Perform Format-Name
+000303     Move Address-Line-1 Of Dealer-Record To Form-1099-Address-1
+000304     Move Address-Line-2 Of Dealer-Record To Form-1099-Address-2
+000305     Move City Of Dealer-Record            To Form-1099-City
+000306     Move State-Or-Country Of Dealer-Record To Form-1099-State
+000307     Move Postal-Code Of Dealer-Record To
+000307          Form-1099-Postal-Code
+000308     Move Net-Payout-Amount                 To
+000309          Form-1099-Taxable-Amount
+000310     Write Form-1099-Record
+000311     .
+000312 Format-Name.
+000313     Move Spaces To Form-1099-Name
+000314     String First-Name  Delimited By Space
+000315            " "         Delimited By Size
+000316            Middle-Name Delimited By Space
+000317            " "         Delimited By Size
+000318            Last-Name   Delimited By Space
+000319            Into Form-1099-Name
+000320     End-String
+000321     .
+000336 Open-Files.
+000337     Open Input Dealer-File
+000337     Open Output Form-1099-File
+000338     .
+000340 Close-Files.
+000341     Close Dealer-File
+000342           Form-1099-File
+000343     .
