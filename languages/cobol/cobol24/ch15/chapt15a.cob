@@ -8,9 +8,9 @@
 000055 Object-Computer.  IBM-PC.
 000056 Input-Output Section.
 000057 File-Control.
-000058     Select Dealer-File Assign To "Dealer.Dat"
+000058     Select Dealer-File Assign To WS-Dealer-File
 000059            Organization Indexed
-000060            Access Sequential
+000060            Access Dynamic
 000061            Record Key Dealer-Number
 000062            Alternate Record Key Dealer-Name
 000063            File Status Dealer-Status.
@@ -36,14 +36,24 @@
 000094     03  Next-Rent-Due-Date  Pic 9(8).
 000095     03  Rent-Amount         Pic 9(4)v99.
 000096     03  Consignment-Percent Pic 9(3).
-000097     03  Filler              Pic X(50).
+000097     03  Filler              Pic X(45).
+000097     03  Store-Number        Pic X(4).
+000097     03  Active-Status       Pic X Value Spaces.
+000097         88  Dealer-Inactive Value "I".
 000098 Working-Storage Section.
 000116 01  Dealer-Status     Pic X(2) Value Spaces.
 000240     88  Dealer-Success Value "00".
 000276 01  Show-Next-Record  Pic X Value "Y".
 000277 01  Process-Flag      Pic X Value Spaces.
 000278     88  End-Process   Value "Y".
-000279 Screen Section.
+000280 01  Jump-To-Number    Pic X(8)  Value Spaces.
+000281 01  Jump-To-Name      Pic X(25) Value Spaces.
+000282 01  Error-Message     Pic X(60) Value Spaces.
+000282 01  Show-Inactive     Pic X Value "N".
+000282     88  Include-Inactive Value "Y" "y".
+000282 01  WS-Dealer-File    Pic X(40) Value "Dealer.Dat".
+000282 01  WS-Env-Override   Pic X(40) Value Spaces.
+000283 Screen Section.
 000321 01  Data-Entry-Screen
 000322     Blank Screen, Auto
 000323     Foreground-Color Is 7,
@@ -55,6 +65,7 @@
 000329         05  Line 03 Column 30 Value "Tenant Display Program"
 000330             Highlight.
 000331         05  Line 4  Column 01  Value "Number: ".
+        05  Line 4  Column 40  Value "Store: ".
 000332         05  Line 5  Column 01  Value "Name, Last: ".
 000333         05  Line 5  Column 39  Value "First: ".
 000334         05  Line 5  Column 62  Value "Middle: ".
@@ -73,55 +84,129 @@
 000348         05  Line 16 Column 01  Value "Consignment Percent: ".
 000349         05  Line 22 Column 01
 000350             Value "Display next Record? (Y/N):".
-000351*
-000352     03  Required-Reverse-Group Reverse-Video.
-000353         05  Line 4 Column 13  Pic X(8)  From Dealer-Number.
-000354         05  Line 5 Column 13  Pic X(25) From Last-Name.
-000355         05  Line 5 Column 46  Pic X(15) From First-Name.
-000356         05  Line 5  Column 70 Pic X(10) From Middle-Name.
-000359         05  Line 6  Column 15 Pic X(50) From Address-Line-1.
-000361         05  Line 7  Column 15 Pic X(50) From Address-Line-2.
+000351         05  Line 23 Column 01
+000352             Value "Jump To Number: ".
+000353         05  Line 24 Column 01
+000354             Value "Jump To Name, Last (Blank=Skip): ".
+000354         05  Line 25 Column 01
+000354             Value "Include Inactive Tenants? (Y/N): ".
+000355*
+000356     03  Required-Reverse-Group Reverse-Video.
+000357         05  Line 4 Column 13  Pic X(8)  From Dealer-Number.
+000358         05  Line 5 Column 13  Pic X(25) From Last-Name.
+000359         05  Line 5 Column 46  Pic X(15) From First-Name.
+000360         05  Line 5  Column 70 Pic X(10) From Middle-Name.
+000361         05  Line 6  Column 15 Pic X(50) From Address-Line-1.
+000362         05  Line 7  Column 15 Pic X(50) From Address-Line-2.
 000363         05  Line 8  Column 15 Pic X(40) From City.
-000365         05  Line 9  Column 15 Pic X(20) From State-Or-Country.
-000367         05  Line 9  Column 50 Pic X(15) From Postal-Code.
-000369         05  Line 11 Column 13 Pic X(20) From Home-Phone.
-000371         05  Line 11 Column 41 Pic X(20) From Work-Phone.
-000373         05  Line 12 Column 13 Pic X(20) From Other-Phone.
-000375         05  Line 14 Column 13 Pic 99/99/9999 From Start-Date.
-000377         05  Line 14 Column 40 Pic 99/99/9999
-000378             From Last-Rent-Paid-Date.
-000379         05  Line 14 Column 69 Pic 99/99/9999
-000380             From Next-Rent-Due-Date.
-000381         05  Line 15 Column 14 Pic Z,ZZZ.99 From Rent-Amount.
-000382         05  Line 16 Column 22 Pic ZZ9 From Consignment-Percent.
-000383         05  Line 22 Column 29 Pic X Using Show-Next-Record.
-000386*
-000387
+000364         05  Line 9  Column 15 Pic X(20) From State-Or-Country.
+000365         05  Line 9  Column 50 Pic X(15) From Postal-Code.
+        05  Line 4  Column 47 Pic X(4)  From Store-Number.
+000366         05  Line 11 Column 13 Pic X(20) From Home-Phone.
+000367         05  Line 11 Column 41 Pic X(20) From Work-Phone.
+000368         05  Line 12 Column 13 Pic X(20) From Other-Phone.
+000369         05  Line 14 Column 13 Pic 99/99/9999 From Start-Date.
+000370         05  Line 14 Column 40 Pic 99/99/9999
+000371             From Last-Rent-Paid-Date.
+000372         05  Line 14 Column 69 Pic 99/99/9999
+000373             From Next-Rent-Due-Date.
+000374         05  Line 15 Column 14 Pic Z,ZZZ.99 From Rent-Amount.
+000375         05  Line 16 Column 22 Pic ZZ9 From Consignment-Percent.
+000376         05  Line 22 Column 29 Pic X Using Show-Next-Record.
+000377         05  Line 23 Column 17 Pic X(8)
+000378             Using Jump-To-Number.
+000379         05  Line 24 Column 35 Pic X(25)
+000380             Using Jump-To-Name.
+000380         05  Line 25 Column 35 Pic X
+000380             Using Show-Inactive.
+000381     03  Blink-Group Highlight Blink.
+000382         05  Line 20 Column 01 Pic X(60) From Error-Message.
+000382*
 000388 Procedure Division.
 000389 Chapt15a-Start.
+000407     Perform Get-File-Parameters
 000408     Perform Open-File
 000411     If Dealer-Success
-000412        Perform Process-Screen Until Show-Next-Record = "N" Or
-000413                                     Show-Next-Record = "n" Or
-000414                                     End-Process
+000412        Perform Read-First-Record
+000413        Perform Process-Screen Until End-Process
 000415        Perform Close-File
 000416     End-If
 000417     Stop Run
 000418     .
 000419  Process-Screen.
-000420     Read Dealer-File
-000421       At End Set End-Process To True
-000422       Not At End
-000423           Perform Display-And-Accept
-000424     End-Read
-000425     .
-000451 Display-And-Accept.
-000452     Display Data-Entry-Screen
-000453     Accept Data-Entry-Screen
-000456     .
-000457 Open-File.
-000458     Open Input Dealer-File
+000420     Perform Display-And-Accept
+000421     Evaluate True
+000422        When Jump-To-Number Not = Spaces
+000423           Perform Find-By-Number
+000424        When Jump-To-Name Not = Spaces
+000425           Perform Find-By-Name
+000426        When Show-Next-Record = "N" Or Show-Next-Record = "n"
+000427           Set End-Process To True
+000428        When Other
+000429           Perform Read-Next-Record
+000430     End-Evaluate
+000431     .
+000432 Find-By-Number.
+000433     Move Jump-To-Number To Dealer-Number
+000434     Move Spaces To Jump-To-Number
+000435     Read Dealer-File
+000436          Invalid Key
+000437             Move "Dealer Number Not Found" To Error-Message
+000438          Not Invalid Key
+000439             Move Spaces To Error-Message
+000440     End-Read
+000441     .
+000442 Find-By-Name.
+000443     Move Spaces To Dealer-Name
+000443     Move Jump-To-Name To Last-Name
+000444     Move Spaces To Jump-To-Name
+000445     Read Dealer-File Key Is Dealer-Name
+000446          Invalid Key
+000447             Move "Dealer Name Not Found" To Error-Message
+000448          Not Invalid Key
+000449             Move Spaces To Error-Message
+000450     End-Read
+000451     .
+000452 Read-Next-Record.
+000452     Perform Read-One-Record
+000452       With Test After Until End-Process
+000452                          Or Not Dealer-Inactive
+000452                          Or Include-Inactive
+000452     .
+000453 Read-One-Record.
+000453     Read Dealer-File Next Record
+000454          At End
+000455             Set End-Process To True
+000456          Not At End
+000457             Move Spaces To Error-Message
+000458     End-Read
 000459     .
-000460 Close-File.
-000461     Close Dealer-File
-000462     .
+000460 Read-First-Record.
+000461     Move Low-Values To Dealer-Number
+000462     Start Dealer-File Key Is Not Less Than Dealer-Number
+000463          Invalid Key
+000464             Set End-Process To True
+000465          Not Invalid Key
+000466             Perform Read-Next-Record
+000467     End-Start
+000468     .
+000469 Display-And-Accept.
+000470     Display Data-Entry-Screen
+000471     Accept Data-Entry-Screen
+000472     .
+000473 Open-File.
+000474     Open Input Dealer-File
+000475     .
+000476 Close-File.
+000477     Close Dealer-File
+000478     .
+000479 Get-File-Parameters.
+000479     Move Spaces To WS-Env-Override
+000479     Accept WS-Env-Override From Environment "DEALER_FILE"
+000479        On Exception
+000479           Continue
+000479     End-Accept
+000479     If WS-Env-Override Not = Spaces
+000479        Move WS-Env-Override To WS-Dealer-File
+000479     End-If
+000479     .
