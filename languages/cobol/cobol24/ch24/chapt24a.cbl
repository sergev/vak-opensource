@@ -17,6 +17,10 @@
 000115            Record Key Dealer-Number
 000116            Alternate Record Key Dealer-Name
 000117            File Status Dealer-Status.
+000118     Select Optional Audit-File Assign To "Audit24a.TXT"
+000118            Organization Is Line Sequential.
+000118     Select Optional Trans-File Assign To "Trans1.TXT"
+000118            Organization Is Line Sequential.
 000120 Data Division.
 000121 File Section.
 000122 Fd  Dealer-File.
@@ -40,6 +44,25 @@
 000140     03  Rent-Amount         Pic 9(4)v99.
 000141     03  Consignment-Percent Pic 9(3).
 000142     03  Filler              Pic X(50).
+000142 Fd  Audit-File.
+000142 01  Audit-Record.
+000142     03  Audit-Date          Pic 9(8).
+000142     03  Filler              Pic X.
+000142     03  Audit-Timestamp     Pic 9(8).
+000142     03  Filler              Pic X.
+000142     03  Audit-Operator      Pic X(12).
+000142     03  Filler              Pic X.
+000142     03  Audit-Operation     Pic X(18).
+000142     03  Filler              Pic X.
+000142     03  Audit-Dealer-Number Pic X(8).
+000142 Fd  Trans-File.
+000142 01  Trans-Record.
+000142     03  Transaction-Date   Pic  9(8).
+000142     03  Transaction-Type   Pic  X(4).
+000142     03  Transaction-Dealer Pic  X(8).
+000142     03  Transaction-Price  Pic S9(7)v99.
+000142     03  Transaction-Qty    Pic  9(3).
+000142     03  Filler             Pic  X(40).
 000143 Working-Storage Section.
 000144 01  Dealer-Status     Pic X(2) Value Spaces.
 000145     88  Dealer-Success Value "00" Thru "09".
@@ -58,12 +81,22 @@
 000188         05  Date-MM       Pic 9(2).
 000189         05  Date-DD       Pic 9(2).
 000190         05  Date-YYYY     Pic 9(4).
+000190 01  Sales-History-Done-Flag  Pic X   Value Spaces.
+000190     88  Sales-History-Done   Value "Y".
+000190 01  Sales-History-Count      Pic 9(5) Value Zero.
+000190 01  Sales-History-Qty        Pic 9(6) Value Zero.
+000190 01  Sales-History-Amt        Pic S9(7)v99 Value Zero.
+000190 01  Sales-History-Count-Edit Pic Z(4)9.
+000190 01  Sales-History-Qty-Edit   Pic Z(5)9.
+000190 01  Sales-History-Amt-Edit   Pic $$$,$$$.99.
+000190 01  Audit-Operator-Id        Pic X(12) Value Spaces.
 000191 Procedure Division.
 000200 Mainline.
 000210******************
 000220* Mainline Logic *
 000230******************
 000240     Perform Proc-Open-File
+000241     Perform Get-Operator-Id
 000250     Move Low-Values To Chapt24a-Data
 000260     Move "chapt24a" To Chapt24a-Next-Panel
 000270     Move "y" To Chapt24a-New-Window
@@ -92,13 +125,15 @@
 000323     End-If
 000330     Perform Proc-Close-File
 000340     Perform Proc-End-Session
-000350     Stop Run
+000350     Exit Program
 000360     .
 000370 Open-File.
 000371     Open Input Dealer-File
+000371     Open Extend Audit-File
 000372     .
 000373 Close-File.
 000374     Close Dealer-File
+000374           Audit-File
 000375     .
 000380 Proc-Open-File.
 000390*****************
@@ -136,6 +171,14 @@
 000552                  Perform Read-Next-Number
 000553             When "Read Next Name"
 000554                  Perform Read-Next-Name
+000554             When "Read Prev Number"
+000554                  Perform Read-Prev-Number
+000554             When "Read Prev Name"
+000554                  Perform Read-Prev-Name
+000554             When "Read Jump Name"
+000554                  Perform Read-Jump-Name
+000554             When "Sales History"
+000554                  Perform Show-Sales-History
 000555          End-Evaluate
 000556        When Chapt24a-Clear-Hit
 000557           Initialize Chapt24a-Fields
@@ -218,6 +261,114 @@
 000644       End-Read
 000645     End-If
 000646     .
+000646 Read-Prev-Number.
+000646     Move Chapt24a-Number To Dealer-Number
+000646     Start Dealer-File Key < Dealer-Number
+000646      Invalid Key
+000646         String "Start Error Number "
+000646                Dealer-Status
+000646                Delimited By Size
+000646                Into Error-Message
+000646         End-String
+000646         Perform Show-Error-Message
+000646     End-Start
+000646     If Dealer-Success
+000646       Read Dealer-File Previous
+000646          At End
+000646             Move "Beginning of File, Read by Number" To
+000646                  Error-Message
+000646             Perform Show-Error-Message
+000646          Not At End
+000646             Perform Fill-Panel-Data
+000646       End-Read
+000646     End-If
+000646     .
+000646 Read-Prev-Name.
+000646     Move Chapt24a-Last To Last-Name
+000646     Move Chapt24a-First To First-Name
+000646     Move Chapt24a-Middle To Middle-Name
+000646     Start Dealer-File Key < Dealer-Name
+000646      Invalid Key
+000646         String "Start Error Name "
+000646                Dealer-Status
+000646                Delimited By Size
+000646                Into Error-Message
+000646         End-String
+000646         Perform Show-Error-Message
+000646     End-Start
+000646     If Dealer-Success
+000646       Read Dealer-File Previous
+000646          At End
+000646             Move "Beginning of File, Read by Name" To
+000646                  Error-Message
+000646             Perform Show-Error-Message
+000646          Not At End
+000646             Perform Fill-Panel-Data
+000646       End-Read
+000646     End-If
+000646     .
+000646 Read-Jump-Name.
+000646     Move Chapt24a-Last To Last-Name
+000646     Move Chapt24a-First To First-Name
+000646     Move Chapt24a-Middle To Middle-Name
+000646     Start Dealer-File Key Not < Dealer-Name
+000646      Invalid Key
+000646         String "Start Error Name "
+000646                Dealer-Status
+000646                Delimited By Size
+000646                Into Error-Message
+000646         End-String
+000646         Perform Show-Error-Message
+000646     End-Start
+000646     If Dealer-Success
+000646       Read Dealer-File Next
+000646          At End
+000646             Move "End of File, Jump To Name" To Error-Message
+000646             Perform Show-Error-Message
+000646          Not At End
+000646             Perform Fill-Panel-Data
+000646       End-Read
+000646     End-If
+000646     .
+000646 Show-Sales-History.
+000646     Move Chapt24a-Number To Dealer-Number
+000646     Move Zero To Sales-History-Count
+000646     Move Zero To Sales-History-Qty
+000646     Move Zero To Sales-History-Amt
+000646     Move Spaces To Sales-History-Done-Flag
+000646     Open Input Trans-File
+000646     Perform Until Sales-History-Done
+000646        Read Trans-File
+000646           At End
+000646              Set Sales-History-Done To True
+000646           Not At End
+000646              If Transaction-Dealer = Chapt24a-Number
+000646                 Add 1 To Sales-History-Count
+000646                 Add Transaction-Qty To Sales-History-Qty
+000646                 Compute Sales-History-Amt =
+000646                         Sales-History-Amt +
+000646                         (Transaction-Qty * Transaction-Price)
+000646              End-If
+000646        End-Read
+000646     End-Perform
+000646     Close Trans-File
+000646     Move Sales-History-Count To Sales-History-Count-Edit
+000646     Move Sales-History-Qty   To Sales-History-Qty-Edit
+000646     Move Sales-History-Amt   To Sales-History-Amt-Edit
+000646     Move Low-Values To Sp2-Ms-Data
+000646     Move "b"                 To Sp2-Ms-Icon
+000646     Move "Sales History"     To Sp2-Ms-Title
+000646     Move "o"                 To Sp2-Ms-Button
+000646     Move 1                   To Sp2-Ms-Line-Cnt
+000646     String "Transactions: " Sales-History-Count-Edit
+000646            "  Qty: "         Sales-History-Qty-Edit
+000646            "  Amount: "      Sales-History-Amt-Edit
+000646            Delimited By Size
+000646            Into Sp2-Ms-Text
+000646     End-String
+000646     Call "SP2" Using Sp2-Display-Message Sp2-Message-Data
+000646     Perform Write-Audit-Record
+000646     .
 000647 Fill-Panel-Data.
 000648     Move Dealer-Number       To Chapt24a-Number
 000649     Move Last-Name           To Chapt24a-Last
@@ -242,6 +393,31 @@
 000668     Move Date-YYYYMMDD       To Chapt24a-Next-Rent-Due-Date
 000670     Move Rent-Amount         To Chapt24a-Rent-Amount
 000671     Move Consignment-Percent To Chapt24a-Consignment-Percent
+000672     Perform Write-Audit-Record
+000672     .
+000672 Write-Audit-Record.
+000672     Accept Audit-Date From Date YYYYMMDD
+000672     Accept Audit-Timestamp From Time
+000672     Move Audit-Operator-Id To Audit-Operator
+000672     Move Chapt24a-Operation-Type To Audit-Operation
+000672     Move Dealer-Number To Audit-Dealer-Number
+000672     Write Audit-Record
+000672     .
+000672 Get-Operator-Id.
+000672     Move Spaces To Audit-Operator-Id
+000672     Accept Audit-Operator-Id From Environment "USER"
+000672        On Exception
+000672           Continue
+000672     End-Accept
+000672     If Audit-Operator-Id = Spaces
+000672        Accept Audit-Operator-Id From Environment "USERNAME"
+000672           On Exception
+000672              Continue
+000672        End-Accept
+000672     End-If
+000672     If Audit-Operator-Id = Spaces
+000672        Move "UNKNOWN" To Audit-Operator-Id
+000672     End-If
 000672     .
 000673 Show-Error-Message.
 000674     Move Low-Values To Sp2-Ms-Data
@@ -274,4 +450,4 @@
 000710* End Sp2 Session *
 000720*******************
 000730     Call "SP2" Using Sp2-End-Session Sp2-Null-Parm
-000740     .
\ No newline at end of file
+000740     .
