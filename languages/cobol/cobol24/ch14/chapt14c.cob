@@ -0,0 +1,383 @@
+000010 @OPTIONS MAIN,TEST
+000020 Identification Division.
+000030 Program-Id.  Chapt14c.
+000031* Dealer File / Dealer Text Reconciliation Report
+000032* Lists Dealer-Numbers Present In One File But Not The Other
+000033* And Field-Level Mismatches (Rent-Amount, Consignment-Percent)
+000034* Between Matched Records.
+000041 Environment Division.
+000050 Configuration Section.
+000051 Source-Computer.  IBM-PC.
+000055 Object-Computer.  IBM-PC.
+000056 Input-Output Section.
+000057 File-Control.
+000058     Select Report-File Assign To Printer.
+000059     Select Dealer-File Assign To WS-Dealer-File
+000060            Organization Indexed
+000061            Access Dynamic
+000062            Record Key Dealer-Number Of Dealer-Record
+000063            Alternate Record Key Dealer-Name Of Dealer-Record
+000064            File Status Dealer-Status.
+000065     Select Dealer-Text Assign To WS-Dealer-Text-File
+000066            Organization Is Line Sequential
+000067            File Status Dealer-Text-Status.
+000070
+000071 Data Division.
+000072 File Section.
+000073 Fd  Report-File.
+000074 01  Report-Record Pic X(80).
+000075 Fd  Dealer-File.
+000076 01  Dealer-Record.
+000077     03  Dealer-Number         Pic X(8).
+000078     03  Dealer-Name.
+000079         05  Last-Name   Pic X(25).
+000080         05  First-Name  Pic X(15).
+000081         05  Middle-Name Pic X(10).
+000082     03  Address-Line-1      Pic X(50).
+000083     03  Address-Line-2      Pic X(50).
+000084     03  City                Pic X(40).
+000085     03  State-Or-Country    Pic X(20).
+000086     03  Postal-Code         Pic X(15).
+000087     03  Home-Phone          Pic X(20).
+000088     03  Work-Phone          Pic X(20).
+000089     03  Other-Phone         Pic X(20).
+000090     03  Start-Date          Pic 9(8).
+000091     03  Last-Rent-Paid-Date Pic 9(8).
+000092     03  Next-Rent-Due-Date  Pic 9(8).
+000093     03  Rent-Amount         Pic 9(4)v99.
+000094     03  Consignment-Percent Pic 9(3).
+000095     03  Filler              Pic X(35).
+000096     03  Contract-End-Date   Pic 9(8).
+000097     03  Filler              Pic X(7).
+000098 Fd  Dealer-Text.
+000099 01  Text-Record.
+000100     03  Dealer-Number         Pic X(8).
+000101     03  Dealer-Name.
+000102         05  Last-Name   Pic X(25).
+000103         05  First-Name  Pic X(15).
+000104         05  Middle-Name Pic X(10).
+000105     03  Address-Line-1      Pic X(50).
+000106     03  Address-Line-2      Pic X(50).
+000107     03  City                Pic X(40).
+000108     03  State-Or-Country    Pic X(20).
+000109     03  Postal-Code         Pic X(15).
+000110     03  Home-Phone          Pic X(20).
+000111     03  Work-Phone          Pic X(20).
+000112     03  Other-Phone         Pic X(20).
+000113     03  Start-Date          Pic 9(8).
+000114     03  Last-Rent-Paid-Date Pic 9(8).
+000115     03  Next-Rent-Due-Date  Pic 9(8).
+000116     03  Rent-Amount         Pic 9(4)v99.
+000117     03  Consignment-Percent Pic 9(3).
+000118     03  Filler              Pic X(35).
+000119     03  Contract-End-Date   Pic 9(8).
+000120     03  Filler              Pic X(7).
+000121
+000131 Working-Storage Section.
+000132 01  Dealer-Status           Pic XX Value Spaces.
+000133     88  Dealer-Success      Value "00" Thru "09".
+000134 01  Dealer-Text-Status      Pic XX Value Spaces.
+000135     88  Dealer-Text-Success Value "00" Thru "09".
+000136 01  WS-Dealer-File          Pic X(40) Value "Dealer.Dat".
+000137 01  WS-Dealer-Text-File     Pic X(40) Value "Dealer.TXT".
+000138 01  WS-Env-Override         Pic X(40) Value Spaces.
+000139 01  Dealer-File-Done-Flag   Pic X Value Spaces.
+000140     88  Dealer-File-Done    Value "Y".
+000141 01  Dealer-Text-Done-Flag   Pic X Value Spaces.
+000142     88  Dealer-Text-Done    Value "Y".
+000143 01  Text-Match-Found-Flag   Pic X Value Spaces.
+000144     88  Text-Match-Found    Value "Y".
+000144 01  Field-Mismatch-Flag     Pic X Value Spaces.
+000144     88  Field-Mismatch-Found Value "Y".
+000145 01  Dealer-Only-Count       Pic 9(5) Value Zeros.
+000146 01  Text-Only-Count         Pic 9(5) Value Zeros.
+000147 01  Mismatch-Count          Pic 9(5) Value Zeros.
+000148 01  Matched-Clean-Count     Pic 9(5) Value Zeros.
+000149 01  Dealer-Text-Table-Count Pic 9(5) Value Zeros.
+000150 01  Dealer-Text-Table-Area.
+000151     03  Dealer-Text-Table-Entry
+000152             Occurs 0 To 9999 Times
+000153             Depending On Dealer-Text-Table-Count
+000154             Indexed By Dealer-Text-Table-Index.
+000155         05  Table-Text-Dealer-Number     Pic X(8).
+000156         05  Table-Text-Rent-Amount       Pic 9(4)v99.
+000157         05  Table-Text-Consignment-Pct   Pic 9(3).
+000158         05  Table-Text-Matched-Flag      Pic X Value "N".
+000159             88  Table-Text-Is-Matched    Value "Y".
+000160 01  Edit-Dealer-Rent-Amount  Pic Z(4)9.99.
+000161 01  Edit-Text-Rent-Amount    Pic Z(4)9.99.
+000162 01  Edit-Dealer-Consign-Pct  Pic ZZ9.
+000163 01  Edit-Text-Consign-Pct    Pic ZZ9.
+000164 01  Heading-Line-1.
+000165     03  Filler      Pic X(12) Value "Created by:".
+000166     03  Filler      Pic X(8)  Value "CHAPT14C".
+000167     03  Filler      Pic X(8)  Value Spaces.
+000168     03  Filler      Pic X(33) Value
+000169                     "Dealer File / Text Reconciliation".
+000170     03  Filler      Pic X(5)  Value "Page".
+000171     03  Page-No     Pic Z(4)9 Value Zeros.
+000172 01  Heading-Line-2.
+000173     03  Filler      Pic X(12) Value "Created on:".
+000174     03  Date-MM     Pic 99.
+000175     03  Filler      Pic X     Value "/".
+000176     03  Date-DD     Pic 99.
+000177     03  Filler      Pic X     Value "/".
+000178     03  Date-YY     Pic 99.
+000179 01  Heading-Line-3.
+000180     03  Filler      Pic X(12) Value "At:".
+000181     03  Time-HH     Pic 99.
+000182     03  Filler      Pic X     Value ":".
+000183     03  Time-MM     Pic 99.
+000184     03  Filler      Pic X     Value ":".
+000185     03  Time-SS     Pic 99.
+000186 01  Heading-Line-4.
+000187     03  Filler   Pic X(9)  Value "Dealer".
+000188     03  Filler   Pic X(20) Value "Status".
+000189     03  Filler   Pic X(20) Value "Field".
+000190     03  Filler   Pic X(13) Value "Dealer-File".
+000191     03  Filler   Pic X(13) Value "Dealer-Text".
+000192 01  Heading-Line-5.
+000193     03  Filler   Pic X(9)  Value "Number".
+000194     03  Filler   Pic X(20) Value Spaces.
+000194     03  Filler   Pic X(20) Value "Name".
+000195     03  Filler   Pic X(13) Value "Value".
+000196     03  Filler   Pic X(13) Value "Value".
+000197 01  Detail-Line.
+000198     03  Detail-Dealer-Number   Pic X(9)  Value Spaces.
+000199     03  Detail-Status          Pic X(20) Value Spaces.
+000200     03  Detail-Field-Name      Pic X(20) Value Spaces.
+000201     03  Detail-Dealer-Value    Pic X(13) Value Spaces.
+000202     03  Detail-Text-Value      Pic X(13) Value Spaces.
+000203 01  Summary-Line.
+000204     03  Filler                 Pic X(30) Value Spaces.
+000205     03  Summary-Label          Pic X(22) Value Spaces.
+000206     03  Summary-Count          Pic ZZ,ZZ9.
+000207 01  Line-Count           Pic 99          Value 99.
+000208 01  Page-Count           Pic 9(4)        Value Zeros.
+000209 01  Max-Lines            Pic 99          Value 60.
+000210 01  Date-And-Time-Area.
+000211     03  Work-Date            Pic 9(6).
+000212     03  Work-Date-X          Redefines Work-Date.
+000213         05  Date-YY          Pic 99.
+000214         05  Date-MM          Pic 99.
+000215         05  Date-DD          Pic 99.
+000216     03  Work-Time            Pic 9(8).
+000217     03  Work-Time-X          Redefines Work-Time.
+000218         05  Time-HH          Pic 99.
+000219         05  Time-MM          Pic 99.
+000220         05  Time-SS          Pic 99.
+000221         05  Filler           Pic XX.
+000222
+000223 Procedure Division.
+000224 Declaratives.
+000225 Dealer-File-Error Section.
+000226     Use After Standard Error Procedure On Dealer-File
+000227     .
+000228 Dealer-Error-Paragraph.
+000229     Display "Error on Dealer File " Dealer-Status
+000230     .
+000231 End Declaratives.
+000232 Chapt14c-Start.
+000233     Display "Begin Process Chapt14c"
+000234     Perform Get-File-Parameters
+000235     Perform Open-Files
+000236     Perform Fill-Initial-Headings
+000237     Perform Load-Dealer-Text-Table
+000238     Perform Compare-Dealer-File
+000239     Perform Report-Unmatched-Text-Entries
+000240     Perform Print-Summary-Totals
+000241     Perform Close-Files
+000242     Stop Run
+000243     .
+000244 Load-Dealer-Text-Table.
+000245     Open Input Dealer-Text
+000246     Perform Until Dealer-Text-Done
+000247        Read Dealer-Text
+000248             At End Set Dealer-Text-Done To True
+000249             Not At End Perform Store-Text-Entry
+000250        End-Read
+000251     End-Perform
+000252     Close Dealer-Text
+000253     .
+000254 Store-Text-Entry.
+000255     Add 1 To Dealer-Text-Table-Count
+000256     Move Dealer-Number Of Text-Record To
+000257          Table-Text-Dealer-Number (Dealer-Text-Table-Count)
+000258     Move Rent-Amount Of Text-Record To
+000259          Table-Text-Rent-Amount (Dealer-Text-Table-Count)
+000260     Move Consignment-Percent Of Text-Record To
+000261          Table-Text-Consignment-Pct (Dealer-Text-Table-Count)
+000262     Move "N" To
+000263          Table-Text-Matched-Flag (Dealer-Text-Table-Count)
+000263     .
+000264 Compare-Dealer-File.
+000265     Move Low-Values To Dealer-Number Of Dealer-Record
+000266     Start Dealer-File Key Not < Dealer-Number Of Dealer-Record
+000267          Invalid Key Set Dealer-File-Done To True
+000268     End-Start
+000269     Perform Until Dealer-File-Done
+000270        Read Dealer-File Next Record
+000271             At End Set Dealer-File-Done To True
+000272             Not At End Perform Process-Dealer-Record
+000273        End-Read
+000274     End-Perform
+000275     .
+000276 Process-Dealer-Record.
+000277     Move Spaces To Text-Match-Found-Flag
+000278     If Dealer-Text-Table-Count > 0
+000279        Set Dealer-Text-Table-Index To 1
+000280        Search Dealer-Text-Table-Entry
+000281             At End
+000282                Continue
+000282             When Table-Text-Dealer-Number
+000283                  (Dealer-Text-Table-Index) =
+000283                  Dealer-Number Of Dealer-Record
+000284                Set Text-Match-Found To True
+000285        End-Search
+000286     End-If
+000287     If Text-Match-Found
+000288        Set Table-Text-Is-Matched
+000288             (Dealer-Text-Table-Index) To True
+000288        Perform Compare-Matched-Fields
+000289     Else
+000290        Perform Report-Missing-From-Text
+000291     End-If
+000292     .
+000293 Compare-Matched-Fields.
+000294     Move Spaces To Field-Mismatch-Flag
+000295     If Rent-Amount Of Dealer-Record Not =
+000295        Table-Text-Rent-Amount (Dealer-Text-Table-Index)
+000296        Perform Report-Rent-Amount-Mismatch
+000296        Set Field-Mismatch-Found To True
+000297     End-If
+000298     If Consignment-Percent Of Dealer-Record Not =
+000298        Table-Text-Consignment-Pct (Dealer-Text-Table-Index)
+000299        Perform Report-Consignment-Pct-Mismatch
+000299        Set Field-Mismatch-Found To True
+000300     End-If
+000301     If Not Field-Mismatch-Found
+000302        Add 1 To Matched-Clean-Count
+000303     End-If
+000304     .
+000305 Report-Rent-Amount-Mismatch.
+000306     Add 1 To Mismatch-Count
+000307     Move Rent-Amount Of Dealer-Record To Edit-Dealer-Rent-Amount
+000308     Move Table-Text-Rent-Amount (Dealer-Text-Table-Index) To
+000309          Edit-Text-Rent-Amount
+000310     Move Dealer-Number Of Dealer-Record To Detail-Dealer-Number
+000311     Move "FIELD MISMATCH"     To Detail-Status
+000312     Move "RENT-AMOUNT"        To Detail-Field-Name
+000313     Move Edit-Dealer-Rent-Amount To Detail-Dealer-Value
+000314     Move Edit-Text-Rent-Amount   To Detail-Text-Value
+000315     Perform Print-Detail-Line
+000316     .
+000317 Report-Consignment-Pct-Mismatch.
+000318     Add 1 To Mismatch-Count
+000319     Move Consignment-Percent Of Dealer-Record To
+000320          Edit-Dealer-Consign-Pct
+000321     Move Table-Text-Consignment-Pct (Dealer-Text-Table-Index) To
+000322          Edit-Text-Consign-Pct
+000323     Move Dealer-Number Of Dealer-Record To Detail-Dealer-Number
+000324     Move "FIELD MISMATCH"       To Detail-Status
+000325     Move "CONSIGNMENT-PERCENT"  To Detail-Field-Name
+000326     Move Edit-Dealer-Consign-Pct To Detail-Dealer-Value
+000327     Move Edit-Text-Consign-Pct   To Detail-Text-Value
+000328     Perform Print-Detail-Line
+000329     .
+000330 Report-Missing-From-Text.
+000331     Add 1 To Dealer-Only-Count
+000332     Move Dealer-Number Of Dealer-Record To Detail-Dealer-Number
+000333     Move "NOT IN TEXT FILE" To Detail-Status
+000334     Move Spaces To Detail-Field-Name
+000335     Move Spaces To Detail-Dealer-Value
+000336     Move Spaces To Detail-Text-Value
+000337     Perform Print-Detail-Line
+000338     .
+000339 Report-Unmatched-Text-Entries.
+000340     Perform Varying Dealer-Text-Table-Index From 1 By 1
+000341             Until Dealer-Text-Table-Index >
+000341                   Dealer-Text-Table-Count
+000342        If Not Table-Text-Is-Matched (Dealer-Text-Table-Index)
+000343           Perform Report-Missing-From-Dealer
+000344        End-If
+000345     End-Perform
+000346     .
+000347 Report-Missing-From-Dealer.
+000348     Add 1 To Text-Only-Count
+000349     Move Table-Text-Dealer-Number (Dealer-Text-Table-Index) To
+000350          Detail-Dealer-Number
+000351     Move "NOT IN DEALER FILE" To Detail-Status
+000352     Move Spaces To Detail-Field-Name
+000353     Move Spaces To Detail-Dealer-Value
+000354     Move Spaces To Detail-Text-Value
+000355     Perform Print-Detail-Line
+000356     .
+000357 Print-Detail-Line.
+000358     If Line-Count >= Max-Lines
+000359        Perform Heading-Routine
+000360     End-If
+000361     Write Report-Record From Detail-Line After 1
+000362     Add 1 To Line-Count
+000363     .
+000364 Print-Summary-Totals.
+000365     Move "Dealer-File Only:"      To Summary-Label
+000366     Move Dealer-Only-Count        To Summary-Count
+000367     Write Report-Record From Summary-Line After 2
+000368     Move "Dealer-Text Only:"      To Summary-Label
+000369     Move Text-Only-Count          To Summary-Count
+000370     Write Report-Record From Summary-Line After 1
+000371     Move "Field Mismatches:"      To Summary-Label
+000372     Move Mismatch-Count           To Summary-Count
+000373     Write Report-Record From Summary-Line After 1
+000374     Move "Matched, No Mismatch:"  To Summary-Label
+000375     Move Matched-Clean-Count      To Summary-Count
+000376     Write Report-Record From Summary-Line After 1
+000377     .
+000378 Heading-Routine.
+000379     Add 1 To Page-Count
+000380     Move Page-Count To Page-No
+000381     If Page-Count = 1
+000382        Write Report-Record From Heading-Line-1 After Zero
+000383     Else
+000384        Write Report-Record From Heading-Line-1 After Page
+000385     End-If
+000386     Write Report-Record From Heading-Line-2 After 1
+000387     Write Report-Record From Heading-Line-3 After 1
+000388     Write Report-Record From Heading-Line-4 After 2
+000389     Write Report-Record From Heading-Line-5 After 1
+000390     Move 6 To Line-Count
+000391     .
+000392 Fill-Initial-Headings.
+000393     Accept Work-Date From Date
+000394     Accept Work-Time From Time
+000395     Move Corresponding Work-Date-X To
+000396                        Heading-Line-2
+000397     Move Corresponding Work-Time-X To
+000398                        Heading-Line-3
+000399     .
+000400 Open-Files.
+000401     Open Output Report-File
+000402     Open Input Dealer-File
+000403     .
+000404 Close-Files.
+000405     Close Report-File
+000406           Dealer-File
+000407     .
+000408 Get-File-Parameters.
+000409     Move Spaces To WS-Env-Override
+000410     Accept WS-Env-Override From Environment "DEALER_FILE"
+000411        On Exception
+000412           Continue
+000413     End-Accept
+000414     If WS-Env-Override Not = Spaces
+000415        Move WS-Env-Override To WS-Dealer-File
+000416     End-If
+000417     Move Spaces To WS-Env-Override
+000418     Accept WS-Env-Override From Environment "DEALER_TEXT_FILE"
+000419        On Exception
+000420           Continue
+000421     End-Accept
+000422     If WS-Env-Override Not = Spaces
+000423        Move WS-Env-Override To WS-Dealer-Text-File
+000424     End-If
+000425     .
