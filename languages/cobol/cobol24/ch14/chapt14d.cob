@@ -17,6 +17,9 @@
 000061            Record Key Dealer-Number Of Dealer-Record
 000062            Alternate Record Key Dealer-Name Of Dealer-Record
 000063            File Status Dealer-Status.
+000064     Select Change-History-File Assign To "DlrChgHist.TXT"
+000064            Organization Is Line Sequential
+000064            File Status  Is Change-History-Status.
 000065 Data Division.
 000066 File Section.
 000067 Fd  Dealer-File.
@@ -39,17 +42,25 @@
 000094     03  Next-Rent-Due-Date  Pic 9(8).
 000095     03  Rent-Amount         Pic 9(4)v99.
 000096     03  Consignment-Percent Pic 9(3).
-000097     03  Filler              Pic X(50).
+000097     03  Filler              Pic X(35).
+000097     03  Contract-End-Date   Pic 9(8).
+000097     03  Filler              Pic X(6).
+000097     03  Active-Status       Pic X Value Spaces.
+000097         88  Dealer-Inactive Value "I".
+000097 Fd  Change-History-File.
+000097 Copy "dlrchg.cpy".
 000098 Working-Storage Section.
 000099 01  Keyboard-Status.
 000100     03  Accept-Status Pic 9.
 000101     03  Function-Key  Pic X.
 000102         88  F1-Pressed Value X"01".
 000103         88  F2-Pressed Value X"02".
-000104     03  System-Use    Pic X.
-000105 01  Cursor-Position.
-000106     03  Cursor-Row    Pic 9(2) Value 1.
-000107     03  Cursor-Column Pic 9(2) Value 1.
+000104         88  F3-Pressed Value X"03".
+000105         88  F4-Pressed Value X"04".
+000106     03  System-Use    Pic X.
+000106 01  Cursor-Position.
+000107     03  Cursor-Row    Pic 9(2) Value 1.
+000108     03  Cursor-Column Pic 9(2) Value 1.
 000116 01  Dealer-Status     Pic X(2) Value Spaces.
 000240     88  Dealer-Success Value "00".
 000250 01  Error-Message     Pic X(60) Value Spaces.
@@ -80,8 +91,33 @@
 000275     03  Next-Rent-Due-Date  Pic 9(8).
 000276     03  Rent-Amount         Pic 9(4)v99.
 000277     03  Consignment-Percent Pic 9(3).
-000278
-000279 Screen Section.
+000277     03  Contract-End-Date   Pic 9(8).
+000278 01  Valid-Data-Flag         Pic X Value "Y".
+000279     88  Valid-Data          Value "Y".
+000280     88  Invalid-Data        Value "N".
+000280 01  Date-Check-Area.
+000280     03  Date-Check-Value    Pic 9(8).
+000280     03  Date-Check-Value-X  Redefines Date-Check-Value.
+000280         05  Date-Check-MM   Pic 9(2).
+000280         05  Date-Check-DD   Pic 9(2).
+000280         05  Date-Check-YYYY Pic 9(4).
+000280 01  Date-Check-Max-Day      Pic 9(2).
+000280 01  Date-Check-Flag         Pic X Value Spaces.
+000280     88  Date-Check-Valid    Value "Y".
+000281 01  Entry-Mode-Flag         Pic X Value "N".
+000282     88  Update-Mode         Value "U".
+000283     88  New-Mode            Value "N".
+000283 01  Save-Dealer-Number     Pic X(8) Value Spaces.
+000283 01  Change-History-Status  Pic XX Value Spaces.
+000283 01  Date-And-Time-Area.
+000283     03  Work-Date           Pic 9(6).
+000283     03  Work-Date-X         Redefines Work-Date.
+000283         05  Date-YY         Pic 99.
+000283         05  Date-MM         Pic 99.
+000283         05  Date-DD         Pic 99.
+000283     03  Work-Time           Pic 9(8).
+000284
+000285 Screen Section.
 000387 01  Data-Entry-Screen
 000388     Blank Screen, Auto
 000389     Foreground-Color Is 7,
@@ -109,48 +145,52 @@
 000411         05  Line 14 Column 51  Value "Next Rent Due on: ".
 000412         05  Line 15 Column 01  Value "Rent Amount: ".
 000413         05  Line 16 Column 01  Value "Consignment Percent: ".
-000414         05  Line 22 Column 01  Value "F1-Exit    F2-Save".
-000415*
-000416     03  Required-Reverse-Group Reverse-Video Required.
-000417         05  Line 4 Column 13  Pic X(8)  Using Dealer-Number
-000418             Of Work-Record.
-000419         05  Line 5 Column 13  Pic X(25) Using Last-Name
-000420             Of Work-Record.
-000421         05  Line 5 Column 46  Pic X(15) Using First-Name
-000422             Of Work-Record.
-000423*
-000424     03  Reverse-Video-Group Reverse-Video.
-000425         05  Line 5  Column 70 Pic X(10) Using Middle-Name
-000426             Of Work-Record.
-000427         05  Line 6  Column 15 Pic X(50) Using Address-Line-1
-000428             Of Work-Record.
-000429         05  Line 7  Column 15 Pic X(50) Using Address-Line-2
-000430             Of Work-Record.
-000431         05  Line 8  Column 15 Pic X(40) Using City
-000432             Of Work-Record.
-000433         05  Line 9  Column 15 Pic X(20) Using State-Or-Country
-000434             Of Work-Record.
-000435         05  Line 9  Column 50 Pic X(15) Using Postal-Code
-000436             Of Work-Record.
-000437         05  Line 11 Column 13 Pic X(20) Using Home-Phone
-000438             Of Work-Record.
-000439         05  Line 11 Column 41 Pic X(20) Using Work-Phone
-000440             Of Work-Record.
-000441         05  Line 12 Column 13 Pic X(20) Using Other-Phone
-000442             Of Work-Record.
-000443         05  Line 14 Column 13 Pic 99/99/9999 Using Start-Date
-000444             Of Work-Record.
-000445         05  Line 14 Column 40 Pic 99/99/9999
-000446             Using Last-Rent-Paid-Date Of Work-Record.
-000447         05  Line 14 Column 69 Pic 99/99/9999
-000448             Using Next-Rent-Due-Date Of Work-Record.
-000449         05  Line 15 Column 14 Pic Z,ZZZ.99 Using Rent-Amount
-000450             Of Work-Record.
-000451         05  Line 16 Column 22 Pic ZZ9 Using Consignment-Percent
-000452             Of Work-Record.
-000453     03  Blink-Group Highlight Blink.
-000454         05  Line 20 Column 01 Pic X(60) From Error-Message.
-000455*
+000413         05  Line 17 Column 01  Value "Contract End Date: ".
+000414         05  Line 22 Column 01  Value
+000415             "F1-Exit  F2-Save  F3-Find  F4-Delete".
+000416*
+000417     03  Required-Reverse-Group Reverse-Video Required.
+000418         05  Line 4 Column 13  Pic X(8)  Using Dealer-Number
+000419             Of Work-Record.
+000420         05  Line 5 Column 13  Pic X(25) Using Last-Name
+000421             Of Work-Record.
+000422         05  Line 5 Column 46  Pic X(15) Using First-Name
+000423             Of Work-Record.
+000424*
+000425     03  Reverse-Video-Group Reverse-Video.
+000426         05  Line 5  Column 70 Pic X(10) Using Middle-Name
+000427             Of Work-Record.
+000428         05  Line 6  Column 15 Pic X(50) Using Address-Line-1
+000429             Of Work-Record.
+000430         05  Line 7  Column 15 Pic X(50) Using Address-Line-2
+000431             Of Work-Record.
+000432         05  Line 8  Column 15 Pic X(40) Using City
+000433             Of Work-Record.
+000434         05  Line 9  Column 15 Pic X(20) Using State-Or-Country
+000435             Of Work-Record.
+000436         05  Line 9  Column 50 Pic X(15) Using Postal-Code
+000437             Of Work-Record.
+000438         05  Line 11 Column 13 Pic X(20) Using Home-Phone
+000439             Of Work-Record.
+000440         05  Line 11 Column 41 Pic X(20) Using Work-Phone
+000441             Of Work-Record.
+000442         05  Line 12 Column 13 Pic X(20) Using Other-Phone
+000443             Of Work-Record.
+000444         05  Line 14 Column 13 Pic 99/99/9999 Using Start-Date
+000445             Of Work-Record.
+000446         05  Line 14 Column 40 Pic 99/99/9999
+000447             Using Last-Rent-Paid-Date Of Work-Record.
+000448         05  Line 14 Column 69 Pic 99/99/9999
+000449             Using Next-Rent-Due-Date Of Work-Record.
+000450         05  Line 15 Column 14 Pic Z,ZZZ.99 Using Rent-Amount
+000451             Of Work-Record.
+000452         05  Line 16 Column 22 Pic ZZ9 Using Consignment-Percent
+000453             Of Work-Record.
+000453         05  Line 17 Column 20 Pic 99/99/9999
+000453             Using Contract-End-Date Of Work-Record.
+000454     03  Blink-Group Highlight Blink.
+000455         05  Line 20 Column 01 Pic X(60) From Error-Message.
+000456*
 000457 Procedure Division.
 000458 Declaratives.
 000459 Input-File-Error Section.
@@ -175,30 +215,205 @@
 000478     .
 000479  Process-Screen.
 000480     Perform Display-And-Accept
-000481     If F2-Pressed
-000482        Perform Save-Record
-000483     End-If
-000484     .
-000485 Save-Record.
-000486     Move Corresponding Work-Record To Dealer-Record
-000487     Write Dealer-Record
-000488      Invalid Key
-000489        Move Dealer-Status To Write-Error-Status
-000490        Move Write-Error To Error-Message
-000491        Perform Display-And-Accept
-000492      Not Invalid Key
-000493        Initialize Work-Record
-000494        Move 1 To Cursor-Row
-000495                  Cursor-Column
-000496     End-Write
-000497     .
-000498 Display-And-Accept.
-000499     Display Data-Entry-Screen
-000500     Accept Data-Entry-Screen
-000501     .
-000502 Open-File.
-000503     Open Output Dealer-File
-000504     .
-000505 Close-File.
-000506     Close Dealer-File
-000507     .
\ No newline at end of file
+000481     Evaluate True
+000482        When F2-Pressed
+000483           Perform Save-Record
+000484        When F3-Pressed
+000485           Perform Find-Record
+000485        When F4-Pressed
+000486           Perform Delete-Record
+000486        When Other
+000487           Continue
+000488     End-Evaluate
+000489     .
+000490 Find-Record.
+000491     Move Dealer-Number Of Work-Record To
+000492                     Dealer-Number Of Dealer-Record
+000493     Read Dealer-File
+000494          Invalid Key
+000495             Move "Dealer Not Found" To Error-Message
+000496             Set New-Mode To True
+000497          Not Invalid Key
+000498             Move Corresponding Dealer-Record To Work-Record
+000499             Set Update-Mode To True
+000500             Move "Dealer Found, Change Fields, Press F2"
+000501                  To Error-Message
+000502     End-Read
+000503     .
+000504 Save-Record.
+000505     Perform Validate-Data
+000506     If Valid-Data
+000506        If Update-Mode
+000506           Move Dealer-Record To Hist-Before-Image
+000506           Move Dealer-Number Of Dealer-Record To
+000506                Save-Dealer-Number
+000506        Else
+000506           Move Spaces To Hist-Before-Image
+000506        End-If
+000507        Move Corresponding Work-Record To Dealer-Record
+000508        If Update-Mode
+000508           Move Save-Dealer-Number To
+000508                Dealer-Number Of Dealer-Record
+000509           Rewrite Dealer-Record
+000510            Invalid Key
+000511              Move Dealer-Status To Write-Error-Status
+000512              Move Write-Error To Error-Message
+000513              Perform Display-And-Accept
+000514            Not Invalid Key
+000514              Move Dealer-Record To Hist-After-Image
+000514              Set Hist-Action-Change To True
+000514              Perform Write-Change-History
+000515              Set New-Mode To True
+000516              Initialize Work-Record
+000517              Move 1 To Cursor-Row
+000518                        Cursor-Column
+000519           End-Rewrite
+000520        Else
+000521           Write Dealer-Record
+000522            Invalid Key
+000523              Move Dealer-Status To Write-Error-Status
+000524              Move Write-Error To Error-Message
+000525              Perform Display-And-Accept
+000526            Not Invalid Key
+000526              Move Dealer-Record To Hist-After-Image
+000526              Set Hist-Action-Add To True
+000526              Perform Write-Change-History
+000527              Initialize Work-Record
+000528              Move 1 To Cursor-Row
+000529                        Cursor-Column
+000530           End-Write
+000531        End-If
+000532     Else
+000533        Perform Display-And-Accept
+000534     End-If
+000535     .
+000535 Delete-Record.
+000535     If Not Update-Mode
+000535        Move "Find a dealer first (F3) before deleting"
+000535             To Error-Message
+000535     Else
+000535        If Rent-Amount Of Dealer-Record Not = Zero
+000535           Move "Balance not settled, cannot delete dealer"
+000535                To Error-Message
+000535        Else
+000535           Move Dealer-Record To Hist-Before-Image
+000535           Set Dealer-Inactive To True
+000535           Rewrite Dealer-Record
+000535            Invalid Key
+000535               Move Dealer-Status To Write-Error-Status
+000535               Move Write-Error To Error-Message
+000535            Not Invalid Key
+000535               Move Dealer-Record To Hist-After-Image
+000535               Set Hist-Action-Delete To True
+000535               Perform Write-Change-History
+000535               Set New-Mode To True
+000535               Initialize Work-Record
+000535               Move 1 To Cursor-Row
+000535                         Cursor-Column
+000535               Move "Dealer marked inactive" To Error-Message
+000535           End-Rewrite
+000535        End-If
+000535     End-If
+000535     .
+000536 Validate-Data.
+000537     Set Valid-Data To True
+000538     Evaluate True
+000539        When Dealer-Number Of Work-Record = Spaces
+000540           Move "Dealer Number is required" To Error-Message
+000541           Set Invalid-Data To True
+000542        When Last-Name Of Work-Record = Spaces
+000543           Move "Last Name is required" To Error-Message
+000544           Set Invalid-Data To True
+000545        When Start-Date Of Work-Record = Zeros
+000546           Move "Start Date is required" To Error-Message
+000547           Set Invalid-Data To True
+000548        When Rent-Amount Of Work-Record Not > Zero
+000549           Move "Rent Amount must be greater than zero"
+000550                To Error-Message
+000551           Set Invalid-Data To True
+000552        When Consignment-Percent Of Work-Record > 100
+000553           Move "Consignment Percent cannot exceed 100"
+000554                To Error-Message
+000555           Set Invalid-Data To True
+000555        When Other
+000555           Perform Validate-Entered-Dates
+000556     End-Evaluate
+000557     .
+000557 Validate-Entered-Dates.
+000557     Move Start-Date Of Work-Record To Date-Check-Value
+000557     Perform Check-Date-Validity
+000557     If Not Date-Check-Valid
+000557        Move "Start Date is not a valid calendar date"
+000557             To Error-Message
+000557        Set Invalid-Data To True
+000557     End-If
+000557     If Valid-Data And
+000557        Last-Rent-Paid-Date Of Work-Record Not = Zeros
+000557        Move Last-Rent-Paid-Date Of Work-Record To
+000557             Date-Check-Value
+000557        Perform Check-Date-Validity
+000557        If Not Date-Check-Valid
+000557           Move "Last Rent Paid Date is not a valid calendar date"
+000557                To Error-Message
+000557           Set Invalid-Data To True
+000557        End-If
+000557     End-If
+000557     If Valid-Data And
+000557        Next-Rent-Due-Date Of Work-Record Not = Zeros
+000557        Move Next-Rent-Due-Date Of Work-Record To
+000557             Date-Check-Value
+000557        Perform Check-Date-Validity
+000557        If Not Date-Check-Valid
+000557           Move "Next Rent Due Date is not a valid calendar date"
+000557                To Error-Message
+000557           Set Invalid-Data To True
+000557        End-If
+000557     End-If
+000557     .
+000557 Check-Date-Validity.
+000557     Move Spaces To Date-Check-Flag
+000557     If Date-Check-MM >= 1 And Date-Check-MM <= 12
+000557        Evaluate Date-Check-MM
+000557           When 4 When 6 When 9 When 11
+000557              Move 30 To Date-Check-Max-Day
+000557           When 2
+000557              If Function Mod(Date-Check-YYYY, 4) = 0 And
+000557                (Function Mod(Date-Check-YYYY, 100) Not = 0 Or
+000557                 Function Mod(Date-Check-YYYY, 400) = 0)
+000557                 Move 29 To Date-Check-Max-Day
+000557              Else
+000557                 Move 28 To Date-Check-Max-Day
+000557              End-If
+000557           When Other
+000557              Move 31 To Date-Check-Max-Day
+000557        End-Evaluate
+000557        If Date-Check-DD >= 1 And
+000557           Date-Check-DD <= Date-Check-Max-Day
+000557           Set Date-Check-Valid To True
+000557        End-If
+000557     End-If
+000557     .
+000558 Display-And-Accept.
+000559     Display Data-Entry-Screen
+000560     Accept Data-Entry-Screen
+000561     .
+000562 Open-File.
+000563     Open I-O Dealer-File
+000563     Open Extend Change-History-File
+000564     .
+000564 Write-Change-History.
+000564     Accept Work-Date From Date
+000564     Accept Work-Time From Time
+000564     Move 20 To Hist-Date (1:2)
+000564     Move Date-YY To Hist-Date (3:2)
+000564     Move Date-MM To Hist-Date (5:2)
+000564     Move Date-DD To Hist-Date (7:2)
+000564     Move Work-Time (1:6) To Hist-Time
+000564     Move "CHAPT14D" To Hist-Program-Name
+000564     Move Dealer-Number Of Dealer-Record To Hist-Dealer-Number
+000564     Write Change-History-Record
+000564     .
+000565 Close-File.
+000566     Close Dealer-File
+000566           Change-History-File
+000567     .
