@@ -8,15 +8,18 @@
 000055 Object-Computer.  IBM-PC.
 000056 Input-Output Section.
 000057 File-Control.
-000058     Select Dealer-File Assign To "Dealer.Dat"
+000058     Select Dealer-File Assign To WS-Dealer-File
 000059            Organization Indexed
-000060            Access Sequential
+000060            Access Dynamic
 000061            Record Key Dealer-Number Of Dealer-Record
 000062            Alternate Record Key Dealer-Name Of Dealer-Record
 000063            File Status Dealer-Status.
-000064     Select Dealer-Text Assign To "Dealer.TXT"
+000064     Select Dealer-Text Assign To WS-Dealer-Text-File
 000065            Organization Is Line Sequential
 000066            File Status Dealer-Text-Status.
+000067     Select Dealer-Load-Reject Assign To WS-Dealer-Reject-File
+000068            Organization Is Line Sequential
+000069            File Status Dealer-Reject-Status.
 000070
 000071 Data Division.
 000072 File Section.
@@ -40,52 +43,159 @@
 000094     03  Next-Rent-Due-Date  Pic 9(8).
 000095     03  Rent-Amount         Pic 9(4)v99.
 000096     03  Consignment-Percent Pic 9(3).
-000097     03  Filler              Pic X(50).
-000098 Fd  Dealer-Text.
-000099 01  Text-Record.
-000100     03  Dealer-Number         Pic X(8).
-000101     03  Dealer-Name.
-000102         05  Last-Name   Pic X(25).
-000103         05  First-Name  Pic X(15).
-000104         05  Middle-Name Pic X(10).
-000105     03  Address-Line-1      Pic X(50).
-000106     03  Address-Line-2      Pic X(50).
-000107     03  City                Pic X(40).
-000108     03  State-Or-Country    Pic X(20).
-000109     03  Postal-Code         Pic X(15).
-000110     03  Home-Phone          Pic X(20).
-000111     03  Work-Phone          Pic X(20).
-000112     03  Other-Phone         Pic X(20).
-000113     03  Start-Date          Pic 9(8).
-000114     03  Last-Rent-Paid-Date Pic 9(8).
-000115     03  Next-Rent-Due-Date  Pic 9(8).
-000116     03  Rent-Amount         Pic 9(4)v99.
-000117     03  Consignment-Percent Pic 9(3).
-000118     03  Filler              Pic X(50).
-000119
-000120 Working-Storage Section.
-000121 01  Dealer-Status      Pic XX Value Spaces.
-000122 01  Dealer-Text-Status Pic XX Value Spaces.
-000132 01  Record-Counter     Pic 9(5) Value Zeros.
+000097     03  Filler              Pic X(35).
+000098     03  Contract-End-Date   Pic 9(8).
+000099     03  Filler              Pic X(7).
+000100 Fd  Dealer-Text.
+000101 01  Text-Record.
+000102     03  Dealer-Number         Pic X(8).
+000103     03  Dealer-Name.
+000104         05  Last-Name   Pic X(25).
+000105         05  First-Name  Pic X(15).
+000106         05  Middle-Name Pic X(10).
+000107     03  Address-Line-1      Pic X(50).
+000108     03  Address-Line-2      Pic X(50).
+000109     03  City                Pic X(40).
+000110     03  State-Or-Country    Pic X(20).
+000111     03  Postal-Code         Pic X(15).
+000112     03  Home-Phone          Pic X(20).
+000113     03  Work-Phone          Pic X(20).
+000114     03  Other-Phone         Pic X(20).
+000115     03  Start-Date          Pic 9(8).
+000116     03  Last-Rent-Paid-Date Pic 9(8).
+000117     03  Next-Rent-Due-Date  Pic 9(8).
+000118     03  Rent-Amount         Pic 9(4)v99.
+000119     03  Consignment-Percent Pic 9(3).
+000120     03  Filler              Pic X(35).
+000121     03  Contract-End-Date   Pic 9(8).
+000122     03  Filler              Pic X(7).
+000123 Fd  Dealer-Load-Reject.
+000126 01  Reject-Record.
+000127     03  Reject-Dealer-Status  Pic XX.
+000128     03  Filler                Pic X Value Space.
+000129     03  Reject-Text-Record    Pic X(376).
+000130
+000131 Working-Storage Section.
+000132 01  Dealer-Status      Pic XX Value Spaces.
+000133 01  Dealer-Text-Status Pic XX Value Spaces.
+000134 01  Dealer-Reject-Status Pic XX Value Spaces.
+000135 01  Record-Counter     Pic 9(5) Value Zeros.
+000136 01  Reject-Counter     Pic 9(5) Value Zeros.
+000137 01  Update-Counter     Pic 9(5) Value Zeros.
+000138 01  Load-Mode          Pic X(5) Value Spaces.
+000139     88  Delta-Load     Value "DELTA" "delta" "Delta".
+000140 01  WS-Dealer-File       Pic X(40) Value "Dealer.Dat".
+000141 01  WS-Dealer-Text-File  Pic X(40) Value "Dealer.TXT".
+000142 01  WS-Dealer-Reject-File Pic X(40)
+000143          Value "Dealer-Load-Reject.TXT".
+000144 01  WS-Env-Override      Pic X(40) Value Spaces.
 000372 Procedure Division.
 000373 Chapt14a-Start.
-000374     Open Input Dealer-Text
-000384     Open Output Dealer-File
+000374     Perform Get-File-Parameters
+000375     Accept Load-Mode From Command-Line
+000376     Open Input Dealer-Text
+000380     Perform Open-Dealer-File
+000385     Open Output Dealer-Load-Reject
 000394     Perform Until Dealer-Status Not = "00" Or
 000395                   Dealer-Text-Status Not = "00"
 000404         Read Dealer-Text
 000405         If Dealer-Text-Status = "00"
-000414            Write Dealer-Record From Text-Record
-000415            If Dealer-Status Not = "00"
-000416               Display
-000417               "Write Error Dealer-Record " Dealer-Status
-000418            Else
-000419               Add 1 To Record-Counter
-000420            End-If
+000414            Perform Load-Record
 000421         End-If
 000424     End-Perform
-000434     Close Dealer-Text Dealer-File
+000434     Close Dealer-Text Dealer-File Dealer-Load-Reject
 000435     Display
 000436     "File Processed with " Record-Counter " Records Written"
-000437     Stop Run
-000444     .
\ No newline at end of file
+000438     If Delta-Load
+000439        Display
+000440        "Records Updated: " Update-Counter
+000441     End-If
+000442     Display
+000443     "Records Rejected and Logged to Dealer-Load-Reject.TXT: "
+000447     Reject-Counter
+000448     Stop Run
+000449     .
+000451 Open-Dealer-File.
+000452     If Delta-Load
+000453        Open I-O Dealer-File
+000454        Display "Delta Load - Adding/Updating Records Only"
+000455     Else
+000456        Open Output Dealer-File
+000457        Display "Full Load - Rebuilding Dealer-File"
+000458     End-If
+000459     .
+000460 Load-Record.
+000461     If Delta-Load
+000462        Perform Apply-Delta-Record
+000463     Else
+000464        Write Dealer-Record From Text-Record
+000465        If Dealer-Status Not = "00"
+000466           Perform Write-Reject-Record
+000467        Else
+000468           Add 1 To Record-Counter
+000469        End-If
+000470     End-If
+000471     .
+000472 Apply-Delta-Record.
+000473* Probe For The Record By Key Only -- Reading The Full Record Here
+000474* Would Overlay The Incoming Delta Before It Is Ever Applied
+000475     Move Dealer-Number Of Text-Record To Dealer-Number Of
+000476          Dealer-Record
+000477     Read Dealer-File
+000478          Invalid Key
+000479             Move Corresponding Text-Record To Dealer-Record
+000480             Perform Write-New-Record
+000481          Not Invalid Key
+000482             Move Corresponding Text-Record To Dealer-Record
+000483             Perform Rewrite-Changed-Record
+000484     End-Read
+000485     .
+000486 Write-New-Record.
+000487     Write Dealer-Record
+000488          Invalid Key
+000489             Perform Write-Reject-Record
+000490          Not Invalid Key
+000491             Add 1 To Record-Counter
+000492     End-Write
+000493     .
+000494 Rewrite-Changed-Record.
+000495     Rewrite Dealer-Record
+000496          Invalid Key
+000497             Perform Write-Reject-Record
+000498          Not Invalid Key
+000499             Add 1 To Update-Counter
+000500     End-Rewrite
+000501     .
+000502 Write-Reject-Record.
+000503     Add 1 To Reject-Counter
+000504     Move Dealer-Status To Reject-Dealer-Status
+000505     Move Text-Record To Reject-Text-Record
+000506     Write Reject-Record
+000507     .
+000508 Get-File-Parameters.
+000509     Move Spaces To WS-Env-Override
+000510     Accept WS-Env-Override From Environment "DEALER_FILE"
+000511        On Exception
+000512           Continue
+000513     End-Accept
+000514     If WS-Env-Override Not = Spaces
+000515        Move WS-Env-Override To WS-Dealer-File
+000516     End-If
+000517     Move Spaces To WS-Env-Override
+000518     Accept WS-Env-Override From Environment "DEALER_TEXT_FILE"
+000519        On Exception
+000520           Continue
+000521     End-Accept
+000522     If WS-Env-Override Not = Spaces
+000523        Move WS-Env-Override To WS-Dealer-Text-File
+000524     End-If
+000525     Move Spaces To WS-Env-Override
+000526     Accept WS-Env-Override From Environment
+000527               "DEALER_LOAD_REJECT_FILE"
+000528        On Exception
+000529           Continue
+000530     End-Accept
+000531     If WS-Env-Override Not = Spaces
+000532        Move WS-Env-Override To WS-Dealer-Reject-File
+000533     End-If
+000534     .
