@@ -13,10 +13,13 @@
 000057 File-Control.
 000058     Select Dealer-File Assign To "Dealer.Dat"
 000059            Organization Indexed
-000060            Access Random
+000060            Access Dynamic
 000061            Record Key Dealer-Number Of Dealer-Record
 000062            Alternate Record Key Dealer-Name Of Dealer-Record
 000063            File Status Dealer-Status.
+000064     Select Change-History-File Assign To "DlrChgHist.TXT"
+000064            Organization Is Line Sequential
+000064            File Status  Is Change-History-Status.
 000065 Data Division.
 000066 File Section.
 000067 Fd  Dealer-File.
@@ -39,17 +42,26 @@
 000094     03  Next-Rent-Due-Date  Pic 9(8).
 000095     03  Rent-Amount         Pic 9(4)v99.
 000096     03  Consignment-Percent Pic 9(3).
-000097     03  Filler              Pic X(50).
+000097     03  Filler              Pic X(35).
+000097     03  Contract-End-Date   Pic 9(8).
+000097     03  Filler              Pic X(2).
+000097     03  Store-Number        Pic X(4) Value "0001".
+000097     03  Active-Status       Pic X Value Spaces.
+000097         88  Dealer-Inactive Value "I".
+000097 Fd  Change-History-File.
+000097 Copy "dlrchg.cpy".
 000098 Working-Storage Section.
 000099 01  Keyboard-Status.
 000100     03  Accept-Status Pic 9.
 000101     03  Function-Key  Pic X.
 000102         88  F1-Pressed Value X"01".
 000103         88  F2-Pressed Value X"02".
-000104     03  System-Use    Pic X.
-000105 01  Cursor-Position.
-000106     03  Cursor-Row    Pic 9(2) Value 1.
-000107     03  Cursor-Column Pic 9(2) Value 1.
+000104         88  F3-Pressed Value X"03".
+000105         88  F4-Pressed Value X"04".
+000106     03  System-Use    Pic X.
+000107 01  Cursor-Position.
+000108     03  Cursor-Row    Pic 9(2) Value 1.
+000109     03  Cursor-Column Pic 9(2) Value 1.
 000116 01  Dealer-Status     Pic X(2) Value Spaces.
 000240     88  Dealer-Success Value "00".
 000250 01  Error-Message     Pic X(60) Value Spaces.
@@ -80,9 +92,36 @@
 000275     03  Next-Rent-Due-Date  Pic 9(8).
 000276     03  Rent-Amount         Pic 9(4)v99.
 000277     03  Consignment-Percent Pic 9(3).
+000277     03  Contract-End-Date   Pic 9(8).
+000277     03  Store-Number        Pic X(4).
+000277 01  Change-History-Status  Pic XX Value Spaces.
+000277 01  Date-And-Time-Area.
+000277     03  Work-Date           Pic 9(6).
+000277     03  Work-Date-X         Redefines Work-Date.
+000277         05  Date-YY         Pic 99.
+000277         05  Date-MM         Pic 99.
+000277         05  Date-DD         Pic 99.
+000277     03  Work-Time           Pic 9(8).
 000278 01  End-Of-Process-Flag     Pic X Value Spaces.
 000279     88  End-Process         Value "Y".
-000280 Screen Section.
+000281 01  Valid-Data-Flag         Pic X Value "Y".
+000282     88  Valid-Data          Value "Y".
+000283     88  Invalid-Data        Value "N".
+000283 01  Date-Check-Area.
+000283     03  Date-Check-Value    Pic 9(8).
+000283     03  Date-Check-Value-X  Redefines Date-Check-Value.
+000283         05  Date-Check-MM   Pic 9(2).
+000283         05  Date-Check-DD   Pic 9(2).
+000283         05  Date-Check-YYYY Pic 9(4).
+000283 01  Date-Check-Max-Day      Pic 9(2).
+000283 01  Date-Check-Flag         Pic X Value Spaces.
+000283     88  Date-Check-Valid    Value "Y".
+000284 01  Entry-Mode-Flag         Pic X Value "N".
+000285     88  Update-Mode         Value "U".
+000286     88  New-Mode            Value "N".
+000287 01  Next-Dealer-Number      Pic 9(8) Value Zeros.
+000287 01  Save-Dealer-Number     Pic X(8) Value Spaces.
+000288 Screen Section.
 000388 01  Data-Entry-Screen
 000389     Blank Screen, Auto
 000390     Foreground-Color Is 7,
@@ -94,6 +133,7 @@
 000396         05  Line 03 Column 30 Value "Tenant Entry Program"
 000397             Highlight.
 000398         05  Line 4  Column 01  Value "Number: ".
+000398         05  Line 4  Column 40  Value "Store: ".
 000399         05  Line 5  Column 01  Value "Name, Last: ".
 000400         05  Line 5  Column 39  Value "First: ".
 000401         05  Line 5  Column 62  Value "Middle: ".
@@ -110,108 +150,316 @@
 000412         05  Line 14 Column 51  Value "Next Rent Due on: ".
 000413         05  Line 15 Column 01  Value "Rent Amount: ".
 000414         05  Line 16 Column 01  Value "Consignment Percent: ".
-000415         05  Line 22 Column 01  Value "F1-Exit    F2-Save".
-000416*
-000417     03  Required-Reverse-Group Reverse-Video Required.
-000418         05  Line 4 Column 13  Pic X(8)  Using Dealer-Number
-000419             Of Work-Record.
-000420         05  Line 5 Column 13  Pic X(25) Using Last-Name
-000421             Of Work-Record.
-000422         05  Line 5 Column 46  Pic X(15) Using First-Name
-000423             Of Work-Record.
-000424*
-000425     03  Reverse-Video-Group Reverse-Video.
-000426         05  Line 5  Column 70 Pic X(10) Using Middle-Name
+000414         05  Line 17 Column 01  Value "Contract End Date: ".
+000415         05  Line 22 Column 01  Value
+000416            "F1-Exit  F2-Save  F3-Find  F4-Inactivate".
+000422*
+000423     03  Required-Reverse-Group Reverse-Video Required.
+000424         05  Line 4 Column 13  Pic X(8)  Using Dealer-Number
+000425             Of Work-Record.
+000426         05  Line 5 Column 13  Pic X(25) Using Last-Name
 000427             Of Work-Record.
-000428         05  Line 6  Column 15 Pic X(50) Using Address-Line-1
+000428         05  Line 5 Column 46  Pic X(15) Using First-Name
 000429             Of Work-Record.
-000430         05  Line 7  Column 15 Pic X(50) Using Address-Line-2
-000431             Of Work-Record.
-000432         05  Line 8  Column 15 Pic X(40) Using City
+000430*
+000431     03  Reverse-Video-Group Reverse-Video.
+000432         05  Line 5  Column 70 Pic X(10) Using Middle-Name
 000433             Of Work-Record.
-000434         05  Line 9  Column 15 Pic X(20) Using State-Or-Country
+000434         05  Line 6  Column 15 Pic X(50) Using Address-Line-1
 000435             Of Work-Record.
-000436         05  Line 9  Column 50 Pic X(15) Using Postal-Code
+000436         05  Line 7  Column 15 Pic X(50) Using Address-Line-2
 000437             Of Work-Record.
-000438         05  Line 11 Column 13 Pic X(20) Using Home-Phone
+000438         05  Line 8  Column 15 Pic X(40) Using City
 000439             Of Work-Record.
-000440         05  Line 11 Column 41 Pic X(20) Using Work-Phone
+000440         05  Line 9  Column 15 Pic X(20) Using State-Or-Country
 000441             Of Work-Record.
-000442         05  Line 12 Column 13 Pic X(20) Using Other-Phone
+000442         05  Line 9  Column 50 Pic X(15) Using Postal-Code
 000443             Of Work-Record.
-000444         05  Line 14 Column 13 Pic 99/99/9999 Using Start-Date
+000443         05  Line 4  Column 47 Pic X(4)  Using Store-Number
+000443             Of Work-Record.
+000444         05  Line 11 Column 13 Pic X(20) Using Home-Phone
 000445             Of Work-Record.
-000446         05  Line 14 Column 40 Pic 99/99/9999
-000447             Using Last-Rent-Paid-Date Of Work-Record.
-000448         05  Line 14 Column 69 Pic 99/99/9999
-000449             Using Next-Rent-Due-Date Of Work-Record.
-000450         05  Line 15 Column 14 Pic Z,ZZZ.99 Using Rent-Amount
+000446         05  Line 11 Column 41 Pic X(20) Using Work-Phone
+000447             Of Work-Record.
+000448         05  Line 12 Column 13 Pic X(20) Using Other-Phone
+000449             Of Work-Record.
+000450         05  Line 14 Column 13 Pic 99/99/9999 Using Start-Date
 000451             Of Work-Record.
-000452         05  Line 16 Column 22 Pic ZZ9 Using Consignment-Percent
-000453             Of Work-Record.
-000454     03  Blink-Group Highlight Blink.
-000455         05  Line 20 Column 01 Pic X(60) From Error-Message.
-000456*
-000458 Procedure Division.
-000459 Declaratives.
-000460 Input-File-Error Section.
-000461     Use After Standard Error Procedure On Dealer-File.
-000462 Dealer-File-Error.
-000463     String "Error On Dealer-File " Dealer-Status
-000464       Delimited By Size Into Error-Message
-000465     End-String
-000466     Display Data-Entry-Screen
-000467     Accept Data-Entry-Screen
-000468     Set End-Process To True
-000469     .
-000470 End Declaratives.
-000471 Chapt14x-Start Section.
-000472     Perform Open-File
-000473     If Dealer-Success
-000474        Initialize Work-Record
-000475        Perform Process-Screen Until F1-Pressed Or
-000476                                     End-Process
-000477        Perform Close-File
-000478     End-If
-000479     Stop Run
-000480     .
-000481  Process-Screen.
-000482     Perform Display-And-Accept
-000483     If F2-Pressed
-000484        Perform Save-Record
-000485     End-If
+000452         05  Line 14 Column 40 Pic 99/99/9999
+000453             Using Last-Rent-Paid-Date Of Work-Record.
+000454         05  Line 14 Column 69 Pic 99/99/9999
+000455             Using Next-Rent-Due-Date Of Work-Record.
+000456         05  Line 15 Column 14 Pic Z,ZZZ.99 Using Rent-Amount
+000457             Of Work-Record.
+000458         05  Line 16 Column 22 Pic ZZ9 Using Consignment-Percent
+000459             Of Work-Record.
+000459         05  Line 17 Column 20 Pic 99/99/9999
+000459             Using Contract-End-Date Of Work-Record.
+000460     03  Blink-Group Highlight Blink.
+000461         05  Line 20 Column 01 Pic X(60) From Error-Message.
+000462*
+000464 Procedure Division.
+000465 Declaratives.
+000466 Input-File-Error Section.
+000467     Use After Standard Error Procedure On Dealer-File.
+000468 Dealer-File-Error.
+000469     String "Error On Dealer-File " Dealer-Status
+000470       Delimited By Size Into Error-Message
+000471     End-String
+000472     Display Data-Entry-Screen
+000473     Accept Data-Entry-Screen
+000474     Set End-Process To True
+000475     .
+000476 End Declaratives.
+000477 Chapt14x-Start Section.
+000478     Perform Open-File
+000479     If Dealer-Success
+000480        Initialize Work-Record
+000480        Perform Assign-Next-Dealer-Number
+000481        Perform Process-Screen Until F1-Pressed Or
+000482                                     End-Process
+000483        Perform Close-File
+000484     End-If
+000485     Stop Run
 000486     .
-000487 Save-Record.
-000488     Move Corresponding Work-Record To Dealer-Record
-000489     Write Dealer-Record
-000490      Invalid Key
-000491        Perform Generate-Proper-Error
-000492      Not Invalid Key
-000493        Initialize Work-Record
-000494        Move 1 To Cursor-Row
-000495                  Cursor-Column
-000496     End-Write
-000497     .
-000498 Generate-Proper-Error.
-000499     If Dealer-Status = "22"
-000500        Move "Duplicate Information, record not written"
-000501        To   Error-Message
-000502     Else
-000503        Move Dealer-Status To Write-Error-Status
-000504        Move Write-Error To Error-Message
-000505        Perform Display-And-Accept
-000506        Set End-Process To True
-000507     End-If
-000508     .
-000509 Display-And-Accept.
-000510     Display Data-Entry-Screen
-000511     Accept Data-Entry-Screen
-000512* Clear So Next Display Does Not Show The Old Error Message
-000513     Move Spaces To Error-Message
-000514     .
-000515 Open-File.
-000516     Open Output Dealer-File
-000517     .
-000518 Close-File.
-000519     Close Dealer-File
-000520     .
\ No newline at end of file
+000487  Process-Screen.
+000488     Perform Display-And-Accept
+000489     Evaluate True
+000490        When F2-Pressed
+000491           Perform Save-Record
+000492        When F3-Pressed
+000493           Perform Find-Record
+000494        When F4-Pressed
+000495           Perform Delete-Record
+000496        When Other
+000497           Continue
+000498     End-Evaluate
+000499     .
+000500 Find-Record.
+000501     Move Dealer-Number Of Work-Record To
+000502                      Dealer-Number Of Dealer-Record
+000503     Read Dealer-File
+000504          Invalid Key
+000505             Move "Dealer Not Found" To Error-Message
+000506             Set New-Mode To True
+000507          Not Invalid Key
+000508             Move Corresponding Dealer-Record To Work-Record
+000509             Set Update-Mode To True
+000510             Move "Dealer Found - Change Fields, Press F2"
+000511                  To Error-Message
+000512     End-Read
+000513     .
+000514 Save-Record.
+000515     Perform Validate-Data
+000516     If Valid-Data
+000517        If Update-Mode
+000517           Move Dealer-Record To Hist-Before-Image
+000517           Move Dealer-Number Of Dealer-Record To
+000517                Save-Dealer-Number
+000517        Else
+000517           Move Spaces To Hist-Before-Image
+000517        End-If
+000517        Move Corresponding Work-Record To Dealer-Record
+000518        If Update-Mode
+000518           Move Save-Dealer-Number To
+000518                Dealer-Number Of Dealer-Record
+000519           Rewrite Dealer-Record
+000520               Invalid Key
+000521                  Perform Generate-Proper-Error
+000522               Not Invalid Key
+000522                  Move Dealer-Record To Hist-After-Image
+000522                  Set Hist-Action-Change To True
+000522                  Perform Write-Change-History
+000523                  Set New-Mode To True
+000524                  Initialize Work-Record
+000524                  Perform Assign-Next-Dealer-Number
+000525                  Move 1 To Cursor-Row
+000526                            Cursor-Column
+000527           End-Rewrite
+000528        Else
+000529           Write Dealer-Record
+000530                Invalid Key
+000531                   Perform Generate-Proper-Error
+000532                Not Invalid Key
+000532                   Move Dealer-Record To Hist-After-Image
+000532                   Set Hist-Action-Add To True
+000532                   Perform Write-Change-History
+000533                   Initialize Work-Record
+000533                   Perform Assign-Next-Dealer-Number
+000534                   Move 1 To Cursor-Row
+000535                             Cursor-Column
+000536           End-Write
+000537        End-If
+000538     Else
+000539        Perform Display-And-Accept
+000540     End-If
+000541     .
+000542 Delete-Record.
+000543     If Not Update-Mode
+000544        Move "Find a dealer first (F3) before deleting"
+000545             To Error-Message
+000546     Else
+000547        If Rent-Amount Of Dealer-Record Not = Zero
+000548           Move "Balance not settled, cannot delete dealer"
+000549                To Error-Message
+000550        Else
+000551           Move Dealer-Record To Hist-Before-Image
+000552           Set Dealer-Inactive To True
+000553           Rewrite Dealer-Record
+000554                Invalid Key
+000555                   Perform Generate-Proper-Error
+000556                Not Invalid Key
+000556                   Move Dealer-Record To Hist-After-Image
+000556                   Set Hist-Action-Delete To True
+000556                   Perform Write-Change-History
+000557                   Set New-Mode To True
+000558                   Initialize Work-Record
+000558                   Perform Assign-Next-Dealer-Number
+000559                   Move 1 To Cursor-Row
+000560                             Cursor-Column
+000561                   Move "Dealer marked inactive" To Error-Message
+000562           End-Rewrite
+000563        End-If
+000564     End-If
+000565     .
+000565 Validate-Data.
+000566     Set Valid-Data To True
+000567     Evaluate True
+000568        When Dealer-Number Of Work-Record = Spaces
+000569           Move "Dealer Number is required" To Error-Message
+000570           Set Invalid-Data To True
+000571        When Last-Name Of Work-Record = Spaces
+000572           Move "Last Name is required" To Error-Message
+000573           Set Invalid-Data To True
+000574        When Start-Date Of Work-Record = Zeros
+000575           Move "Start Date is required" To Error-Message
+000576           Set Invalid-Data To True
+000577        When Rent-Amount Of Work-Record Not > Zero
+000578           Move "Rent Amount must be greater than zero"
+000579                To Error-Message
+000580           Set Invalid-Data To True
+000581        When Consignment-Percent Of Work-Record > 100
+000582           Move "Consignment Percent cannot exceed 100"
+000583                To Error-Message
+000584           Set Invalid-Data To True
+000584        When Other
+000584           Perform Validate-Entered-Dates
+000585     End-Evaluate
+000586     .
+000586 Validate-Entered-Dates.
+000586     Move Start-Date Of Work-Record To Date-Check-Value
+000586     Perform Check-Date-Validity
+000586     If Not Date-Check-Valid
+000586        Move "Start Date is not a valid calendar date"
+000586             To Error-Message
+000586        Set Invalid-Data To True
+000586     End-If
+000586     If Valid-Data And
+000586        Last-Rent-Paid-Date Of Work-Record Not = Zeros
+000586        Move Last-Rent-Paid-Date Of Work-Record To
+000586             Date-Check-Value
+000586        Perform Check-Date-Validity
+000586        If Not Date-Check-Valid
+000586           Move "Last Rent Paid Date is not a valid calendar date"
+000586                To Error-Message
+000586           Set Invalid-Data To True
+000586        End-If
+000586     End-If
+000586     If Valid-Data And
+000586        Next-Rent-Due-Date Of Work-Record Not = Zeros
+000586        Move Next-Rent-Due-Date Of Work-Record To
+000586             Date-Check-Value
+000586        Perform Check-Date-Validity
+000586        If Not Date-Check-Valid
+000586           Move "Next Rent Due Date is not a valid calendar date"
+000586                To Error-Message
+000586           Set Invalid-Data To True
+000586        End-If
+000586     End-If
+000586     .
+000586 Check-Date-Validity.
+000586     Move Spaces To Date-Check-Flag
+000586     If Date-Check-MM >= 1 And Date-Check-MM <= 12
+000586        Evaluate Date-Check-MM
+000586           When 4 When 6 When 9 When 11
+000586              Move 30 To Date-Check-Max-Day
+000586           When 2
+000586              If Function Mod(Date-Check-YYYY, 4) = 0 And
+000586                (Function Mod(Date-Check-YYYY, 100) Not = 0 Or
+000586                 Function Mod(Date-Check-YYYY, 400) = 0)
+000586                 Move 29 To Date-Check-Max-Day
+000586              Else
+000586                 Move 28 To Date-Check-Max-Day
+000586              End-If
+000586           When Other
+000586              Move 31 To Date-Check-Max-Day
+000586        End-Evaluate
+000586        If Date-Check-DD >= 1 And
+000586           Date-Check-DD <= Date-Check-Max-Day
+000586           Set Date-Check-Valid To True
+000586        End-If
+000586     End-If
+000586     .
+000587 Generate-Proper-Error.
+000588     If Dealer-Status = "22"
+000589        Move "Duplicate Information, record not written"
+000590        To   Error-Message
+000591     Else
+000592        Move Dealer-Status To Write-Error-Status
+000593        Move Write-Error To Error-Message
+000594        Perform Display-And-Accept
+000595        Set End-Process To True
+000596     End-If
+000597     .
+000598 Display-And-Accept.
+000599     Display Data-Entry-Screen
+000600     Accept Data-Entry-Screen
+000601* Clear So Next Display Does Not Show The Old Error Message
+000602     Move Spaces To Error-Message
+000603     .
+000604 Open-File.
+000605     Open I-O Dealer-File
+000605     Open Extend Change-History-File
+000606     .
+000606 Write-Change-History.
+000606     Accept Work-Date From Date
+000606     Accept Work-Time From Time
+000606     Move 20 To Hist-Date (1:2)
+000606     Move Date-YY To Hist-Date (3:2)
+000606     Move Date-MM To Hist-Date (5:2)
+000606     Move Date-DD To Hist-Date (7:2)
+000606     Move Work-Time (1:6) To Hist-Time
+000606     Move "CHAPT14X" To Hist-Program-Name
+000606     Move Dealer-Number Of Dealer-Record To Hist-Dealer-Number
+000606     Write Change-History-Record
+000606     .
+000610 Assign-Next-Dealer-Number.
+000611     Move High-Values To Dealer-Number Of Dealer-Record
+000612     Start Dealer-File Key Is Less Than
+000612        Dealer-Number Of Dealer-Record
+000613          Invalid Key
+000614             Move "00000001" To
+000614                  Dealer-Number Of Work-Record
+000615          Not Invalid Key
+000616             Read Dealer-File Next Record
+000617                  At End
+000618                     Move "00000001" To
+000618                          Dealer-Number Of Work-Record
+000619                  Not At End
+000620                     If Dealer-Number Of Dealer-Record Is Numeric
+000621                        Move Dealer-Number Of Dealer-Record To
+000621                             Next-Dealer-Number
+000622                        Add 1 To Next-Dealer-Number
+000624                        Move Next-Dealer-Number To
+000625                                     Dealer-Number Of Work-Record
+000626                     Else
+000627                        Move "00000001" To
+000627                             Dealer-Number Of Work-Record
+000628                     End-If
+000629             End-Read
+000630     End-Start
+000631     .
+000632 Close-File.
+000633     Close Dealer-File
+000633           Change-History-File
+000634     .
