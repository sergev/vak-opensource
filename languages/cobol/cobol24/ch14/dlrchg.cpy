@@ -0,0 +1,21 @@
+      *****************************************
+      * Dealer-File Change-History Record     *
+      * Before/After Image Audit Trail        *
+      *****************************************
+       01  Change-History-Record.
+           03  Hist-Date               Pic 9(8).
+           03  Filler                  Pic X.
+           03  Hist-Time               Pic 9(6).
+           03  Filler                  Pic X.
+           03  Hist-Program-Name       Pic X(8).
+           03  Filler                  Pic X.
+           03  Hist-Action             Pic X.
+               88  Hist-Action-Add     Value "A".
+               88  Hist-Action-Change  Value "C".
+               88  Hist-Action-Delete  Value "D".
+           03  Filler                  Pic X.
+           03  Hist-Dealer-Number      Pic X(8).
+           03  Filler                  Pic X.
+           03  Hist-Before-Image       Pic X(376).
+           03  Filler                  Pic X.
+           03  Hist-After-Image        Pic X(376).
