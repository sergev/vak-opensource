@@ -13,10 +13,13 @@
 000057 File-Control.
 000058     Select Dealer-File Assign To "Dealer.Dat"
 000059            Organization Indexed
-000060            Access Sequential
+000060            Access Dynamic
 000061            Record Key Dealer-Number Of Dealer-Record
 000062            Alternate Record Key Dealer-Name Of Dealer-Record
 000063            File Status Dealer-Status.
+000064     Select Change-History-File Assign To "DlrChgHist.TXT"
+000064            Organization Is Line Sequential
+000064            File Status  Is Change-History-Status.
 000065 Data Division.
 000066 File Section.
 000067 Fd  Dealer-File.
@@ -39,17 +42,25 @@
 000094     03  Next-Rent-Due-Date  Pic 9(8).
 000095     03  Rent-Amount         Pic 9(4)v99.
 000096     03  Consignment-Percent Pic 9(3).
-000097     03  Filler              Pic X(50).
+000097     03  Filler              Pic X(35).
+000097     03  Contract-End-Date   Pic 9(8).
+000097     03  Filler              Pic X(6).
+000097     03  Active-Status       Pic X Value Spaces.
+000097         88  Dealer-Inactive Value "I".
+000097 Fd  Change-History-File.
+000097 Copy "dlrchg.cpy".
 000098 Working-Storage Section.
 000099 01  Keyboard-Status.
 000100     03  Accept-Status Pic 9.
 000101     03  Function-Key  Pic X.
 000102         88  F1-Pressed Value X"01".
 000103         88  F2-Pressed Value X"02".
-000104     03  System-Use    Pic X.
-000105 01  Cursor-Position.
-000106     03  Cursor-Row    Pic 9(2) Value 1.
-000107     03  Cursor-Column Pic 9(2) Value 1.
+000104         88  F3-Pressed Value X"03".
+000105         88  F4-Pressed Value X"04".
+000106     03  System-Use    Pic X.
+000106 01  Cursor-Position.
+000107     03  Cursor-Row    Pic 9(2) Value 1.
+000108     03  Cursor-Column Pic 9(2) Value 1.
 000116 01  Dealer-Status     Pic X(2) Value Spaces.
 000240     88  Dealer-Success Value "00".
 000250 01  Error-Message     Pic X(60) Value Spaces.
@@ -80,8 +91,33 @@
 000275     03  Next-Rent-Due-Date  Pic 9(8).
 000276     03  Rent-Amount         Pic 9(4)v99.
 000277     03  Consignment-Percent Pic 9(3).
-000278
-000279 Screen Section.
+000277     03  Contract-End-Date   Pic 9(8).
+000278 01  Valid-Data-Flag         Pic X Value "Y".
+000279     88  Valid-Data          Value "Y".
+000280     88  Invalid-Data        Value "N".
+000280 01  Date-Check-Area.
+000280     03  Date-Check-Value    Pic 9(8).
+000280     03  Date-Check-Value-X  Redefines Date-Check-Value.
+000280         05  Date-Check-MM   Pic 9(2).
+000280         05  Date-Check-DD   Pic 9(2).
+000280         05  Date-Check-YYYY Pic 9(4).
+000280 01  Date-Check-Max-Day      Pic 9(2).
+000280 01  Date-Check-Flag         Pic X Value Spaces.
+000280     88  Date-Check-Valid    Value "Y".
+000281 01  Entry-Mode-Flag         Pic X Value "N".
+000282     88  Update-Mode         Value "U".
+000283     88  New-Mode            Value "N".
+000283 01  Save-Dealer-Number     Pic X(8) Value Spaces.
+000283 01  Change-History-Status  Pic XX Value Spaces.
+000283 01  Date-And-Time-Area.
+000283     03  Work-Date           Pic 9(6).
+000283     03  Work-Date-X         Redefines Work-Date.
+000283         05  Date-YY         Pic 99.
+000283         05  Date-MM         Pic 99.
+000283         05  Date-DD         Pic 99.
+000283     03  Work-Time           Pic 9(8).
+000284
+000285 Screen Section.
 000321 01  Data-Entry-Screen
 000322     Blank Screen, Auto
 000323     Foreground-Color Is 7,
@@ -109,45 +145,49 @@
 000345         05  Line 14 Column 51  Value "Next Rent Due on: ".
 000346         05  Line 15 Column 01  Value "Rent Amount: ".
 000347         05  Line 16 Column 01  Value "Consignment Percent: ".
-000348         05  Line 22 Column 01  Value "F1-Exit    F2-Save".
-000349*
-000350     03  Required-Reverse-Group Reverse-Video Required.
-000351         05  Line 4 Column 13  Pic X(8)  Using Dealer-Number
-000352             Of Work-Record.
-000353         05  Line 5 Column 13  Pic X(25) Using Last-Name
-000354             Of Work-Record.
-000355         05  Line 5 Column 46  Pic X(15) Using First-Name
-000356             Of Work-Record.
-000357*
-000358     03  Reverse-Video-Group Reverse-Video.
-000359         05  Line 5  Column 70 Pic X(10) Using Middle-Name
-000360             Of Work-Record.
-000361         05  Line 6  Column 15 Pic X(50) Using Address-Line-1
-000362             Of Work-Record.
-000363         05  Line 7  Column 15 Pic X(50) Using Address-Line-2
-000364             Of Work-Record.
-000365         05  Line 8  Column 15 Pic X(40) Using City
-000366             Of Work-Record.
-000367         05  Line 9  Column 15 Pic X(20) Using State-Or-Country
-000368             Of Work-Record.
-000369         05  Line 9  Column 50 Pic X(15) Using Postal-Code
-000370             Of Work-Record.
-000371         05  Line 11 Column 13 Pic X(20) Using Home-Phone
-000372             Of Work-Record.
-000373         05  Line 11 Column 41 Pic X(20) Using Work-Phone
-000374             Of Work-Record.
-000375         05  Line 12 Column 13 Pic X(20) Using Other-Phone
-000376             Of Work-Record.
-000377         05  Line 14 Column 13 Pic 99/99/9999 Using Start-Date
-000378             Of Work-Record.
-000379         05  Line 14 Column 40 Pic 99/99/9999
-000380             Using Last-Rent-Paid-Date Of Work-Record.
+000347         05  Line 17 Column 01  Value "Contract End Date: ".
+000348         05  Line 22 Column 01  Value
+000349             "F1-Exit  F2-Save  F3-Find  F4-Delete".
+000350*
+000351     03  Required-Reverse-Group Reverse-Video Required.
+000352         05  Line 4 Column 13  Pic X(8)  Using Dealer-Number
+000353             Of Work-Record.
+000354         05  Line 5 Column 13  Pic X(25) Using Last-Name
+000355             Of Work-Record.
+000356         05  Line 5 Column 46  Pic X(15) Using First-Name
+000357             Of Work-Record.
+000358*
+000359     03  Reverse-Video-Group Reverse-Video.
+000360         05  Line 5  Column 70 Pic X(10) Using Middle-Name
+000361             Of Work-Record.
+000362         05  Line 6  Column 15 Pic X(50) Using Address-Line-1
+000363             Of Work-Record.
+000364         05  Line 7  Column 15 Pic X(50) Using Address-Line-2
+000365             Of Work-Record.
+000366         05  Line 8  Column 15 Pic X(40) Using City
+000367             Of Work-Record.
+000368         05  Line 9  Column 15 Pic X(20) Using State-Or-Country
+000369             Of Work-Record.
+000370         05  Line 9  Column 50 Pic X(15) Using Postal-Code
+000371             Of Work-Record.
+000372         05  Line 11 Column 13 Pic X(20) Using Home-Phone
+000373             Of Work-Record.
+000374         05  Line 11 Column 41 Pic X(20) Using Work-Phone
+000375             Of Work-Record.
+000376         05  Line 12 Column 13 Pic X(20) Using Other-Phone
+000377             Of Work-Record.
+000378         05  Line 14 Column 13 Pic 99/99/9999 Using Start-Date
+000379             Of Work-Record.
+000380         05  Line 14 Column 40 Pic 99/99/9999
+000381             Using Last-Rent-Paid-Date Of Work-Record.
 000382         05  Line 14 Column 69 Pic 99/99/9999
 000383             Using Next-Rent-Due-Date Of Work-Record.
 000385         05  Line 15 Column 14 Pic Z,ZZZ.99 Using Rent-Amount
 000386             Of Work-Record.
 000387         05  Line 16 Column 22 Pic ZZ9 Using Consignment-Percent
 000388             Of Work-Record.
+000388         05  Line 17 Column 20 Pic 99/99/9999
+000388             Using Contract-End-Date Of Work-Record.
 000389     03  Blink-Group Highlight Blink.
 000390         05  Line 20 Column 01 Pic X(60) From Error-Message.
 000391*
@@ -166,35 +206,203 @@
 000404  Process-Screen.
 000405     Display Data-Entry-Screen
 000406     Accept Data-Entry-Screen
-000407     If F2-Pressed
-000408        Perform Save-Record
-000409     End-If
-000410     .
-000411 Save-Record.
-000412     Move Corresponding Work-Record To Dealer-Record
-000413     Write Dealer-Record
-000414     If Not Dealer-Success
-000415        Move Dealer-Status To Write-Error-Status
-000416        Move Write-Error To Error-Message
-000417        Perform Display-And-Accept-Error
-000418     Else
-000419        Initialize Work-Record
-000420        Move 1 To Cursor-Row
-000421                  Cursor-Column
-000422     End-If
-000423     .
-000424 Open-File.
-000425     Open Output Dealer-File
-000426     If Not Dealer-Success
-000427        Move Dealer-Status To Open-Error-Status
-000428        Move Open-Error To Error-Message
-000429        Perform Display-And-Accept-Error
-000430     End-If
-000431     .
-000432 Close-File.
-000433     Close Dealer-File
-000434     .
-000435 Display-And-Accept-Error.
-000436     Display Data-Entry-Screen
-000437     Accept Data-Entry-Screen
-000438     .
\ No newline at end of file
+000407     Evaluate True
+000408        When F2-Pressed
+000409           Perform Save-Record
+000410        When F3-Pressed
+000411           Perform Find-Record
+000412        When F4-Pressed
+000412           Perform Delete-Record
+000413        When Other
+000414           Continue
+000415     End-Evaluate
+000416     .
+000416 Find-Record.
+000417     Move Dealer-Number Of Work-Record To
+000418                     Dealer-Number Of Dealer-Record
+000419     Read Dealer-File
+000420          Invalid Key
+000421             Move "Dealer Not Found" To Error-Message
+000422             Set New-Mode To True
+000423          Not Invalid Key
+000424             Move Corresponding Dealer-Record To Work-Record
+000425             Set Update-Mode To True
+000426             Move "Dealer Found, Change Fields, Press F2"
+000427                  To Error-Message
+000428     End-Read
+000429     .
+000430 Save-Record.
+000431     Perform Validate-Data
+000432     If Valid-Data
+000432        If Update-Mode
+000432           Move Dealer-Record To Hist-Before-Image
+000432           Move Dealer-Number Of Dealer-Record To
+000432                Save-Dealer-Number
+000432        Else
+000432           Move Spaces To Hist-Before-Image
+000432        End-If
+000433        Move Corresponding Work-Record To Dealer-Record
+000434        If Update-Mode
+000434           Move Save-Dealer-Number To
+000434                Dealer-Number Of Dealer-Record
+000435           Rewrite Dealer-Record
+000436        Else
+000437           Write Dealer-Record
+000438        End-If
+000439        If Not Dealer-Success
+000440           Move Dealer-Status To Write-Error-Status
+000441           Move Write-Error To Error-Message
+000442           Perform Display-And-Accept-Error
+000443        Else
+000443           Move Dealer-Record To Hist-After-Image
+000443           If Update-Mode
+000443              Set Hist-Action-Change To True
+000443           Else
+000443              Set Hist-Action-Add To True
+000443           End-If
+000443           Perform Write-Change-History
+000444           Set New-Mode To True
+000445           Initialize Work-Record
+000446           Move 1 To Cursor-Row
+000447                     Cursor-Column
+000448        End-If
+000449     Else
+000450        Display Data-Entry-Screen
+000451        Accept Data-Entry-Screen
+000452     End-If
+000453     .
+000453 Delete-Record.
+000453     If Not Update-Mode
+000453        Move "Find a dealer first (F3) before deleting"
+000453             To Error-Message
+000453     Else
+000453        If Rent-Amount Of Dealer-Record Not = Zero
+000453           Move "Balance not settled, cannot delete dealer"
+000453                To Error-Message
+000453        Else
+000453           Move Dealer-Record To Hist-Before-Image
+000453           Set Dealer-Inactive To True
+000453           Rewrite Dealer-Record
+000453           If Not Dealer-Success
+000453              Move Dealer-Status To Write-Error-Status
+000453              Move Write-Error To Error-Message
+000453           Else
+000453              Move Dealer-Record To Hist-After-Image
+000453              Set Hist-Action-Delete To True
+000453              Perform Write-Change-History
+000453              Set New-Mode To True
+000453              Initialize Work-Record
+000453              Move 1 To Cursor-Row
+000453                        Cursor-Column
+000453              Move "Dealer marked inactive" To Error-Message
+000453           End-If
+000453        End-If
+000453     End-If
+000453     .
+000454 Validate-Data.
+000455     Set Valid-Data To True
+000456     Evaluate True
+000457        When Dealer-Number Of Work-Record = Spaces
+000458           Move "Dealer Number is required" To Error-Message
+000459           Set Invalid-Data To True
+000460        When Last-Name Of Work-Record = Spaces
+000461           Move "Last Name is required" To Error-Message
+000462           Set Invalid-Data To True
+000463        When Start-Date Of Work-Record = Zeros
+000464           Move "Start Date is required" To Error-Message
+000465           Set Invalid-Data To True
+000466        When Rent-Amount Of Work-Record Not > Zero
+000467           Move "Rent Amount must be greater than zero"
+000468                To Error-Message
+000469           Set Invalid-Data To True
+000470        When Consignment-Percent Of Work-Record > 100
+000471           Move "Consignment Percent cannot exceed 100"
+000472                To Error-Message
+000473           Set Invalid-Data To True
+000473        When Other
+000473           Perform Validate-Entered-Dates
+000474     End-Evaluate
+000475     .
+000475 Validate-Entered-Dates.
+000475     Move Start-Date Of Work-Record To Date-Check-Value
+000475     Perform Check-Date-Validity
+000475     If Not Date-Check-Valid
+000475        Move "Start Date is not a valid calendar date"
+000475             To Error-Message
+000475        Set Invalid-Data To True
+000475     End-If
+000475     If Valid-Data And
+000475        Last-Rent-Paid-Date Of Work-Record Not = Zeros
+000475        Move Last-Rent-Paid-Date Of Work-Record To
+000475             Date-Check-Value
+000475        Perform Check-Date-Validity
+000475        If Not Date-Check-Valid
+000475           Move "Last Rent Paid Date is not a valid calendar date"
+000475                To Error-Message
+000475           Set Invalid-Data To True
+000475        End-If
+000475     End-If
+000475     If Valid-Data And
+000475        Next-Rent-Due-Date Of Work-Record Not = Zeros
+000475        Move Next-Rent-Due-Date Of Work-Record To
+000475             Date-Check-Value
+000475        Perform Check-Date-Validity
+000475        If Not Date-Check-Valid
+000475           Move "Next Rent Due Date is not a valid calendar date"
+000475                To Error-Message
+000475           Set Invalid-Data To True
+000475        End-If
+000475     End-If
+000475     .
+000475 Check-Date-Validity.
+000475     Move Spaces To Date-Check-Flag
+000475     If Date-Check-MM >= 1 And Date-Check-MM <= 12
+000475        Evaluate Date-Check-MM
+000475           When 4 When 6 When 9 When 11
+000475              Move 30 To Date-Check-Max-Day
+000475           When 2
+000475              If Function Mod(Date-Check-YYYY, 4) = 0 And
+000475                (Function Mod(Date-Check-YYYY, 100) Not = 0 Or
+000475                 Function Mod(Date-Check-YYYY, 400) = 0)
+000475                 Move 29 To Date-Check-Max-Day
+000475              Else
+000475                 Move 28 To Date-Check-Max-Day
+000475              End-If
+000475           When Other
+000475              Move 31 To Date-Check-Max-Day
+000475        End-Evaluate
+000475        If Date-Check-DD >= 1 And
+000475           Date-Check-DD <= Date-Check-Max-Day
+000475           Set Date-Check-Valid To True
+000475        End-If
+000475     End-If
+000475     .
+000476 Open-File.
+000477     Open I-O Dealer-File
+000477     Open Extend Change-History-File
+000478     If Not Dealer-Success
+000479        Move Dealer-Status To Open-Error-Status
+000480        Move Open-Error To Error-Message
+000481        Perform Display-And-Accept-Error
+000482     End-If
+000483     .
+000483 Write-Change-History.
+000483     Accept Work-Date From Date
+000483     Accept Work-Time From Time
+000483     Move 20 To Hist-Date (1:2)
+000483     Move Date-YY To Hist-Date (3:2)
+000483     Move Date-MM To Hist-Date (5:2)
+000483     Move Date-DD To Hist-Date (7:2)
+000483     Move Work-Time (1:6) To Hist-Time
+000483     Move "CHAPT14B" To Hist-Program-Name
+000483     Move Dealer-Number Of Dealer-Record To Hist-Dealer-Number
+000483     Write Change-History-Record
+000483     .
+000484 Close-File.
+000485     Close Dealer-File
+000485           Change-History-File
+000486     .
+000487 Display-And-Accept-Error.
+000488     Display Data-Entry-Screen
+000489     Accept Data-Entry-Screen
+000490     .
