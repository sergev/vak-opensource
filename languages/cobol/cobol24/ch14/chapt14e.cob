@@ -0,0 +1,242 @@
+000010 @OPTIONS MAIN,TEST
+000020 Identification Division.
+000030 Program-Id.  Chapt14e.
+000031* Consignment Item Entry
+000041 Environment Division.
+000050 Configuration Section.
+000051 Special-Names.
+000052       Crt Status Is Keyboard-Status
+000053       Cursor Is Cursor-Position.
+000054 Source-Computer.  IBM-PC.
+000055 Object-Computer.  IBM-PC.
+000056 Input-Output Section.
+000057 File-Control.
+000058     Select Item-File Assign To "Item.Dat"
+000059            Organization Indexed
+000060            Access Dynamic
+000061            Record Key Item-Number Of Item-Record
+000062            Alternate Record Key Item-Dealer-Number Of Item-Record
+000063                With Duplicates
+000064            File Status Item-Status.
+000065     Select Dealer-File Assign To "Dealer.Dat"
+000066            Organization Indexed
+000067            Access Dynamic
+000068            Record Key Dealer-Number Of Dealer-Record
+000069            File Status Dealer-Status.
+000070 Data Division.
+000071 File Section.
+000072 Fd  Item-File.
+000073 01  Item-Record.
+000074     03  Item-Number         Pic X(12).
+000075     03  Item-Dealer-Number  Pic X(8).
+000076     03  Item-Description    Pic X(40).
+000077     03  Item-Tag-Price      Pic 9(5)v99.
+000078     03  Item-Date-Consigned Pic 9(8).
+000079     03  Item-Status-Code    Pic X Value "A".
+000080         88  Item-Available  Value "A".
+000081         88  Item-Sold       Value "S".
+000082     03  Filler              Pic X(10).
+000083 Fd  Dealer-File.
+000084 01  Dealer-Record.
+000085     03  Dealer-Number         Pic X(8).
+000086     03  Dealer-Name.
+000087         05  Last-Name   Pic X(25).
+000088         05  First-Name  Pic X(15).
+000089         05  Middle-Name Pic X(10).
+000090     03  Filler              Pic X(318).
+000091 Working-Storage Section.
+000092 01  Keyboard-Status.
+000093     03  Accept-Status Pic 9.
+000094     03  Function-Key  Pic X.
+000095         88  F1-Pressed Value X"01".
+000096         88  F2-Pressed Value X"02".
+000097         88  F3-Pressed Value X"03".
+000098         88  F4-Pressed Value X"04".
+000099     03  System-Use    Pic X.
+000100 01  Cursor-Position.
+000101     03  Cursor-Row    Pic 9(2) Value 1.
+000102     03  Cursor-Column Pic 9(2) Value 1.
+000103 01  Item-Status       Pic X(2) Value Spaces.
+000104     88  Item-Success  Value "00".
+000105 01  Dealer-Status      Pic X(2) Value Spaces.
+000106     88  Dealer-Success Value "00".
+000107 01  Error-Message      Pic X(60) Value Spaces.
+000108 01  Write-Error.
+000109     03  Filler        Pic X(24)
+000110         Value "Error Writing Item File ".
+000111     03  Write-Error-Status Pic X(2).
+000112 01  Work-Record.
+000113     03  Item-Number         Pic X(12).
+000114     03  Item-Dealer-Number  Pic X(8).
+000115     03  Item-Description    Pic X(40).
+000116     03  Item-Tag-Price      Pic 9(5)v99.
+000117     03  Item-Date-Consigned Pic 9(8).
+000118 01  End-Of-Process-Flag     Pic X Value Spaces.
+000119     88  End-Process         Value "Y".
+000120 01  Valid-Data-Flag         Pic X Value "Y".
+000121     88  Valid-Data          Value "Y".
+000122     88  Invalid-Data        Value "N".
+000123 01  Entry-Mode-Flag         Pic X Value "N".
+000124     88  Update-Mode         Value "U".
+000125     88  New-Mode            Value "N".
+000126 Screen Section.
+000127 01  Data-Entry-Screen
+000128     Blank Screen, Auto
+000129     Foreground-Color Is 7,
+000130     Background-Color Is 1.
+000131*
+000132     03  Screen-Literal-Group.
+000133         05  Line 01 Column 30 Value "Darlene's Treasures"
+000134             Highlight Foreground-Color 4 Background-Color 1.
+000135         05  Line 03 Column 28 Value "Item Entry Program"
+000136             Highlight.
+000137         05  Line 05 Column 01  Value "Item Number: ".
+000138         05  Line 06 Column 01  Value "Dealer Number: ".
+000139         05  Line 07 Column 01  Value "Description: ".
+000140         05  Line 08 Column 01  Value "Tag Price: ".
+000141         05  Line 09 Column 01  Value "Date Consigned: ".
+000142         05  Line 22 Column 01  Value
+000143            "F1-Exit  F2-Save  F3-Find".
+000144*
+000145     03  Required-Reverse-Group Reverse-Video Required.
+000146         05  Line 5 Column 15  Pic X(12) Using Item-Number
+000147             Of Work-Record.
+000147         05  Line 6 Column 17  Pic X(8)  Using Item-Dealer-Number
+000148             Of Work-Record.
+000148         05  Line 7 Column 15  Pic X(40) Using Item-Description
+000149             Of Work-Record.
+000149         05  Line 8 Column 13  Pic ZZZZ9.99 Using Item-Tag-Price
+000150             Of Work-Record.
+000150         05  Line 9 Column 18  Pic 99/99/9999
+000151             Using Item-Date-Consigned Of Work-Record.
+000152     03  Blink-Group Highlight Blink.
+000153         05  Line 20 Column 01 Pic X(60) From Error-Message.
+000154*
+000155 Procedure Division.
+000156 Declaratives.
+000157 Item-File-Error Section.
+000158     Use After Standard Error Procedure On Item-File.
+000159 Item-File-Error-Paragraph.
+000160     String "Error On Item-File " Item-Status
+000161       Delimited By Size Into Error-Message
+000162     End-String
+000163     Display Data-Entry-Screen
+000164     Accept Data-Entry-Screen
+000165     Set End-Process To True
+000166     .
+000167 End Declaratives.
+000168 Chapt14e-Start Section.
+000169     Perform Open-File
+000170     If Item-Success And Dealer-Success
+000171        Initialize Work-Record
+000171        Set New-Mode To True
+000172        Perform Process-Screen Until F1-Pressed Or
+000173                                     End-Process
+000174        Perform Close-File
+000175     End-If
+000176     Stop Run
+000177     .
+000178 Process-Screen.
+000179     Perform Display-And-Accept
+000180     Evaluate True
+000181        When F2-Pressed
+000182           Perform Save-Record
+000183        When F3-Pressed
+000184           Perform Find-Record
+000185        When Other
+000186           Continue
+000187     End-Evaluate
+000188     .
+000189 Find-Record.
+000190     Move Item-Number Of Work-Record To
+000191                      Item-Number Of Item-Record
+000192     Read Item-File
+000193          Invalid Key
+000194             Move "Item Not Found" To Error-Message
+000195             Set New-Mode To True
+000196          Not Invalid Key
+000197             Move Corresponding Item-Record To Work-Record
+000198             Set Update-Mode To True
+000199             Move "Item Found - Change Fields, Press F2"
+000200                  To Error-Message
+000201     End-Read
+000202     .
+000203 Save-Record.
+000204     Perform Validate-Data
+000205     If Valid-Data
+000206        Move Corresponding Work-Record To Item-Record
+000207        If Update-Mode
+000208           Rewrite Item-Record
+000209               Invalid Key
+000210                  Perform Generate-Proper-Error
+000211               Not Invalid Key
+000212                  Set New-Mode To True
+000213                  Initialize Work-Record
+000214                  Move 1 To Cursor-Row Cursor-Column
+000215           End-Rewrite
+000216        Else
+000217           Write Item-Record
+000218                Invalid Key
+000219                   Perform Generate-Proper-Error
+000220                Not Invalid Key
+000221                   Initialize Work-Record
+000222                   Move 1 To Cursor-Row Cursor-Column
+000223           End-Write
+000224        End-If
+000225     Else
+000226        Perform Display-And-Accept
+000227     End-If
+000228     .
+000229 Validate-Data.
+000230     Set Valid-Data To True
+000231     Evaluate True
+000232        When Item-Number Of Work-Record = Spaces
+000232           Move "Item Number is required" To Error-Message
+000232           Set Invalid-Data To True
+000233        When Item-Dealer-Number Of Work-Record = Spaces
+000234           Move "Dealer Number is required" To Error-Message
+000235           Set Invalid-Data To True
+000236        When Item-Tag-Price Of Work-Record Not > Zero
+000237           Move "Tag Price must be greater than zero"
+000238                To Error-Message
+000239           Set Invalid-Data To True
+000240        When Item-Date-Consigned Of Work-Record = Zeros
+000241           Move "Date Consigned is required" To Error-Message
+000242           Set Invalid-Data To True
+000243        When Other
+000244           Perform Verify-Dealer-Exists
+000245     End-Evaluate
+000246     .
+000247 Verify-Dealer-Exists.
+000248     Move Item-Dealer-Number Of Work-Record To
+000249          Dealer-Number Of Dealer-Record
+000250     Read Dealer-File
+000251          Invalid Key
+000252             Move "Dealer Number not found on Dealer-File"
+000253                  To Error-Message
+000254             Set Invalid-Data To True
+000255     End-Read
+000256     .
+000257 Generate-Proper-Error.
+000258     If Item-Status = "22"
+000259        Move "Duplicate Item Number, record not written"
+000260        To   Error-Message
+000261     Else
+000262        Move Item-Status To Write-Error-Status
+000263        Move Write-Error To Error-Message
+000264        Perform Display-And-Accept
+000265        Set End-Process To True
+000266     End-If
+000267     .
+000268 Display-And-Accept.
+000269     Display Data-Entry-Screen
+000270     Accept Data-Entry-Screen
+000271     Move Spaces To Error-Message
+000272     .
+000273 Open-File.
+000274     Open I-O Item-File
+000275     Open Input Dealer-File
+000276     .
+000277 Close-File.
+000278     Close Item-File Dealer-File
+000279     .
