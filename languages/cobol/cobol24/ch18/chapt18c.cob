@@ -8,87 +8,170 @@
 000056 Object-Computer.  IBM-PC.
 000061 Input-Output  Section.
 000062 File-Control.
-000063     Select Optional Trans-File Assign To "Trans.Seq"
+000063     Select Optional Trans-File Assign To WS-Trans-File
 000064         Organization Is Line Sequential.
-000066     Select Optional Dealer-File Assign To "Dealer.Seq"
+000066     Select Optional Dealer-File Assign To WS-Dealer-Text-File
 000067         Organization Is Line Sequential.
-000068     Select Optional Dealer-Out Assign To "Dealer.Out"
+000068     Select Optional Dealer-Out Assign To WS-Dealer-Out-File
 000069         Organization Is Line Sequential.
-000070     Select Optional Reject-File Assign To "Reject.Txt"
+000070     Select Optional Reject-File Assign To WS-Reject-File
 000071         Organization Is Line Sequential.
-000073 Data Division.
-000074 File Section.
-000075 Fd  Trans-File.
-000076 01  Trans-Record.
-000077     03  Transaction-Date   Pic  9(8).
-000078     03  Transaction-Text.
-000079         05  Transaction-Type   Pic  X(4).
-000080         05  Transaction-Dealer Pic  X(8).
-000081     03  Transaction-Price  Pic S9(7)v99.
-000082     03  Transaction-Qty    Pic  9(3).
-000083     03  Filler             Pic  X(40).
-000084 Fd  Reject-File.
-000085 01  Reject-Record          Pic X(72).
-000093 Fd  Dealer-File.
-000094 01  Dealer-Record.
-000095     03  Dealer-Number         Pic X(8).
-000096     03  Dealer-Name.
-000097         05  Last-Name   Pic X(25).
-000098         05  First-Name  Pic X(15).
-000099         05  Middle-Name Pic X(10).
-000100     03  Address-Line-1      Pic X(50).
-000101     03  Address-Line-2      Pic X(50).
-000102     03  City                Pic X(40).
-000103     03  State-Or-Country    Pic X(20).
-000104     03  Postal-Code         Pic X(15).
-000105     03  Home-Phone          Pic X(20).
-000106     03  Work-Phone          Pic X(20).
-000107     03  Other-Phone         Pic X(20).
-000108     03  Start-Date          Pic 9(8).
-000109     03  Last-Rent-Paid-Date Pic 9(8).
-000110     03  Next-Rent-Due-Date  Pic 9(8).
-000111     03  Rent-Amount         Pic 9(4)v99.
-000112     03  Consignment-Percent Pic 9(3).
-000113     03  Last-Sold-Amount    Pic S9(7)v99.
-000114     03  Last-Sold-Date      Pic 9(8).
-000115     03  Sold-To-Date        Pic S9(7)v99.
-000116     03  Commission-To-Date  Pic S9(7)v99.
-000117     03  Filler              Pic X(15).
-000118 Fd  Dealer-Out.
-000119 01  Dealer-Out-Record       Pic X(376).
-000144 Working-Storage Section.
-000145 01  Current-Commission      Pic S9(7)v99 Value Zeros.
-000146 01  Total-Commission        Pic S9(7)v99 Value Zeros.
-000154 01  Transactions-Read       Pic 9(5) Value Zeros.
-000164 01  Transactions-Rejected   Pic 9(5) Value Zeros.
-000174 01  Work-Date.
-000184     03  Work-MM             Pic 9(2).
-000194     03  Work-DD             Pic 9(2).
-000195     03  Work-YYYY           Pic 9(4).
-000196 01  Reverse-Date.
-000197     03  Work-YYYY           Pic 9(4).
-000198     03  Work-MM             Pic 9(2).
-000199     03  Work-DD             Pic 9(2).
-000200 01  Compare-Date-1          Pic 9(8).
-000201 01  Compare-Date-2          Pic 9(8).
-000204 01  Edit-Count              Pic ZZ,ZZ9.
-000205 01  Edit-Amt                Pic Z,ZZZ,ZZZ.99-.
-000206 Procedure Division.
-000207 Chapt18c-Start.
-000208     Display "Begin Process Chapt18c"
+000072     Select Optional Category-Rate-File Assign To
+000073                     WS-Category-Rate-File
+000074         Organization Is Line Sequential
+000075         File Status  Is Category-Rate-File-Status.
+000076     Select Sort-File Assign To Sort-Work.
+000077     Select Optional Item-File Assign To WS-Item-File
+000078         Organization Indexed
+000079         Access Dynamic
+000080         Record Key Item-Number Of Item-Record
+000081         Alternate Record Key Item-Dealer-Number Of Item-Record
+000082             With Duplicates
+000083         File Status Item-Status.
+000084 Data Division.
+000085 File Section.
+000086 Fd  Trans-File.
+000087 01  Trans-Record.
+000088     03  Transaction-Date   Pic  9(8).
+000089     03  Transaction-Text.
+000090         05  Transaction-Type   Pic  X(4).
+000091         05  Transaction-Dealer Pic  X(8).
+000092     03  Transaction-Price  Pic S9(7)v99.
+000093     03  Transaction-Qty    Pic  9(3).
+000094     03  Transaction-Class  Pic  X.
+000095         88  Void-Transaction Value "V".
+000096     03  Item-Number        Pic  X(12).
+000097     03  Store-Number       Pic  X(4) Value "0001".
+000098     03  Filler             Pic  X(23).
+000099 01  Trans-Trailer-Record Redefines Trans-Record.
+000100     03  Trailer-Marker         Pic X(8).
+000101         88  Trans-Trailer      Value "TRAILER1".
+000102     03  Trailer-Record-Count   Pic 9(7).
+000103     03  Trailer-Total-Price    Pic S9(9)v99.
+000104     03  Filler                 Pic X(46).
+000105 Fd  Reject-File.
+000106 01  Reject-Record          Pic X(72).
+000107 Fd  Dealer-File.
+000108 01  Dealer-Record.
+000109     03  Dealer-Number         Pic X(8).
+000110     03  Dealer-Name.
+000111         05  Last-Name   Pic X(25).
+000112         05  First-Name  Pic X(15).
+000113         05  Middle-Name Pic X(10).
+000114     03  Address-Line-1      Pic X(50).
+000115     03  Address-Line-2      Pic X(50).
+000116     03  City                Pic X(40).
+000117     03  State-Or-Country    Pic X(20).
+000118     03  Postal-Code         Pic X(15).
+000119     03  Home-Phone          Pic X(20).
+000120     03  Work-Phone          Pic X(20).
+000121     03  Other-Phone         Pic X(20).
+000122     03  Start-Date          Pic 9(8).
+000123     03  Last-Rent-Paid-Date Pic 9(8).
+000124     03  Next-Rent-Due-Date  Pic 9(8).
+000125     03  Rent-Amount         Pic 9(4)v99.
+000126     03  Consignment-Percent Pic 9(3).
+000127     03  Last-Sold-Amount    Pic S9(7)v99.
+000128     03  Last-Sold-Date      Pic 9(8).
+000129     03  Sold-To-Date        Pic S9(7)v99.
+000130     03  Commission-To-Date  Pic S9(7)v99.
+000131     03  Filler              Pic X(10).
+000132     03  Store-Number        Pic X(4) Value "0001".
+000133     03  Filler              Pic X(1).
+000134 Fd  Dealer-Out.
+000135 01  Dealer-Out-Record       Pic X(376).
+000136 Fd  Category-Rate-File.
+000137 01  Category-Rate-Record.
+000138     03  Rate-Category-Code  Pic X(4).
+000139     03  Rate-Percent        Pic 9(3).
+000140 Sd  Sort-File.
+000141 01  Sort-Record.
+000142     03  Sort-Dealer-Number         Pic X(8).
+000143     03  Sort-Dealer-Name.
+000144         05  Last-Name   Pic X(25).
+000145         05  First-Name  Pic X(15).
+000146         05  Middle-Name Pic X(10).
+000147     03  Sort-Address-Line-1      Pic X(50).
+000148     03  Sort-Address-Line-2      Pic X(50).
+000149     03  Sort-City                Pic X(40).
+000150     03  Sort-State-Or-Country    Pic X(20).
+000151     03  Sort-Postal-Code         Pic X(15).
+000152     03  Sort-Home-Phone          Pic X(20).
+000153     03  Sort-Work-Phone          Pic X(20).
+000154     03  Sort-Other-Phone         Pic X(20).
+000155     03  Sort-Start-Date          Pic 9(8).
+000156     03  Sort-Last-Rent-Paid-Date Pic 9(8).
+000157     03  Sort-Next-Rent-Due-Date  Pic 9(8).
+000158     03  Sort-Rent-Amount         Pic 9(4)v99.
+000159     03  Sort-Consignment-Percent Pic 9(3).
+000160     03  Sort-Last-Sold-Amount    Pic S9(7)v99.
+000161     03  Sort-Last-Sold-Date      Pic 9(8).
+000162     03  Sort-Sold-To-Date        Pic S9(7)v99.
+000163     03  Sort-Commission-To-Date  Pic S9(7)v99.
+000164     03  Filler                   Pic X(15).
+000165 Fd  Item-File.
+000166 01  Item-Record.
+000167     03  Item-Number                 Pic X(12).
+000168     03  Item-Dealer-Number          Pic X(8).
+000169     03  Item-Description            Pic X(40).
+000170     03  Item-Tag-Price              Pic 9(5)v99.
+000171     03  Item-Date-Consigned         Pic 9(8).
+000172     03  Item-Status-Code            Pic X Value "A".
+000173         88  Item-Available  Value "A".
+000174         88  Item-Sold       Value "S".
+000175     03  Filler                      Pic X(10).
+000176 Working-Storage Section.
+000177 01  WS-Trans-File           Pic X(40) Value "Trans.Seq".
+000178 01  WS-Dealer-Text-File     Pic X(40) Value "Dealer.TXT".
+000179 01  WS-Dealer-Out-File      Pic X(40) Value "Dealer.Out".
+000180 01  WS-Item-File            Pic X(40) Value "Item.Dat".
+000181 01  Item-Status             Pic X(2) Value Spaces.
+000182     88  Item-Success        Value "00" Thru "09".
+000183 01  WS-Reject-File          Pic X(40) Value "Reject18c.Txt".
+000184 01  WS-Category-Rate-File   Pic X(40) Value "CatRate.TXT".
+000185 01  WS-Env-Override         Pic X(40) Value Spaces.
+000186 01  Current-Commission      Pic S9(7)v99 Value Zeros.
+000187 01  Total-Commission        Pic S9(7)v99 Value Zeros.
+000188 01  Commission-Result       Pic S9(6)v99 Value Zeros.
+000189 01  Transactions-Read       Pic 9(5) Value Zeros.
+000190 01  Transactions-Rejected   Pic 9(5) Value Zeros.
+000191 01  Batch-Record-Count      Pic 9(7) Value Zeros.
+000192 01  Batch-Total-Price       Pic S9(9)v99 Value Zeros.
+000193 01  Effective-Consignment-Percent Pic 9(3) Value Zeros.
+000194 01  Category-Rate-Done-Flag Pic X Value Spaces.
+000195     88  Category-Rate-Done  Value "Y".
+000196 01  Category-Rate-Count     Pic 9(3) Value Zeros.
+000197 01  Category-Rate-Table-Area.
+000198     03  Category-Rate-Entry
+000199             Occurs 0 To 50 Times Depending On Category-Rate-Count
+000200             Indexed By Category-Rate-Index.
+000201         05  Table-Category-Code Pic X(4).
+000202         05  Table-Rate-Percent  Pic 9(3).
+000203 01  Batch-Control-Errors    Pic 9(5) Value Zeros.
+000204 01  Category-Rate-File-Status Pic XX Value Spaces.
+000205 01  Dealer-Sort-Flag        Pic X Value Spaces.
+000206     88  Dealer-Sort-Done    Value "Y".
+000207 01  Days-Between-Dates      Pic S9(7).
+000208 01  Edit-Count              Pic ZZ,ZZ9.
+000209 01  Edit-Amt                Pic Z,ZZZ,ZZZ.99-.
+000210 Procedure Division.
+000211 Chapt18c-Start.
+000212     Display "Begin Process Chapt18c"
+000214     Perform Get-File-Parameters
 000215     Open Output Reject-File
 000225                 Dealer-Out
 000235          Input  Trans-File
-000245                 Dealer-File
-000246     Perform Read-Dealer
-000247     Perform Read-Trans
-000255     Perform Process-Files Until
-000265             Trans-Record = High-Values And
-000275             Dealer-Record = High-Values
+000236     Open I-O Item-File
+000246     Perform Load-Category-Rate-Table
+000247     Sort Sort-File Ascending Key Sort-Dealer-Number
+000248          Input Procedure Sort-Dealer-In
+000249          Output Procedure Merge-Process
 000285     Close Reject-File
 000295           Dealer-Out
 000305           Trans-File
-000315           Dealer-File
+000306     If Item-Success
+000307        Close Item-File
+000308     End-If
 000316     Move Transactions-Read To Edit-Count
 000317     Display "Processing Complete"
 000318     Display "Transactions Read " Edit-Count
@@ -96,11 +179,31 @@
 000320     Display "Transactions Rejected " Edit-Count
 000321     Move Total-Commission To Edit-Amt
 000322     Display "Total Commission  " Edit-Amt
-000323     Stop Run
-000325     .
-000326
-000335 Process-Files.
-000345     Evaluate True
+000323     Move Batch-Control-Errors To Edit-Count
+000324     Display "Batch Control Mismatches " Edit-Count
+000325     Stop Run
+000326     .
+000327
+000328 Sort-Dealer-In.
+000329     Open Input Dealer-File
+000330     Perform Release-Dealer-Records Until Dealer-Sort-Done
+000331     Close Dealer-File
+000332     .
+000333 Release-Dealer-Records.
+000334     Read Dealer-File
+000335          At End Set Dealer-Sort-Done To True
+000336          Not At End Release Sort-Record From Dealer-Record
+000337     End-Read
+000338     .
+000339 Merge-Process.
+000340     Perform Read-Dealer
+000341     Perform Read-Trans
+000342     Perform Process-Files Until
+000343             Trans-Record = High-Values And
+000344             Dealer-Record = High-Values
+000345     .
+000346 Process-Files.
+000347     Evaluate True
 000355       When Dealer-Number < Transaction-Dealer
 000365            Perform Write-Dealer-Out
 000375            Perform Read-Dealer
@@ -113,42 +216,164 @@
 000475     End-Evaluate
 000485     .
 000495 Apply-Transaction.
-000505     Compute Sold-To-Date = Sold-To-Date +
-000525             (Transaction-Qty * Transaction-Price)
-000526     Compute Current-Commission Rounded =
-000527             (Transaction-Qty * Transaction-Price) *
-000528             (Consignment-Percent / 100)
-000529     Add Current-Commission To Commission-To-Date
-000530                               Total-Commission
-000531     Move Last-Sold-Date To Work-Date
-000532     Move Corresponding Work-Date To Reverse-Date
-000533     Move Reverse-Date To Compare-Date-1
-000534     Move Transaction-Date To Work-Date
-000535     Move Corresponding Work-Date To Reverse-Date
-000536     Move Reverse-Date To Compare-Date-2
-000537     If Compare-Date-2 > Compare-Date-1
-000538        Move Transaction-Date To
-000539             Last-Sold-Date
-000540     End-If
-000541     .
-000542 Write-Dealer-Out.
-000552     Write Dealer-Out-Record From Dealer-Record
-000562     .
-000563 Write-Reject.
-000564     Add 1 To Transactions-Rejected
-000565     Write Reject-Record From Trans-Record
-000566     .
+000496     Perform Get-Effective-Commission-Percent
+000497* Shared Chapt20b Commission-Amount Subprogram, So The Commission
+000498* Formula Only Lives In One Place
+000499     Call "Chapt20b" Using Transaction-Qty Transaction-Price
+000500          Effective-Consignment-Percent Commission-Result
+000504     If Void-Transaction
+000505        Compute Sold-To-Date = Sold-To-Date -
+000525                (Transaction-Qty * Transaction-Price)
+000526        Compute Current-Commission = Commission-Result * -1
+000528     Else
+000529        Compute Sold-To-Date = Sold-To-Date +
+000530                (Transaction-Qty * Transaction-Price)
+000531        Move Commission-Result To Current-Commission
+000532     End-If
+000533     Add Current-Commission To Commission-To-Date
+000534                               Total-Commission
+000535* Shared Chapt23f Days-Between-Dates Subprogram, So The Reverse-
+000536* Date Reformat-And-Compare Logic Only Lives In One Place
+000537     Call "Chapt23f" Using Last-Sold-Date Transaction-Date
+000538          Days-Between-Dates
+000539     If Days-Between-Dates > 0
+000540        Move Transaction-Date To
+000541             Last-Sold-Date
+000542     End-If
+000543     Perform Update-Item-Status
+000544     .
+000545 Update-Item-Status.
+000546     If Item-Success And Item-Number Of Trans-Record Not = Spaces
+000547        Move Item-Number Of Trans-Record To
+000548             Item-Number Of Item-Record
+000549        Read Item-File
+000550             Invalid Key Continue
+000551             Not Invalid Key
+000552                If Void-Transaction
+000553                   Set Item-Available To True
+000554                Else
+000555                   Set Item-Sold To True
+000556                End-If
+000557                Rewrite Item-Record
+000558        End-Read
+000559     End-If
+000560     .
+000561 Write-Dealer-Out.
+000562     Write Dealer-Out-Record From Dealer-Record
+000563     .
+000564 Write-Reject.
+000565     Add 1 To Transactions-Rejected
+000566     Write Reject-Record From Trans-Record
+000567     .
 000572 Read-Dealer.
-000582     Read Dealer-File
+000582     Return Sort-File
 000592          At End
 000602             Move High-Values To Dealer-Record
-000612     End-Read
+000603          Not At End
+000604             Move Sort-Record To Dealer-Record
+000612     End-Return
 000622     .
 000632 Read-Trans.
-000642     Read Trans-File
-000652          At End
-000662             Move High-Values To Trans-Record
-000663          Not At End
-000664             Add 1 To Transactions-Read
-000672     End-Read
+000633     Perform Read-One-Trans With Test After
+000634             Until Not Trans-Trailer
 000682     .
+000683 Read-One-Trans.
+000684     Read Trans-File
+000685          At End
+000686             Move High-Values To Trans-Record
+000687          Not At End
+000688             If Trans-Trailer
+000689                Perform Verify-Batch-Trailer
+000690             Else
+000691                Add 1 To Transactions-Read
+000692                Add 1 To Batch-Record-Count
+000693                Add Transaction-Price To Batch-Total-Price
+000694             End-If
+000695     End-Read
+000696     .
+000697 Verify-Batch-Trailer.
+000698     If Batch-Record-Count Not = Trailer-Record-Count Or
+000699        Batch-Total-Price Not = Trailer-Total-Price
+000700        Add 1 To Batch-Control-Errors
+000701        Display "Batch Control Mismatch, Expected Count "
+000702                Trailer-Record-Count " Got " Batch-Record-Count
+000703        Display "Batch Control Mismatch, Expected Amount "
+000704                Trailer-Total-Price " Got " Batch-Total-Price
+000705     End-If
+000706     Move Zeros To Batch-Record-Count Batch-Total-Price
+000707     .
+000708 Load-Category-Rate-Table.
+000709     Open Input Category-Rate-File
+000710     If Category-Rate-File-Status = "00" Or
+000711        Category-Rate-File-Status = Spaces
+000712        Perform Until Category-Rate-Done
+000713           Read Category-Rate-File
+000714                At End Set Category-Rate-Done To True
+000715                Not At End
+000716                   Add 1 To Category-Rate-Count
+000717                   Move Rate-Category-Code To
+000718                        Table-Category-Code (Category-Rate-Count)
+000719                   Move Rate-Percent To
+000720                        Table-Rate-Percent (Category-Rate-Count)
+000721           End-Read
+000722        End-Perform
+000723        Close Category-Rate-File
+000724     End-If
+000725     .
+000726 Get-Effective-Commission-Percent.
+000727     Move Consignment-Percent To Effective-Consignment-Percent
+000728     If Category-Rate-Count > 0
+000729        Set Category-Rate-Index To 1
+000730        Search Category-Rate-Entry
+000731             At End
+000732                Continue
+000733             When Table-Category-Code (Category-Rate-Index) =
+000734                  Transaction-Type
+000735                Move Table-Rate-Percent (Category-Rate-Index) To
+000736                     Effective-Consignment-Percent
+000737        End-Search
+000738     End-If
+000739     .
+000740 Get-File-Parameters.
+000741     Move Spaces To WS-Env-Override
+000742     Accept WS-Env-Override From Environment "TRANS_SEQ_FILE"
+000743        On Exception
+000744           Continue
+000745     End-Accept
+000746     If WS-Env-Override Not = Spaces
+000747        Move WS-Env-Override To WS-Trans-File
+000748     End-If
+000749     Move Spaces To WS-Env-Override
+000750     Accept WS-Env-Override From Environment "DEALER_TEXT_FILE"
+000751        On Exception
+000752           Continue
+000753     End-Accept
+000754     If WS-Env-Override Not = Spaces
+000755        Move WS-Env-Override To WS-Dealer-Text-File
+000756     End-If
+000757     Move Spaces To WS-Env-Override
+000758     Accept WS-Env-Override From Environment "DEALER_OUT_FILE"
+000759        On Exception
+000760           Continue
+000761     End-Accept
+000762     If WS-Env-Override Not = Spaces
+000763        Move WS-Env-Override To WS-Dealer-Out-File
+000764     End-If
+000765     Move Spaces To WS-Env-Override
+000766     Accept WS-Env-Override From Environment "REJECT_FILE"
+000767        On Exception
+000768           Continue
+000769     End-Accept
+000770     If WS-Env-Override Not = Spaces
+000771        Move WS-Env-Override To WS-Reject-File
+000772     End-If
+000773     Move Spaces To WS-Env-Override
+000774     Accept WS-Env-Override From Environment "CATEGORY_RATE_FILE"
+000775        On Exception
+000776           Continue
+000777     End-Accept
+000778     If WS-Env-Override Not = Spaces
+000779        Move WS-Env-Override To WS-Category-Rate-File
+000780     End-If
+000781     .
+
