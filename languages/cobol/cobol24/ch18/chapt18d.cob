@@ -8,146 +8,482 @@
 000056 Object-Computer.  IBM-PC.
 000061 Input-Output  Section.
 000062 File-Control.
-000063     Select Optional Trans-File Assign To "Trans.Txt"
+000063     Select Optional Trans-File Assign To WS-Trans-File
 000064         Organization Is Line Sequential.
-000066     Select Optional Dealer-File Assign To "Dealer.Dat"
+000066     Select Optional Dealer-File Assign To WS-Dealer-File
 000067         Organization Indexed
 000068         Access Random
 000069         Record Key Dealer-Number
 000070         Alternate Record Key Dealer-Name
 000071         File Status Dealer-Status.
-000074     Select Optional Reject-File Assign To "Reject.Txt"
+000074     Select Optional Reject-File Assign To WS-Reject-File
 000075         Organization Is Line Sequential.
-000076 Data Division.
-000077 File Section.
-000078 Fd  Trans-File.
-000079 01  Trans-Record.
-000080     03  Transaction-Date   Pic  9(8).
-000081     03  Transaction-Text.
-000082         05  Transaction-Type   Pic  X(4).
-000083         05  Transaction-Dealer Pic  X(8).
-000084     03  Transaction-Price  Pic S9(7)v99.
-000085     03  Transaction-Qty    Pic  9(3).
-000086     03  Filler             Pic  X(40).
-000087 Fd  Reject-File.
-000088 01  Reject-Record          Pic X(72).
-000093 Fd  Dealer-File.
-000094 01  Dealer-Record.
-000095     03  Dealer-Number         Pic X(8).
-000096     03  Dealer-Name.
-000097         05  Last-Name   Pic X(25).
-000098         05  First-Name  Pic X(15).
-000099         05  Middle-Name Pic X(10).
-000100     03  Address-Line-1      Pic X(50).
-000101     03  Address-Line-2      Pic X(50).
-000102     03  City                Pic X(40).
-000103     03  State-Or-Country    Pic X(20).
-000104     03  Postal-Code         Pic X(15).
-000105     03  Home-Phone          Pic X(20).
-000106     03  Work-Phone          Pic X(20).
-000107     03  Other-Phone         Pic X(20).
-000108     03  Start-Date          Pic 9(8).
-000109     03  Last-Rent-Paid-Date Pic 9(8).
-000110     03  Next-Rent-Due-Date  Pic 9(8).
-000111     03  Rent-Amount         Pic 9(4)v99.
-000112     03  Consignment-Percent Pic 9(3).
-000113     03  Last-Sold-Amount    Pic S9(7)v99.
-000114     03  Last-Sold-Date      Pic 9(8).
-000115     03  Sold-To-Date        Pic S9(7)v99.
-000116     03  Commission-To-Date  Pic S9(7)v99.
-000117     03  Filler              Pic X(15).
-000144 Working-Storage Section.
-000145 01  Current-Commission      Pic S9(7)v99 Value Zeros.
-000146 01  Total-Commission        Pic S9(7)v99 Value Zeros.
-000154 01  Transactions-Read       Pic 9(5) Value Zeros.
-000164 01  Transactions-Rejected   Pic 9(5) Value Zeros.
-000174 01  Work-Date.
-000184     03  Work-MM             Pic 9(2).
-000194     03  Work-DD             Pic 9(2).
-000195     03  Work-YYYY           Pic 9(4).
-000196 01  Reverse-Date.
-000197     03  Work-YYYY           Pic 9(4).
-000198     03  Work-MM             Pic 9(2).
-000199     03  Work-DD             Pic 9(2).
-000200 01  Compare-Date-1          Pic 9(8).
-000201 01  Compare-Date-2          Pic 9(8).
-000202 01  Used-Transaction-Flag   Pic X Value Spaces.
-000203     88  Used-This-Tran      Value "Y".
-000204 01  Edit-Count              Pic ZZ,ZZ9.
-000205 01  Edit-Amt                Pic Z,ZZZ,ZZZ.99-.
-000206 01  Dealer-Status           Pic XX Value Zeros.
-000207     88  Dealer-Success  Value "00" Thru "09".
-000208 01  Trans-Flag              Pic X Value Spaces.
-000209     88  End-Of-Trans        Value "Y".
-000211 01  Dealer-Flag             Pic X Value Spaces.
-000212     88  Dealer-Error        Value "Y".
-000213 Procedure Division.
-000214 Declaratives.
-000215 Dealer-File-Error Section.
-000216     Use After Standard Error Procedure On Dealer-File
-000217     .
-000218 Dealer-Error-Paragraph.
-000219     Display "Error on Dealer File " Dealer-Status
-000220     Set Dealer-Error To True
-000221     .
-000222 End Declaratives.
-000223 Chapt18d-Start.
-000224     Display "Begin Process Chapt18d"
-000225     Open Output Reject-File
-000235          Input  Trans-File
-000245          I-O    Dealer-File
-000255     Perform Process-Files Until End-Of-Trans Or Dealer-Error
-000265     Close Reject-File
+000076     Select Optional Category-Rate-File Assign To
+000077                     WS-Category-Rate-File
+000078         Organization Is Line Sequential
+000079         File Status  Is Category-Rate-File-Status.
+000080     Select Optional Checkpoint-File Assign To
+000081                     WS-Checkpoint-File
+000082         Organization Is Line Sequential
+000083         File Status  Is Checkpoint-Status.
+000084     Select Change-History-File Assign To WS-Change-History-File
+000085         Organization Is Line Sequential
+000086         File Status  Is Change-History-Status.
+000087     Select Balance-File Assign To WS-Balance-File
+000088         Organization Is Line Sequential
+000089         File Status  Is Balance-Status.
+000090     Select Optional Item-File Assign To WS-Item-File
+000091         Organization Indexed
+000092         Access Dynamic
+000093         Record Key Item-Number Of Item-Record
+000094         Alternate Record Key Item-Dealer-Number Of Item-Record
+000095             With Duplicates
+000096         File Status Item-Status.
+000097 Data Division.
+000098 File Section.
+000099 Fd  Trans-File.
+000100 01  Trans-Record.
+000101     03  Transaction-Date   Pic  9(8).
+000102     03  Transaction-Text.
+000103         05  Transaction-Type   Pic  X(4).
+000104         05  Transaction-Dealer Pic  X(8).
+000105     03  Transaction-Price  Pic S9(7)v99.
+000106     03  Transaction-Qty    Pic  9(3).
+000107     03  Transaction-Class  Pic  X.
+000108         88  Void-Transaction Value "V".
+000109     03  Item-Number        Pic  X(12).
+000110     03  Store-Number       Pic  X(4) Value "0001".
+000111     03  Filler             Pic  X(23).
+000112 01  Trans-Trailer-Record Redefines Trans-Record.
+000113     03  Trailer-Marker         Pic X(8).
+000114         88  Trans-Trailer      Value "TRAILER1".
+000115     03  Trailer-Record-Count   Pic 9(7).
+000116     03  Trailer-Total-Price    Pic S9(9)v99.
+000117     03  Filler                 Pic X(46).
+000118 Fd  Reject-File.
+000119 01  Reject-Record.
+000120     03  Reject-Run-Date      Pic 9(6).
+000121     03  Filler               Pic X.
+000122     03  Reject-Reason-Code   Pic X(4).
+000123     03  Filler               Pic X.
+000124     03  Reject-Reason-Text   Pic X(30).
+000125     03  Filler               Pic X.
+000126     03  Reject-Trans-Data    Pic X(72).
+000127 Fd  Category-Rate-File.
+000128 01  Category-Rate-Record.
+000129     03  Rate-Category-Code  Pic X(4).
+000130     03  Rate-Percent        Pic 9(3).
+000131 Fd  Checkpoint-File.
+000132 01  Checkpoint-Record.
+000133     03  Checkpoint-Count     Pic 9(7).
+000134 Fd  Dealer-File.
+000135 01  Dealer-Record.
+000136     03  Dealer-Number         Pic X(8).
+000137     03  Dealer-Name.
+000138         05  Last-Name   Pic X(25).
+000139         05  First-Name  Pic X(15).
+000140         05  Middle-Name Pic X(10).
+000141     03  Address-Line-1      Pic X(50).
+000142     03  Address-Line-2      Pic X(50).
+000143     03  City                Pic X(40).
+000144     03  State-Or-Country    Pic X(20).
+000145     03  Postal-Code         Pic X(15).
+000146     03  Home-Phone          Pic X(20).
+000147     03  Work-Phone          Pic X(20).
+000148     03  Other-Phone         Pic X(20).
+000149     03  Start-Date          Pic 9(8).
+000150     03  Last-Rent-Paid-Date Pic 9(8).
+000151     03  Next-Rent-Due-Date  Pic 9(8).
+000152     03  Rent-Amount         Pic 9(4)v99.
+000153     03  Consignment-Percent Pic 9(3).
+000154     03  Last-Sold-Amount    Pic S9(7)v99.
+000155     03  Last-Sold-Date      Pic 9(8).
+000156     03  Sold-To-Date        Pic S9(7)v99.
+000157     03  Commission-To-Date  Pic S9(7)v99.
+000158     03  Filler              Pic X(10).
+000159     03  Store-Number        Pic X(4) Value "0001".
+000160     03  Filler              Pic X(1).
+000161 Fd  Change-History-File.
+000162 Copy "dlrchg.cpy".
+000163 Fd  Balance-File.
+000164 Copy "dlybal.cpy".
+000165 Fd  Item-File.
+000166 01  Item-Record.
+000167     03  Item-Number                 Pic X(12).
+000168     03  Item-Dealer-Number          Pic X(8).
+000169     03  Item-Description            Pic X(40).
+000170     03  Item-Tag-Price              Pic 9(5)v99.
+000171     03  Item-Date-Consigned         Pic 9(8).
+000172     03  Item-Status-Code            Pic X Value "A".
+000173         88  Item-Available  Value "A".
+000174         88  Item-Sold       Value "S".
+000175     03  Filler                      Pic X(10).
+000176 Working-Storage Section.
+000177 01  WS-Trans-File             Pic X(40) Value "Trans.Txt".
+000178 01  WS-Dealer-File            Pic X(40) Value "Dealer.Dat".
+000179 01  WS-Reject-File            Pic X(40) Value "Reject18d.Txt".
+000180 01  WS-Category-Rate-File     Pic X(40) Value "CatRate.TXT".
+000181 01  WS-Checkpoint-File        Pic X(40) Value "Chapt18d.CKP".
+000182 01  WS-Change-History-File    Pic X(40)
+000183          Value "DlrChgHist.TXT".
+000184 01  WS-Balance-File           Pic X(40) Value "DlyBal.TXT".
+000185 01  WS-Item-File              Pic X(40) Value "Item.Dat".
+000186 01  Item-Status               Pic X(2) Value Spaces.
+000187     88  Item-Success          Value "00" Thru "09".
+000188 01  WS-Env-Override           Pic X(40) Value Spaces.
+000189 01  Current-Commission      Pic S9(7)v99 Value Zeros.
+000190 01  Commission-Result       Pic S9(6)v99 Value Zeros.
+000191 01  Total-Commission        Pic S9(7)v99 Value Zeros.
+000192 01  Transactions-Read       Pic 9(5) Value Zeros.
+000193 01  Transactions-Rejected   Pic 9(5) Value Zeros.
+000194 01  Batch-Record-Count      Pic 9(7) Value Zeros.
+000195 01  Batch-Total-Price       Pic S9(9)v99 Value Zeros.
+000196 01  Batch-Control-Errors    Pic 9(5) Value Zeros.
+000197 01  Category-Rate-File-Status Pic XX Value Spaces.
+000198 01  Effective-Consignment-Percent Pic 9(3) Value Zeros.
+000199 01  Category-Rate-Done-Flag Pic X Value Spaces.
+000200     88  Category-Rate-Done  Value "Y".
+000201 01  Category-Rate-Count     Pic 9(3) Value Zeros.
+000202 01  Category-Rate-Table-Area.
+000203     03  Category-Rate-Entry
+000204             Occurs 0 To 50 Times Depending On Category-Rate-Count
+000205             Indexed By Category-Rate-Index.
+000206         05  Table-Category-Code Pic X(4).
+000207         05  Table-Rate-Percent  Pic 9(3).
+000208 01  Days-Between-Dates      Pic S9(7).
+000209 01  Used-Transaction-Flag   Pic X Value Spaces.
+000210     88  Used-This-Tran      Value "Y".
+000211 01  Validate-Flag           Pic X Value "Y".
+000212     88  Validation-Passed   Value "Y".
+000213     88  Validation-Error    Value "N".
+000214 01  Reject-Reason-Code-WS   Pic X(4)  Value Spaces.
+000215 01  Reject-Reason-Text-WS   Pic X(30) Value Spaces.
+000216 01  Run-Date                Pic 9(6)  Value Zeros.
+000217 01  Checkpoint-Status       Pic XX Value Spaces.
+000218 01  Trans-Records-Seen      Pic 9(7) Value Zeros.
+000219 01  Restart-Count           Pic 9(7) Value Zeros.
+000220 01  Edit-Count              Pic ZZ,ZZ9.
+000221 01  Edit-Amt                Pic Z,ZZZ,ZZZ.99-.
+000222 01  Dealer-Status           Pic XX Value Zeros.
+000223     88  Dealer-Success  Value "00" Thru "09".
+000224 01  Trans-Flag              Pic X Value Spaces.
+000225     88  End-Of-Trans        Value "Y".
+000226 01  Dealer-Flag             Pic X Value Spaces.
+000227     88  Dealer-Error        Value "Y".
+000228 01  Change-History-Status  Pic XX Value Spaces.
+000229 01  Balance-Status         Pic XX Value Spaces.
+000230 01  Hist-Date-And-Time-Area.
+000231     03  Hist-Work-Date       Pic 9(6).
+000232     03  Hist-Work-Date-X     Redefines Hist-Work-Date.
+000233         05  Hist-Work-YY     Pic 99.
+000234         05  Hist-Work-MM     Pic 99.
+000235         05  Hist-Work-DD     Pic 99.
+000236     03  Hist-Work-Time       Pic 9(8).
+000237 Procedure Division.
+000238 Declaratives.
+000239 Dealer-File-Error Section.
+000240     Use After Standard Error Procedure On Dealer-File
+000241     .
+000242 Dealer-Error-Paragraph.
+000243     Display "Error on Dealer File " Dealer-Status
+000244     Set Dealer-Error To True
+000245     .
+000246 End Declaratives.
+000247 Chapt18d-Start.
+000248     Display "Begin Process Chapt18d"
+000249     Perform Get-File-Parameters
+000250     Accept Run-Date From Date
+000251     Perform Load-Checkpoint
+000252     Open Extend Reject-File
+000253          Input  Trans-File
+000254          I-O    Dealer-File
+000255          Extend Change-History-File
+000256          Extend Balance-File
+000257     Open I-O Item-File
+000258     Perform Load-Category-Rate-Table
+000259     If Restart-Count > Zero
+000260        Display "Restarting After Checkpoint, Skipping "
+000261                Restart-Count " Transaction Records"
+000262        Perform Skip-Restarted-Records
+000263     End-If
+000264     Perform Process-Files Until End-Of-Trans Or Dealer-Error
+000265     If Not Dealer-Error
+000266        Perform Write-Balance-Extract
+000267     End-If
+000268     Close Reject-File
 000305           Trans-File
 000315           Dealer-File
-000316     Move Transactions-Read To Edit-Count
-000317     Display "Processing Complete"
-000318     Display "Transactions Read " Edit-Count
-000319     Move Transactions-Rejected To Edit-Count
-000320     Display "Transactions Rejected " Edit-Count
-000321     Move Total-Commission To Edit-Amt
-000322     Display "Total Commission  " Edit-Amt
-000323     Stop Run
-000325     .
-000326
-000335 Process-Files.
-000336     Read Trans-File
-000337          At End Set End-Of-Trans To True
-000338          Not At End
-000339              Add 1 To Transactions-Read
-000340              Perform Attempt-Transaction
-000341     End-Read
+000316           Change-History-File
+000317           Balance-File
+000318     If Item-Success
+000319        Close Item-File
+000320     End-If
+000321     If Not Dealer-Error
+000322        Perform Clear-Checkpoint
+000323     End-If
+000324     Move Transactions-Read To Edit-Count
+000325     Display "Processing Complete"
+000326     Display "Transactions Read " Edit-Count
+000327     Move Transactions-Rejected To Edit-Count
+000328     Display "Transactions Rejected " Edit-Count
+000329     Move Total-Commission To Edit-Amt
+000330     Display "Total Commission  " Edit-Amt
+000331     Move Batch-Control-Errors To Edit-Count
+000332     Display "Batch Control Mismatches " Edit-Count
+000333     Stop Run
+000334     .
+000335
+000336 Process-Files.
+000337     Read Trans-File
+000338          At End Set End-Of-Trans To True
+000339          Not At End
+000340              Add 1 To Trans-Records-Seen
+000341              If Trans-Trailer
+000342                 Perform Verify-Batch-Trailer
+000343                 Perform Save-Checkpoint
+000344              Else
+000345                 Add 1 To Transactions-Read
+000346                 Add 1 To Batch-Record-Count
+000347                 Add Transaction-Price To Batch-Total-Price
+000348                 Perform Attempt-Transaction
+000349              End-If
+000350     End-Read
 000485     .
-000495 Attempt-Transaction.
-000496     Move Transaction-Dealer To Dealer-Number
-000497     Read Dealer-File
-000498          Invalid Key
-000499            Perform Write-Reject
-000500          Not Invalid Key
-000501            Perform Apply-Transaction
-000502     End-Read
+000486 Verify-Batch-Trailer.
+000487     If Batch-Record-Count Not = Trailer-Record-Count Or
+000488        Batch-Total-Price Not = Trailer-Total-Price
+000489        Add 1 To Batch-Control-Errors
+000490        Display "Batch Control Mismatch, Expected Count "
+000491                Trailer-Record-Count " Got " Batch-Record-Count
+000492        Display "Batch Control Mismatch, Expected Amount "
+000493                Trailer-Total-Price " Got " Batch-Total-Price
+000494     End-If
+000495     Move Zeros To Batch-Record-Count Batch-Total-Price
+000496     .
+000497 Write-Balance-Extract.
+000498     Move "CHAPT18D"          To Bal-Source-Program
+000499     Move Run-Date            To Bal-Run-Date
+000500     Move Transactions-Read   To Bal-Transaction-Count
+000501     Move Total-Commission    To Bal-Total-Commission
+000502     Write Balance-Extract-Record
 000503     .
-000504 Apply-Transaction.
-000505     Compute Sold-To-Date = Sold-To-Date +
-000525             (Transaction-Qty * Transaction-Price)
-000526     Compute Current-Commission Rounded =
-000527             (Transaction-Qty * Transaction-Price) *
-000528             (Consignment-Percent / 100)
-000529     Add Current-Commission To Commission-To-Date
-000530                               Total-Commission
-000531     Move Last-Sold-Date To Work-Date
-000532     Move Corresponding Work-Date To Reverse-Date
-000533     Move Reverse-Date To Compare-Date-1
-000534     Move Transaction-Date To Work-Date
-000535     Move Corresponding Work-Date To Reverse-Date
-000536     Move Reverse-Date To Compare-Date-2
-000537     If Compare-Date-2 > Compare-Date-1
-000538        Move Transaction-Date To
-000539             Last-Sold-Date
-000540     End-If
-000541     Rewrite Dealer-Record
-000542     .
-000563 Write-Reject.
-000564     Add 1 To Transactions-Rejected
-000565     Write Reject-Record From Trans-Record
-000566     .
+000504 Skip-Restarted-Records.
+000505     Perform Until Trans-Records-Seen Not Less Than
+000506                   Restart-Count Or End-Of-Trans
+000507        Read Trans-File
+000508             At End Set End-Of-Trans To True
+000509             Not At End Add 1 To Trans-Records-Seen
+000510        End-Read
+000511     End-Perform
+000512     .
+000513 Load-Checkpoint.
+000514     Open Input Checkpoint-File
+000515     If Checkpoint-Status = "00"
+000516        Read Checkpoint-File
+000517             At End Continue
+000518             Not At End Move Checkpoint-Count To Restart-Count
+000519        End-Read
+000520     End-If
+000521     Close Checkpoint-File
+000522     .
+000523 Save-Checkpoint.
+000524     Open Output Checkpoint-File
+000525     Move Trans-Records-Seen To Checkpoint-Count
+000526     Write Checkpoint-Record
+000527     Close Checkpoint-File
+000528     .
+000529 Clear-Checkpoint.
+000530     Open Output Checkpoint-File
+000531     Move Zeros To Checkpoint-Count
+000532     Write Checkpoint-Record
+000533     Close Checkpoint-File
+000534     .
+000535 Attempt-Transaction.
+000536     Move Transaction-Dealer To Dealer-Number
+000537     Read Dealer-File
+000538          Invalid Key
+000539            Move "UNKD" To Reject-Reason-Code-WS
+000540            Move "Unknown Dealer Number" To Reject-Reason-Text-WS
+000541            Perform Write-Reject
+000542          Not Invalid Key
+000543            Perform Validate-Transaction
+000544            If Validation-Passed
+000545               Perform Apply-Transaction
+000546            Else
+000547               Perform Write-Reject
+000548            End-If
+000549     End-Read
+000550     .
+000551 Validate-Transaction.
+000552     Move "Y" To Validate-Flag
+000553     If Void-Transaction And
+000554        (Transaction-Qty * Transaction-Price) > Sold-To-Date
+000555        Set Validation-Error To True
+000556        Move "OVER" To Reject-Reason-Code-WS
+000557        Move "Void Exceeds Dealer Sold-To-Date"
+000558             To Reject-Reason-Text-WS
+000559     End-If
+000560     .
+000561 Apply-Transaction.
+000562     Move Dealer-Record To Hist-Before-Image
+000563     Perform Get-Effective-Commission-Percent
+000564* Shared Chapt20b Commission-Amount Subprogram, So The Commission
+000565* Formula Only Lives In One Place
+000566     Call "Chapt20b" Using Transaction-Qty Transaction-Price
+000567          Effective-Consignment-Percent Commission-Result
+000568     If Void-Transaction
+000569        Compute Sold-To-Date = Sold-To-Date -
+000570                (Transaction-Qty * Transaction-Price)
+000571        Compute Current-Commission = Commission-Result * -1
+000572     Else
+000573        Compute Sold-To-Date = Sold-To-Date +
+000574                (Transaction-Qty * Transaction-Price)
+000575        Move Commission-Result To Current-Commission
+000576     End-If
+000577     Add Current-Commission To Commission-To-Date
+000578                               Total-Commission
+000579* Shared Chapt23f Days-Between-Dates Subprogram, So The Reverse-
+000580* Date Reformat-And-Compare Logic Only Lives In One Place
+000581     Call "Chapt23f" Using Last-Sold-Date Transaction-Date
+000582          Days-Between-Dates
+000583     If Days-Between-Dates > 0
+000584        Move Transaction-Date To
+000585             Last-Sold-Date
+000586     End-If
+000587     Rewrite Dealer-Record
+000588     If Not Dealer-Error
+000589        Move Dealer-Record To Hist-After-Image
+000590        Set Hist-Action-Change To True
+000591        Perform Write-Change-History
+000592        Perform Update-Item-Status
+000593     End-If
+000594     .
+000595 Update-Item-Status.
+000596     If Item-Success And Item-Number Of Trans-Record Not = Spaces
+000597        Move Item-Number Of Trans-Record To
+000598             Item-Number Of Item-Record
+000599        Read Item-File
+000600             Invalid Key Continue
+000601             Not Invalid Key
+000602                If Void-Transaction
+000603                   Set Item-Available To True
+000604                Else
+000605                   Set Item-Sold To True
+000606                End-If
+000607                Rewrite Item-Record
+000608        End-Read
+000609     End-If
+000610     .
+000611 Write-Change-History.
+000612     Accept Hist-Work-Date From Date
+000613     Accept Hist-Work-Time From Time
+000614     Move 20 To Hist-Date (1:2)
+000615     Move Hist-Work-YY To Hist-Date (3:2)
+000616     Move Hist-Work-MM To Hist-Date (5:2)
+000617     Move Hist-Work-DD To Hist-Date (7:2)
+000618     Move Hist-Work-Time (1:6) To Hist-Time
+000619     Move "CHAPT18D" To Hist-Program-Name
+000620     Move Dealer-Number Of Dealer-Record To Hist-Dealer-Number
+000621     Write Change-History-Record
+000622     .
+000623 Write-Reject.
+000624     Add 1 To Transactions-Rejected
+000625     Move Spaces To Reject-Record
+000626     Move Run-Date To Reject-Run-Date
+000627     Move Reject-Reason-Code-WS To Reject-Reason-Code
+000628     Move Reject-Reason-Text-WS To Reject-Reason-Text
+000629     Move Trans-Record To Reject-Trans-Data
+000630     Write Reject-Record
+000631     .
+000632 Load-Category-Rate-Table.
+000633     Open Input Category-Rate-File
+000634     If Category-Rate-File-Status = "00" Or
+000635        Category-Rate-File-Status = Spaces
+000636        Perform Until Category-Rate-Done
+000637           Read Category-Rate-File
+000638                At End Set Category-Rate-Done To True
+000639                Not At End
+000640                   Add 1 To Category-Rate-Count
+000641                   Move Rate-Category-Code To
+000642                        Table-Category-Code (Category-Rate-Count)
+000643                   Move Rate-Percent To
+000644                        Table-Rate-Percent (Category-Rate-Count)
+000645           End-Read
+000646        End-Perform
+000647        Close Category-Rate-File
+000648     End-If
+000649     .
+000650 Get-Effective-Commission-Percent.
+000651     Move Consignment-Percent To Effective-Consignment-Percent
+000652     If Category-Rate-Count > 0
+000653        Set Category-Rate-Index To 1
+000654        Search Category-Rate-Entry
+000655             At End
+000656                Continue
+000657             When Table-Category-Code (Category-Rate-Index) =
+000658                  Transaction-Type
+000659                Move Table-Rate-Percent (Category-Rate-Index) To
+000660                     Effective-Consignment-Percent
+000661        End-Search
+000662     End-If
+000663     .
+000664 Get-File-Parameters.
+000665     Move Spaces To WS-Env-Override
+000666     Accept WS-Env-Override From Environment "TRANS_FILE"
+000667        On Exception
+000668           Continue
+000669     End-Accept
+000670     If WS-Env-Override Not = Spaces
+000671        Move WS-Env-Override To WS-Trans-File
+000672     End-If
+000673     Move Spaces To WS-Env-Override
+000674     Accept WS-Env-Override From Environment "DEALER_FILE"
+000675        On Exception
+000676           Continue
+000677     End-Accept
+000678     If WS-Env-Override Not = Spaces
+000679        Move WS-Env-Override To WS-Dealer-File
+000680     End-If
+000681     Move Spaces To WS-Env-Override
+000682     Accept WS-Env-Override From Environment "REJECT_FILE"
+000683        On Exception
+000684           Continue
+000685     End-Accept
+000686     If WS-Env-Override Not = Spaces
+000687        Move WS-Env-Override To WS-Reject-File
+000688     End-If
+000689     Move Spaces To WS-Env-Override
+000690     Accept WS-Env-Override From Environment "CATEGORY_RATE_FILE"
+000691        On Exception
+000692           Continue
+000693     End-Accept
+000694     If WS-Env-Override Not = Spaces
+000695        Move WS-Env-Override To WS-Category-Rate-File
+000696     End-If
+000697     Move Spaces To WS-Env-Override
+000698     Accept WS-Env-Override From Environment
+000699               "CHAPT18D_CHECKPOINT_FILE"
+000700        On Exception
+000701           Continue
+000702     End-Accept
+000703     If WS-Env-Override Not = Spaces
+000704        Move WS-Env-Override To WS-Checkpoint-File
+000705     End-If
+000706     Move Spaces To WS-Env-Override
+000707     Accept WS-Env-Override From Environment "CHANGE_HISTORY_FILE"
+000708        On Exception
+000709           Continue
+000710     End-Accept
+000711     If WS-Env-Override Not = Spaces
+000712        Move WS-Env-Override To WS-Change-History-File
+000713     End-If
+000714     Move Spaces To WS-Env-Override
+000715     Accept WS-Env-Override From Environment "DAILY_BALANCE_FILE"
+000716        On Exception
+000717           Continue
+000718     End-Accept
+000719     If WS-Env-Override Not = Spaces
+000720        Move WS-Env-Override To WS-Balance-File
+000721     End-If
+000722     .
+
