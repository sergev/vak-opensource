@@ -24,7 +24,9 @@
 000080         05  Transaction-Dealer Pic  X(8).
 000081     03  Transaction-Price  Pic S9(7)v99.
 000082     03  Transaction-Qty    Pic  9(3).
-000083     03  Filler             Pic  X(40).
+000082     03  Transaction-Class  Pic  X.
+000082         88  Void-Transaction Value "V".
+000082     03  Filler             Pic  X(39).
 000093 Fd  Dealer-File.
 000094 01  Dealer-Record.
 000095     03  Dealer-Number         Pic X(8).
@@ -112,11 +114,19 @@
 000475     End-Evaluate
 000485     .
 000495 Apply-Transaction.
-000505     Compute Sold-To-Date = Sold-To-Date +
-000525             (Transaction-Qty * Transaction-Price)
-000526     Compute Current-Commission Rounded =
-000527             (Transaction-Qty * Transaction-Price) *
-000528             (Consignment-Percent / 100)
+000504     If Void-Transaction
+000505        Compute Sold-To-Date = Sold-To-Date -
+000525                (Transaction-Qty * Transaction-Price)
+000526        Compute Current-Commission Rounded =
+000527                (Transaction-Qty * Transaction-Price) *
+000528                (Consignment-Percent / 100) * -1
+000528     Else
+000528        Compute Sold-To-Date = Sold-To-Date +
+000528                (Transaction-Qty * Transaction-Price)
+000528        Compute Current-Commission Rounded =
+000528                (Transaction-Qty * Transaction-Price) *
+000528                (Consignment-Percent / 100)
+000528     End-If
 000529     Add Current-Commission To Commission-To-Date
 000530                               Total-Commission
 000531     Move Last-Sold-Date To Work-Date
