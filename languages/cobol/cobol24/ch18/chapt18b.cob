@@ -11,209 +11,405 @@
 000059     Cursor Is Cursor-Position.
 000061 Input-Output  Section.
 000062 File-Control.
-000063     Select Optional Trans-File Assign To "Trans.Txt"
+000063     Select Optional Trans-File Assign To WS-Trans-File
 000064         Organization Is Line Sequential
 000065         File Status  Is Trans-File-Status.
-000066     Select Dealer-File Assign To "Dealer.Dat"
+000066     Select Dealer-File Assign To WS-Dealer-File
 000067         Organization Indexed
 000068         Access Random
 000069         Record Key Dealer-Number
 000070         Alternate Record Key Dealer-Name
 000071         File Status Dealer-Status.
-000073 Data Division.
-000074 File Section.
-000075 Fd  Trans-File.
-000076 01  Trans-Record.
-000077     03  Transaction-Date   Pic  9(8).
-000078     03  Transaction-Text.
-000079         05  Transaction-Type   Pic  X(4).
-000080         05  Transaction-Dealer Pic  X(8).
-000081     03  Transaction-Price  Pic S9(7)v99.
-000082     03  Transaction-Qty    Pic  9(3).
-000083     03  Filler             Pic  X(40).
-000084 Fd  Dealer-File.
-000085 01  Dealer-Record.
-000086     03  Dealer-Number         Pic X(8).
-000087     03  Dealer-Name.
-000088         05  Last-Name   Pic X(25).
-000089         05  First-Name  Pic X(15).
-000090         05  Middle-Name Pic X(10).
-000091     03  Address-Line-1      Pic X(50).
-000092     03  Address-Line-2      Pic X(50).
-000093     03  City                Pic X(40).
-000094     03  State-Or-Country    Pic X(20).
-000095     03  Postal-Code         Pic X(15).
-000096     03  Home-Phone          Pic X(20).
-000097     03  Work-Phone          Pic X(20).
-000098     03  Other-Phone         Pic X(20).
-000099     03  Start-Date          Pic 9(8).
-000100     03  Last-Rent-Paid-Date Pic 9(8).
-000101     03  Next-Rent-Due-Date  Pic 9(8).
-000102     03  Rent-Amount         Pic 9(4)v99.
-000103     03  Consignment-Percent Pic 9(3).
-000104     03  Last-Sold-Amount    Pic S9(7)v99.
-000105     03  Last-Sold-Date      Pic 9(8).
-000106     03  Sold-To-Date        Pic S9(7)v99.
-000107     03  Commission-To-Date  Pic S9(7)v99.
-000108     03  Filler              Pic X(15).
-000109 Working-Storage Section.
-000110 01  Keyboard-Status.
-000111     03  Accept-Status      Pic 9.
-000112     03  Function-Key       Pic X.
-000113         88 F1-Pressed      Value X"01".
-000114         88 F3-Pressed      Value X"03".
-000115         88 F4-Pressed      Value X"04".
-000116     03  System-Use         Pic X.
-000117 01  Cursor-Position.
-000118     03  Cursor-Row    Pic 9(2) Value 1.
-000119     03  Cursor-Column Pic 9(2) Value 1.
-000120 01  File-Error-Flag        Pic X Value Space.
-000121     88  File-Error         Value "Y".
-000122 01  Validate-Flag          Pic X Value "Y".
-000123     88  Validation-Passed  Value "Y".
-000124     88  Validation-Error   Value "N".
-000125 01  Trans-File-Status      Pic XX Value Spaces.
-000126     88  Trans-File-Success Value "00" Thru "09".
-000127 01  Dealer-Status     Pic X(2) Value Spaces.
-000128     88  Dealer-Success Value "00" Thru "09".
-000130 01  Error-Message         Pic X(50) Value Spaces.
-000131 01  Open-Error-Message.
-000132     03  Filler        Pic X(31)
-000133         Value "Error Opening Transaction File ".
-000134     03  Open-Status   Pic XX    Value Spaces.
-000135 01  Dealer-Open-Error-Message.
-000136     03  Filler        Pic X(31)
-000137         Value "Error Opening Dealer File ".
-000138     03  Open-Dealer-Status   Pic XX    Value Spaces.
-000139 01  Write-Error-Message.
-000140     03  Filler        Pic X(31)
-000141         Value "Error Writing Transaction File ".
-000142     03  Write-Status  Pic XX    Value Spaces.
-000143 Screen Section.
-000144 01  Data-Entry-Screen
-000145     Blank Screen, Auto
-000146     Foreground-Color Is 7,
-000147     Background-Color Is 1.
-000148*
-000149     03  Screen-Literal-Group.
-000150         05  Line 01 Column 30 Value "Darlene's Treasures"
-000151             Highlight Foreground-Color 4 Background-Color 1.
-000152         05  Line 03 Column 28 Value "Transaction Entry Program"
-000153             Highlight.
-000154         05  Line 4  Column 01  Value "Date: ".
-000155         05  Line 5  Column 01  Value "Category: ".
-000156         05  Line 6  Column 01  Value "Dealer Number: ".
-000157         05  Line 7  Column 01  Value "Price: ".
-000158         05  Line 8  Column 01  Value "Quantity: ".
-000159         05  Line 22 Column 01  Value "F1-Save Record".
-000160         05  Line 22 Column 23  Value "F3-Exit".
-000161         05  Line 22 Column 56  Value "F4-Clear".
-000162     03  Required-Reverse-Group Reverse-Video Required.
-000163         05  Line 4 Column 16  Pic 99/99/9999
-000164             Using Transaction-Date.
-000165         05  Line 5 Column 16  Pic X(4)
-000166             Using Transaction-Type.
-000167         05  Line 6 Column 16  Pic X(8)
-000168             Using Transaction-Dealer.
-000169         05  Line 7 Column 16  Pic ZZ,ZZZ.99-
-000170             Using Transaction-Price
-000171             Blank When Zero.
-000172         05  Line 8 Column 16  Pic ZZ9
-000173             Using Transaction-Qty
-000174             Blank When Zero.
-000175     03  Highlight-Display Highlight.
-000176         05  Line 20 Column 01 Pic X(50) From Error-Message
-000177             Foreground-Color 5 Background-Color 1.
-000178 Procedure Division.
-000179 Chapt18b-Start.
-000180     Perform Open-File
-000181     If Not File-Error
-000182        Perform Open-Dealer-File
-000183     End-If
-000184     If Not File-Error
-000185        Initialize Trans-Record
-000186        Perform Process-Input Until F3-Pressed Or
-000187                                    File-Error
-000188        Perform Close-File
-000189        Perform Close-Dealer-File
-000190     End-If
-000191     Stop Run
-000192     .
-000193 Open-File.
-000194     Open Extend Trans-File
-000197     If Not Trans-File-Success
-000198        Move Trans-File-Status To Open-Status
-000199        Move Open-Error-Message To Error-Message
-000200        Perform Display-And-Accept-Error
-000257     End-If
-000267     .
-000268 Open-Dealer-File.
-000269     Open Input Dealer-File
-000270     If Not Dealer-Success
-000271        Move Dealer-Status To Open-Dealer-Status
-000272        Move Dealer-Open-Error-Message To Error-Message
-000273        Perform Display-And-Accept-Error
-000274     End-If
-000275     .
-000277 Process-Input.
-000288     Display Data-Entry-Screen
+000072     Select Optional Category-File Assign To WS-Category-File
+000073         Organization Is Line Sequential
+000074         File Status  Is Category-Status.
+000075     Select Optional Item-File Assign To WS-Item-File
+000076         Organization Indexed
+000077         Access Dynamic
+000078         Record Key Item-Number Of Item-Record
+000079         Alternate Record Key Item-Dealer-Number Of Item-Record
+000080             With Duplicates
+000081         File Status Item-Status.
+000082 Data Division.
+000083 File Section.
+000084 Fd  Trans-File.
+000085 01  Trans-Record.
+000086     03  Transaction-Date   Pic  9(8).
+000087     03  Transaction-Text.
+000088         05  Transaction-Type   Pic  X(4).
+000089         05  Transaction-Dealer Pic  X(8).
+000090     03  Transaction-Price  Pic S9(7)v99.
+000091     03  Transaction-Qty    Pic  9(3).
+000092     03  Transaction-Class  Pic  X.
+000093         88  Void-Transaction Value "V".
+000094     03  Item-Number        Pic  X(12).
+000095     03  Store-Number       Pic  X(4) Value "0001".
+000096     03  Filler             Pic  X(23).
+000097 01  Trans-Trailer-Record Redefines Trans-Record.
+000098     03  Trailer-Marker         Pic X(8).
+000099         88  Trans-Trailer      Value "TRAILER1".
+000100     03  Trailer-Record-Count   Pic 9(7).
+000101     03  Trailer-Total-Price    Pic S9(9)v99.
+000102     03  Filler                 Pic X(46).
+000103 Fd  Dealer-File.
+000104 01  Dealer-Record.
+000105     03  Dealer-Number         Pic X(8).
+000106     03  Dealer-Name.
+000107         05  Last-Name   Pic X(25).
+000108         05  First-Name  Pic X(15).
+000109         05  Middle-Name Pic X(10).
+000110     03  Address-Line-1      Pic X(50).
+000111     03  Address-Line-2      Pic X(50).
+000112     03  City                Pic X(40).
+000113     03  State-Or-Country    Pic X(20).
+000114     03  Postal-Code         Pic X(15).
+000115     03  Home-Phone          Pic X(20).
+000116     03  Work-Phone          Pic X(20).
+000117     03  Other-Phone         Pic X(20).
+000118     03  Start-Date          Pic 9(8).
+000119     03  Last-Rent-Paid-Date Pic 9(8).
+000120     03  Next-Rent-Due-Date  Pic 9(8).
+000121     03  Rent-Amount         Pic 9(4)v99.
+000122     03  Consignment-Percent Pic 9(3).
+000123     03  Last-Sold-Amount    Pic S9(7)v99.
+000124     03  Last-Sold-Date      Pic 9(8).
+000125     03  Sold-To-Date        Pic S9(7)v99.
+000126     03  Commission-To-Date  Pic S9(7)v99.
+000127     03  Filler              Pic X(15).
+000128 Fd  Category-File.
+000129 01  Category-Record.
+000130     03  Category-Rec-Code         Pic X(4).
+000131     03  Category-Rec-Price-Limit  Pic 9(5)V99.
+000132 Fd  Item-File.
+000133 01  Item-Record.
+000134     03  Item-Number                 Pic X(12).
+000135     03  Item-Dealer-Number          Pic X(8).
+000136     03  Item-Description            Pic X(40).
+000137     03  Item-Tag-Price              Pic 9(5)v99.
+000138     03  Item-Date-Consigned         Pic 9(8).
+000139     03  Item-Status-Code            Pic X Value "A".
+000140         88  Item-Available  Value "A".
+000141         88  Item-Sold       Value "S".
+000142     03  Filler                      Pic X(10).
+000143 Working-Storage Section.
+000144 01  Keyboard-Status.
+000145     03  Accept-Status      Pic 9.
+000146     03  Function-Key       Pic X.
+000147         88 F1-Pressed      Value X"01".
+000148         88 F3-Pressed      Value X"03".
+000149         88 F4-Pressed      Value X"04".
+000150     03  System-Use         Pic X.
+000151 01  Cursor-Position.
+000152     03  Cursor-Row    Pic 9(2) Value 1.
+000153     03  Cursor-Column Pic 9(2) Value 1.
+000154 01  File-Error-Flag        Pic X Value Space.
+000155     88  File-Error         Value "Y".
+000156 01  WS-Trans-File          Pic X(40) Value "Trans.Txt".
+000157 01  WS-Dealer-File         Pic X(40) Value "Dealer.Dat".
+000158 01  WS-Category-File       Pic X(40) Value "Category.TXT".
+000159 01  WS-Item-File           Pic X(40) Value "Item.Dat".
+000160 01  WS-Env-Override        Pic X(40) Value Spaces.
+000161 01  Item-Status            Pic X(2) Value Spaces.
+000162     88  Item-Success       Value "00" Thru "09".
+000163 01  Validate-Flag          Pic X Value "Y".
+000164     88  Validation-Passed  Value "Y".
+000165     88  Validation-Error   Value "N".
+000166 01  Price-Limit-Flag       Pic X Value "N".
+000167     88  Price-Over-Limit   Value "Y".
+000168     88  Price-Within-Limit Value "N".
+000169 01  Price-Confirm-Flag     Pic X Value Space.
+000170     88  Price-Confirm-Pending Value "Y".
+000171 01  Price-Confirm-Price    Pic S9(7)v99 Value Zeros.
+000172 01  Price-Confirm-Type     Pic X(4)     Value Spaces.
+000173 01  Trans-File-Status      Pic XX Value Spaces.
+000174     88  Trans-File-Success Value "00" Thru "09".
+000175 01  Batch-Record-Count     Pic 9(7) Value Zeros.
+000176 01  Batch-Total-Price      Pic S9(9)v99 Value Zeros.
+000177 01  Dealer-Status     Pic X(2) Value Spaces.
+000178     88  Dealer-Success Value "00" Thru "09".
+000179 01  Category-Status   Pic XX Value Spaces.
+000180 01  Category-Done-Flag Pic X Value Spaces.
+000181     88  Category-Done Value "Y".
+000182 01  Category-Count    Pic 9(3) Value Zeros.
+000183 01  Category-Table-Area.
+000184     03  Category-Entry
+000185             Occurs 1 To 50 Times Depending On Category-Count
+000186             Indexed By Category-Index.
+000187         05  Category-Code         Pic X(4).
+000188         05  Category-Price-Limit  Pic 9(5)V99.
+000189 01  Error-Message         Pic X(50) Value Spaces.
+000190 01  Open-Error-Message.
+000191     03  Filler        Pic X(31)
+000192         Value "Error Opening Transaction File ".
+000193     03  Open-Status   Pic XX    Value Spaces.
+000194 01  Dealer-Open-Error-Message.
+000195     03  Filler        Pic X(31)
+000196         Value "Error Opening Dealer File ".
+000197     03  Open-Dealer-Status   Pic XX    Value Spaces.
+000198 01  Write-Error-Message.
+000199     03  Filler        Pic X(31)
+000200         Value "Error Writing Transaction File ".
+000201     03  Write-Status  Pic XX    Value Spaces.
+000202 Screen Section.
+000203 01  Data-Entry-Screen
+000204     Blank Screen, Auto
+000205     Foreground-Color Is 7,
+000206     Background-Color Is 1.
+000207*
+000208     03  Screen-Literal-Group.
+000209         05  Line 01 Column 30 Value "Darlene's Treasures"
+000210             Highlight Foreground-Color 4 Background-Color 1.
+000211         05  Line 03 Column 28 Value "Transaction Entry Program"
+000212             Highlight.
+000213         05  Line 4  Column 01  Value "Date: ".
+000214         05  Line 5  Column 01  Value "Category: ".
+000215         05  Line 6  Column 01  Value "Dealer Number: ".
+000216         05  Line 7  Column 01  Value "Price: ".
+000217         05  Line 8  Column 01  Value "Quantity: ".
+000218         05  Line 9  Column 01  Value "Void (V): ".
+000219         05  Line 10 Column 01  Value "Item Number: ".
+000220         05  Line 22 Column 01  Value "F1-Save Record".
+000221         05  Line 22 Column 23  Value "F3-Exit".
+000222         05  Line 22 Column 56  Value "F4-Clear".
+000223     03  Required-Reverse-Group Reverse-Video Required.
+000224         05  Line 4 Column 16  Pic 99/99/9999
+000225             Using Transaction-Date.
+000226         05  Line 5 Column 16  Pic X(4)
+000227             Using Transaction-Type.
+000228         05  Line 6 Column 16  Pic X(8)
+000229             Using Transaction-Dealer.
+000230         05  Line 7 Column 16  Pic ZZ,ZZZ.99-
+000231             Using Transaction-Price
+000232             Blank When Zero.
+000233         05  Line 8 Column 16  Pic ZZ9
+000234             Using Transaction-Qty
+000235             Blank When Zero.
+000236     03  Reverse-Video-Group Reverse-Video.
+000237         05  Line 9 Column 16  Pic X
+000238             Using Transaction-Class.
+000239         05  Line 10 Column 16  Pic X(12)
+000240             Using Item-Number Of Trans-Record.
+000241     03  Highlight-Display Highlight.
+000242         05  Line 20 Column 01 Pic X(50) From Error-Message
+000243             Foreground-Color 5 Background-Color 1.
+000244 Procedure Division.
+000245 Chapt18b-Start.
+000246     Perform Get-File-Parameters
+000247     Perform Open-File
+000248     If Not File-Error
+000249        Perform Open-Dealer-File
+000250     End-If
+000251     If Not File-Error
+000252        Perform Open-Item-File
+000253        Perform Load-Category-Table
+000254        Initialize Trans-Record
+000255        Perform Process-Input Until F3-Pressed Or
+000256                                    File-Error
+000257        Perform Close-File
+000258        Perform Close-Dealer-File
+000259        Perform Close-Item-File
+000260     End-If
+000261     Stop Run
+000262     .
+000263 Open-File.
+000264     Open Extend Trans-File
+000265     If Not Trans-File-Success
+000266        Move Trans-File-Status To Open-Status
+000267        Move Open-Error-Message To Error-Message
+000268        Perform Display-And-Accept-Error
+000269     End-If
+000270     .
+000271 Open-Dealer-File.
+000272     Open Input Dealer-File
+000273     If Not Dealer-Success
+000274        Move Dealer-Status To Open-Dealer-Status
+000275        Move Dealer-Open-Error-Message To Error-Message
+000276        Perform Display-And-Accept-Error
+000277     End-If
+000278     .
+000279 Open-Item-File.
+000280* Item.Dat Is Optional - A Shop Not Yet Tracking Item-Level
+000281* Inventory Simply Skips The Item-Number Lookup Below
+000282     Open Input Item-File
+000283     .
+000284 Close-Item-File.
+000285     If Item-Success
+000286        Close Item-File
+000287     End-If
+000288     .
+000289 Process-Input.
+000290     Display Data-Entry-Screen
 000297     Accept Data-Entry-Screen
 000298     Move Spaces To Error-Message
 000299     Evaluate True
 000300        When F1-Pressed
 000301             Perform Validate-Data
 000302             If Validation-Passed
-000303                Perform Write-Record
-000304             End-If
-000305        When F4-Pressed
-000306             Initialize Trans-Record
-000307        When F3-Pressed
-000308             Continue
-000309        When Other
-000310             Continue
-000311     End-Evaluate
-000317     .
-000318 Validate-Data.
-000319     Inspect Transaction-Text Converting
-000320             "abcdefghijklmnopqrstuvwxyz" To
-000321             "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-000322     Move "Y" To Validate-Flag
-000323     If Not (Transaction-Type = "ANTI" Or "CRAF" Or "HOLI" Or "JEWL" Or
-000324             "MISC" Or "XMAS")
-000325        Set Validation-Error To True
-000326        Move "0516" To Cursor-Position
-000327        Move
-000328        "Invalid Category, Must be ANTI, CRAF, HOLI, JEWL, MISC or XMAS"
-000329        To Error-Message
-000330     End-If
-000331     Move Transaction-Dealer To Dealer-Number
-000332     Read Dealer-File
-000333          Invalid Key
-000334            Set Validation-Error To True
-000335            Move "0616" To Cursor-Position
-000336            Move "Invalid Dealer Number Entered" To Error-Message
-000339     End-Read
-000340     .
-000341 Write-Record.
-000342     Write Trans-Record
-000343     If Trans-File-Success
-000344        Initialize Trans-Record
-000345        Move "Record Written" To Error-Message
-000346        Move "0101" To Cursor-Position
-000347     Else
-000351        Move Trans-File-Status To Write-Status
-000352        Move Write-Error-Message To Error-Message
-000357        Perform Display-And-Accept-Error
-000397     End-If
-000407     .
-000417 Display-And-Accept-Error.
+000303                If Price-Over-Limit And Not Price-Confirm-Pending
+000304                   Set Price-Confirm-Pending To True
+000305                   Move Transaction-Price To Price-Confirm-Price
+000306                   Move Transaction-Type To Price-Confirm-Type
+000307                   Move "0716" To Cursor-Position
+000308                   Move "Price Exceeds Limit - Press F1 Confirm"
+000309                        To Error-Message
+000310                Else
+000311                   Perform Write-Record
+000312                   Move Space To Price-Confirm-Flag
+000313                End-If
+000314             End-If
+000315        When F4-Pressed
+000316             Initialize Trans-Record
+000317             Move Space To Price-Confirm-Flag
+000318        When F3-Pressed
+000319             Continue
+000320        When Other
+000321             Continue
+000322     End-Evaluate
+000323     .
+000324 Validate-Data.
+000325     Inspect Transaction-Text Converting
+000326             "abcdefghijklmnopqrstuvwxyz" To
+000327             "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+000328     Inspect Transaction-Class Converting "v" To "V"
+000329     Move "Y" To Validate-Flag
+000330     Set Price-Within-Limit To True
+000331     If Price-Confirm-Pending
+000332        And (Transaction-Price Not = Price-Confirm-Price
+000333        Or Transaction-Type Not = Price-Confirm-Type)
+000334        Move Space To Price-Confirm-Flag
+000335     End-If
+000336     If Transaction-Class Not = Space And Not = "V"
+000337        Set Validation-Error To True
+000338        Move "0916" To Cursor-Position
+000339        Move "Void Must Be V Or Blank" To Error-Message
+000340     End-If
+000341     Set Category-Index To 1
+000342     Search Category-Entry
+000343          At End
+000344             Set Validation-Error To True
+000345             Move "0516" To Cursor-Position
+000346             Move "Invalid Category, See Category.TXT"
+000347                  To Error-Message
+000348          When Category-Code (Category-Index) = Transaction-Type
+000349             If Category-Price-Limit (Category-Index) > Zero
+000350                And Transaction-Price >
+000351                    Category-Price-Limit (Category-Index)
+000352                   Set Price-Over-Limit To True
+000353             End-If
+000354     End-Search
+000355     Move Transaction-Dealer To Dealer-Number
+000356     Read Dealer-File
+000357          Invalid Key
+000358            Set Validation-Error To True
+000359            Move "0616" To Cursor-Position
+000360            Move "Invalid Dealer Number Entered" To Error-Message
+000361     End-Read
+000362     If Item-Success And Item-Number Of Trans-Record Not = Spaces
+000363        Move Item-Number Of Trans-Record To
+000364             Item-Number Of Item-Record
+000365        Read Item-File
+000366             Invalid Key
+000367               Set Validation-Error To True
+000368               Move "1016" To Cursor-Position
+000369               Move "Invalid Item Number Entered" To Error-Message
+000370             Not Invalid Key
+000371               If Item-Dealer-Number Not = Transaction-Dealer
+000372                  Set Validation-Error To True
+000373                  Move "1016" To Cursor-Position
+000374                  Move "Item Not Consigned By This Dealer"
+000375                       To Error-Message
+000376               End-If
+000377        End-Read
+000378     End-If
+000379     .
+000380 Load-Category-Table.
+000381     Open Input Category-File
+000382     If Category-Status Not = "00"
+000383        Move "ANTI" To Category-Code (1)
+000384        Move 5000.00 To Category-Price-Limit (1)
+000385        Move "CRAF" To Category-Code (2)
+000386        Move 500.00 To Category-Price-Limit (2)
+000387        Move "HOLI" To Category-Code (3)
+000388        Move 300.00 To Category-Price-Limit (3)
+000389        Move "JEWL" To Category-Code (4)
+000390        Move 2000.00 To Category-Price-Limit (4)
+000391        Move "MISC" To Category-Code (5)
+000392        Move 250.00 To Category-Price-Limit (5)
+000393        Move "XMAS" To Category-Code (6)
+000394        Move 300.00 To Category-Price-Limit (6)
+000395        Move 6 To Category-Count
+000396     Else
+000397        Perform Until Category-Done
+000398           Read Category-File
+000399                At End Set Category-Done To True
+000400                Not At End
+000401                   Add 1 To Category-Count
+000402                   Move Category-Rec-Code To
+000403                        Category-Code (Category-Count)
+000404                   Move Category-Rec-Price-Limit To
+000405                        Category-Price-Limit (Category-Count)
+000406           End-Read
+000407        End-Perform
+000408        Close Category-File
+000409     End-If
+000410     .
+000411 Write-Record.
+000412     Write Trans-Record
+000413     If Trans-File-Success
+000414        Add 1 To Batch-Record-Count
+000415        Add Transaction-Price To Batch-Total-Price
+000416        Initialize Trans-Record
+000417        Move "Record Written" To Error-Message
+000418        Move "0101" To Cursor-Position
+000419     Else
+000420        Move Trans-File-Status To Write-Status
+000421        Move Write-Error-Message To Error-Message
+000422        Perform Display-And-Accept-Error
+000423     End-If
+000424     .
+000425 Display-And-Accept-Error.
 000427     Set File-Error To True
 000437     Display Data-Entry-Screen
 000447     Accept Data-Entry-Screen
 000457     .
 000467 Close-File.
-000477     Close Trans-File
+000477     Perform Write-Trailer-Record
+000478     Close Trans-File
 000487     .
+000488 Write-Trailer-Record.
+000489     Move Spaces To Trans-Trailer-Record
+000490     Set Trans-Trailer To True
+000491     Move Batch-Record-Count To Trailer-Record-Count
+000492     Move Batch-Total-Price To Trailer-Total-Price
+000493     Write Trans-Record
+000494     .
 000497 Close-Dealer-File.
 000507     Close Dealer-File
 000517     .
+000518 Get-File-Parameters.
+000519     Move Spaces To WS-Env-Override
+000520     Accept WS-Env-Override From Environment "TRANS_FILE"
+000521        On Exception
+000522           Continue
+000523     End-Accept
+000524     If WS-Env-Override Not = Spaces
+000525        Move WS-Env-Override To WS-Trans-File
+000526     End-If
+000527     Move Spaces To WS-Env-Override
+000528     Accept WS-Env-Override From Environment "DEALER_FILE"
+000529        On Exception
+000530           Continue
+000531     End-Accept
+000532     If WS-Env-Override Not = Spaces
+000533        Move WS-Env-Override To WS-Dealer-File
+000534     End-If
+000535     Move Spaces To WS-Env-Override
+000536     Accept WS-Env-Override From Environment "CATEGORY_FILE"
+000537        On Exception
+000538           Continue
+000539     End-Accept
+000540     If WS-Env-Override Not = Spaces
+000541        Move WS-Env-Override To WS-Category-File
+000542     End-If
+000543     .
+
