@@ -0,0 +1,13 @@
+      *****************************************
+      * Daily Balance Extract Record          *
+      * Written By Chapt18d And Chapt20x So   *
+      * Chapt20y Can Reconcile Daily Totals   *
+      *****************************************
+       01  Balance-Extract-Record.
+           03  Bal-Source-Program     Pic X(8).
+           03  Filler                 Pic X.
+           03  Bal-Run-Date           Pic 9(6).
+           03  Filler                 Pic X.
+           03  Bal-Transaction-Count  Pic 9(7).
+           03  Filler                 Pic X.
+           03  Bal-Total-Commission   Pic S9(7)v99.
