@@ -11,129 +11,403 @@
 000059     Cursor Is Cursor-Position.
 000061 Input-Output  Section.
 000062 File-Control.
-000063     Select Optional Trans-File Assign To "TRANS.TXT"
+000063     Select Optional Trans-File Assign To WS-Trans-File
 000064         Organization Is Line Sequential
 000065         File Status  Is Trans-File-Status.
-000066 Data Division.
-000067 File Section.
-000068 Fd  Trans-File.
-000069 01  Trans-Record.
-000070     03  Transaction-Date   Pic  9(8).
-000071     03  Transaction-Type   Pic  X(4).
-000072     03  Transaction-Dealer Pic  X(8).
-000073     03  Transaction-Price  Pic S9(7)v99.
-000074     03  Transaction-Qty    Pic  9(3).
-000075     03  Filler             Pic  X(40).
-000076 Working-Storage Section.
-000077 01  Keyboard-Status.
-000078     03  Accept-Status      Pic 9.
-000079     03  Function-Key       Pic X.
-000080         88 F1-Pressed      Value X"01".
-000081         88 F3-Pressed      Value X"03".
-000082         88 F4-Pressed      Value X"04".
-000083     03  System-Use         Pic X.
-000084 01  Cursor-Position.
-000085     03  Cursor-Row    Pic 9(2) Value 1.
-000086     03  Cursor-Column Pic 9(2) Value 1.
-000088 01  File-Error-Flag        Pic X Value Space.
-000089     88  File-Error         Value "Y".
-000090 01  Trans-File-Status      Pic XX Value Spaces.
-000091     88  Trans-File-Success Value "00" Thru "09".
-000092 01  Error-Message         Pic X(50) Value Spaces.
-000093 01  Open-Error-Message.
-000094     03  Filler        Pic X(31)
-000095         Value "Error Opening Transaction File ".
-000096     03  Open-Status   Pic XX    Value Spaces.
-000097 01  Write-Error-Message.
-000098     03  Filler        Pic X(31)
-000099         Value "Error Writing Transaction File ".
-000100     03  Write-Status  Pic XX    Value Spaces.
-000101 Screen Section.
-000102 01  Data-Entry-Screen
-000103     Blank Screen, Auto
-000104     Foreground-Color Is 7,
-000105     Background-Color Is 1.
-000106*
-000107     03  Screen-Literal-Group.
-000108         05  Line 01 Column 30 Value "Darlene's Treasures"
-000109             Highlight Foreground-Color 4 Background-Color 1.
-000110         05  Line 03 Column 28 Value "Transaction Entry Program"
-000111             Highlight.
-000112         05  Line 4  Column 01  Value "Date: ".
-000113         05  Line 5  Column 01  Value "Category: ".
-000114         05  Line 6  Column 01  Value "Dealer Number: ".
-000115         05  Line 7  Column 01  Value "Price: ".
-000116         05  Line 8  Column 01  Value "Quantity: ".
-000122         05  Line 22 Column 01  Value "F1-Save Record".
-000124         05  Line 22 Column 23  Value "F3-Exit".
-000125         05  Line 22 Column 56  Value "F4-Clear".
-000127     03  Required-Reverse-Group Reverse-Video Required.
-000128         05  Line 4 Column 16  Pic 99/99/9999
-000129             Using Transaction-Date.
-000130         05  Line 5 Column 16  Pic X(4)
-000131             Using Transaction-Type.
-000132         05  Line 6 Column 16  Pic X(8)
-000133             Using Transaction-Dealer.
-000134         05  Line 7 Column 16  Pic ZZ,ZZZ.99-
-000135             Using Transaction-Price
-000136             Blank When Zero.
-000137         05  Line 8 Column 16  Pic ZZ9
-000138             Using Transaction-Qty
-000139             Blank When Zero.
-000143     03  Highlight-Display Highlight.
-000163         05  Line 20 Column 01 Pic X(50) From Error-Message
-000164             Foreground-Color 5 Background-Color 1.
-000166 Procedure Division.
-000167 Chapt18a-Start.
-000168     Perform Open-File
-000170     If Not File-Error
-000171        Initialize Trans-Record
-000172        Perform Process-Input Until F3-Pressed Or
-000173                                    File-Error
-000174        Perform Close-File
-000175     End-If
-000176     Stop Run
-000177     .
-000178 Open-File.
-000187     Open Extend Trans-File
-000197     If Not Trans-File-Success
-000198        Move Trans-File-Status To Open-Status
-000199        Move Open-Error-Message To Error-Message
-000200        Perform Display-And-Accept-Error
-000257     End-If
-000267     .
-000277 Process-Input.
-000288     Display Data-Entry-Screen
+000066     Select Dealer-File Assign To WS-Dealer-File
+000067         Organization Indexed
+000068         Access Random
+000069         Record Key Dealer-Number
+000070         Alternate Record Key Dealer-Name
+000071         File Status Dealer-Status.
+000072     Select Optional Category-File Assign To WS-Category-File
+000073         Organization Is Line Sequential
+000074         File Status  Is Category-Status.
+000075     Select Optional Item-File Assign To WS-Item-File
+000076         Organization Indexed
+000077         Access Dynamic
+000078         Record Key Item-Number Of Item-Record
+000079         Alternate Record Key Item-Dealer-Number Of Item-Record
+000080             With Duplicates
+000081         File Status Item-Status.
+000082 Data Division.
+000083 File Section.
+000084 Fd  Trans-File.
+000085 01  Trans-Record.
+000086     03  Transaction-Date   Pic  9(8).
+000087     03  Transaction-Type   Pic  X(4).
+000088     03  Transaction-Dealer Pic  X(8).
+000089     03  Transaction-Price  Pic S9(7)v99.
+000090     03  Transaction-Qty    Pic  9(3).
+000091     03  Transaction-Class  Pic  X.
+000092         88  Void-Transaction Value "V".
+000093     03  Item-Number        Pic  X(12).
+000094     03  Store-Number       Pic  X(4) Value "0001".
+000095     03  Filler             Pic  X(23).
+000096 01  Trans-Trailer-Record Redefines Trans-Record.
+000097     03  Trailer-Marker         Pic X(8).
+000098         88  Trans-Trailer      Value "TRAILER1".
+000099     03  Trailer-Record-Count   Pic 9(7).
+000100     03  Trailer-Total-Price    Pic S9(9)v99.
+000101     03  Filler                 Pic X(46).
+000102 Fd  Dealer-File.
+000103 01  Dealer-Record.
+000104     03  Dealer-Number         Pic X(8).
+000105     03  Dealer-Name.
+000106         05  Last-Name   Pic X(25).
+000107         05  First-Name  Pic X(15).
+000108         05  Middle-Name Pic X(10).
+000109     03  Address-Line-1      Pic X(50).
+000110     03  Address-Line-2      Pic X(50).
+000111     03  City                Pic X(40).
+000112     03  State-Or-Country    Pic X(20).
+000113     03  Postal-Code         Pic X(15).
+000114     03  Home-Phone          Pic X(20).
+000115     03  Work-Phone          Pic X(20).
+000116     03  Other-Phone         Pic X(20).
+000117     03  Start-Date          Pic 9(8).
+000118     03  Last-Rent-Paid-Date Pic 9(8).
+000119     03  Next-Rent-Due-Date  Pic 9(8).
+000120     03  Rent-Amount         Pic 9(4)v99.
+000121     03  Consignment-Percent Pic 9(3).
+000122     03  Last-Sold-Amount    Pic S9(7)v99.
+000123     03  Last-Sold-Date      Pic 9(8).
+000124     03  Sold-To-Date        Pic S9(7)v99.
+000125     03  Commission-To-Date  Pic S9(7)v99.
+000126     03  Filler              Pic X(15).
+000127 Fd  Category-File.
+000128 01  Category-Record.
+000129     03  Category-Rec-Code         Pic X(4).
+000130     03  Category-Rec-Price-Limit  Pic 9(5)V99.
+000131 Fd  Item-File.
+000132 01  Item-Record.
+000133     03  Item-Number                 Pic X(12).
+000134     03  Item-Dealer-Number          Pic X(8).
+000135     03  Item-Description            Pic X(40).
+000136     03  Item-Tag-Price              Pic 9(5)v99.
+000137     03  Item-Date-Consigned         Pic 9(8).
+000138     03  Item-Status-Code            Pic X Value "A".
+000139         88  Item-Available  Value "A".
+000140         88  Item-Sold       Value "S".
+000141     03  Filler                      Pic X(10).
+000142 Working-Storage Section.
+000143 01  Keyboard-Status.
+000144     03  Accept-Status      Pic 9.
+000145     03  Function-Key       Pic X.
+000146         88 F1-Pressed      Value X"01".
+000147         88 F3-Pressed      Value X"03".
+000148         88 F4-Pressed      Value X"04".
+000149     03  System-Use         Pic X.
+000150 01  Cursor-Position.
+000151     03  Cursor-Row    Pic 9(2) Value 1.
+000152     03  Cursor-Column Pic 9(2) Value 1.
+000153 01  File-Error-Flag        Pic X Value Space.
+000154     88  File-Error         Value "Y".
+000155 01  WS-Trans-File          Pic X(40) Value "TRANS.TXT".
+000156 01  WS-Dealer-File         Pic X(40) Value "Dealer.Dat".
+000157 01  WS-Category-File       Pic X(40) Value "Category.TXT".
+000158 01  WS-Item-File           Pic X(40) Value "Item.Dat".
+000159 01  WS-Env-Override        Pic X(40) Value Spaces.
+000160 01  Item-Status            Pic X(2) Value Spaces.
+000161     88  Item-Success       Value "00" Thru "09".
+000162 01  Validate-Flag          Pic X Value "Y".
+000163     88  Validation-Passed  Value "Y".
+000164     88  Validation-Error   Value "N".
+000165 01  Price-Limit-Flag       Pic X Value "N".
+000166     88  Price-Over-Limit   Value "Y".
+000167     88  Price-Within-Limit Value "N".
+000168 01  Price-Confirm-Flag     Pic X Value Space.
+000169     88  Price-Confirm-Pending Value "Y".
+000170 01  Price-Confirm-Price    Pic S9(7)v99 Value Zeros.
+000171 01  Price-Confirm-Type     Pic X(4)     Value Spaces.
+000172 01  Trans-File-Status      Pic XX Value Spaces.
+000173     88  Trans-File-Success Value "00" Thru "09".
+000174 01  Batch-Record-Count     Pic 9(7) Value Zeros.
+000175 01  Batch-Total-Price      Pic S9(9)v99 Value Zeros.
+000176 01  Dealer-Status     Pic X(2) Value Spaces.
+000177     88  Dealer-Success Value "00" Thru "09".
+000178 01  Category-Status   Pic XX Value Spaces.
+000179 01  Category-Done-Flag Pic X Value Spaces.
+000180     88  Category-Done Value "Y".
+000181 01  Category-Count    Pic 9(3) Value Zeros.
+000182 01  Category-Table-Area.
+000183     03  Category-Entry
+000184             Occurs 1 To 50 Times Depending On Category-Count
+000185             Indexed By Category-Index.
+000186         05  Category-Code         Pic X(4).
+000187         05  Category-Price-Limit  Pic 9(5)V99.
+000188 01  Error-Message         Pic X(50) Value Spaces.
+000189 01  Open-Error-Message.
+000190     03  Filler        Pic X(31)
+000191         Value "Error Opening Transaction File ".
+000192     03  Open-Status   Pic XX    Value Spaces.
+000193 01  Dealer-Open-Error-Message.
+000194     03  Filler        Pic X(31)
+000195         Value "Error Opening Dealer File ".
+000196     03  Open-Dealer-Status   Pic XX    Value Spaces.
+000197 01  Write-Error-Message.
+000198     03  Filler        Pic X(31)
+000199         Value "Error Writing Transaction File ".
+000200     03  Write-Status  Pic XX    Value Spaces.
+000201 Screen Section.
+000202 01  Data-Entry-Screen
+000203     Blank Screen, Auto
+000204     Foreground-Color Is 7,
+000205     Background-Color Is 1.
+000206*
+000207     03  Screen-Literal-Group.
+000208         05  Line 01 Column 30 Value "Darlene's Treasures"
+000209             Highlight Foreground-Color 4 Background-Color 1.
+000210         05  Line 03 Column 28 Value "Transaction Entry Program"
+000211             Highlight.
+000212         05  Line 4  Column 01  Value "Date: ".
+000213         05  Line 5  Column 01  Value "Category: ".
+000214         05  Line 6  Column 01  Value "Dealer Number: ".
+000215         05  Line 7  Column 01  Value "Price: ".
+000216         05  Line 8  Column 01  Value "Quantity: ".
+000217         05  Line 9  Column 01  Value "Void (V): ".
+000218         05  Line 10 Column 01  Value "Item Number: ".
+000219         05  Line 22 Column 01  Value "F1-Save Record".
+000220         05  Line 22 Column 23  Value "F3-Exit".
+000221         05  Line 22 Column 56  Value "F4-Clear".
+000222     03  Required-Reverse-Group Reverse-Video Required.
+000223         05  Line 4 Column 16  Pic 99/99/9999
+000224             Using Transaction-Date.
+000225         05  Line 5 Column 16  Pic X(4)
+000226             Using Transaction-Type.
+000227         05  Line 6 Column 16  Pic X(8)
+000228             Using Transaction-Dealer.
+000229         05  Line 7 Column 16  Pic ZZ,ZZZ.99-
+000230             Using Transaction-Price
+000231             Blank When Zero.
+000232         05  Line 8 Column 16  Pic ZZ9
+000233             Using Transaction-Qty
+000234             Blank When Zero.
+000235     03  Reverse-Video-Group Reverse-Video.
+000236         05  Line 9 Column 16  Pic X
+000237             Using Transaction-Class.
+000238         05  Line 10 Column 16  Pic X(12)
+000239             Using Item-Number Of Trans-Record.
+000240     03  Highlight-Display Highlight.
+000241         05  Line 20 Column 01 Pic X(50) From Error-Message
+000242             Foreground-Color 5 Background-Color 1.
+000243 Procedure Division.
+000244 Chapt18a-Start.
+000245     Perform Get-File-Parameters
+000246     Perform Open-File
+000247     If Not File-Error
+000248        Perform Open-Dealer-File
+000249     End-If
+000250     If Not File-Error
+000251        Perform Open-Item-File
+000252        Perform Load-Category-Table
+000253        Initialize Trans-Record
+000254        Perform Process-Input Until F3-Pressed Or
+000255                                    File-Error
+000256        Perform Close-File
+000257        Perform Close-Dealer-File
+000258        Perform Close-Item-File
+000259     End-If
+000260     Stop Run
+000261     .
+000262 Open-File.
+000263     Open Extend Trans-File
+000264     If Not Trans-File-Success
+000265        Move Trans-File-Status To Open-Status
+000266        Move Open-Error-Message To Error-Message
+000267        Perform Display-And-Accept-Error
+000268     End-If
+000269     .
+000270 Open-Dealer-File.
+000271     Open Input Dealer-File
+000272     If Not Dealer-Success
+000273        Move Dealer-Status To Open-Dealer-Status
+000274        Move Dealer-Open-Error-Message To Error-Message
+000275        Perform Display-And-Accept-Error
+000276     End-If
+000277     .
+000278 Open-Item-File.
+000279* Item.Dat Is Optional - A Shop Not Yet Tracking Item-Level
+000280* Inventory Simply Skips The Item-Number Lookup Below
+000281     Open Input Item-File
+000282     .
+000283 Close-Item-File.
+000284     If Item-Success
+000285        Close Item-File
+000286     End-If
+000287     .
+000288 Process-Input.
+000289     Display Data-Entry-Screen
 000297     Accept Data-Entry-Screen
 000298     Move Spaces To Error-Message
 000299     Evaluate True
 000300        When F1-Pressed
-000301             Perform Write-Record
-000302        When F4-Pressed
-000303             Initialize Trans-Record
-000304        When F3-Pressed
-000305             Continue
-000306        When Other
-000307             Continue
-000308     End-Evaluate
-000317     .
-000327 Write-Record.
-000337     Write Trans-Record
-000338     If Trans-File-Success
-000339        Initialize Trans-Record
-000340        Move "Record Written" To Error-Message
-000341        Move "0101" To Cursor-Position
-000342     Else
-000351        Move Trans-File-Status To Write-Status
-000352        Move Write-Error-Message To Error-Message
-000357        Perform Display-And-Accept-Error
-000397     End-If
-000407     .
-000417 Display-And-Accept-Error.
+000301             Perform Validate-Data
+000302             If Validation-Passed
+000303                If Price-Over-Limit And Not Price-Confirm-Pending
+000304                   Set Price-Confirm-Pending To True
+000305                   Move Transaction-Price To Price-Confirm-Price
+000306                   Move Transaction-Type To Price-Confirm-Type
+000307                   Move "0716" To Cursor-Position
+000308                   Move "Price Exceeds Limit - Press F1 Confirm"
+000309                        To Error-Message
+000310                Else
+000311                   Perform Write-Record
+000312                   Move Space To Price-Confirm-Flag
+000313                End-If
+000314             End-If
+000315        When F4-Pressed
+000316             Initialize Trans-Record
+000317             Move Space To Price-Confirm-Flag
+000318        When F3-Pressed
+000319             Continue
+000320        When Other
+000321             Continue
+000322     End-Evaluate
+000323     .
+000324 Validate-Data.
+000325     Move "Y" To Validate-Flag
+000326     Set Price-Within-Limit To True
+000327     Inspect Transaction-Type Converting
+000328             "abcdefghijklmnopqrstuvwxyz" To
+000329             "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+000330     Inspect Transaction-Class Converting "v" To "V"
+000331     If Price-Confirm-Pending
+000332        And (Transaction-Price Not = Price-Confirm-Price
+000333        Or Transaction-Type Not = Price-Confirm-Type)
+000334        Move Space To Price-Confirm-Flag
+000335     End-If
+000336     If Transaction-Class Not = Space And Not = "V"
+000337        Set Validation-Error To True
+000338        Move "0916" To Cursor-Position
+000339        Move "Void Must Be V Or Blank" To Error-Message
+000340     End-If
+000341     Set Category-Index To 1
+000342     Search Category-Entry
+000343          At End
+000344             Set Validation-Error To True
+000345             Move "0516" To Cursor-Position
+000346             Move "Invalid Category, See Category.TXT"
+000347                  To Error-Message
+000348          When Category-Code (Category-Index) = Transaction-Type
+000349             If Category-Price-Limit (Category-Index) > Zero
+000350                And Transaction-Price >
+000351                    Category-Price-Limit (Category-Index)
+000352                   Set Price-Over-Limit To True
+000353             End-If
+000354     End-Search
+000355     Move Transaction-Dealer To Dealer-Number
+000356     Read Dealer-File
+000357          Invalid Key
+000358            Set Validation-Error To True
+000359            Move "0616" To Cursor-Position
+000360            Move "Invalid Dealer Number Entered" To Error-Message
+000361     End-Read
+000362     If Item-Success And Item-Number Of Trans-Record Not = Spaces
+000363        Move Item-Number Of Trans-Record To
+000364             Item-Number Of Item-Record
+000365        Read Item-File
+000366             Invalid Key
+000367               Set Validation-Error To True
+000368               Move "1016" To Cursor-Position
+000369               Move "Invalid Item Number Entered" To Error-Message
+000370             Not Invalid Key
+000371               If Item-Dealer-Number Not = Transaction-Dealer
+000372                  Set Validation-Error To True
+000373                  Move "1016" To Cursor-Position
+000374                  Move "Item Not Consigned By This Dealer"
+000375                       To Error-Message
+000376               End-If
+000377        End-Read
+000378     End-If
+000379     .
+000380 Load-Category-Table.
+000381     Open Input Category-File
+000382     If Category-Status Not = "00"
+000383        Move "ANTI" To Category-Code (1)
+000384        Move 5000.00 To Category-Price-Limit (1)
+000385        Move "CRAF" To Category-Code (2)
+000386        Move 500.00 To Category-Price-Limit (2)
+000387        Move "HOLI" To Category-Code (3)
+000388        Move 300.00 To Category-Price-Limit (3)
+000389        Move "JEWL" To Category-Code (4)
+000390        Move 2000.00 To Category-Price-Limit (4)
+000391        Move "MISC" To Category-Code (5)
+000392        Move 250.00 To Category-Price-Limit (5)
+000393        Move "XMAS" To Category-Code (6)
+000394        Move 300.00 To Category-Price-Limit (6)
+000395        Move 6 To Category-Count
+000396     Else
+000397        Perform Until Category-Done
+000398           Read Category-File
+000399                At End Set Category-Done To True
+000400                Not At End
+000401                   Add 1 To Category-Count
+000402                   Move Category-Rec-Code To
+000403                        Category-Code (Category-Count)
+000404                   Move Category-Rec-Price-Limit To
+000405                        Category-Price-Limit (Category-Count)
+000406           End-Read
+000407        End-Perform
+000408        Close Category-File
+000409     End-If
+000410     .
+000411 Write-Record.
+000412     Write Trans-Record
+000413     If Trans-File-Success
+000414        Add 1 To Batch-Record-Count
+000415        Add Transaction-Price To Batch-Total-Price
+000416        Initialize Trans-Record
+000417        Move "Record Written" To Error-Message
+000418        Move "0101" To Cursor-Position
+000419     Else
+000420        Move Trans-File-Status To Write-Status
+000421        Move Write-Error-Message To Error-Message
+000422        Perform Display-And-Accept-Error
+000423     End-If
+000424     .
+000425 Display-And-Accept-Error.
 000427     Set File-Error To True
 000437     Display Data-Entry-Screen
 000447     Accept Data-Entry-Screen
 000457     .
 000467 Close-File.
-000477     Close Trans-File
-000487     .
\ No newline at end of file
+000477     Perform Write-Trailer-Record
+000478     Close Trans-File
+000487     .
+000488 Write-Trailer-Record.
+000489     Move Spaces To Trans-Trailer-Record
+000490     Set Trans-Trailer To True
+000491     Move Batch-Record-Count To Trailer-Record-Count
+000492     Move Batch-Total-Price To Trailer-Total-Price
+000493     Write Trans-Record
+000494     .
+000497 Close-Dealer-File.
+000507     Close Dealer-File
+000517     .
+000518 Get-File-Parameters.
+000519     Move Spaces To WS-Env-Override
+000520     Accept WS-Env-Override From Environment "TRANS_FILE"
+000521        On Exception
+000522           Continue
+000523     End-Accept
+000524     If WS-Env-Override Not = Spaces
+000525        Move WS-Env-Override To WS-Trans-File
+000526     End-If
+000527     Move Spaces To WS-Env-Override
+000528     Accept WS-Env-Override From Environment "DEALER_FILE"
+000529        On Exception
+000530           Continue
+000531     End-Accept
+000532     If WS-Env-Override Not = Spaces
+000533        Move WS-Env-Override To WS-Dealer-File
+000534     End-If
+000535     Move Spaces To WS-Env-Override
+000536     Accept WS-Env-Override From Environment "CATEGORY_FILE"
+000537        On Exception
+000538           Continue
+000539     End-Accept
+000540     If WS-Env-Override Not = Spaces
+000541        Move WS-Env-Override To WS-Category-File
+000542     End-If
+000543     .
